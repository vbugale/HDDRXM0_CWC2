@@ -42,7 +42,7 @@
            05  FILLER             PIC X(5)      VALUE SPACES.
            05  REG-DTL-COMM       PIC ZZZZ9.99.
            05  FILLER             PIC X(3)      VALUE SPACES.
-           05  REG-DTL-TOTAL      PIC ZZZZ9.99.
+           05  REG-DTL-TOTAL      PIC ZZZZZ9.99.
            05  FILLER             PIC X         VALUE SPACES.
            05  REG-DTL-COMMENT    PIC X(5).
        01  MGMT-TOTAL-DTL.
