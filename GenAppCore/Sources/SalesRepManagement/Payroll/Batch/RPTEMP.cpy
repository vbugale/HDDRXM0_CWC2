@@ -51,7 +51,7 @@
            05  EMP-DTL-REGION          PIC X(5).
            05  FILLER                  PIC X(3)      VALUE SPACES.
            05  EMP-DTL-TYPE            PIC X.
-           05  FILLER                  PIC X(3)      VALUE SPACES.
+           05  FILLER                  PIC X(2)      VALUE SPACES.
            05  EMP-DTL-HIRE-MM         PIC 9(2).
            05  EMP-DTL-SLASH1          PIC X         VALUE SPACES.
            05  EMP-DTL-HIRE-DD         PIC 9(2).
@@ -66,7 +66,7 @@
            05  FILLER                  PIC X(2)      VALUE SPACES.
            05  EMP-DTL-COMM            PIC ZZZZ9.99.
            05  FILLER                  PIC X         VALUE SPACES.
-           05  EMP-DTL-TOTAL           PIC ZZZZ9.99.
+           05  EMP-DTL-TOTAL           PIC ZZZZZ9.99.
        01  EMP-TOTAL-DTL.
            05  FILLER            PIC X(4)      VALUE SPACES.
            05  FILLER            PIC X(5)      VALUE 'TOTAL'.
