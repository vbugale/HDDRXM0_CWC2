@@ -0,0 +1,554 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTEMP01.
+
+      *****************************************************************
+      *                 GENAPP DEMONSTRATION APPLICATION              *
+      *                       COMPUWARE CORPORATION                   *
+      *                                                               *
+      * PROGRAM :   RPTEMP01                                          *
+      *                                                               *
+      * FUNCTION:   RPTEMP01 IS THE GENAPP DEMONSTRATION BATCH        *
+      *             PROGRAM THAT PRODUCES THE EMPLOYEE COMPENSATION   *
+      *             REPORT LAID OUT IN THE RPTEMP COPYBOOK (HEADERS,  *
+      *             DETAIL LINE, AND GRAND TOTAL LINE). EACH INPUT    *
+      *             EMPLOYEE-FILE RECORD CARRIES ONE SALES REP'S      *
+      *             NAME, REGION, EMPLOYEE TYPE, HIRE DATE, WAGES,    *
+      *             OVERTIME AND COMMISSION; THIS PROGRAM COMPUTES    *
+      *             YEARS OF SERVICE FROM THE HIRE DATE AND EACH      *
+      *             LINE'S TOTAL COMPENSATION (WAGES + OVERTIME +     *
+      *             COMMISSION), PAGINATES THE REPORT USING THE       *
+      *             HEADERS IN RPTEMP, AND PRINTS A GRAND TOTAL OF    *
+      *             ALL EMPLOYEES' COMPENSATION AT THE END.           *
+      *                                                               *
+      *             THIS IS THE FIRST CONSUMER OF RPTEMP.CPY, WHICH   *
+      *             PREVIOUSLY HAD NO PROGRAM REFERENCING IT. THE     *
+      *             EMPLOYEE MASTER INPUT FILE BELOW (EMPLOYEE-FILE)  *
+      *             IS NEW, SINCE NO EMPLOYEE/SALES REP DATA SOURCE   *
+      *             EXISTED ANYWHERE ELSE IN THE APPLICATION (NO DB2  *
+      *             TABLE, NO VSAM FILE) - MODELED ON THE FLAT,       *
+      *             FIXED-WIDTH SEQUENTIAL FD STYLE LGBAT001 USES     *
+      *             FOR ITS OTHER INPUT FILES (INPUT-PARAMETERS,      *
+      *             INPUT-ORDERS ETC).                                *
+      *                                                               *
+      * FILES   :   EMPLOYEE-FILE          (SEQUENTIAL, INPUT)        *
+      *             PRINT-FILE             (SEQUENTIAL, OUTPUT)       *
+      *                                                               *
+      *****************************************************************
+      *             PROGRAM CHANGE LOG                                *
+      *             -------------------                               *
+      *                                                               *
+      * DATE        UPDATED BY            CHANGE DESCRIPTION          *
+      * ----------  --------------------  --------------------------  *
+      * 08/08/2026                        INITIAL DEVELOPMENT         *
+      *                                                               *
+      * MM/DD/YYYY  XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXXX *
+      *                                                               *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT EMPLOYEE-FILE      ASSIGN TO EMPFILE.
+
+           SELECT PRINT-FILE         ASSIGN TO PRTFILE.
+
+           EJECT
+       DATA DIVISION.
+       FILE SECTION.
+
+      *****************************************************************
+      *    FILE DECLARATIONS                                          *
+      *****************************************************************
+
+       FD  EMPLOYEE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 27920 CHARACTERS.
+
+       01  EMPLOYEE-FILE-RECORD.
+           05 EFR-NAME               PIC X(15).
+           05 EFR-REGION             PIC X(05).
+           05 EFR-TYPE               PIC X(01).
+           05 EFR-HIRE-DATE.
+               10 EFR-HIRE-YYYY      PIC 9(04).
+               10 EFR-HIRE-MM        PIC 9(02).
+               10 EFR-HIRE-DD        PIC 9(02).
+           05 EFR-WAGES              PIC 9(05)V99.
+           05 EFR-OT                 PIC 9(05)V99.
+           05 EFR-COMMISSION         PIC 9(05)V99.
+           05 FILLER                 PIC X(30).
+
+
+       FD  PRINT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 27920 CHARACTERS.
+
+       01  PRINT-FILE-RECORD         PIC X(80).
+
+           EJECT
+
+
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      *    77 LEVEL DATA ITEMS HERE  (SUBSCRIPTS, INDEXES ETC.)       *
+      *****************************************************************
+       77  WS-SUB                      PIC S9(04)  COMP   VALUE +0.
+
+
+      *****************************************************************
+      *    SWITCHES                                                   *
+      *****************************************************************
+       01  WS-SWITCHES.
+
+           05  WS-ERROR-FOUND-SW         PIC X(01)           VALUE 'N'.
+               88  ERROR-FOUND                                VALUE 'Y'.
+               88  NO-ERROR-FOUND                             VALUE 'N'.
+
+           05  WS-END-OF-EMPLOYEE-FILE-SW
+                                         PIC X(01)           VALUE 'N'.
+               88  END-OF-EMPLOYEE-FILE                       VALUE 'Y'.
+               88  NOT-END-OF-EMPLOYEE-FILE                   VALUE 'N'.
+
+           EJECT
+
+      *****************************************************************
+      *    REPORT PAGINATION CONTROLS                                 *
+      *****************************************************************
+       01  WS-REPORT-CONTROLS.
+           05  WCT-LINES-PER-PAGE        PIC S9(04) COMP VALUE +20.
+           05  WCT-LINE-COUNT             PIC S9(04) COMP VALUE +99.
+           05  WCT-PAGE-NUMBER            PIC S9(04) COMP VALUE +0.
+           05  WCT-EMPLOYEES-REPORTED     PIC S9(05) COMP VALUE +0.
+           05  WCT-GRAND-TOTAL            PIC 9(07)V99   VALUE ZEROES.
+
+       01  WS-COMPENSATION-FIELDS.
+           05  WCF-TOTAL-COMP             PIC 9(06)V99.
+           05  WCF-YEARS-OF-SERVICE       PIC S9(04) COMP.
+
+           EJECT
+
+      *****************************************************************
+      *  THIS AREA CONTAINS THE DATA FROM THE FUNCTION CURRENT-DATE   *
+      *****************************************************************
+       01  WS-CURRENT-DATE-TIME.
+           03  WS-CDT-DATE.
+               05  WS-CDT-D-YEAR       PIC 9(4)  VALUE ZEROES.
+               05  WS-CDT-D-MONTH      PIC 99    VALUE ZEROES.
+               05  WS-CDT-D-DAY        PIC 99    VALUE ZEROES.
+           03  WS-CDT-TIME.
+               05  WS-CDT-T-HOURS      PIC 99    VALUE ZEROES.
+               05  WS-CDT-T-MINUTES    PIC 99    VALUE ZEROES.
+               05  WS-CDT-T-SECONDS    PIC 99    VALUE ZEROES.
+               05  WS-CDT-T-HUNDRETHS  PIC 99    VALUE ZEROES.
+           03  WS-CDT-GMT-INDICATOR    PIC X     VALUE SPACES.
+           03  WS-CDT-GMT-TIME-DIFFERENTIAL.
+               05  WS-CDT-GMT-HOURS    PIC 99    VALUE ZEROES.
+               05  WS-CDT-GMT-MINUTES  PIC 99    VALUE ZEROES.
+
+           EJECT
+
+      *****************************************************************
+      *    MESSAGES   (ERROR AND INFORMATIONAL)                       *
+      *****************************************************************
+
+       01  WS-RPTEMP01-MESSAGES.
+
+           05  WPM-BLANK               PIC X(01)       VALUE     ' '.
+           05  WPM-ALL-ASTERISK        PIC X(80)       VALUE ALL '*'.
+
+           05  WPM-BEGIN-PROGRAM.
+               10 FILLER               PIC X(78)   VALUE
+                  '***** BEGIN PROGRAM RPTEMP01 *****'.
+
+           05  WPM-END-PROGRAM.
+               10 FILLER               PIC X(78)   VALUE
+                  '***** END PROGRAM RPTEMP01 *****'.
+
+           05  WPM-EMPLOYEE-FILE-EMPTY.
+               10 FILLER               PIC X(78)   VALUE
+                  'EMPLOYEE-FILE CONTAINS NO RECORDS'.
+
+      *****************************************************************
+      *    GENERAL ERROR PROCESSING WORK AREAS                        *
+      *****************************************************************
+      ******************************************************************
+      * PRODUCT DEMONSTRATION APPLICATION (PDA)                        *
+      *                                                                *
+      * ERROR WORK AREA DEFINITIONS FOR: GENERAL                      *
+      *                                                                *
+      ******************************************************************
+
+       01  WS-PDA-ERROR-GENERAL.
+
+           05  WS-PDA-ERROR-TYPE       PIC X(04)       VALUE SPACES.
+               88  PDA-GENERAL-ERROR                   VALUE 'GEN'.
+
+
+      ******************************************************************
+      *    PDA FORMATTED ERROR LINES                                   *
+      ******************************************************************
+
+       01  WS-PDA-ERROR-AREA.
+           05  WPEA-ERROR-01           PIC X(80)       VALUE ALL '*'.
+           05  WPEA-ERROR-02.
+               10 FILLER               PIC X(01)       VALUE '*'.
+               10 FILLER               PIC X(78)       VALUE SPACES.
+               10 FILLER               PIC X(01)       VALUE '*'.
+           05  WPEA-ERROR-03.
+               10 FILLER               PIC X(01)       VALUE '*'.
+               10 FILLER               PIC X(78)       VALUE
+               '   PRODUCT DEMONSTRATION APPLICATION (PDA) ERROR '.
+               10 FILLER               PIC X(01)       VALUE '*'.
+           05  WPEA-ERROR-04.
+               10 FILLER               PIC X(01)       VALUE '*'.
+               10 FILLER               PIC X(78)       VALUE SPACES.
+               10 FILLER               PIC X(01)       VALUE '*'.
+           05  WPEA-ERROR-05           PIC X(80)       VALUE ALL '*'.
+           05  WPEA-ERROR-06.
+               10 FILLER               PIC X(01)       VALUE '*'.
+               10 FILLER               PIC X(78)       VALUE SPACES.
+               10 FILLER               PIC X(01)       VALUE '*'.
+           05  WPEA-ERROR-07.
+               10 FILLER               PIC X(01)       VALUE '*'.
+               10 WPEA-ERROR-07-TEXT   PIC X(78)       VALUE SPACES.
+               10 FILLER               PIC X(01)       VALUE '*'.
+           05  WPEA-ERROR-08.
+               10 FILLER               PIC X(01)       VALUE '*'.
+               10 WPEA-ERROR-08-TEXT   PIC X(78)       VALUE SPACES.
+               10 FILLER               PIC X(01)       VALUE '*'.
+           05  WPEA-ERROR-09.
+               10 FILLER               PIC X(01)       VALUE '*'.
+               10 FILLER               PIC X(78)       VALUE SPACES.
+               10 FILLER               PIC X(01)       VALUE '*'.
+           05  WPEA-ERROR-10           PIC X(80)       VALUE ALL '*'.
+
+
+      ******************************************************************
+      *    PDA GENERAL ERROR LINES                                     *
+      ******************************************************************
+
+       01  WS-PDA-GEN-ERROR-01.
+           05  FILLER                  PIC X(01)       VALUE SPACES.
+           05  FILLER                  PIC X(07)       VALUE
+               'ERROR: '.
+           05  FILLER                  PIC X(10)       VALUE
+               'PROGRAM = '.
+           05  WPGE-PROGRAM-ID         PIC X(08)       VALUE SPACES.
+           05  FILLER                  PIC X(14)       VALUE
+               ', PARAGRAPH = '.
+           05  WPGE-PARAGRAPH          PIC X(06).
+           05  FILLER                  PIC X(32)       VALUE SPACES.
+
+       01  WS-PDA-GEN-ERROR-02.
+           05  FILLER                  PIC X(01)       VALUE SPACES.
+           05  WPGE-DESCRIPTION        PIC X(78)       VALUE SPACES.
+
+           EJECT
+
+      *****************************************************************
+      *    EMPLOYEE REPORT RECORD LAYOUTS                             *
+      *****************************************************************
+
+           COPY RPTEMP.
+
+           EJECT
+
+       01  WS-END-OF-WS                PIC X(01)  VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00000-MAINLINE                                *
+      *                                                               *
+      *    FUNCTION :  MAINLINE CONTROL PARAGRAPH                     *
+      *                                                               *
+      *****************************************************************
+
+       P00000-MAINLINE.
+
+           DISPLAY WPM-BLANK.
+           DISPLAY WPM-ALL-ASTERISK.
+           DISPLAY WPM-BEGIN-PROGRAM.
+           DISPLAY WPM-ALL-ASTERISK.
+
+           PERFORM  P00050-INITIALIZE
+               THRU P00050-INITIALIZE-EXIT.
+
+           IF NO-ERROR-FOUND
+               PERFORM  P00500-MAIN-PROCESS
+                   THRU P00500-MAIN-PROCESS-EXIT.
+
+           PERFORM  P00550-END-OF-JOB
+               THRU P00550-END-OF-JOB-EXIT.
+
+           DISPLAY WPM-BLANK.
+           DISPLAY WPM-ALL-ASTERISK.
+           DISPLAY WPM-END-PROGRAM.
+           DISPLAY WPM-ALL-ASTERISK.
+
+           GOBACK.
+
+       P00000-MAINLINE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00050-INITIALIZE                              *
+      *                                                               *
+      *    FUNCTION :  OPEN FILES, READ THE FIRST EMPLOYEE RECORD,    *
+      *                AND INITIALIZE REPORT CONTROL FIELDS           *
+      *                                                               *
+      *    CALLED BY:  P00000-MAINLINE                                *
+      *                                                               *
+      *****************************************************************
+
+       P00050-INITIALIZE.
+
+           MOVE 'N'                    TO WS-ERROR-FOUND-SW.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+
+           OPEN INPUT  EMPLOYEE-FILE.
+           OPEN OUTPUT PRINT-FILE.
+
+           PERFORM  P80000-READ-EMPLOYEE-FILE
+               THRU P80000-READ-EMPLOYEE-FILE-EXIT.
+
+           IF END-OF-EMPLOYEE-FILE
+               MOVE 'GEN'              TO WS-PDA-ERROR-TYPE
+               MOVE 'RPTEMP01'         TO WPGE-PROGRAM-ID
+               MOVE 'P00050'           TO WPGE-PARAGRAPH
+               MOVE WPM-EMPLOYEE-FILE-EMPTY
+                                       TO WPGE-DESCRIPTION
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+       P00050-INITIALIZE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00500-MAIN-PROCESS                            *
+      *                                                               *
+      *    FUNCTION :  PRINT ONE REPORT LINE PER EMPLOYEE UNTIL THE   *
+      *                EMPLOYEE FILE IS EXHAUSTED, THEN THE GRAND     *
+      *                TOTAL LINE                                     *
+      *                                                               *
+      *    CALLED BY:  P00000-MAINLINE                                *
+      *                                                               *
+      *****************************************************************
+
+       P00500-MAIN-PROCESS.
+
+           PERFORM  P85000-REPORT-EMPLOYEE
+               THRU P85000-REPORT-EMPLOYEE-EXIT
+                   UNTIL END-OF-EMPLOYEE-FILE.
+
+           PERFORM  P85500-PRINT-GRAND-TOTAL
+               THRU P85500-PRINT-GRAND-TOTAL-EXIT.
+
+       P00500-MAIN-PROCESS-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00550-END-OF-JOB                              *
+      *                                                               *
+      *    FUNCTION :  CLOSE FILES AT NORMAL PROGRAM END               *
+      *                                                               *
+      *    CALLED BY:  P00000-MAINLINE                                *
+      *                                                               *
+      *****************************************************************
+
+       P00550-END-OF-JOB.
+
+           CLOSE EMPLOYEE-FILE.
+           CLOSE PRINT-FILE.
+
+       P00550-END-OF-JOB-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P80000-READ-EMPLOYEE-FILE                      *
+      *                                                               *
+      *    FUNCTION :  READ THE NEXT EMPLOYEE-FILE RECORD              *
+      *                                                               *
+      *    CALLED BY:  P00050-INITIALIZE, P85000-REPORT-EMPLOYEE      *
+      *                                                               *
+      *****************************************************************
+
+       P80000-READ-EMPLOYEE-FILE.
+
+           READ EMPLOYEE-FILE
+               AT END
+                   MOVE 'Y'            TO WS-END-OF-EMPLOYEE-FILE-SW.
+
+       P80000-READ-EMPLOYEE-FILE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P85000-REPORT-EMPLOYEE                         *
+      *                                                               *
+      *    FUNCTION :  DERIVE YEARS OF SERVICE AND TOTAL COMPENSATION *
+      *                FOR THE CURRENT EMPLOYEE, PRINT A DETAIL LINE  *
+      *                (HEADING A NEW PAGE FIRST IF NEEDED), ADD TO   *
+      *                THE GRAND TOTAL, AND READ THE NEXT RECORD      *
+      *                                                               *
+      *    CALLED BY:  P00500-MAIN-PROCESS                            *
+      *                                                               *
+      *****************************************************************
+
+       P85000-REPORT-EMPLOYEE.
+
+           IF WCT-LINE-COUNT >= WCT-LINES-PER-PAGE
+               PERFORM  P85100-PRINT-PAGE-HEADINGS
+                   THRU P85100-PRINT-PAGE-HEADINGS-EXIT.
+
+           COMPUTE WCF-YEARS-OF-SERVICE =
+                   WS-CDT-D-YEAR - EFR-HIRE-YYYY.
+           IF WCF-YEARS-OF-SERVICE < 0
+               MOVE 0                  TO WCF-YEARS-OF-SERVICE.
+
+           COMPUTE WCF-TOTAL-COMP =
+                   EFR-WAGES + EFR-OT + EFR-COMMISSION.
+
+           MOVE SPACES                 TO EMPLOYEE-DTL.
+           MOVE EFR-NAME               TO EMP-DTL-NAME.
+           MOVE EFR-REGION             TO EMP-DTL-REGION.
+           MOVE EFR-TYPE                TO EMP-DTL-TYPE.
+           MOVE EFR-HIRE-MM             TO EMP-DTL-HIRE-MM.
+           MOVE '/'                    TO EMP-DTL-SLASH1
+                                           EMP-DTL-SLASH2.
+           MOVE EFR-HIRE-DD             TO EMP-DTL-HIRE-DD.
+           MOVE EFR-HIRE-YYYY (3:2)     TO EMP-DTL-HIRE-YY.
+           MOVE WCF-YEARS-OF-SERVICE    TO EMP-DTL-YRS-OF-SERVICE.
+           MOVE EFR-WAGES               TO EMP-DTL-WAGES.
+           MOVE EFR-OT                  TO EMP-DTL-OT.
+           MOVE EFR-COMMISSION          TO EMP-DTL-COMM.
+           MOVE WCF-TOTAL-COMP          TO EMP-DTL-TOTAL.
+
+           WRITE PRINT-FILE-RECORD     FROM EMPLOYEE-DTL.
+           ADD +1                      TO WCT-LINE-COUNT.
+
+           ADD WCF-TOTAL-COMP           TO WCT-GRAND-TOTAL.
+           ADD +1                       TO WCT-EMPLOYEES-REPORTED.
+
+           PERFORM  P80000-READ-EMPLOYEE-FILE
+               THRU P80000-READ-EMPLOYEE-FILE-EXIT.
+
+       P85000-REPORT-EMPLOYEE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P85100-PRINT-PAGE-HEADINGS                     *
+      *                                                               *
+      *    FUNCTION :  ADVANCES TO THE NEXT REPORT PAGE, PRINTING     *
+      *                EMPLOYEE-HDR1/2/3 FROM RPTEMP.CPY              *
+      *                                                               *
+      *    CALLED BY:  P85000-REPORT-EMPLOYEE                         *
+      *                                                               *
+      *****************************************************************
+
+       P85100-PRINT-PAGE-HEADINGS.
+
+           ADD +1                       TO WCT-PAGE-NUMBER.
+           MOVE WCT-PAGE-NUMBER         TO EMP-PAGE.
+           MOVE WS-CDT-D-MONTH          TO EMP-RUN-MM.
+           MOVE WS-CDT-D-DAY            TO EMP-RUN-DD.
+           MOVE WS-CDT-D-YEAR (3:2)     TO EMP-RUN-YY.
+
+           WRITE PRINT-FILE-RECORD     FROM EMPLOYEE-HDR1.
+           WRITE PRINT-FILE-RECORD     FROM EMPLOYEE-HDR2.
+           WRITE PRINT-FILE-RECORD     FROM EMPLOYEE-HDR3.
+
+           MOVE +0                      TO WCT-LINE-COUNT.
+
+       P85100-PRINT-PAGE-HEADINGS-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P85500-PRINT-GRAND-TOTAL                       *
+      *                                                               *
+      *    FUNCTION :  PRINTS THE EMP-TOTAL-DTL LINE WITH THE GRAND   *
+      *                TOTAL OF ALL EMPLOYEES' COMPENSATION            *
+      *                                                               *
+      *    CALLED BY:  P00500-MAIN-PROCESS                            *
+      *                                                               *
+      *****************************************************************
+
+       P85500-PRINT-GRAND-TOTAL.
+
+           MOVE WCT-GRAND-TOTAL         TO EMP-GRAND-TOTAL.
+           WRITE PRINT-FILE-RECORD      FROM EMP-TOTAL-DTL.
+
+           DISPLAY WPM-BLANK.
+           DISPLAY 'TOTAL EMPLOYEES REPORTED = ' WCT-EMPLOYEES-REPORTED.
+
+       P85500-PRINT-GRAND-TOTAL-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P99500-PDA-ERROR                               *
+      *                                                               *
+      *    FUNCTION :  FORMAT AND DISPLAY A FATAL PDA ERROR, THEN     *
+      *                TERMINATE THE PROGRAM                          *
+      *                                                               *
+      *    CALLED BY:  VARIOUS                                       *
+      *                                                               *
+      *****************************************************************
+
+       P99500-PDA-ERROR.
+
+           MOVE 'Y'                    TO WS-ERROR-FOUND-SW.
+
+           DISPLAY ' '.
+           DISPLAY WPEA-ERROR-01.
+           DISPLAY WPEA-ERROR-02.
+           DISPLAY WPEA-ERROR-03.
+           DISPLAY WPEA-ERROR-04.
+           DISPLAY WPEA-ERROR-05.
+           DISPLAY WPEA-ERROR-06.
+
+           MOVE WS-PDA-GEN-ERROR-01    TO WPEA-ERROR-07-TEXT.
+           MOVE WS-PDA-GEN-ERROR-02    TO WPEA-ERROR-08-TEXT.
+
+           DISPLAY WPEA-ERROR-07.
+           DISPLAY WPEA-ERROR-08.
+           DISPLAY WPEA-ERROR-09.
+           DISPLAY WPEA-ERROR-10.
+           DISPLAY ' '.
+
+           DISPLAY WPM-BLANK.
+           DISPLAY WPM-ALL-ASTERISK.
+           DISPLAY WPM-END-PROGRAM.
+           DISPLAY WPM-ALL-ASTERISK.
+
+           CLOSE EMPLOYEE-FILE.
+           CLOSE PRINT-FILE.
+
+           MOVE 99                     TO RETURN-CODE.
+           GOBACK.
+
+       P99500-PDA-ERROR-EXIT.
+           EXIT.
+           EJECT
