@@ -48,7 +48,25 @@
       ****PWB*** ADDED CUSTOMER-BEGIN-END REDUCED CA-POLICY-DATA BY 20
               05 CA-CUSTOMER-BEGIN     PIC 9(10).
               05 CA-CUSTOMER-END       PIC 9(10).
-              05 CA-POLICY-DATA        PIC X(32163).
+      ****ADDED JUMP-TO-CUSTOMER, PAGE-SIZE/COUNT AND SECONDARY
+      ****SEARCH KEY, REDUCED CA-POLICY-DATA BY 444
+              05 CA-CUSTOMER-JUMP-NUM  PIC 9(10).
+              05 CA-CUSTOMER-PAGE-SIZE PIC 9(3).
+              05 CA-CUSTOMER-PAGE-COUNT
+                                       PIC 9(3).
+              05 CA-CUSTOMER-SEARCH-LASTNAME
+                                       PIC X(20).
+              05 CA-CUSTOMER-SEARCH-POSTCODE
+                                       PIC X(8).
+              05 CA-CUSTOMER-PAGE-ROW  OCCURS 10 TIMES.
+                 07 CA-PR-CUSTOMER-NUM PIC 9(10).
+                 07 CA-PR-LAST-NAME    PIC X(20).
+                 07 CA-PR-FIRST-NAME   PIC X(10).
+      ****ADDED CUSTOMER-MERGE-DUP-NUM FOR MERGE/DEDUPE, REDUCED
+      ****CA-POLICY-DATA BY 10
+              05 CA-CUSTOMER-MERGE-DUP-NUM
+                                       PIC 9(10).
+              05 CA-POLICY-DATA        PIC X(31709).
       *    Fields used in Customer security call
            03 CA-CUSTSECR-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
               05 CA-CUSTSECR-PASS      PIC X(32).
@@ -88,7 +106,15 @@
                  07 CA-E-CREDIT-CARD-NBR PIC X(16).
                  07 CA-E-CREDIT-CARD-PIN PIC X(4).
                  07 CA-E-CREDIT-CARD-VAL PIC X(5).
-                 07 CA-E-PADDING-DATA    PIC X(32293).
+      ****ADDED BENEFICIARY NAME/RELATIONSHIP/PERCENT, REDUCED
+      ****CA-E-PADDING-DATA BY 48
+                 07 CA-E-BENEFICIARY-NAME
+                                         PIC X(30).
+                 07 CA-E-BENEFICIARY-RELATIONSHIP
+                                         PIC X(15).
+                 07 CA-E-BENEFICIARY-PERCENT
+                                         PIC 9(3).
+                 07 CA-E-PADDING-DATA    PIC X(32245).
       *       House policy description
               05 CA-HOUSE REDEFINES CA-POLICY-SPECIFIC.
                  07 CA-H-PROPERTY-TYPE   PIC X(15).
@@ -108,7 +134,24 @@
                  07 CA-H-CREDIT-CARD-NBR PIC X(16).
                  07 CA-H-CREDIT-CARD-PIN PIC X(4).
                  07 CA-H-CREDIT-CARD-VAL PIC X(5).
-                 07 CA-H-FILLER          PIC X(32232).
+      ****ADDED CA-H-FIRE-COVERAGE, CA-H-FLOOD-COVERAGE,
+      ****ADDED CA-H-STORM-COVERAGE, CA-H-THEFT-COVERAGE,
+      ****ADDED CA-H-LIABILITY-COVERAGE, REDUCED CA-H-FILLER BY 40
+      ****(multi-peril coverage breakdown)
+                 07 CA-H-FIRE-COVERAGE      PIC 9(8).
+                 07 CA-H-FLOOD-COVERAGE     PIC 9(8).
+                 07 CA-H-STORM-COVERAGE     PIC 9(8).
+                 07 CA-H-THEFT-COVERAGE     PIC 9(8).
+                 07 CA-H-LIABILITY-COVERAGE PIC 9(8).
+      ****ADDED CA-H-REBUILD-COST, CA-H-LAST-VALUATION-DATE,
+      ****REDUCED CA-H-FILLER BY 18 (property valuation /
+      ****revaluation reminder)
+                 07 CA-H-REBUILD-COST          PIC 9(8).
+                 07 CA-H-LAST-VALUATION-DATE   PIC X(10).
+      ****ADDED CA-H-FLOOD-ZONE, REDUCED CA-H-FILLER BY 1
+      ****(flood-zone lookup for house underwriting)
+                 07 CA-H-FLOOD-ZONE            PIC X(1).
+                 07 CA-H-FILLER          PIC X(32173).
       *       Motor policy description
               05 CA-MOTOR REDEFINES CA-POLICY-SPECIFIC.
                  07 CA-M-MAKE            PIC X(15).
@@ -129,7 +172,21 @@
                  07 CA-M-CREDIT-CARD-NBR PIC X(16).
                  07 CA-M-CREDIT-CARD-PIN PIC X(4).
                  07 CA-M-CREDIT-CARD-VAL PIC X(5).
-                 07 CA-M-FILLER          PIC X(32244).
+      ****ADDED MULTI-VEHICLE SUPPORT, REDUCED CA-M-FILLER BY 358
+      ****CA-M-MAKE/MODEL/etc above remain vehicle #1 for
+      ****compatibility; CA-M-VEHICLE holds vehicles #2-#5
+                 07 CA-M-VEHICLE-COUNT   PIC 9(2).
+                 07 CA-M-VEHICLE OCCURS 4 TIMES.
+                    09 CA-MV-MAKE           PIC X(15).
+                    09 CA-MV-MODEL          PIC X(15).
+                    09 CA-MV-VALUE          PIC 9(6).
+                    09 CA-MV-REGNUMBER      PIC X(7).
+                    09 CA-MV-COLOUR         PIC X(8).
+                    09 CA-MV-CC             PIC 9(4).
+                    09 CA-MV-MANUFACTURED   PIC X(10).
+                    09 CA-MV-CAR-YEAR       PIC X(4).
+                    09 CA-MV-CAR-VIN        PIC X(20).
+                 07 CA-M-FILLER          PIC X(31886).
       *       Commercial policy description
               05 CA-COMMERCIAL REDEFINES CA-POLICY-SPECIFIC.
                  07 CA-B-Address         PIC X(255).
@@ -159,7 +216,23 @@
                  07 CA-B-CREDIT-CARD-NBR PIC X(16).
                  07 CA-B-CREDIT-CARD-PIN PIC X(4).
                  07 CA-B-CREDIT-CARD-VAL PIC X(5).
-                 07 CA-B-FILLER          PIC X(31188).
+      ****ADDED CA-B-RiskScore, REDUCED CA-B-FILLER BY 2
+      ****(geocoded risk scoring from CA-B-Latitude/Longitude)
+                 07 CA-B-RiskScore       PIC 9(2).
+      ****ADDED MULTI-LOCATION SUPPORT, REDUCED CA-B-FILLER BY 350
+      ****CA-B-STREET-ADDRESS/CITY/etc above remain location #1 for
+      ****compatibility; CA-B-LOCATION holds locations #2-#5
+                 07 CA-B-LOCATION-COUNT  PIC 9(2).
+                 07 CA-B-LOCATION OCCURS 4 TIMES.
+                    09 CA-BL-STREET-ADDRESS PIC X(30).
+                    09 CA-BL-CITY           PIC X(20).
+                    09 CA-BL-STATE          PIC X(2).
+                    09 CA-BL-COUNTRY-CODE   PIC X(3).
+                    09 CA-BL-POSTCODE       PIC X(8).
+                    09 CA-BL-LATITUDE       PIC X(11).
+                    09 CA-BL-LONGITUDE      PIC X(11).
+                    09 CA-BL-RISKSCORE      PIC 9(2).
+                 07 CA-B-FILLER          PIC X(30836).
       *       CLAIM policy description
               05 CA-CLAIM      REDEFINES CA-POLICY-SPECIFIC.
                  07 CA-C-Num             PIC 9(10).
@@ -169,3 +242,14 @@
                  07 CA-C-Cause           PIC X(255).
                  07 CA-C-Observations    PIC X(255).
                  07 CA-C-FILLER          PIC X(31854).
+      *    Fields used by the customer policy summary transaction to
+      *    carry the fetched policy list across pseudo-conversational
+      *    turns (initial ENTER fetches from DB2; PF7/PF8 just page
+      *    through the cached rows below without requerying)
+           03 CA-POLICY-SUMMARY-REQUEST REDEFINES CA-REQUEST-SPECIFIC.
+              05 CA-PS-POLICY-COUNT    PIC 9(3).
+              05 CA-PS-POLICY-ROW      OCCURS 50 TIMES.
+                 07 CA-PS-POLICY-NUM      PIC 9(10).
+                 07 CA-PS-POLICY-TYPE     PIC X(1).
+                 07 CA-PS-POLICY-STATUS   PIC X(7).
+              05 CA-PS-FILLER          PIC X(31579).
