@@ -15,6 +15,12 @@
            02  FILLER REDEFINES ENT1CNOF.
              03 ENT1CNOA    PICTURE X.
            02  ENT1CNOI  PIC X(10).
+      *    ADDED FOR CUSTOMER MERGE/DEDUPE - DUPLICATE CUSTOMER NUMBER
+           02  ENT1MRGL    COMP  PIC  S9(4).
+           02  ENT1MRGF    PICTURE X.
+           02  FILLER REDEFINES ENT1MRGF.
+             03 ENT1MRGA    PICTURE X.
+           02  ENT1MRGI  PIC X(10).
            02  ENT1DATL    COMP  PIC  S9(4).
            02  ENT1DATF    PICTURE X.
            02  FILLER REDEFINES ENT1DATF.
@@ -104,6 +110,8 @@
            02  FILLER PICTURE X(3).
            02  ENT1CNOO  PIC X(10).
            02  FILLER PICTURE X(3).
+           02  ENT1MRGO  PIC X(10).
+           02  FILLER PICTURE X(3).
            02  ENT1DATO  PIC X(13).
            02  FILLER PICTURE X(3).
            02  ENT1FNAO  PIC X(10).
@@ -152,6 +160,13 @@
            02  FILLER REDEFINES ENP1PNOF.
              03 ENP1PNOA    PICTURE X.
            02  ENP1PNOI  PIC X(10).
+      *    ADDED FOR MULTI-VEHICLE MOTOR POLICY SUPPORT - VEHICLE
+      *    SEQUENCE NUMBER BEING VIEWED/MAINTAINED
+           02  ENP1VEHL    COMP  PIC  S9(4).
+           02  ENP1VEHF    PICTURE X.
+           02  FILLER REDEFINES ENP1VEHF.
+             03 ENP1VEHA    PICTURE X.
+           02  ENP1VEHI  PIC X(2).
            02  ENP1DATL    COMP  PIC  S9(4).
            02  ENP1DATF    PICTURE X.
            02  FILLER REDEFINES ENP1DATF.
@@ -251,6 +266,8 @@
            02  FILLER PICTURE X(3).
            02  ENP1PNOO  PIC X(10).
            02  FILLER PICTURE X(3).
+           02  ENP1VEHO  PIC X(2).
+           02  FILLER PICTURE X(3).
            02  ENP1DATO  PIC X(13).
            02  FILLER PICTURE X(3).
            02  ENP1CNOO  PIC X(10).
@@ -393,6 +410,28 @@
            02  FILLER REDEFINES ENP2CCVF.
              03 ENP2CCVA    PICTURE X.
            02  ENP2CCVI  PIC X(5).
+      *    ADDED FOR ENDOWMENT BENEFICIARY MAINTENANCE
+           02  ENP2BNML    COMP  PIC  S9(4).
+           02  ENP2BNMF    PICTURE X.
+           02  FILLER REDEFINES ENP2BNMF.
+             03 ENP2BNMA    PICTURE X.
+           02  ENP2BNMI  PIC X(30).
+           02  ENP2BRLL    COMP  PIC  S9(4).
+           02  ENP2BRLF    PICTURE X.
+           02  FILLER REDEFINES ENP2BRLF.
+             03 ENP2BRLA    PICTURE X.
+           02  ENP2BRLI  PIC X(15).
+           02  ENP2BPCL    COMP  PIC  S9(4).
+           02  ENP2BPCF    PICTURE X.
+           02  FILLER REDEFINES ENP2BPCF.
+             03 ENP2BPCA    PICTURE X.
+           02  ENP2BPCI  PIC X(3).
+      *    ADDED FOR PARTIAL SURRENDER/WITHDRAWAL
+           02  ENP2WDAL    COMP  PIC  S9(4).
+           02  ENP2WDAF    PICTURE X.
+           02  FILLER REDEFINES ENP2WDAF.
+             03 ENP2WDAA    PICTURE X.
+           02  ENP2WDAI  PIC X(6).
            02  ERP2FLDL    COMP  PIC  S9(4).
            02  ERP2FLDF    PICTURE X.
            02  FILLER REDEFINES ERP2FLDF.
@@ -443,6 +482,14 @@
            02  FILLER PICTURE X(3).
            02  ENP2CCVO  PIC X(5).
            02  FILLER PICTURE X(3).
+           02  ENP2BNMO  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  ENP2BRLO  PIC X(15).
+           02  FILLER PICTURE X(3).
+           02  ENP2BPCO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  ENP2WDAO  PIC X(6).
+           02  FILLER PICTURE X(3).
            02  ERP2FLDO  PIC X(40).
        01  SSMAPP3I.
            02  FILLER PIC X(12).
@@ -556,6 +603,49 @@
            02  FILLER REDEFINES ENP3CCVF.
              03 ENP3CCVA    PICTURE X.
            02  ENP3CCVI  PIC X(5).
+      *    ADDED FOR MULTI-PERIL COVERAGE BREAKDOWN
+           02  ENP3FIRL    COMP  PIC  S9(4).
+           02  ENP3FIRF    PICTURE X.
+           02  FILLER REDEFINES ENP3FIRF.
+             03 ENP3FIRA    PICTURE X.
+           02  ENP3FIRI  PIC X(8).
+           02  ENP3FLOL    COMP  PIC  S9(4).
+           02  ENP3FLOF    PICTURE X.
+           02  FILLER REDEFINES ENP3FLOF.
+             03 ENP3FLOA    PICTURE X.
+           02  ENP3FLOI  PIC X(8).
+           02  ENP3STML    COMP  PIC  S9(4).
+           02  ENP3STMF    PICTURE X.
+           02  FILLER REDEFINES ENP3STMF.
+             03 ENP3STMA    PICTURE X.
+           02  ENP3STMI  PIC X(8).
+           02  ENP3THFL    COMP  PIC  S9(4).
+           02  ENP3THFF    PICTURE X.
+           02  FILLER REDEFINES ENP3THFF.
+             03 ENP3THFA    PICTURE X.
+           02  ENP3THFI  PIC X(8).
+           02  ENP3LIAL    COMP  PIC  S9(4).
+           02  ENP3LIAF    PICTURE X.
+           02  FILLER REDEFINES ENP3LIAF.
+             03 ENP3LIAA    PICTURE X.
+           02  ENP3LIAI  PIC X(8).
+      *    ADDED FOR PROPERTY VALUATION / REVALUATION REMINDER
+           02  ENP3RBCL    COMP  PIC  S9(4).
+           02  ENP3RBCF    PICTURE X.
+           02  FILLER REDEFINES ENP3RBCF.
+             03 ENP3RBCA    PICTURE X.
+           02  ENP3RBCI  PIC X(8).
+           02  ENP3LVDL    COMP  PIC  S9(4).
+           02  ENP3LVDF    PICTURE X.
+           02  FILLER REDEFINES ENP3LVDF.
+             03 ENP3LVDA    PICTURE X.
+           02  ENP3LVDI  PIC X(10).
+      *    ADDED FOR FLOOD-ZONE LOOKUP
+           02  ENP3FLZL    COMP  PIC  S9(4).
+           02  ENP3FLZF    PICTURE X.
+           02  FILLER REDEFINES ENP3FLZF.
+             03 ENP3FLZA    PICTURE X.
+           02  ENP3FLZI  PIC X(1).
            02  ERP3FLDL    COMP  PIC  S9(4).
            02  ERP3FLDF    PICTURE X.
            02  FILLER REDEFINES ERP3FLDF.
@@ -608,6 +698,22 @@
            02  FILLER PICTURE X(3).
            02  ENP3CCVO  PIC X(5).
            02  FILLER PICTURE X(3).
+           02  ENP3FIRO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  ENP3FLOO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  ENP3STMO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  ENP3THFO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  ENP3LIAO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  ENP3RBCO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  ENP3LVDO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  ENP3FLZO  PIC X(1).
+           02  FILLER PICTURE X(3).
            02  ERP3FLDO  PIC X(40).
        01  SSMAPP4I.
            02  FILLER PIC X(12).
@@ -626,6 +732,13 @@
            02  FILLER REDEFINES ENP4PNOF.
              03 ENP4PNOA    PICTURE X.
            02  ENP4PNOI  PIC X(10).
+      *    ADDED FOR MULTI-LOCATION COMMERCIAL POLICY SUPPORT -
+      *    LOCATION SEQUENCE NUMBER BEING VIEWED/MAINTAINED
+           02  ENP4LOCL    COMP  PIC  S9(4).
+           02  ENP4LOCF    PICTURE X.
+           02  FILLER REDEFINES ENP4LOCF.
+             03 ENP4LOCA    PICTURE X.
+           02  ENP4LOCI  PIC X(2).
            02  ENP4DATL    COMP  PIC  S9(4).
            02  ENP4DATF    PICTURE X.
            02  FILLER REDEFINES ENP4DATF.
@@ -671,6 +784,22 @@
            02  FILLER REDEFINES ENP4HPCF.
              03 ENP4HPCA    PICTURE X.
            02  ENP4HPCI  PIC X(8).
+      *    ADDED FOR GEOCODED RISK SCORING
+           02  ENP4LATL    COMP  PIC  S9(4).
+           02  ENP4LATF    PICTURE X.
+           02  FILLER REDEFINES ENP4LATF.
+             03 ENP4LATA    PICTURE X.
+           02  ENP4LATI  PIC X(11).
+           02  ENP4LONL    COMP  PIC  S9(4).
+           02  ENP4LONF    PICTURE X.
+           02  FILLER REDEFINES ENP4LONF.
+             03 ENP4LONA    PICTURE X.
+           02  ENP4LONI  PIC X(11).
+           02  ENP4RSKL    COMP  PIC  S9(4).
+           02  ENP4RSKF    PICTURE X.
+           02  FILLER REDEFINES ENP4RSKF.
+             03 ENP4RSKA    PICTURE X.
+           02  ENP4RSKI  PIC X(2).
            02  ENP4PTYL    COMP  PIC  S9(4).
            02  ENP4PTYF    PICTURE X.
            02  FILLER REDEFINES ENP4PTYF.
@@ -751,6 +880,22 @@
            02  FILLER REDEFINES ENP4CCVF.
              03 ENP4CCVA    PICTURE X.
            02  ENP4CCVI  PIC X(5).
+      *    ADDED FOR UNDERWRITING DECISION WORKFLOW
+           02  ENP4STSL    COMP  PIC  S9(4).
+           02  ENP4STSF    PICTURE X.
+           02  FILLER REDEFINES ENP4STSF.
+             03 ENP4STSA    PICTURE X.
+           02  ENP4STSI  PIC X(4).
+           02  ENP4DECL    COMP  PIC  S9(4).
+           02  ENP4DECF    PICTURE X.
+           02  FILLER REDEFINES ENP4DECF.
+             03 ENP4DECA    PICTURE X.
+           02  ENP4DECI  PIC X(1).
+           02  ENP4REJL    COMP  PIC  S9(4).
+           02  ENP4REJF    PICTURE X.
+           02  FILLER REDEFINES ENP4REJF.
+             03 ENP4REJA    PICTURE X.
+           02  ENP4REJI  PIC X(30).
            02  ERP4FLDL    COMP  PIC  S9(4).
            02  ERP4FLDF    PICTURE X.
            02  FILLER REDEFINES ERP4FLDF.
@@ -765,6 +910,8 @@
            02  FILLER PICTURE X(3).
            02  ENP4PNOO  PIC X(10).
            02  FILLER PICTURE X(3).
+           02  ENP4LOCO  PIC X(2).
+           02  FILLER PICTURE X(3).
            02  ENP4DATO  PIC X(13).
            02  FILLER PICTURE X(3).
            02  ENP4CNOO  PIC X(10).
@@ -783,6 +930,12 @@
            02  FILLER PICTURE X(3).
            02  ENP4HPCO  PIC X(8).
            02  FILLER PICTURE X(3).
+           02  ENP4LATO  PIC X(11).
+           02  FILLER PICTURE X(3).
+           02  ENP4LONO  PIC X(11).
+           02  FILLER PICTURE X(3).
+           02  ENP4RSKO  PIC X(2).
+           02  FILLER PICTURE X(3).
            02  ENP4PTYO  PIC X(25).
            02  FILLER PICTURE X(3).
            02  ENP4FPEO  PIC X(4).
@@ -815,4 +968,160 @@
            02  FILLER PICTURE X(3).
            02  ENP4CCVO  PIC X(5).
            02  FILLER PICTURE X(3).
+           02  ENP4STSO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  ENP4DECO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  ENP4REJO  PIC X(30).
+           02  FILLER PICTURE X(3).
            02  ERP4FLDO  PIC X(40).
+      *    CLAIMS SCREEN
+       01  SSMAPP5I.
+           02  FILLER PIC X(12).
+           02  ENP5CDTL    COMP  PIC  S9(4).
+           02  ENP5CDTF    PICTURE X.
+           02  FILLER REDEFINES ENP5CDTF.
+             03 ENP5CDTA    PICTURE X.
+           02  ENP5CDTI  PIC X(10).
+           02  ENP5OPTL    COMP  PIC  S9(4).
+           02  ENP5OPTF    PICTURE X.
+           02  FILLER REDEFINES ENP5OPTF.
+             03 ENP5OPTA    PICTURE X.
+           02  ENP5OPTI  PIC X(1).
+           02  ENP5PNOL    COMP  PIC  S9(4).
+           02  ENP5PNOF    PICTURE X.
+           02  FILLER REDEFINES ENP5PNOF.
+             03 ENP5PNOA    PICTURE X.
+           02  ENP5PNOI  PIC X(10).
+           02  ENP5DATL    COMP  PIC  S9(4).
+           02  ENP5DATF    PICTURE X.
+           02  FILLER REDEFINES ENP5DATF.
+             03 ENP5DATA    PICTURE X.
+           02  ENP5DATI  PIC X(13).
+           02  ENP5CNOL    COMP  PIC  S9(4).
+           02  ENP5CNOF    PICTURE X.
+           02  FILLER REDEFINES ENP5CNOF.
+             03 ENP5CNOA    PICTURE X.
+           02  ENP5CNOI  PIC X(10).
+           02  ENP5CLNL    COMP  PIC  S9(4).
+           02  ENP5CLNF    PICTURE X.
+           02  FILLER REDEFINES ENP5CLNF.
+             03 ENP5CLNA    PICTURE X.
+           02  ENP5CLNI  PIC X(10).
+           02  ENP5CDAL    COMP  PIC  S9(4).
+           02  ENP5CDAF    PICTURE X.
+           02  FILLER REDEFINES ENP5CDAF.
+             03 ENP5CDAA    PICTURE X.
+           02  ENP5CDAI  PIC X(10).
+           02  ENP5PAIL    COMP  PIC  S9(4).
+           02  ENP5PAIF    PICTURE X.
+           02  FILLER REDEFINES ENP5PAIF.
+             03 ENP5PAIA    PICTURE X.
+           02  ENP5PAII  PIC X(8).
+           02  ENP5VALL    COMP  PIC  S9(4).
+           02  ENP5VALF    PICTURE X.
+           02  FILLER REDEFINES ENP5VALF.
+             03 ENP5VALA    PICTURE X.
+           02  ENP5VALI  PIC X(8).
+           02  ENP5CAUL    COMP  PIC  S9(4).
+           02  ENP5CAUF    PICTURE X.
+           02  FILLER REDEFINES ENP5CAUF.
+             03 ENP5CAUA    PICTURE X.
+           02  ENP5CAUI  PIC X(30).
+           02  ENP5OBSL    COMP  PIC  S9(4).
+           02  ENP5OBSF    PICTURE X.
+           02  FILLER REDEFINES ENP5OBSF.
+             03 ENP5OBSA    PICTURE X.
+           02  ENP5OBSI  PIC X(30).
+           02  ERP5FLDL    COMP  PIC  S9(4).
+           02  ERP5FLDF    PICTURE X.
+           02  FILLER REDEFINES ERP5FLDF.
+             03 ERP5FLDA    PICTURE X.
+           02  ERP5FLDI  PIC X(40).
+       01  SSMAPP5O REDEFINES SSMAPP5I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  ENP5CDTO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  ENP5OPTO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  ENP5PNOO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  ENP5DATO  PIC X(13).
+           02  FILLER PICTURE X(3).
+           02  ENP5CNOO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  ENP5CLNO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  ENP5CDAO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  ENP5PAIO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  ENP5VALO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  ENP5CAUO  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  ENP5OBSO  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  ERP5FLDO  PIC X(40).
+      *    CUSTOMER POLICY SUMMARY SCREEN
+       01  SSMAPP6I.
+           02  FILLER PIC X(12).
+           02  ENP6CDTL    COMP  PIC  S9(4).
+           02  ENP6CDTF    PICTURE X.
+           02  FILLER REDEFINES ENP6CDTF.
+             03 ENP6CDTA    PICTURE X.
+           02  ENP6CDTI  PIC X(10).
+           02  ENP6CNOL    COMP  PIC  S9(4).
+           02  ENP6CNOF    PICTURE X.
+           02  FILLER REDEFINES ENP6CNOF.
+             03 ENP6CNOA    PICTURE X.
+           02  ENP6CNOI  PIC X(10).
+           02  ENP6PSQL    COMP  PIC  S9(4).
+           02  ENP6PSQF    PICTURE X.
+           02  FILLER REDEFINES ENP6PSQF.
+             03 ENP6PSQA    PICTURE X.
+           02  ENP6PSQI  PIC X(3).
+           02  ENP6TOTL    COMP  PIC  S9(4).
+           02  ENP6TOTF    PICTURE X.
+           02  FILLER REDEFINES ENP6TOTF.
+             03 ENP6TOTA    PICTURE X.
+           02  ENP6TOTI  PIC X(3).
+           02  ENP6PNOL    COMP  PIC  S9(4).
+           02  ENP6PNOF    PICTURE X.
+           02  FILLER REDEFINES ENP6PNOF.
+             03 ENP6PNOA    PICTURE X.
+           02  ENP6PNOI  PIC X(10).
+           02  ENP6PTYL    COMP  PIC  S9(4).
+           02  ENP6PTYF    PICTURE X.
+           02  FILLER REDEFINES ENP6PTYF.
+             03 ENP6PTYA    PICTURE X.
+           02  ENP6PTYI  PIC X(10).
+           02  ENP6STSL    COMP  PIC  S9(4).
+           02  ENP6STSF    PICTURE X.
+           02  FILLER REDEFINES ENP6STSF.
+             03 ENP6STSA    PICTURE X.
+           02  ENP6STSI  PIC X(8).
+           02  ERP6FLDL    COMP  PIC  S9(4).
+           02  ERP6FLDF    PICTURE X.
+           02  FILLER REDEFINES ERP6FLDF.
+             03 ERP6FLDA    PICTURE X.
+           02  ERP6FLDI  PIC X(40).
+       01  SSMAPP6O REDEFINES SSMAPP6I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  ENP6CDTO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  ENP6CNOO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  ENP6PSQO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  ENP6TOTO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  ENP6PNOO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  ENP6PTYO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  ENP6STSO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  ERP6FLDO  PIC X(40).
