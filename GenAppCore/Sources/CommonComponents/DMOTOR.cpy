@@ -25,7 +25,8 @@
              CREDITCARDTYPE                 CHAR(8) NOT NULL,
              CREDITCARDNBR                  CHAR(16) NOT NULL,
              CREDITCARDPIN                  CHAR(4) NOT NULL,
-             CREDITVALIDTHRU                CHAR(5) NOT NULL
+             CREDITVALIDTHRU                CHAR(5) NOT NULL,
+             CREDITCARDTOKEN                CHAR(16) NOT NULL
            ) END-EXEC.
       ******************************************************************
       * COBOL DECLARATION FOR TABLE GENAPPDB.MOTOR                     *
@@ -50,6 +51,12 @@
            10 CREDITCARDNBR        PIC X(16).
            10 CREDITCARDPIN        PIC X(4).
            10 CREDITVALIDTHRU      PIC X(5).
+      *    Opaque tokenized stand-in for CREDITCARDNBR -
+      *    generated/resolved by the card-processor integration that
+      *    owns CREDITCARDNBR; batch/reporting programs should prefer
+      *    this column over CREDITCARDNBR wherever the real PAN isn't
+      *    actually needed
+           10 CREDITCARDTOKEN      PIC X(16).
       ******************************************************************
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 19      *
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 20      *
       ******************************************************************
