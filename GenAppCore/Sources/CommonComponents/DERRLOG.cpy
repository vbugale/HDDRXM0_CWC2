@@ -0,0 +1,29 @@
+      ******************************************************************
+      * DCLGEN TABLE(GENAPPDB.ERRORLOG)                                *
+      *        LIBRARY(PFHPWB0.GENAPP.V5R1M01.SOURCE(DERRLOG))         *
+      *        LANGUAGE(COBOL)                                         *
+      *        STRUCTURE(GENAPPDB_ERRORLOG)                            *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE GENAPPDB.ERRORLOG TABLE
+           ( USERID                         CHAR(8) NOT NULL,
+             LOGTIMESTAMP                   TIMESTAMP NOT NULL,
+             SCENARIONUMBER                 SMALLINT NOT NULL,
+             SQLCODE                        INTEGER NOT NULL,
+             ERRORTEXT                      VARCHAR(1320)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE GENAPPDB.ERRORLOG                  *
+      ******************************************************************
+       01  GENAPPDB_ERRORLOG.
+           10 USERID                 PIC X(8).
+           10 LOGTIMESTAMP           PIC X(26).
+           10 SCENARIONUMBER         PIC S9(4) USAGE COMP.
+           10 SQLCODE-LOG            PIC S9(9) USAGE COMP.
+           10 ERRORTEXT.
+               49 ERRORTEXT-LEN      PIC S9(4) USAGE COMP.
+               49 ERRORTEXT-TEXT     PIC X(1320).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
