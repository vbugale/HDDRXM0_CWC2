@@ -0,0 +1,47 @@
+********
+********  CLAIMS CROSS REFERENCE REPORT RECORD LAYOUTS.
+********
+       01  CLM-HDR1.
+           05  FILLER      PIC X      VALUE SPACES.
+           05  FILLER      PIC X(10)  VALUE 'RUN DATE  '.
+           05  CLM-RUN-MONTH
+                           PIC 99.
+           05  FILLER      PIC X      VALUE '/'.
+           05  CLM-RUN-DAY PIC 99.
+           05  FILLER      PIC X      VALUE '/'.
+           05  CLM-RUN-YEAR
+                           PIC 99.
+           05  FILLER      PIC X(5)   VALUE SPACES.
+           05  FILLER      PIC X(29)  VALUE
+                  'CLAIMS CROSS REFERENCE REPORT'.
+           05  FILLER      PIC X(19)  VALUE SPACES.
+           05  FILLER      PIC X(5)   VALUE 'PAGE '.
+           05  CLM-PAGE    PIC ZZ9.
+       01  CLM-HDR2.
+           05  FILLER      PIC X      VALUE SPACES.
+           05  FILLER      PIC X(6)   VALUE 'POLICY'.
+           05  FILLER      PIC X(6)   VALUE SPACES.
+           05  FILLER      PIC X(9)   VALUE 'TERRITORY'.
+           05  FILLER      PIC X(6)   VALUE SPACES.
+           05  FILLER      PIC X(11)  VALUE 'OPEN CLAIMS'.
+           05  FILLER      PIC X(6)   VALUE SPACES.
+           05  FILLER      PIC X(11)  VALUE 'TOTAL VALUE'.
+           05  FILLER      PIC X(24)  VALUE SPACES.
+       01  CLM-DETAIL.
+           05  FILLER             PIC X         VALUE SPACES.
+           05  CLM-DTL-TYPE       PIC X(3).
+           05  FILLER             PIC X(9)      VALUE SPACES.
+           05  CLM-DTL-TERRITORY  PIC X(5).
+           05  FILLER             PIC X(9)      VALUE SPACES.
+           05  CLM-DTL-COUNT      PIC ZZZZ9.
+           05  FILLER             PIC X(9)      VALUE SPACES.
+           05  CLM-DTL-VALUE      PIC ZZZZZZZZ9.
+           05  FILLER             PIC X(30)     VALUE SPACES.
+       01  CLM-TOTAL-DTL.
+           05  FILLER             PIC X(4)      VALUE SPACES.
+           05  FILLER             PIC X(5)      VALUE 'TOTAL'.
+           05  FILLER             PIC X(24)     VALUE SPACES.
+           05  CLM-GRAND-COUNT    PIC ZZZZ9.
+           05  FILLER             PIC X(9)      VALUE SPACES.
+           05  CLM-GRAND-VALUE    PIC ZZZZZZZZ9.
+           05  FILLER             PIC X(24)     VALUE SPACES.
