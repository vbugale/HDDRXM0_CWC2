@@ -0,0 +1,638 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPTCLM01.
+
+      *****************************************************************
+      *                 GENAPP DEMONSTRATION APPLICATION              *
+      *                       COMPUWARE CORPORATION                   *
+      *                                                               *
+      * PROGRAM :   RPTCLM01                                          *
+      *                                                               *
+      * FUNCTION:   RPTCLM01 IS THE GENAPP DEMONSTRATION BATCH        *
+      *             PROGRAM THAT PRODUCES THE CLAIMS CROSS REFERENCE  *
+      *             REPORT LAID OUT IN THE RPTCLM COPYBOOK (HEADERS,  *
+      *             DETAIL LINE, AND GRAND TOTAL LINE). EACH INPUT    *
+      *             CLAIM-XREF-FILE RECORD CARRIES ONE OPEN OR CLOSED *
+      *             CLAIM'S POLICY NUMBER, POLICY TYPE (MOT/END/HOU/  *
+      *             COM, THE SAME 3-CHARACTER CODES USED IN CA-       *
+      *             REQUEST-ID THROUGHOUT THE ONLINE TRANSACTIONS),   *
+      *             SALES TERRITORY, CLAIM NUMBER, STATUS AND VALUE.  *
+      *             THIS PROGRAM ACCUMULATES OPEN-CLAIM COUNTS AND    *
+      *             VALUE TOTALS INTO A WORKING-STORAGE TABLE KEYED   *
+      *             BY POLICY TYPE/TERRITORY, PRINTS ONE SUMMARY LINE *
+      *             PER TYPE/TERRITORY COMBINATION ENCOUNTERED, AND   *
+      *             A GRAND TOTAL LINE AT THE END.                    *
+      *                                                               *
+      *             THIS IS THE FIRST CONSUMER OF RPTCLM.CPY, WHICH   *
+      *             IS NEW (LIKE RPTEMP.CPY AND RPTREGN.CPY, THERE    *
+      *             WAS PREVIOUSLY NO CLAIMS REPORT LAYOUT AT ALL).   *
+      *             THE CLAIM-XREF-FILE INPUT BELOW IS ALSO NEW,      *
+      *             SINCE CLAIMS (CA-CLAIM IN LGCMAREA, SERVED ONLINE *
+      *             BY LGTESTP5) HAVE NO DEDICATED VSAM OR DB2 CLAIMS *
+      *             STORE TO EXTRACT FROM - MODELED, LIKE RPTEMP01's  *
+      *             EMPLOYEE-FILE AND RPTREGN1's REGION-FILE, ON THE  *
+      *             FLAT, FIXED-WIDTH SEQUENTIAL FD STYLE LGBAT001    *
+      *             USES FOR ITS OTHER INPUT FILES.                   *
+      *                                                               *
+      * FILES   :   CLAIM-XREF-FILE       (SEQUENTIAL, INPUT)        *
+      *             PRINT-FILE             (SEQUENTIAL, OUTPUT)       *
+      *                                                               *
+      *****************************************************************
+      *             PROGRAM CHANGE LOG                                *
+      *             -------------------                               *
+      *                                                               *
+      * DATE        UPDATED BY            CHANGE DESCRIPTION          *
+      * ----------  --------------------  --------------------------  *
+      * 08/08/2026                        INITIAL DEVELOPMENT         *
+      *                                                               *
+      * MM/DD/YYYY  XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXXX *
+      *                                                               *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CLAIM-XREF-FILE    ASSIGN TO CLMXFILE.
+
+           SELECT PRINT-FILE         ASSIGN TO PRTFILE.
+
+           EJECT
+       DATA DIVISION.
+       FILE SECTION.
+
+      *****************************************************************
+      *    FILE DECLARATIONS                                          *
+      *****************************************************************
+
+       FD  CLAIM-XREF-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 27920 CHARACTERS.
+
+       01  CLAIM-XREF-FILE-RECORD.
+           05 CXR-POLICY-NUM         PIC 9(10).
+           05 CXR-POLICY-TYPE        PIC X(03).
+           05 CXR-SALES-TERRITORY    PIC X(05).
+           05 CXR-CLAIM-NUM          PIC 9(10).
+           05 CXR-CLAIM-STATUS       PIC X(01).
+               88  CXR-CLAIM-OPEN                  VALUE 'O'.
+               88  CXR-CLAIM-CLOSED                VALUE 'C'.
+           05 CXR-CLAIM-VALUE        PIC 9(08).
+           05 FILLER                 PIC X(43).
+
+
+       FD  PRINT-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 27920 CHARACTERS.
+
+       01  PRINT-FILE-RECORD         PIC X(80).
+
+           EJECT
+
+
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      *    77 LEVEL DATA ITEMS HERE  (SUBSCRIPTS, INDEXES ETC.)       *
+      *****************************************************************
+       77  WS-SUB                      PIC S9(04)  COMP   VALUE +0.
+       77  WS-MAX-XREF-ENTRIES         PIC S9(04)  COMP   VALUE +100.
+
+
+      *****************************************************************
+      *    SWITCHES                                                   *
+      *****************************************************************
+       01  WS-SWITCHES.
+
+           05  WS-ERROR-FOUND-SW         PIC X(01)           VALUE 'N'.
+               88  ERROR-FOUND                                VALUE 'Y'.
+               88  NO-ERROR-FOUND                             VALUE 'N'.
+
+           05  WS-END-OF-XREF-FILE-SW    PIC X(01)           VALUE 'N'.
+               88  END-OF-XREF-FILE                           VALUE 'Y'.
+               88  NOT-END-OF-XREF-FILE                       VALUE 'N'.
+
+           EJECT
+
+      *****************************************************************
+      *    OPEN-CLAIM ACCUMULATION TABLE, BUILT AS TYPE/TERRITORY     *
+      *    COMBINATIONS ARE ENCOUNTERED ON THE INPUT FILE             *
+      *****************************************************************
+       01  WS-XREF-TABLE.
+           05  WCT-XREF-ENTRY-COUNT       PIC S9(04) COMP VALUE +0.
+           05  WCT-XREF-ENTRY           OCCURS 100 TIMES
+                                         INDEXED BY WCT-XREF-IDX.
+               10  WCT-XREF-TYPE           PIC X(03).
+               10  WCT-XREF-TERRITORY      PIC X(05).
+               10  WCT-XREF-OPEN-COUNT     PIC 9(05)      VALUE ZEROES.
+               10  WCT-XREF-OPEN-VALUE     PIC 9(09)      VALUE ZEROES.
+
+       01  WS-REPORT-CONTROLS.
+           05  WCT-LINES-PER-PAGE        PIC S9(04) COMP VALUE +20.
+           05  WCT-LINE-COUNT             PIC S9(04) COMP VALUE +99.
+           05  WCT-PAGE-NUMBER            PIC S9(04) COMP VALUE +0.
+           05  WCT-GRAND-COUNT            PIC 9(05)      VALUE ZEROES.
+           05  WCT-GRAND-VALUE            PIC 9(09)      VALUE ZEROES.
+
+           EJECT
+
+      *****************************************************************
+      *  THIS AREA CONTAINS THE DATA FROM THE FUNCTION CURRENT-DATE   *
+      *****************************************************************
+       01  WS-CURRENT-DATE-TIME.
+           03  WS-CDT-DATE.
+               05  WS-CDT-D-YEAR       PIC 9(4)  VALUE ZEROES.
+               05  WS-CDT-D-MONTH      PIC 99    VALUE ZEROES.
+               05  WS-CDT-D-DAY        PIC 99    VALUE ZEROES.
+           03  WS-CDT-TIME.
+               05  WS-CDT-T-HOURS      PIC 99    VALUE ZEROES.
+               05  WS-CDT-T-MINUTES    PIC 99    VALUE ZEROES.
+               05  WS-CDT-T-SECONDS    PIC 99    VALUE ZEROES.
+               05  WS-CDT-T-HUNDRETHS  PIC 99    VALUE ZEROES.
+           03  WS-CDT-GMT-INDICATOR    PIC X     VALUE SPACES.
+           03  WS-CDT-GMT-TIME-DIFFERENTIAL.
+               05  WS-CDT-GMT-HOURS    PIC 99    VALUE ZEROES.
+               05  WS-CDT-GMT-MINUTES  PIC 99    VALUE ZEROES.
+
+           EJECT
+
+      *****************************************************************
+      *    MESSAGES   (ERROR AND INFORMATIONAL)                       *
+      *****************************************************************
+
+       01  WS-RPTCLM1-MESSAGES.
+
+           05  WPM-BLANK               PIC X(01)       VALUE     ' '.
+           05  WPM-ALL-ASTERISK        PIC X(80)       VALUE ALL '*'.
+
+           05  WPM-BEGIN-PROGRAM.
+               10 FILLER               PIC X(78)   VALUE
+                  '***** BEGIN PROGRAM RPTCLM01 *****'.
+
+           05  WPM-END-PROGRAM.
+               10 FILLER               PIC X(78)   VALUE
+                  '***** END PROGRAM RPTCLM01 *****'.
+
+           05  WPM-XREF-FILE-EMPTY.
+               10 FILLER               PIC X(78)   VALUE
+                  'CLAIM-XREF-FILE CONTAINS NO RECORDS'.
+
+           05  WPM-XREF-TABLE-FULL.
+               10 FILLER               PIC X(78)   VALUE
+                  'TOO MANY TYPE/TERRITORY COMBINATIONS FOR WORK TABLE'.
+
+      *****************************************************************
+      *    GENERAL ERROR PROCESSING WORK AREAS                        *
+      *****************************************************************
+      ******************************************************************
+      * PRODUCT DEMONSTRATION APPLICATION (PDA)                        *
+      *                                                                *
+      * ERROR WORK AREA DEFINITIONS FOR: GENERAL                      *
+      *                                                                *
+      ******************************************************************
+
+       01  WS-PDA-ERROR-GENERAL.
+
+           05  WS-PDA-ERROR-TYPE       PIC X(04)       VALUE SPACES.
+               88  PDA-GENERAL-ERROR                   VALUE 'GEN'.
+
+
+      ******************************************************************
+      *    PDA FORMATTED ERROR LINES                                   *
+      ******************************************************************
+
+       01  WS-PDA-ERROR-AREA.
+           05  WPEA-ERROR-01           PIC X(80)       VALUE ALL '*'.
+           05  WPEA-ERROR-02.
+               10 FILLER               PIC X(01)       VALUE '*'.
+               10 FILLER               PIC X(78)       VALUE SPACES.
+               10 FILLER               PIC X(01)       VALUE '*'.
+           05  WPEA-ERROR-03.
+               10 FILLER               PIC X(01)       VALUE '*'.
+               10 FILLER               PIC X(78)       VALUE
+               '   PRODUCT DEMONSTRATION APPLICATION (PDA) ERROR '.
+               10 FILLER               PIC X(01)       VALUE '*'.
+           05  WPEA-ERROR-04.
+               10 FILLER               PIC X(01)       VALUE '*'.
+               10 FILLER               PIC X(78)       VALUE SPACES.
+               10 FILLER               PIC X(01)       VALUE '*'.
+           05  WPEA-ERROR-05           PIC X(80)       VALUE ALL '*'.
+           05  WPEA-ERROR-06.
+               10 FILLER               PIC X(01)       VALUE '*'.
+               10 FILLER               PIC X(78)       VALUE SPACES.
+               10 FILLER               PIC X(01)       VALUE '*'.
+           05  WPEA-ERROR-07.
+               10 FILLER               PIC X(01)       VALUE '*'.
+               10 WPEA-ERROR-07-TEXT   PIC X(78)       VALUE SPACES.
+               10 FILLER               PIC X(01)       VALUE '*'.
+           05  WPEA-ERROR-08.
+               10 FILLER               PIC X(01)       VALUE '*'.
+               10 WPEA-ERROR-08-TEXT   PIC X(78)       VALUE SPACES.
+               10 FILLER               PIC X(01)       VALUE '*'.
+           05  WPEA-ERROR-09.
+               10 FILLER               PIC X(01)       VALUE '*'.
+               10 FILLER               PIC X(78)       VALUE SPACES.
+               10 FILLER               PIC X(01)       VALUE '*'.
+           05  WPEA-ERROR-10           PIC X(80)       VALUE ALL '*'.
+
+
+      ******************************************************************
+      *    PDA GENERAL ERROR LINES                                     *
+      ******************************************************************
+
+       01  WS-PDA-GEN-ERROR-01.
+           05  FILLER                  PIC X(01)       VALUE SPACES.
+           05  FILLER                  PIC X(07)       VALUE
+               'ERROR: '.
+           05  FILLER                  PIC X(10)       VALUE
+               'PROGRAM = '.
+           05  WPGE-PROGRAM-ID         PIC X(08)       VALUE SPACES.
+           05  FILLER                  PIC X(14)       VALUE
+               ', PARAGRAPH = '.
+           05  WPGE-PARAGRAPH          PIC X(06).
+           05  FILLER                  PIC X(32)       VALUE SPACES.
+
+       01  WS-PDA-GEN-ERROR-02.
+           05  FILLER                  PIC X(01)       VALUE SPACES.
+           05  WPGE-DESCRIPTION        PIC X(78)       VALUE SPACES.
+
+           EJECT
+
+      *****************************************************************
+      *    CLAIMS CROSS REFERENCE REPORT RECORD LAYOUTS               *
+      *****************************************************************
+
+           COPY RPTCLM.
+
+           EJECT
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00000-MAINLINE                                *
+      *                                                               *
+      *    FUNCTION :  MAINLINE CONTROL PARAGRAPH                     *
+      *                                                               *
+      *****************************************************************
+
+       P00000-MAINLINE.
+
+           DISPLAY WPM-BLANK.
+           DISPLAY WPM-ALL-ASTERISK.
+           DISPLAY WPM-BEGIN-PROGRAM.
+           DISPLAY WPM-ALL-ASTERISK.
+
+           PERFORM  P00050-INITIALIZE
+               THRU P00050-INITIALIZE-EXIT.
+
+           IF NO-ERROR-FOUND
+               PERFORM  P00500-MAIN-PROCESS
+                   THRU P00500-MAIN-PROCESS-EXIT.
+
+           IF NO-ERROR-FOUND
+               PERFORM  P00600-PRINT-REPORT
+                   THRU P00600-PRINT-REPORT-EXIT.
+
+           PERFORM  P00550-END-OF-JOB
+               THRU P00550-END-OF-JOB-EXIT.
+
+           DISPLAY WPM-BLANK.
+           DISPLAY WPM-ALL-ASTERISK.
+           DISPLAY WPM-END-PROGRAM.
+           DISPLAY WPM-ALL-ASTERISK.
+
+           GOBACK.
+
+       P00000-MAINLINE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00050-INITIALIZE                              *
+      *                                                               *
+      *    FUNCTION :  OPEN FILES, READ THE FIRST CLAIM-XREF RECORD,  *
+      *                AND INITIALIZE REPORT CONTROL FIELDS           *
+      *                                                               *
+      *    CALLED BY:  P00000-MAINLINE                                *
+      *                                                               *
+      *****************************************************************
+
+       P00050-INITIALIZE.
+
+           MOVE 'N'                    TO WS-ERROR-FOUND-SW.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+
+           OPEN INPUT  CLAIM-XREF-FILE.
+           OPEN OUTPUT PRINT-FILE.
+
+           PERFORM  P80000-READ-XREF-FILE
+               THRU P80000-READ-XREF-FILE-EXIT.
+
+           IF END-OF-XREF-FILE
+               MOVE 'GEN'              TO WS-PDA-ERROR-TYPE
+               MOVE 'RPTCLM01'        TO WPGE-PROGRAM-ID
+               MOVE 'P00050'           TO WPGE-PARAGRAPH
+               MOVE WPM-XREF-FILE-EMPTY
+                                       TO WPGE-DESCRIPTION
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+       P00050-INITIALIZE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00500-MAIN-PROCESS                            *
+      *                                                               *
+      *    FUNCTION :  ACCUMULATE EVERY OPEN CLAIM ON THE INPUT FILE  *
+      *                INTO WS-XREF-TABLE BY POLICY TYPE/TERRITORY    *
+      *                                                               *
+      *    CALLED BY:  P00000-MAINLINE                                *
+      *                                                               *
+      *****************************************************************
+
+       P00500-MAIN-PROCESS.
+
+           PERFORM  P85000-ACCUMULATE-CLAIM
+               THRU P85000-ACCUMULATE-CLAIM-EXIT
+                   UNTIL END-OF-XREF-FILE
+                      OR ERROR-FOUND.
+
+       P00500-MAIN-PROCESS-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00550-END-OF-JOB                              *
+      *                                                               *
+      *    FUNCTION :  CLOSE FILES AT NORMAL PROGRAM END               *
+      *                                                               *
+      *    CALLED BY:  P00000-MAINLINE                                *
+      *                                                               *
+      *****************************************************************
+
+       P00550-END-OF-JOB.
+
+           CLOSE CLAIM-XREF-FILE.
+           CLOSE PRINT-FILE.
+
+       P00550-END-OF-JOB-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00600-PRINT-REPORT                            *
+      *                                                               *
+      *    FUNCTION :  PRINT ONE DETAIL LINE PER TYPE/TERRITORY       *
+      *                COMBINATION ACCUMULATED IN WS-XREF-TABLE, THEN *
+      *                THE GRAND TOTAL LINE                           *
+      *                                                               *
+      *    CALLED BY:  P00000-MAINLINE                                *
+      *                                                               *
+      *****************************************************************
+
+       P00600-PRINT-REPORT.
+
+           PERFORM VARYING WCT-XREF-IDX FROM 1 BY 1
+                    UNTIL WCT-XREF-IDX > WCT-XREF-ENTRY-COUNT
+
+               IF WCT-LINE-COUNT >= WCT-LINES-PER-PAGE
+                   PERFORM  P85100-PRINT-PAGE-HEADINGS
+                       THRU P85100-PRINT-PAGE-HEADINGS-EXIT
+               END-IF
+
+               MOVE SPACES               TO CLM-DETAIL
+               MOVE WCT-XREF-TYPE (WCT-XREF-IDX)
+                                          TO CLM-DTL-TYPE
+               MOVE WCT-XREF-TERRITORY (WCT-XREF-IDX)
+                                          TO CLM-DTL-TERRITORY
+               MOVE WCT-XREF-OPEN-COUNT (WCT-XREF-IDX)
+                                          TO CLM-DTL-COUNT
+               MOVE WCT-XREF-OPEN-VALUE (WCT-XREF-IDX)
+                                          TO CLM-DTL-VALUE
+
+               WRITE PRINT-FILE-RECORD   FROM CLM-DETAIL
+               ADD +1                    TO WCT-LINE-COUNT
+
+               ADD WCT-XREF-OPEN-COUNT (WCT-XREF-IDX)
+                                          TO WCT-GRAND-COUNT
+               ADD WCT-XREF-OPEN-VALUE (WCT-XREF-IDX)
+                                          TO WCT-GRAND-VALUE
+
+           END-PERFORM.
+
+           PERFORM  P85500-PRINT-GRAND-TOTAL
+               THRU P85500-PRINT-GRAND-TOTAL-EXIT.
+
+       P00600-PRINT-REPORT-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P80000-READ-XREF-FILE                          *
+      *                                                               *
+      *    FUNCTION :  READ THE NEXT CLAIM-XREF-FILE RECORD            *
+      *                                                               *
+      *    CALLED BY:  P00050-INITIALIZE, P85000-ACCUMULATE-CLAIM     *
+      *                                                               *
+      *****************************************************************
+
+       P80000-READ-XREF-FILE.
+
+           READ CLAIM-XREF-FILE
+               AT END
+                   MOVE 'Y'            TO WS-END-OF-XREF-FILE-SW.
+
+       P80000-READ-XREF-FILE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P85000-ACCUMULATE-CLAIM                        *
+      *                                                               *
+      *    FUNCTION :  FOR EACH OPEN CLAIM, FIND OR ADD THE           *
+      *                MATCHING POLICY-TYPE/TERRITORY ENTRY IN        *
+      *                WS-XREF-TABLE AND ADD THIS CLAIM'S COUNT AND   *
+      *                VALUE TO IT. CLOSED CLAIMS ARE SKIPPED.        *
+      *                                                               *
+      *    CALLED BY:  P00500-MAIN-PROCESS                            *
+      *                                                               *
+      *****************************************************************
+
+       P85000-ACCUMULATE-CLAIM.
+
+           IF CXR-CLAIM-OPEN
+               PERFORM  P85050-FIND-OR-ADD-XREF-ENTRY
+                   THRU P85050-FIND-OR-ADD-XREF-ENTRY-EXIT
+
+               IF NO-ERROR-FOUND
+                   ADD +1                TO
+                       WCT-XREF-OPEN-COUNT (WCT-XREF-IDX)
+                   ADD CXR-CLAIM-VALUE    TO
+                       WCT-XREF-OPEN-VALUE (WCT-XREF-IDX)
+               END-IF
+           END-IF.
+
+           PERFORM  P80000-READ-XREF-FILE
+               THRU P80000-READ-XREF-FILE-EXIT.
+
+       P85000-ACCUMULATE-CLAIM-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P85050-FIND-OR-ADD-XREF-ENTRY                  *
+      *                                                               *
+      *    FUNCTION :  SEARCH WS-XREF-TABLE FOR AN ENTRY MATCHING     *
+      *                CXR-POLICY-TYPE/CXR-SALES-TERRITORY; IF NONE   *
+      *                IS FOUND, ADD A NEW ZERO-INITIALIZED ENTRY.    *
+      *                SETS WCT-XREF-IDX TO THE MATCHING SUBSCRIPT.   *
+      *                                                               *
+      *    CALLED BY:  P85000-ACCUMULATE-CLAIM                        *
+      *                                                               *
+      *****************************************************************
+
+       P85050-FIND-OR-ADD-XREF-ENTRY.
+
+           SET WCT-XREF-IDX             TO 1.
+           SEARCH WCT-XREF-ENTRY
+               AT END
+                   IF WCT-XREF-ENTRY-COUNT >= WS-MAX-XREF-ENTRIES
+                       MOVE 'GEN'          TO WS-PDA-ERROR-TYPE
+                       MOVE 'RPTCLM01'    TO WPGE-PROGRAM-ID
+                       MOVE 'P85050'       TO WPGE-PARAGRAPH
+                       MOVE WPM-XREF-TABLE-FULL
+                                           TO WPGE-DESCRIPTION
+                       PERFORM  P99500-PDA-ERROR
+                           THRU P99500-PDA-ERROR-EXIT
+                   ELSE
+                       ADD +1              TO WCT-XREF-ENTRY-COUNT
+                       SET WCT-XREF-IDX   TO WCT-XREF-ENTRY-COUNT
+                       MOVE CXR-POLICY-TYPE
+                           TO WCT-XREF-TYPE (WCT-XREF-IDX)
+                       MOVE CXR-SALES-TERRITORY
+                           TO WCT-XREF-TERRITORY (WCT-XREF-IDX)
+                       MOVE ZEROES
+                           TO WCT-XREF-OPEN-COUNT (WCT-XREF-IDX)
+                       MOVE ZEROES
+                           TO WCT-XREF-OPEN-VALUE (WCT-XREF-IDX)
+                   END-IF
+               WHEN WCT-XREF-TYPE (WCT-XREF-IDX)  = CXR-POLICY-TYPE
+                AND WCT-XREF-TERRITORY (WCT-XREF-IDX)
+                                        = CXR-SALES-TERRITORY
+                   CONTINUE
+           END-SEARCH.
+
+       P85050-FIND-OR-ADD-XREF-ENTRY-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P85100-PRINT-PAGE-HEADINGS                     *
+      *                                                               *
+      *    FUNCTION :  ADVANCES TO THE NEXT REPORT PAGE, PRINTING     *
+      *                CLM-HDR1/2 FROM RPTCLM.CPY                     *
+      *                                                               *
+      *    CALLED BY:  P00600-PRINT-REPORT                           *
+      *                                                               *
+      *****************************************************************
+
+       P85100-PRINT-PAGE-HEADINGS.
+
+           ADD +1                       TO WCT-PAGE-NUMBER.
+           MOVE WCT-PAGE-NUMBER         TO CLM-PAGE.
+           MOVE WS-CDT-D-MONTH          TO CLM-RUN-MONTH.
+           MOVE WS-CDT-D-DAY            TO CLM-RUN-DAY.
+           MOVE WS-CDT-D-YEAR (3:2)     TO CLM-RUN-YEAR.
+
+           WRITE PRINT-FILE-RECORD     FROM CLM-HDR1.
+           WRITE PRINT-FILE-RECORD     FROM CLM-HDR2.
+
+           MOVE +0                      TO WCT-LINE-COUNT.
+
+       P85100-PRINT-PAGE-HEADINGS-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P85500-PRINT-GRAND-TOTAL                       *
+      *                                                               *
+      *    FUNCTION :  PRINTS THE CLM-TOTAL-DTL LINE WITH THE GRAND   *
+      *                TOTAL OPEN CLAIM COUNT AND VALUE ACROSS ALL    *
+      *                POLICY TYPES AND TERRITORIES                  *
+      *                                                               *
+      *    CALLED BY:  P00600-PRINT-REPORT                           *
+      *                                                               *
+      *****************************************************************
+
+       P85500-PRINT-GRAND-TOTAL.
+
+           MOVE WCT-GRAND-COUNT         TO CLM-GRAND-COUNT.
+           MOVE WCT-GRAND-VALUE         TO CLM-GRAND-VALUE.
+           WRITE PRINT-FILE-RECORD      FROM CLM-TOTAL-DTL.
+
+           DISPLAY WPM-BLANK.
+           DISPLAY 'TOTAL OPEN CLAIMS REPORTED = ' WCT-GRAND-COUNT.
+
+       P85500-PRINT-GRAND-TOTAL-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P99500-PDA-ERROR                               *
+      *                                                               *
+      *    FUNCTION :  FORMAT AND DISPLAY A FATAL PDA ERROR, THEN     *
+      *                TERMINATE THE PROGRAM                          *
+      *                                                               *
+      *    CALLED BY:  VARIOUS                                       *
+      *                                                               *
+      *****************************************************************
+
+       P99500-PDA-ERROR.
+
+           MOVE 'Y'                    TO WS-ERROR-FOUND-SW.
+
+           DISPLAY ' '.
+           DISPLAY WPEA-ERROR-01.
+           DISPLAY WPEA-ERROR-02.
+           DISPLAY WPEA-ERROR-03.
+           DISPLAY WPEA-ERROR-04.
+           DISPLAY WPEA-ERROR-05.
+           DISPLAY WPEA-ERROR-06.
+
+           MOVE WS-PDA-GEN-ERROR-01    TO WPEA-ERROR-07-TEXT.
+           MOVE WS-PDA-GEN-ERROR-02    TO WPEA-ERROR-08-TEXT.
+
+           DISPLAY WPEA-ERROR-07.
+           DISPLAY WPEA-ERROR-08.
+           DISPLAY WPEA-ERROR-09.
+           DISPLAY WPEA-ERROR-10.
+           DISPLAY ' '.
+
+           DISPLAY WPM-BLANK.
+           DISPLAY WPM-ALL-ASTERISK.
+           DISPLAY WPM-END-PROGRAM.
+           DISPLAY WPM-ALL-ASTERISK.
+
+           MOVE 99                     TO RETURN-CODE.
+           GOBACK.
+
+       P99500-PDA-ERROR-EXIT.
+           EXIT.
+           EJECT
