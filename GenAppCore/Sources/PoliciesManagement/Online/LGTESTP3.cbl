@@ -90,6 +90,43 @@
            05  WMF-FROM-CHECKING       PIC 9(12).
            05  WMF-BANK-ROUTING        PIC 9(9).
 
+      *    ADDED FOR PROPERTY VALUATION / REVALUATION REMINDER
+           05  WMF-REBUILD-COST        PIC 9(8).
+
+      *    ADDED FOR PERIL COVERAGE AMOUNTS
+           05  WMF-FIRE-COVERAGE       PIC 9(8).
+           05  WMF-FLOOD-COVERAGE      PIC 9(8).
+           05  WMF-STORM-COVERAGE      PIC 9(8).
+           05  WMF-THEFT-COVERAGE      PIC 9(8).
+           05  WMF-LIABILITY-COVERAGE  PIC 9(8).
+           05  WMF-VALUATION-YEAR      PIC 9(4).
+           05  WMF-VALUATION-AGE       PIC S9(4).
+
+      ******************************************************************
+      *     FLOOD-ZONE LOOKUP TABLE                                    *
+      *     STAND-IN FOR AN EXTERNAL FLOOD-ZONE LOOKUP SERVICE - NO    *
+      *     SUCH SERVICE OR DB2 TABLE EXISTS IN THIS SYSTEM, SO RISK   *
+      *     IS DERIVED FROM CA-H-STATE AGAINST A SMALL STATIC TABLE,   *
+      *     SAME VALID-VALUE-TABLE STYLE AS WS-VALID-TERRITORIES IN    *
+      *     LGTESTC1                                                   *
+      ******************************************************************
+
+       01  WS-FLOOD-ZONE-TABLE.
+           05  FILLER                 PIC X(3) VALUE 'FLH'.
+           05  FILLER                 PIC X(3) VALUE 'LAH'.
+           05  FILLER                 PIC X(3) VALUE 'TXM'.
+           05  FILLER                 PIC X(3) VALUE 'CAM'.
+           05  FILLER                 PIC X(3) VALUE 'NYL'.
+           05  FILLER                 PIC X(3) VALUE 'OHL'.
+       01  WS-FLOOD-ZONE-TABLE-R REDEFINES WS-FLOOD-ZONE-TABLE.
+           05  WFZ-ENTRY              OCCURS 6 TIMES.
+               10  WFZ-STATE          PIC X(2).
+               10  WFZ-ZONE           PIC X(1).
+       77  WS-FZ-MAX                  PIC S9(4) COMP VALUE 6.
+       77  WS-FZ-SUB                  PIC S9(4) COMP VALUE 0.
+       77  WS-FZ-FOUND                PIC X(01) VALUE 'N'.
+           88 WS-FZ-IS-FOUND                   VALUE 'Y'.
+
 
       ******************************************************************
       *     CICS COPYBOOKS                                             *
@@ -366,6 +403,26 @@
                  Move CA-H-CREDIT-CARD-NBR       To  ENP3CCNI
                  Move CA-H-CREDIT-CARD-PIN       To  ENP3CCPI
                  Move CA-H-CREDIT-CARD-VAL       To  ENP3CCVI
+                 Move CA-H-FIRE-COVERAGE         To  ENP3FIRI
+                 Move CA-H-FLOOD-COVERAGE        To  ENP3FLOI
+                 Move CA-H-STORM-COVERAGE        To  ENP3STMI
+                 Move CA-H-THEFT-COVERAGE        To  ENP3THFI
+                 Move CA-H-LIABILITY-COVERAGE    To  ENP3LIAI
+                 Move CA-H-REBUILD-COST          To  ENP3RBCI
+                 Move CA-H-LAST-VALUATION-DATE   To  ENP3LVDI
+                 Move CA-H-FLOOD-ZONE            To  ENP3FLZI
+
+                 IF CA-H-LAST-VALUATION-DATE > SPACES
+                     MOVE CA-H-LAST-VALUATION-DATE(1:4)
+                                        To  WMF-VALUATION-YEAR
+                     MOVE WS-CURRENT-YEAR
+                                        To  WMF-VALUATION-AGE
+                     SUBTRACT WMF-VALUATION-YEAR FROM WMF-VALUATION-AGE
+                     IF WMF-VALUATION-AGE >= 5
+                         Move 'Revaluation recommended - 5+ yrs old'
+                           To  ERP3FLDO
+                     END-IF
+                 END-IF
 
                  EXEC CICS SEND MAP ('SSMAPP3')
                            FROM(SSMAPP3O)
@@ -413,6 +470,16 @@
                  Move ENP3CCNI          To CA-H-CREDIT-CARD-NBR
                  Move ENP3CCPI          To CA-H-CREDIT-CARD-PIN
                  Move ENP3CCVI          To CA-H-CREDIT-CARD-VAL
+                 Move ENP3FIRI          To CA-H-FIRE-COVERAGE
+                 Move ENP3FLOI          To CA-H-FLOOD-COVERAGE
+                 Move ENP3STMI          To CA-H-STORM-COVERAGE
+                 Move ENP3THFI          To CA-H-THEFT-COVERAGE
+                 Move ENP3LIAI          To CA-H-LIABILITY-COVERAGE
+                 Move ENP3RBCI          To CA-H-REBUILD-COST
+                 Move ENP3LVDI          To CA-H-LAST-VALUATION-DATE
+
+                 PERFORM  P82000-FLOOD-ZONE-LOOKUP
+                     THRU P82000-FLOOD-ZONE-LOOKUP-EXIT
 
                  EXEC CICS LINK PROGRAM('LGAPOL01')
                            COMMAREA(COMM-AREA)
@@ -428,9 +495,15 @@
 
                  Move CA-CUSTOMER-NUM To ENP3CNOI
                  Move CA-POLICY-NUM   To ENP3PNOI
+                 Move CA-H-FLOOD-ZONE To ENP3FLZI
                  Move ' '             To ENP3OPTI
-                 Move 'New House Policy Inserted'
-                   To  ERP3FLDO
+                 IF CA-H-FLOOD-ZONE = 'H'
+                     Move 'Policy Inserted - HIGH flood risk zone'
+                       To  ERP3FLDO
+                 ELSE
+                     Move 'New House Policy Inserted'
+                       To  ERP3FLDO
+                 END-IF
                  EXEC CICS SEND MAP ('SSMAPP3')
                            FROM(SSMAPP3O)
                            MAPSET ('SSMAP')
@@ -472,6 +545,14 @@
                  Move Spaces             To  ENP3CCNI
                  Move Spaces             To  ENP3CCPI
                  Move Spaces             To  ENP3CCVI
+                 Move Spaces             To  ENP3FIRI
+                 Move Spaces             To  ENP3FLOI
+                 Move Spaces             To  ENP3STMI
+                 Move Spaces             To  ENP3THFI
+                 Move Spaces             To  ENP3LIAI
+                 Move Spaces             To  ENP3RBCI
+                 Move Spaces             To  ENP3LVDI
+                 Move Spaces             To  ENP3FLZI
 
 
                  Move ' '             To ENP3OPTI
@@ -518,6 +599,26 @@
                  Move CA-H-CREDIT-CARD-NBR       To  ENP3CCNI
                  Move CA-H-CREDIT-CARD-PIN       To  ENP3CCPI
                  Move CA-H-CREDIT-CARD-VAL       To  ENP3CCVI
+                 Move CA-H-FIRE-COVERAGE         To  ENP3FIRI
+                 Move CA-H-FLOOD-COVERAGE        To  ENP3FLOI
+                 Move CA-H-STORM-COVERAGE        To  ENP3STMI
+                 Move CA-H-THEFT-COVERAGE        To  ENP3THFI
+                 Move CA-H-LIABILITY-COVERAGE    To  ENP3LIAI
+                 Move CA-H-REBUILD-COST          To  ENP3RBCI
+                 Move CA-H-LAST-VALUATION-DATE   To  ENP3LVDI
+                 Move CA-H-FLOOD-ZONE            To  ENP3FLZI
+
+                 IF CA-H-LAST-VALUATION-DATE > SPACES
+                     MOVE CA-H-LAST-VALUATION-DATE(1:4)
+                                        To  WMF-VALUATION-YEAR
+                     MOVE WS-CURRENT-YEAR
+                                        To  WMF-VALUATION-AGE
+                     SUBTRACT WMF-VALUATION-YEAR FROM WMF-VALUATION-AGE
+                     IF WMF-VALUATION-AGE >= 5
+                         Move 'Revaluation recommended - 5+ yrs old'
+                           To  ERP3FLDO
+                     END-IF
+                 END-IF
 
                  EXEC CICS SEND MAP ('SSMAPP3')
                            FROM(SSMAPP3O)
@@ -553,7 +654,16 @@
                  Move ENP3CCNI          To CA-H-CREDIT-CARD-NBR
                  Move ENP3CCPI          To CA-H-CREDIT-CARD-PIN
                  Move ENP3CCVI          To CA-H-CREDIT-CARD-VAL
+                 Move ENP3FIRI          To CA-H-FIRE-COVERAGE
+                 Move ENP3FLOI          To CA-H-FLOOD-COVERAGE
+                 Move ENP3STMI          To CA-H-STORM-COVERAGE
+                 Move ENP3THFI          To CA-H-THEFT-COVERAGE
+                 Move ENP3LIAI          To CA-H-LIABILITY-COVERAGE
+                 Move ENP3RBCI          To CA-H-REBUILD-COST
+                 Move ENP3LVDI          To CA-H-LAST-VALUATION-DATE
 
+                 PERFORM  P82000-FLOOD-ZONE-LOOKUP
+                     THRU P82000-FLOOD-ZONE-LOOKUP-EXIT
 
                  EXEC CICS LINK PROGRAM('LGUPOL01')
                            COMMAREA(COMM-AREA)
@@ -566,9 +676,15 @@
 
                  Move CA-CUSTOMER-NUM To ENP3CNOI
                  Move CA-POLICY-NUM   To ENP3PNOI
+                 Move CA-H-FLOOD-ZONE To ENP3FLZI
                  Move ' '             To ENP3OPTI
-                 Move 'House Policy Updated'
-                   To  ERP3FLDO
+                 IF CA-H-FLOOD-ZONE = 'H'
+                     Move 'Policy Updated - HIGH flood risk zone'
+                       To  ERP3FLDO
+                 ELSE
+                     Move 'House Policy Updated'
+                       To  ERP3FLDO
+                 END-IF
 
                  EXEC CICS SEND MAP ('SSMAPP3')
                            FROM(SSMAPP3O)
@@ -699,6 +815,42 @@
            Go To ERROR-OUT.
 
 
+       ER-FIRE-COVERAGE.
+           Move 'Fire coverage must be numeric'    To  ERP3FLDO.
+           MOVE -1                                 To  ENP3FIRL.
+           Go To ERROR-OUT.
+
+
+       ER-FLOOD-COVERAGE.
+           Move 'Flood coverage must be numeric'   To  ERP3FLDO.
+           MOVE -1                                 To  ENP3FLOL.
+           Go To ERROR-OUT.
+
+
+       ER-STORM-COVERAGE.
+           Move 'Storm coverage must be numeric'   To  ERP3FLDO.
+           MOVE -1                                 To  ENP3STML.
+           Go To ERROR-OUT.
+
+
+       ER-THEFT-COVERAGE.
+           Move 'Theft coverage must be numeric'   To  ERP3FLDO.
+           MOVE -1                                 To  ENP3THFL.
+           Go To ERROR-OUT.
+
+
+       ER-LIABILITY-COVERAGE.
+           Move 'Liability coverage must be numeric' To  ERP3FLDO.
+           MOVE -1                                 To  ENP3LIAL.
+           Go To ERROR-OUT.
+
+
+       ER-REBUILD-COST.
+           Move 'Rebuild cost must be numeric'      To  ERP3FLDO.
+           MOVE -1                                 To  ENP3RBCL.
+           Go To ERROR-OUT.
+
+
        ER-AUTO-PAY.
            Move 'Auto Pay must be Y or N'          To  ERP3FLDO.
            MOVE -1                                 To  ENP3PAYL.
@@ -1086,6 +1238,148 @@
                                          CA-H-VALUE.
 
 
+      *****************************************************************
+      *    PERIL COVERAGE AMOUNTS -- MUST BE NUMERIC                   *
+      *****************************************************************
+
+           MOVE +8                     TO WMF-NUM-LTH
+           MOVE ENP3FIRI               TO WMF-NUM-INPUT.
+
+           PERFORM  P70500-EDIT-NUMERIC-FIELD
+               THRU P70500-EDIT-NUMERIC-FIELD-EXIT.
+
+           IF WMF-NUM-ERROR           >  ZEROES
+              MOVE -1                 TO ENP3FIRL
+              MOVE DFHBMFSE           TO ENP3FIRA
+              GO TO ER-FIRE-COVERAGE.
+
+           MOVE WMF-NUM-OUTPUT        TO WMF-FIRE-COVERAGE
+           MOVE WMF-FIRE-COVERAGE     TO ENP3FIRO.
+
+
+           MOVE +8                     TO WMF-NUM-LTH
+           MOVE ENP3FLOI               TO WMF-NUM-INPUT.
+
+           PERFORM  P70500-EDIT-NUMERIC-FIELD
+               THRU P70500-EDIT-NUMERIC-FIELD-EXIT.
+
+           IF WMF-NUM-ERROR           >  ZEROES
+              MOVE -1                 TO ENP3FLOL
+              MOVE DFHBMFSE           TO ENP3FLOA
+              GO TO ER-FLOOD-COVERAGE.
+
+           MOVE WMF-NUM-OUTPUT        TO WMF-FLOOD-COVERAGE
+           MOVE WMF-FLOOD-COVERAGE    TO ENP3FLOO.
+
+
+           MOVE +8                     TO WMF-NUM-LTH
+           MOVE ENP3STMI               TO WMF-NUM-INPUT.
+
+           PERFORM  P70500-EDIT-NUMERIC-FIELD
+               THRU P70500-EDIT-NUMERIC-FIELD-EXIT.
+
+           IF WMF-NUM-ERROR           >  ZEROES
+              MOVE -1                 TO ENP3STML
+              MOVE DFHBMFSE           TO ENP3STMA
+              GO TO ER-STORM-COVERAGE.
+
+           MOVE WMF-NUM-OUTPUT        TO WMF-STORM-COVERAGE
+           MOVE WMF-STORM-COVERAGE    TO ENP3STMO.
+
+
+           MOVE +8                     TO WMF-NUM-LTH
+           MOVE ENP3THFI               TO WMF-NUM-INPUT.
+
+           PERFORM  P70500-EDIT-NUMERIC-FIELD
+               THRU P70500-EDIT-NUMERIC-FIELD-EXIT.
+
+           IF WMF-NUM-ERROR           >  ZEROES
+              MOVE -1                 TO ENP3THFL
+              MOVE DFHBMFSE           TO ENP3THFA
+              GO TO ER-THEFT-COVERAGE.
+
+           MOVE WMF-NUM-OUTPUT        TO WMF-THEFT-COVERAGE
+           MOVE WMF-THEFT-COVERAGE    TO ENP3THFO.
+
+
+           MOVE +8                     TO WMF-NUM-LTH
+           MOVE ENP3LIAI               TO WMF-NUM-INPUT.
+
+           PERFORM  P70500-EDIT-NUMERIC-FIELD
+               THRU P70500-EDIT-NUMERIC-FIELD-EXIT.
+
+           IF WMF-NUM-ERROR           >  ZEROES
+              MOVE -1                 TO ENP3LIAL
+              MOVE DFHBMFSE           TO ENP3LIAA
+              GO TO ER-LIABILITY-COVERAGE.
+
+           MOVE WMF-NUM-OUTPUT        TO WMF-LIABILITY-COVERAGE
+           MOVE WMF-LIABILITY-COVERAGE TO ENP3LIAO.
+
+
+      *****************************************************************
+      *    REBUILD COST   -- MUST BE NUMERIC                           *
+      *****************************************************************
+
+           MOVE +8                     TO WMF-NUM-LTH
+           MOVE ENP3RBCI               TO WMF-NUM-INPUT.
+
+           PERFORM  P70500-EDIT-NUMERIC-FIELD
+               THRU P70500-EDIT-NUMERIC-FIELD-EXIT.
+
+           IF WMF-NUM-ERROR           >  ZEROES
+              MOVE -1                 TO ENP3RBCL
+              MOVE DFHBMFSE           TO ENP3RBCA
+              GO TO ER-REBUILD-COST.
+
+           MOVE WMF-NUM-OUTPUT        TO WMF-REBUILD-COST
+           MOVE WMF-REBUILD-COST      TO ENP3RBCO.
+
+
+      *****************************************************************
+      *    LAST VALUATION DATE -- OPTIONAL, IF ENTERED MUST BE A       *
+      *    VALID DATE                                                  *
+      *****************************************************************
+
+           IF ENP3LVDI = SPACES OR LOW-VALUES
+               GO TO P80000-LAST-VALUATION-DONE.
+
+           MOVE ENP3LVDI               TO WMF-DATE.
+
+           IF WMF-DASH1 = '-'  AND
+              WMF-DASH2 = '-'
+              NEXT SENTENCE
+           ELSE
+              MOVE 'Y'                 TO WS-EDIT-ERRORS
+              MOVE -1                  TO ENP3LVDL
+              GO TO ER-DATE-FORMAT.
+
+           IF WMF-YEAR  NUMERIC    AND
+              WMF-MONTH NUMERIC    AND
+              WMF-DAY   NUMERIC
+              NEXT SENTENCE
+           ELSE
+              MOVE 'Y'                 TO WS-EDIT-ERRORS
+              MOVE -1                  TO ENP3LVDL
+              GO TO ER-DATE-NUMERIC.
+
+           IF (WMF-MONTH-R > 0) AND (WMF-MONTH-R < 13)
+               NEXT SENTENCE
+           ELSE
+              MOVE 'Y'                 TO WS-EDIT-ERRORS
+              MOVE -1                  TO ENP3LVDL
+              GO TO ER-DATE-MONTH-RANGE.
+
+           IF (WMF-DAY-R > 0) AND (WMF-DAY-R < 32)
+               NEXT SENTENCE
+           ELSE
+              MOVE 'Y'                 TO WS-EDIT-ERRORS
+              MOVE -1                  TO ENP3LVDL
+              GO TO ER-DATE-DAY-RANGE.
+
+       P80000-LAST-VALUATION-DONE.
+
+
       *****************************************************************
       *    AUTO PAY       -- VALUE MUST BE   Y  OR  N                 *
       *****************************************************************
@@ -1281,3 +1575,31 @@
 
        P80000-EDIT-FIELDS-EXIT.
            EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                                *
+      *    PARAGRAPH:  P82000-FLOOD-ZONE-LOOKUP                        *
+      *    FUNCTION :  LOOKS UP THE FLOOD RISK ZONE FOR THE POLICY'S   *
+      *                STATE AND SETS CA-H-FLOOD-ZONE TO               *
+      *                'L'(OW), 'M'(EDIUM), OR 'H'(IGH). STATES NOT IN *
+      *                THE TABLE DEFAULT TO 'L' (NO KNOWN FLOOD RISK)  *
+      *    CALLED BY:  P00000-MAINLINE (SCREEN OPTIONS 2 AND 4)        *
+      *****************************************************************
+
+       P82000-FLOOD-ZONE-LOOKUP.
+
+           MOVE 'N'                  TO WS-FZ-FOUND
+           MOVE 'L'                  TO CA-H-FLOOD-ZONE
+
+           PERFORM VARYING WS-FZ-SUB FROM 1 BY 1
+                   UNTIL WS-FZ-SUB > WS-FZ-MAX
+               IF CA-H-STATE = WFZ-STATE (WS-FZ-SUB)
+                   MOVE WFZ-ZONE (WS-FZ-SUB)   TO CA-H-FLOOD-ZONE
+                   SET WS-FZ-IS-FOUND          TO TRUE
+                   MOVE WS-FZ-MAX               TO WS-FZ-SUB
+               END-IF
+           END-PERFORM.
+
+       P82000-FLOOD-ZONE-LOOKUP-EXIT.
+           EXIT.
