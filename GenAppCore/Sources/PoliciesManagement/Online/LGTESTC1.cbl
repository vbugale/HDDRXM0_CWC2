@@ -52,6 +52,16 @@
          03 WRITE-MSG-High           PIC 9(10).
        01  STSQ.
          03  STSQ-NAME                 PIC X(8) Value 'GENACNTL'.
+
+      *    Persistent VSAM control record replacing the GENACNTL TS
+      *    queue, so the low/high customer range survives a CICS
+      *    restart
+       01  GENACTRL-FILE                PIC X(8) Value 'GENACTRL'.
+       01  GENACTRL-KEY                 PIC X(8) Value 'CTLKEY01'.
+       01  GENACTRL-REC.
+         03  GC-KEY                     PIC X(08) VALUE 'CTLKEY01'.
+         03  GC-LOW-CUSTOMER            PIC 9(10) VALUE ZEROES.
+         03  GC-HIGH-CUSTOMER           PIC 9(10) VALUE ZEROES.
       *
        77 F24                        Pic S9(4) Comp Value 24.
        77 MSGEND                       PIC X(24) VALUE
@@ -60,6 +70,83 @@
        77 WS-EDIT-ERRORS             PIC X(01) VALUE 'N'.
        77 WS-COUNT                   PIC 9(02) VALUE 0.
 
+      ******************************************************************
+      *    NATIONAL ID NUMBER FORMAT CHECK WORK FIELDS                 *
+      ******************************************************************
+       77 WS-NIN-LENGTH              PIC 9(02) VALUE 0.
+       77 WS-NIN-SUB                 PIC 9(02) VALUE 0.
+       77 WS-NIN-ALPHA-COUNT         PIC 9(02) VALUE 0.
+       77 WS-NIN-NUMERIC-COUNT       PIC 9(02) VALUE 0.
+       77 WS-NIN-OTHER-COUNT         PIC 9(02) VALUE 0.
+       77 WS-NIN-CHAR                PIC X     VALUE SPACE.
+
+      ******************************************************************
+      *    EMAIL ADDRESS FORMAT CHECK WORK FIELDS                      *
+      ******************************************************************
+       77 WS-EMAIL-LENGTH            PIC 9(02) VALUE 0.
+       77 WS-EMAIL-SUB               PIC 9(02) VALUE 0.
+       77 WS-EMAIL-AT-POS            PIC 9(02) VALUE 0.
+       77 WS-EMAIL-DOT-POS           PIC 9(02) VALUE 0.
+       77 WS-EMAIL-CHAR              PIC X     VALUE SPACE.
+       77 WS-EMAIL-VALID-SW          PIC X     VALUE 'Y'.
+           88 WS-EMAIL-IS-VALID                VALUE 'Y'.
+           88 WS-EMAIL-NOT-VALID               VALUE 'N'.
+
+      ******************************************************************
+      *    MAINTAINABLE SALES TERRITORY CODE LIST                      *
+      *    Add/remove a valid territory code by editing the FILLER     *
+      *    entries below and WS-VT-MAX - no procedure logic changes.   *
+      ******************************************************************
+       01  WS-VALID-TERRITORIES.
+           05 FILLER                 PIC X(5) VALUE 'NA   '.
+           05 FILLER                 PIC X(5) VALUE 'EMEA '.
+           05 FILLER                 PIC X(5) VALUE 'APAC '.
+           05 FILLER                 PIC X(5) VALUE 'LATAM'.
+       01  WS-VALID-TERRITORIES-TBL REDEFINES WS-VALID-TERRITORIES.
+           05 WS-VT-CODE             PIC X(5) OCCURS 4 TIMES.
+       77  WS-VT-MAX                 PIC S9(4) COMP VALUE 4.
+       77  WS-VT-SUB                 PIC S9(4) COMP VALUE 0.
+       77  WS-VT-FOUND               PIC X(01) VALUE 'N'.
+           88 WS-VT-IS-FOUND                   VALUE 'Y'.
+
+      ******************************************************************
+      *     CHANGE-HISTORY LOG WORK FIELDS                             *
+      ******************************************************************
+       01  WS-CH-ABSTIME             PIC S9(8) COMP VALUE +0.
+       01  WS-CH-DATE                PIC X(10) VALUE SPACES.
+       01  WS-CH-TIME                PIC X(8)  VALUE SPACES.
+
+      *    Before/after snapshot of an editable customer field, one
+      *    record is logged per changed field via LGSTSQ
+       01  CH-HIST-MSG.
+           03 CH-DATE                PIC X(8)  VALUE SPACES.
+           03 FILLER                 PIC X     VALUE SPACES.
+           03 CH-TIME                PIC X(8)  VALUE SPACES.
+           03 FILLER                 PIC X(9)  VALUE ' LGTESTC1'.
+           03 FILLER                 PIC X(7)  VALUE ' TERM='.
+           03 CH-TERMID              PIC X(4)  VALUE SPACES.
+           03 FILLER                 PIC X(7)  VALUE ' USER='.
+           03 CH-USERID              PIC X(8)  VALUE SPACES.
+           03 FILLER                 PIC X(6)  VALUE ' CNUM='.
+           03 CH-CUSNUM              PIC X(10) VALUE SPACES.
+           03 FILLER                 PIC X(7)  VALUE ' FLD='.
+           03 CH-FIELD               PIC X(10) VALUE SPACES.
+           03 FILLER                 PIC X(6)  VALUE ' OLD='.
+           03 CH-OLD-VALUE           PIC X(30) VALUE SPACES.
+           03 FILLER                 PIC X(6)  VALUE ' NEW='.
+           03 CH-NEW-VALUE           PIC X(30) VALUE SPACES.
+
+      *    Pre-update snapshot of the editable customer fields, used
+      *    to build the before/after change-history log
+       01  OLD-CUSTOMER-INFO.
+           03 OLD-FIRST-NAME         PIC X(10).
+           03 OLD-LAST-NAME          PIC X(20).
+           03 OLD-DOB                PIC X(10).
+           03 OLD-POSTCODE           PIC X(8).
+           03 OLD-PHONE-HOME         PIC X(20).
+           03 OLD-PHONE-MOBILE       PIC X(20).
+           03 OLD-EMAIL-ADDRESS      PIC X(100).
+
        01 WS-AREA.
          03  WS-CUSTOMER-NUM         Pic X(10).
          03  Filler                  Pic X(215).
@@ -233,7 +320,7 @@
       *    SCREEN OPTION EDIT                                         *
       *****************************************************************
 
-           IF ENT1OPTO = '1' OR '2' OR '4'
+           IF ENT1OPTO = '1' OR '2' OR '4' OR '5'
                NEXT SENTENCE
            ELSE
                Move 'Please enter a valid option'
@@ -449,6 +536,14 @@
                  END-IF
 
 
+                 Move CA-FIRST-NAME      to OLD-FIRST-NAME
+                 Move CA-LAST-NAME       to OLD-LAST-NAME
+                 Move CA-DOB             to OLD-DOB
+                 Move CA-POSTCODE        to OLD-POSTCODE
+                 Move CA-PHONE-HOME      to OLD-PHONE-HOME
+                 Move CA-PHONE-MOBILE    to OLD-PHONE-MOBILE
+                 Move CA-EMAIL-ADDRESS   to OLD-EMAIL-ADDRESS
+
                  Move CA-FIRST-NAME to ENT1FNAI
                  Move CA-LAST-NAME       to ENT1LNAI
                  Move CA-DOB             to ENT1DOBI
@@ -477,6 +572,49 @@
                            INTO(SSMAPC1I) ASIS
                            MAPSET('SSMAP') END-EXEC
 
+                 Move ENT1CNOI        To CH-CUSNUM
+                 IF OLD-FIRST-NAME NOT = ENT1FNAI
+                    MOVE 'FIRSTNAME' TO CH-FIELD
+                    MOVE OLD-FIRST-NAME TO CH-OLD-VALUE
+                    MOVE ENT1FNAI       TO CH-NEW-VALUE
+                    PERFORM WRITE-CHANGE-HISTORY
+                 END-IF
+                 IF OLD-LAST-NAME NOT = ENT1LNAI
+                    MOVE 'LASTNAME'  TO CH-FIELD
+                    MOVE OLD-LAST-NAME  TO CH-OLD-VALUE
+                    MOVE ENT1LNAI       TO CH-NEW-VALUE
+                    PERFORM WRITE-CHANGE-HISTORY
+                 END-IF
+                 IF OLD-DOB NOT = ENT1DOBI
+                    MOVE 'DOB'        TO CH-FIELD
+                    MOVE OLD-DOB        TO CH-OLD-VALUE
+                    MOVE ENT1DOBI       TO CH-NEW-VALUE
+                    PERFORM WRITE-CHANGE-HISTORY
+                 END-IF
+                 IF OLD-POSTCODE NOT = ENT1POSI
+                    MOVE 'POSTCODE'  TO CH-FIELD
+                    MOVE OLD-POSTCODE   TO CH-OLD-VALUE
+                    MOVE ENT1POSI       TO CH-NEW-VALUE
+                    PERFORM WRITE-CHANGE-HISTORY
+                 END-IF
+                 IF OLD-PHONE-HOME NOT = ENT1PH1I
+                    MOVE 'PHONEHOME' TO CH-FIELD
+                    MOVE OLD-PHONE-HOME TO CH-OLD-VALUE
+                    MOVE ENT1PH1I       TO CH-NEW-VALUE
+                    PERFORM WRITE-CHANGE-HISTORY
+                 END-IF
+                 IF OLD-PHONE-MOBILE NOT = ENT1PH2I
+                    MOVE 'PHONEMOBL' TO CH-FIELD
+                    MOVE OLD-PHONE-MOBILE TO CH-OLD-VALUE
+                    MOVE ENT1PH2I       TO CH-NEW-VALUE
+                    PERFORM WRITE-CHANGE-HISTORY
+                 END-IF
+                 IF OLD-EMAIL-ADDRESS NOT = ENT1EMAI
+                    MOVE 'EMAIL'      TO CH-FIELD
+                    MOVE OLD-EMAIL-ADDRESS TO CH-OLD-VALUE
+                    MOVE ENT1EMAI       TO CH-NEW-VALUE
+                    PERFORM WRITE-CHANGE-HISTORY
+                 END-IF
 
                  Move '01UCUS'   To CA-REQUEST-ID
                  Move ENT1CNOI   To CA-CUSTOMER-NUM
@@ -522,6 +660,39 @@
                  END-EXEC
                  GO TO ENDIT-STARTIT
 
+             WHEN '5'
+                 Move '01MCUS'   To CA-REQUEST-ID
+                 Move ENT1CNOO   To CA-CUSTOMER-NUM
+                 Move ENT1MRGI   To CA-CUSTOMER-MERGE-DUP-NUM
+
+                 IF CA-CUSTOMER-MERGE-DUP-NUM = 0  OR
+                    CA-CUSTOMER-MERGE-DUP-NUM = CA-CUSTOMER-NUM
+                   GO TO ER-MERGE-DUP-NUM
+                 END-IF
+
+                 EXEC CICS LINK PROGRAM('LGMCUS01')
+                           COMMAREA(COMM-AREA)
+                           LENGTH(32500)
+                 END-EXEC
+
+                 IF CA-RETURN-CODE > 0
+                   GO TO NO-MRG
+                 END-IF
+
+                 Move CA-CUSTOMER-NUM To ENT1CNOI
+                 Move ' '             To ENT1MRGI
+                 Move ' '             To ENT1OPTI
+                 Move 'Customer records merged'
+                   To  ERRFLDO
+
+                 MOVE DFHBMFSE       To ENT1CNOA
+
+                 EXEC CICS SEND MAP ('SSMAPC1')
+                           FROM(SSMAPC1O)
+                           MAPSET ('SSMAP')
+                 END-EXEC
+                 GO TO ENDIT-STARTIT
+
              WHEN OTHER
 
                  Move 'Please enter a valid option'
@@ -626,6 +797,18 @@
            Go To ERROR-OUT.
 
 
+       NO-MRG.
+           Move 'Error Merging Customer Records'   To  ERRFLDO.
+           MOVE -1                                 To  ENT1MRGL.
+           Go To ERROR-OUT.
+
+
+       ER-MERGE-DUP-NUM.
+           Move 'Dup Cust Number invalid/same'      To  ERRFLDO.
+           MOVE -1                                 To  ENT1MRGL.
+           Go To ERROR-OUT.
+
+
        ER-DOB-NUMERIC.
            Move 'DOB YYYY,MM,DD must be numeric'   To  ERRFLDO.
            MOVE -1                                 To  ENT1DOBL.
@@ -668,6 +851,13 @@
            Go To ERROR-OUT.
 
 
+       ER-NATIONAL-ID-FORMAT.
+           Move 'National ID Number format is invalid for type'
+                                                    To  ERRFLDO.
+           MOVE -1                                 To  ENT1NINL.
+           Go To ERROR-OUT.
+
+
        ER-SALES-TERRITORY.
            Move 'Sales Territory is invalid'       To  ERRFLDO.
            MOVE -1                                 To  ENT1TERL.
@@ -687,7 +877,7 @@
 
 
        ER-EMAIL-ADDRESS.
-           Move 'Email Address requires one @ symbol'   To ERRFLDO.
+           Move 'Email Address format is invalid'       To ERRFLDO.
            MOVE -1                                      To ENT1EMAL.
            Go To ERROR-OUT.
 
@@ -698,6 +888,107 @@
            Go To ERROR-OUT.
 
 
+      *    Logs one before/after field change via the LGSTSQ utility,
+      *    following the same LINK pattern as LGICUS01's inquiry
+      *    audit log
+       WRITE-CHANGE-HISTORY.
+           EXEC CICS ASKTIME ABSTIME(WS-CH-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-CH-ABSTIME)
+                     MMDDYYYY(WS-CH-DATE)
+                     TIME(WS-CH-TIME)
+           END-EXEC
+           MOVE WS-CH-DATE  TO CH-DATE
+           MOVE WS-CH-TIME  TO CH-TIME
+           MOVE EIBTRMID    TO CH-TERMID
+           MOVE EIBUSERID   TO CH-USERID
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(CH-HIST-MSG)
+                     LENGTH(LENGTH OF CH-HIST-MSG)
+           END-EXEC.
+           EXIT.
+
+      *    Looks ENT1TERI up in the maintainable territory code table
+      *    above
+       CHECK-SALES-TERRITORY.
+           MOVE 'N' TO WS-VT-FOUND
+           PERFORM VARYING WS-VT-SUB FROM 1 BY 1
+                   UNTIL WS-VT-SUB > WS-VT-MAX
+               IF ENT1TERI = WS-VT-CODE (WS-VT-SUB)
+                   SET WS-VT-IS-FOUND TO TRUE
+                   MOVE WS-VT-MAX TO WS-VT-SUB
+               END-IF
+           END-PERFORM.
+           EXIT.
+
+
+      *    Classifies the significant (non-trailing-space) characters
+      *    of ENT1NINI so P80000-EDIT-FIELDS can check the number's
+      *    format against the chosen ENT1TYPI
+       CHECK-NIN-FORMAT.
+           MOVE 0                    TO WS-NIN-ALPHA-COUNT
+           MOVE 0                    TO WS-NIN-NUMERIC-COUNT
+           MOVE 0                    TO WS-NIN-OTHER-COUNT
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(ENT1NINI))
+                                     TO WS-NIN-LENGTH
+           PERFORM VARYING WS-NIN-SUB FROM 1 BY 1
+                   UNTIL WS-NIN-SUB > WS-NIN-LENGTH
+               MOVE ENT1NINI (WS-NIN-SUB:1) TO WS-NIN-CHAR
+               EVALUATE TRUE
+                   WHEN WS-NIN-CHAR IS NUMERIC
+                       ADD 1 TO WS-NIN-NUMERIC-COUNT
+                   WHEN WS-NIN-CHAR IS ALPHABETIC
+                       ADD 1 TO WS-NIN-ALPHA-COUNT
+                   WHEN OTHER
+                       ADD 1 TO WS-NIN-OTHER-COUNT
+               END-EVALUATE
+           END-PERFORM.
+           EXIT.
+
+
+      *    Checks ENT1EMAI for exactly one '@', not in the first or
+      *    last position, and a domain part (after the '@') that
+      *    contains an internal '.' not immediately after the '@'
+      *    and not as the final character
+       CHECK-EMAIL-FORMAT.
+           SET WS-EMAIL-IS-VALID TO TRUE
+           MOVE 0                    TO WS-EMAIL-AT-POS
+           MOVE 0                    TO WS-EMAIL-DOT-POS
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(ENT1EMAI))
+                                     TO WS-EMAIL-LENGTH
+           INSPECT ENT1EMAI TALLYING WS-COUNT FOR ALL '@'
+           IF WS-COUNT NOT = 1
+               SET WS-EMAIL-NOT-VALID TO TRUE
+           ELSE
+               PERFORM VARYING WS-EMAIL-SUB FROM 1 BY 1
+                       UNTIL WS-EMAIL-SUB > WS-EMAIL-LENGTH
+                   MOVE ENT1EMAI (WS-EMAIL-SUB:1) TO WS-EMAIL-CHAR
+                   IF WS-EMAIL-CHAR = '@'
+                       MOVE WS-EMAIL-SUB TO WS-EMAIL-AT-POS
+                   END-IF
+               END-PERFORM
+               IF (WS-EMAIL-AT-POS = 1) OR
+                  (WS-EMAIL-AT-POS = WS-EMAIL-LENGTH)
+                   SET WS-EMAIL-NOT-VALID TO TRUE
+               ELSE
+                   PERFORM VARYING WS-EMAIL-SUB FROM WS-EMAIL-AT-POS
+                           BY 1 UNTIL WS-EMAIL-SUB > WS-EMAIL-LENGTH
+                       MOVE ENT1EMAI (WS-EMAIL-SUB:1) TO WS-EMAIL-CHAR
+                       IF (WS-EMAIL-CHAR = '.')          AND
+                          (WS-EMAIL-SUB > WS-EMAIL-AT-POS + 1) AND
+                          (WS-EMAIL-DOT-POS = 0)
+                           MOVE WS-EMAIL-SUB TO WS-EMAIL-DOT-POS
+                       END-IF
+                   END-PERFORM
+                   IF (WS-EMAIL-DOT-POS = 0) OR
+                      (WS-EMAIL-DOT-POS = WS-EMAIL-LENGTH)
+                       SET WS-EMAIL-NOT-VALID TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+           EXIT.
+
+
 
        NO-DATA.
            Move 'No data was returned.'            To  ERRFLDO.
@@ -746,68 +1037,44 @@
       *--------------------------------------------------------------*
        WRITE-GENACNTL.
 
-           EXEC CICS ENQ Resource(STSQ-NAME)
-                         Length(Length Of STSQ-NAME)
-           END-EXEC.
-           Move 'Y' To WS-FLAG-TSQH
-           Move 1   To WS-Item-Count
-           Exec CICS ReadQ TS Queue(STSQ-NAME)
-                     Into(READ-MSG)
-                     Resp(WS-RESP)
-                     Item(1)
-           End-Exec.
-           If WS-RESP = DFHRESP(NORMAL)
-              Perform With Test after Until WS-RESP > 0
-                 Exec CICS ReadQ TS Queue(STSQ-NAME)
-                     Into(READ-MSG)
-                     Resp(WS-RESP)
-                     Next
-                 End-Exec
-                 Add 1 To WS-Item-Count
-                 If WS-RESP = DFHRESP(NORMAL) And
-                      Read-Msg-Msg(1:13) = 'HIGH CUSTOMER'
-                      Move CA-Customer-Num To Write-Msg-High
-                      Move Space to WS-FLAG-TSQH
-                      Exec CICS WriteQ TS Queue(STSQ-NAME)
-                          From(Write-Msg-H)
-                          Length(F24)
-                          Resp(WS-RESP)
-                          ReWrite
-                          Item(WS-Item-Count)
-                      End-Exec
-                      MOVE 99 To WS-RESP
-                 End-If
-              End-Perform
-           End-If.
-      *
-      *
-           If WS-FLAG-TSQH = 'Y'
-             EXEC CICS WRITEQ TS QUEUE(STSQ-NAME)
-                       FROM(WRITE-MSG-E)
-                       RESP(WS-RESP)
-                       NOSUSPEND
-                       LENGTH(20)
-             END-EXEC
-             Move CA-Customer-Num To Write-Msg-Low
-             Move CA-Customer-Num To Write-Msg-High
-             EXEC CICS WRITEQ TS QUEUE(STSQ-NAME)
-                       FROM(WRITE-MSG-L)
-                       RESP(WS-RESP)
-                       NOSUSPEND
-                       LENGTH(23)
-             END-EXEC
-             EXEC CICS WRITEQ TS QUEUE(STSQ-NAME)
-                       FROM(WRITE-MSG-H)
-                       RESP(WS-RESP)
-                       NOSUSPEND
-                       LENGTH(24)
-             END-EXEC
-           End-If.
-
-           EXEC CICS DEQ Resource(STSQ-NAME)
-                         Length(Length Of STSQ-NAME)
+      *    The customer low/high range is kept in a persistent VSAM
+      *    control record (GENACTRL) instead of the GENACNTL TS
+      *    queue, so a CICS restart does not lose the range.
+      *    VSAM's own record-level locking on the UPDATE read
+      *    serializes concurrent updates, replacing the ENQ/DEQ pair
+      *    the TS-queue version needed.
+           EXEC CICS READ FILE(GENACTRL-FILE)
+                     INTO(GENACTRL-REC)
+                     RIDFLD(GENACTRL-KEY)
+                     UPDATE
+                     RESP(WS-RESP)
            END-EXEC.
 
+           EVALUATE WS-RESP
+             WHEN DFHRESP(NORMAL)
+               IF GC-LOW-CUSTOMER = 0 OR
+                  CA-CUSTOMER-NUM < GC-LOW-CUSTOMER
+                  MOVE CA-CUSTOMER-NUM TO GC-LOW-CUSTOMER
+               END-IF
+               IF CA-CUSTOMER-NUM > GC-HIGH-CUSTOMER
+                  MOVE CA-CUSTOMER-NUM TO GC-HIGH-CUSTOMER
+               END-IF
+               EXEC CICS REWRITE FILE(GENACTRL-FILE)
+                         FROM(GENACTRL-REC)
+                         RESP(WS-RESP)
+               END-EXEC
+             WHEN DFHRESP(NOTFND)
+               MOVE CA-CUSTOMER-NUM TO GC-LOW-CUSTOMER
+               MOVE CA-CUSTOMER-NUM TO GC-HIGH-CUSTOMER
+               EXEC CICS WRITE FILE(GENACTRL-FILE)
+                         FROM(GENACTRL-REC)
+                         RIDFLD(GENACTRL-KEY)
+                         RESP(WS-RESP)
+               END-EXEC
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE.
+
 
 
       *****************************************************************
@@ -1008,14 +1275,49 @@
               GO TO ER-NATIONAL-ID-TYPE.
 
 
+      ********************************************
+      *    NATIONAL ID NUMBER FORMAT              *
+      *    FORMAT MUST MATCH THE CHOSEN NIN TYPE *
+      ********************************************
+
+           PERFORM CHECK-NIN-FORMAT.
+
+           EVALUATE TRUE
+              WHEN ENT1TYPI = 'SS'
+                 IF (WS-NIN-LENGTH = 9) AND
+                    (WS-NIN-NUMERIC-COUNT = 9)
+                     CONTINUE
+                 ELSE
+                     MOVE 'Y'          TO WS-EDIT-ERRORS
+                     GO TO ER-NATIONAL-ID-FORMAT
+                 END-IF
+              WHEN ENT1TYPI = 'PP'
+                 IF (WS-NIN-LENGTH NOT < 6) AND
+                    (WS-NIN-LENGTH NOT > 9) AND
+                    (WS-NIN-OTHER-COUNT = 0) AND
+                    (WS-NIN-ALPHA-COUNT > 0)
+                     CONTINUE
+                 ELSE
+                     MOVE 'Y'          TO WS-EDIT-ERRORS
+                     GO TO ER-NATIONAL-ID-FORMAT
+                 END-IF
+              WHEN ENT1TYPI = 'DL'
+                 IF (WS-NIN-LENGTH NOT < 5) AND
+                    (WS-NIN-OTHER-COUNT = 0)
+                     CONTINUE
+                 ELSE
+                     MOVE 'Y'          TO WS-EDIT-ERRORS
+                     GO TO ER-NATIONAL-ID-FORMAT
+                 END-IF
+           END-EVALUATE.
+
+
       ********************************************
       *    SALES TERRITORY                       *
       ********************************************
 
-           IF ENT1TERI = 'NA'           OR
-              ENT1TERI = 'EMEA'         OR
-              ENT1TERI = 'APAC'         OR
-              ENT1TERI = 'LATAM'
+           PERFORM CHECK-SALES-TERRITORY.
+           IF WS-VT-IS-FOUND
                NEXT SENTENCE
            ELSE
                MOVE 'Y'                 TO WS-EDIT-ERRORS
@@ -1065,12 +1367,14 @@
 
       ********************************************
       *    EMAIL ADDRESS                         *
-      *    ONE @ SIGN REQUIRED                   *
+      *    ONE @ SIGN, NOT LEADING/TRAILING, AND *
+      *    A DOMAIN THAT CONTAINS AN INTERNAL    *
+      *    '.'                                   *
       ********************************************
 
            IF ENT1EMAI > SPACES
-               INSPECT ENT1EMAI TALLYING WS-COUNT FOR ALL '@'
-               IF WS-COUNT = 1
+               PERFORM CHECK-EMAIL-FORMAT
+               IF WS-EMAIL-IS-VALID
                    NEXT SENTENCE
                ELSE
                    MOVE 'Y'                TO WS-EDIT-ERRORS
