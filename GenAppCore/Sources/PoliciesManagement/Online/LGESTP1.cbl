@@ -35,6 +35,100 @@
 
        77 WS-EDIT-ERRORS             PIC X(01) VALUE 'N'.
 
+      ******************************************************************
+      *    MULTI-VEHICLE MOTOR POLICY WORK FIELDS                      *
+      *    Vehicle 1 is the original CA-M-* fields (unchanged, for     *
+      *    compatibility with LGIPOL01/LGAPOL01/LGUPOL01/LGDPOL01);    *
+      *    vehicles 2-5 are held in the CA-M-VEHICLE OCCURS table.     *
+      ******************************************************************
+       77  WS-M-VEH-NUM                PIC 9(02) VALUE 1.
+       77  WS-M-VEH-SUB                PIC S9(04) COMP VALUE 0.
+       77  WS-M-VEH-MAX                PIC S9(04) COMP VALUE 5.
+
+      ******************************************************************
+      *    PREMIUM RECALCULATION WORK FIELDS                           *
+      *    Pre-update snapshot of the vehicle fields that drive the    *
+      *    premium, so a change to the vehicle on option '4' triggers  *
+      *    an automatic premium recalculation instead of silently      *
+      *    accepting whatever premium value was typed                  *
+      ******************************************************************
+       77  OLD-M-CAR-YEAR              PIC X(4).
+       77  OLD-M-MAKE                  PIC X(20).
+       77  OLD-M-MODEL                 PIC X(20).
+
+      ******************************************************************
+      *    PAYMENT METHOD CHANGE-HISTORY WORK FIELDS                   *
+      *    Snapshot of the payment fields taken before the update      *
+      *    screen is sent, logged via LGSTSQ (same mechanism LGTESTC1  *
+      *    uses for its customer change-history log) whenever the      *
+      *    auto-pay flag, bank details or credit card details change   *
+      ******************************************************************
+       77  OLD-M-AUTO-PAY              PIC X(1).
+       77  OLD-M-CHECK-ACCT-NBR        PIC X(10).
+       77  OLD-M-BANK-ROUTE-CODE       PIC X(10).
+       77  OLD-M-CREDIT-CARD-TYP       PIC X(10).
+       77  OLD-M-CREDIT-CARD-NBR       PIC X(20).
+
+      ******************************************************************
+      *    PAYMENT FIELD MASKING WORK FIELDS                           *
+      *    Inquiry (option '1') displays the account/card numbers      *
+      *    masked, showing only the last 4 digits - CA-M-* itself      *
+      *    still holds the full value for processing/update            *
+      ******************************************************************
+       77  WS-MASK-SUB                 PIC S9(4) COMP VALUE 0.
+       77  WS-MASK-LEN                 PIC S9(4) COMP VALUE 0.
+
+       77  WS-PH-ABSTIME               PIC S9(8) COMP VALUE +0.
+       77  WS-PH-DATE                  PIC X(10) VALUE SPACES.
+       77  WS-PH-TIME                  PIC X(8)  VALUE SPACES.
+
+       01  PH-HIST-MSG.
+           03 PH-DATE                  PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X     VALUE SPACES.
+           03 PH-TIME                  PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X(9)  VALUE ' LGTESTP1'.
+           03 FILLER                   PIC X(7)  VALUE ' TERM='.
+           03 PH-TERMID                PIC X(4)  VALUE SPACES.
+           03 FILLER                   PIC X(7)  VALUE ' USER='.
+           03 PH-USERID                PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X(6)  VALUE ' CNUM='.
+           03 PH-CUSNUM                PIC X(10) VALUE SPACES.
+           03 FILLER                   PIC X(6)  VALUE ' PNUM='.
+           03 PH-POLNUM                PIC X(10) VALUE SPACES.
+           03 FILLER                   PIC X(7)  VALUE ' FLD='.
+           03 PH-FIELD                 PIC X(10) VALUE SPACES.
+           03 FILLER                   PIC X(6)  VALUE ' OLD='.
+           03 PH-OLD-VALUE             PIC X(20) VALUE SPACES.
+           03 FILLER                   PIC X(6)  VALUE ' NEW='.
+           03 PH-NEW-VALUE             PIC X(20) VALUE SPACES.
+
+      ******************************************************************
+      *    BANK ROUTING NUMBER CHECKSUM WORK FIELDS                    *
+      *    Standard ABA mod-10 weighted checksum (weights 3-7-1        *
+      *    repeating over the 9 digits) applied to ENP1ROUI once it    *
+      *    is known to be 9 numeric digits.                            *
+      ******************************************************************
+       77  WS-RTN-SUB                  PIC 9(01) VALUE 0.
+       77  WS-RTN-DIGIT                PIC 9(01) VALUE 0.
+       77  WS-RTN-WEIGHT               PIC 9(01) VALUE 0.
+       01  WS-RTN-WEIGHTS.
+           03  FILLER                  PIC 9(01) VALUE 3.
+           03  FILLER                  PIC 9(01) VALUE 7.
+           03  FILLER                  PIC 9(01) VALUE 1.
+           03  FILLER                  PIC 9(01) VALUE 3.
+           03  FILLER                  PIC 9(01) VALUE 7.
+           03  FILLER                  PIC 9(01) VALUE 1.
+           03  FILLER                  PIC 9(01) VALUE 3.
+           03  FILLER                  PIC 9(01) VALUE 7.
+           03  FILLER                  PIC 9(01) VALUE 1.
+       01  WS-RTN-WEIGHT-TAB REDEFINES WS-RTN-WEIGHTS.
+           03  WS-RTN-WEIGHT-OF        PIC 9(01) OCCURS 9 TIMES.
+       77  WS-RTN-SUM                  PIC 9(04) VALUE 0.
+       77  WS-RTN-QUOT                 PIC 9(04) VALUE 0.
+       77  WS-RTN-REMAIN                PIC 9(04) VALUE 0.
+       77  WS-RTN-VALID-SW             PIC X(01) VALUE 'Y'.
+           88  WS-RTN-IS-VALID                   VALUE 'Y'.
+           88  WS-RTN-NOT-VALID                  VALUE 'N'.
 
       ******************************************************************
       *     NUMERIC CONVERSION WORK FIELDS                             *
@@ -401,15 +495,15 @@
                  COMPUTE WMF-MAX-CAR-YEAR =  WMF-CURRENT-YEAR + 1
 
 
+                 PERFORM RESOLVE-VEHICLE-NUM
+
                  Move CA-CUSTOMER-NUM        To  ENP1CNOO
                  Move CA-POLICY-NUM          To  ENP1PNOO
                  Move CA-ISSUE-DATE          To  ENP1IDAI
                  Move CA-EXPIRY-DATE         To  ENP1EDAI
-                 Move CA-M-CAR-YEAR          To  ENP1YEAI
-                 Move CA-M-MAKE              To  ENP1CMKI
-                 Move CA-M-MODEL             To  ENP1CMOI
-                 Move CA-M-COLOUR            To  ENP1COLI
-                 Move CA-M-CAR-VIN           To  ENP1VINI
+
+                 PERFORM MOVE-VEHICLE-TO-SCREEN
+
                  Move CA-M-PREMIUM           To  ENP1PREI
                  Move CA-M-AUTO-PAY          To  ENP1PAYI
                  Move CA-M-CHECK-ACCT-NBR    To  ENP1ACTI
@@ -419,6 +513,8 @@
                  Move CA-M-CREDIT-CARD-PIN   To  ENP1CCPI
                  Move CA-M-CREDIT-CARD-VAL   To  ENP1CCVI
 
+                 PERFORM MASK-PAYMENT-FIELDS-FOR-DISPLAY
+
 
 
                  EXEC CICS SEND MAP ('SSMAPP1')
@@ -542,11 +638,14 @@
 
                  Move CA-ISSUE-DATE          To  ENP1IDAI
                  Move CA-EXPIRY-DATE         To  ENP1EDAI
-                 Move CA-M-CAR-YEAR          To  ENP1YEAI
-                 Move CA-M-MAKE              To  ENP1CMKI
-                 Move CA-M-MODEL             To  ENP1CMOI
-                 Move CA-M-COLOUR            To  ENP1COLI
-                 Move CA-M-CAR-VIN           To  ENP1VINI
+
+                 PERFORM RESOLVE-VEHICLE-NUM
+                 PERFORM MOVE-VEHICLE-TO-SCREEN
+
+                 Move ENP1YEAI               To  OLD-M-CAR-YEAR
+                 Move ENP1CMKI               To  OLD-M-MAKE
+                 Move ENP1CMOI               To  OLD-M-MODEL
+
                  Move CA-M-PREMIUM           To  ENP1PREI
                  Move CA-M-AUTO-PAY          To  ENP1PAYI
                  Move CA-M-CHECK-ACCT-NBR    To  ENP1ACTI
@@ -556,6 +655,12 @@
                  Move CA-M-CREDIT-CARD-PIN   To  ENP1CCPI
                  Move CA-M-CREDIT-CARD-VAL   To  ENP1CCVI
 
+                 Move CA-M-AUTO-PAY          To  OLD-M-AUTO-PAY
+                 Move CA-M-CHECK-ACCT-NBR    To  OLD-M-CHECK-ACCT-NBR
+                 Move CA-M-BANK-ROUTE-CODE   To  OLD-M-BANK-ROUTE-CODE
+                 Move CA-M-CREDIT-CARD-TYP   To  OLD-M-CREDIT-CARD-TYP
+                 Move CA-M-CREDIT-CARD-NBR   To  OLD-M-CREDIT-CARD-NBR
+
 
                  EXEC CICS SEND MAP ('SSMAPP1')
                            FROM(SSMAPP1O)
@@ -565,6 +670,40 @@
                            INTO(SSMAPP1I)
                            MAPSET('SSMAP') END-EXEC
 
+                 Move ENP1CNOI          To PH-CUSNUM
+                 Move ENP1PNOI          To PH-POLNUM
+
+                 IF OLD-M-AUTO-PAY NOT = ENP1PAYI
+                    Move 'AUTOPAY'       To  PH-FIELD
+                    Move OLD-M-AUTO-PAY  To  PH-OLD-VALUE
+                    Move ENP1PAYI        To  PH-NEW-VALUE
+                    PERFORM WRITE-PAYMENT-HISTORY
+                 END-IF
+                 IF OLD-M-CHECK-ACCT-NBR NOT = ENP1ACTI
+                    Move 'ACCTNBR'            To  PH-FIELD
+                    Move OLD-M-CHECK-ACCT-NBR To  PH-OLD-VALUE
+                    Move ENP1ACTI             To  PH-NEW-VALUE
+                    PERFORM WRITE-PAYMENT-HISTORY
+                 END-IF
+                 IF OLD-M-BANK-ROUTE-CODE NOT = ENP1ROUI
+                    Move 'ROUTECODE'            To  PH-FIELD
+                    Move OLD-M-BANK-ROUTE-CODE  To  PH-OLD-VALUE
+                    Move ENP1ROUI               To  PH-NEW-VALUE
+                    PERFORM WRITE-PAYMENT-HISTORY
+                 END-IF
+                 IF OLD-M-CREDIT-CARD-TYP NOT = ENP1CCTI
+                    Move 'CCTYPE'              To  PH-FIELD
+                    Move OLD-M-CREDIT-CARD-TYP To  PH-OLD-VALUE
+                    Move ENP1CCTI              To  PH-NEW-VALUE
+                    PERFORM WRITE-PAYMENT-HISTORY
+                 END-IF
+                 IF OLD-M-CREDIT-CARD-NBR NOT = ENP1CCNI
+                    Move 'CCNUMBER'            To  PH-FIELD
+                    Move OLD-M-CREDIT-CARD-NBR To  PH-OLD-VALUE
+                    Move ENP1CCNI              To  PH-NEW-VALUE
+                    PERFORM WRITE-PAYMENT-HISTORY
+                 END-IF
+
                  Move '01UMOT'          To CA-REQUEST-ID
                  Move ENP1CNOI          To CA-CUSTOMER-NUM
                  Move 0                 To CA-PAYMENT
@@ -572,11 +711,10 @@
                  Move '        '        To CA-BROKERSREF
                  Move ENP1IDAI          To CA-ISSUE-DATE
                  Move ENP1EDAI          To CA-EXPIRY-DATE
-                 Move ENP1YEAI          To CA-M-CAR-YEAR
-                 Move ENP1CMKI          To CA-M-MAKE
-                 Move ENP1CMOI          To CA-M-MODEL
-                 Move ENP1COLI          To CA-M-COLOUR
-                 Move ENP1VINI          To CA-M-CAR-VIN
+
+                 PERFORM MOVE-SCREEN-TO-VEHICLE
+                 PERFORM RECALC-PREMIUM-ON-VEHICLE-CHANGE
+
                  Move ENP1PREI          To CA-M-PREMIUM
                  Move ENP1PAYI          To CA-M-AUTO-PAY
                  Move ENP1ACTI          To CA-M-CHECK-ACCT-NBR
@@ -676,6 +814,137 @@
       *****    LENGTH(32500)
       *****END-EXEC.
 
+      *    Resolves ENP1VEHO (vehicle sequence number, blank/zero
+      *    defaults to vehicle 1) into WS-M-VEH-NUM, validating it
+      *    against the 1-5 vehicle range supported per policy
+       RESOLVE-VEHICLE-NUM.
+           IF ENP1VEHO = SPACES OR ENP1VEHO = '00'
+               MOVE 1    To WS-M-VEH-NUM
+               MOVE '01' To ENP1VEHO
+           ELSE
+               IF ENP1VEHO NUMERIC
+                   MOVE ENP1VEHO To WS-M-VEH-NUM
+               ELSE
+                   MOVE 'Y' To WS-EDIT-ERRORS
+                   GO TO ER-VEHICLE-NUM
+               END-IF
+           END-IF
+
+           IF WS-M-VEH-NUM < 1 OR WS-M-VEH-NUM > WS-M-VEH-MAX
+               MOVE 'Y' To WS-EDIT-ERRORS
+               GO TO ER-VEHICLE-NUM
+           END-IF.
+           EXIT.
+
+      *    Moves the vehicle identified by WS-M-VEH-NUM (vehicle 1 is
+      *    the original flat CA-M-* fields, 2-5 are CA-M-VEHICLE)
+      *    onto the screen
+       MOVE-VEHICLE-TO-SCREEN.
+           IF WS-M-VEH-NUM = 1
+               MOVE CA-M-CAR-YEAR  To ENP1YEAI
+               MOVE CA-M-MAKE      To ENP1CMKI
+               MOVE CA-M-MODEL     To ENP1CMOI
+               MOVE CA-M-COLOUR    To ENP1COLI
+               MOVE CA-M-CAR-VIN   To ENP1VINI
+           ELSE
+               COMPUTE WS-M-VEH-SUB = WS-M-VEH-NUM - 1
+               MOVE CA-MV-CAR-YEAR (WS-M-VEH-SUB)  To ENP1YEAI
+               MOVE CA-MV-MAKE (WS-M-VEH-SUB)      To ENP1CMKI
+               MOVE CA-MV-MODEL (WS-M-VEH-SUB)     To ENP1CMOI
+               MOVE CA-MV-COLOUR (WS-M-VEH-SUB)    To ENP1COLI
+               MOVE CA-MV-CAR-VIN (WS-M-VEH-SUB)   To ENP1VINI
+           END-IF.
+           EXIT.
+
+      *    Moves the user's edits on screen back into the vehicle
+      *    identified by WS-M-VEH-NUM, growing CA-M-VEHICLE-COUNT
+      *    when a new vehicle slot 2-5 is used for the first time
+       MOVE-SCREEN-TO-VEHICLE.
+           IF WS-M-VEH-NUM = 1
+               MOVE ENP1YEAI  To CA-M-CAR-YEAR
+               MOVE ENP1CMKI  To CA-M-MAKE
+               MOVE ENP1CMOI  To CA-M-MODEL
+               MOVE ENP1COLI  To CA-M-COLOUR
+               MOVE ENP1VINI  To CA-M-CAR-VIN
+           ELSE
+               COMPUTE WS-M-VEH-SUB = WS-M-VEH-NUM - 1
+               MOVE ENP1YEAI  To CA-MV-CAR-YEAR (WS-M-VEH-SUB)
+               MOVE ENP1CMKI  To CA-MV-MAKE (WS-M-VEH-SUB)
+               MOVE ENP1CMOI  To CA-MV-MODEL (WS-M-VEH-SUB)
+               MOVE ENP1COLI  To CA-MV-COLOUR (WS-M-VEH-SUB)
+               MOVE ENP1VINI  To CA-MV-CAR-VIN (WS-M-VEH-SUB)
+               IF WS-M-VEH-SUB > CA-M-VEHICLE-COUNT
+                   MOVE WS-M-VEH-SUB To CA-M-VEHICLE-COUNT
+               END-IF
+           END-IF.
+           EXIT.
+
+      *    If the vehicle being maintained under option '4' has had
+      *    its year/make/model changed, the premium is recalculated
+      *    from the new car year and current vehicle count rather
+      *    than trusting the typed-in ENP1PREI value
+       RECALC-PREMIUM-ON-VEHICLE-CHANGE.
+           IF OLD-M-CAR-YEAR NOT = ENP1YEAI OR
+              OLD-M-MAKE     NOT = ENP1CMKI OR
+              OLD-M-MODEL    NOT = ENP1CMOI
+
+               IF ENP1YEAI NUMERIC
+                   MOVE WS-CURRENT-YEAR   To WMF-MAX-YEAR
+                   ADD  +1                To WMF-MAX-YEAR
+                   MOVE ENP1YEAI          To WMF-CAR-YEAR
+                   COMPUTE WMF-PREMIUM =
+                           500 + ((WMF-MAX-YEAR - WMF-CAR-YEAR) * 15)
+                               + (CA-M-VEHICLE-COUNT * 75)
+                   MOVE WMF-PREMIUM       To ENP1PREI
+                   MOVE WMF-PREMIUM       To ENP1PREO
+               END-IF
+           END-IF.
+           EXIT.
+
+      *    Masks the bank account number, routing code and credit
+      *    card number for on-screen display, leaving only the last
+      *    4 characters visible. CA-M-* and the PIN/expiry
+      *    fields already in COMM-AREA are untouched - only the copy
+      *    shown to the user on the inquiry screen is masked
+       MASK-PAYMENT-FIELDS-FOR-DISPLAY.
+           PERFORM VARYING WS-MASK-SUB FROM 1 BY 1
+                   UNTIL WS-MASK-SUB > LENGTH OF ENP1ACTI - 4
+               MOVE 'X' TO ENP1ACTI (WS-MASK-SUB:1)
+           END-PERFORM
+
+           PERFORM VARYING WS-MASK-SUB FROM 1 BY 1
+                   UNTIL WS-MASK-SUB > LENGTH OF ENP1ROUI - 4
+               MOVE 'X' TO ENP1ROUI (WS-MASK-SUB:1)
+           END-PERFORM
+
+           PERFORM VARYING WS-MASK-SUB FROM 1 BY 1
+                   UNTIL WS-MASK-SUB > LENGTH OF ENP1CCNI - 4
+               MOVE 'X' TO ENP1CCNI (WS-MASK-SUB:1)
+           END-PERFORM
+
+           MOVE '****'               To ENP1CCPI.
+           EXIT.
+
+      *    Logs one payment-method field change via LGSTSQ, the same
+      *    mechanism LGTESTC1 uses for its customer change-history
+      *    log
+       WRITE-PAYMENT-HISTORY.
+           EXEC CICS ASKTIME ABSTIME(WS-PH-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-PH-ABSTIME)
+                     MMDDYYYY(WS-PH-DATE)
+                     TIME(WS-PH-TIME)
+           END-EXEC
+           MOVE WS-PH-DATE  TO PH-DATE
+           MOVE WS-PH-TIME  TO PH-TIME
+           MOVE EIBTRMID    TO PH-TERMID
+           MOVE EIBUSERID   TO PH-USERID
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(PH-HIST-MSG)
+                     LENGTH(LENGTH OF PH-HIST-MSG)
+           END-EXEC.
+           EXIT.
+
       *****PWB ****************************
 
 
@@ -693,6 +962,11 @@
            Move 'Cust Number must be numeric'      To  ERP1FLDO
            Go To ERROR-OUT.
 
+       ER-VEHICLE-NUM.
+           Move 'Vehicle number invalid (01-05)'   To  ERP1FLDO
+           MOVE  -1                                To  ENP1VEHL
+           Go To ERROR-OUT.
+
        ER-DATE-FORMAT.
            Move 'DATE format is YYYY-MM-DD'        To  ERP1FLDO.
            Go To ERROR-OUT.
@@ -769,7 +1043,7 @@
 
 
        ER-BANK-ROUTING.
-           Move 'Bank Routing must be numeric'     To  ERP1FLDO.
+           Move 'Bank Routing number is invalid'   To  ERP1FLDO.
            MOVE -1                                 To  ENP1ROUL.
            Go To ERROR-OUT.
 
@@ -1237,7 +1511,13 @@
               (ENP1ROUI > SPACES)
 
                IF ENP1ROUI  NUMERIC
-                   NEXT SENTENCE
+                   PERFORM  CHECK-BANK-ROUTING-CHECKSUM
+                       THRU CHECK-BANK-ROUTING-CHECKSUM-EXIT
+                   IF WS-RTN-NOT-VALID
+                       MOVE 'Y'         TO WS-EDIT-ERRORS
+                       GO TO ER-BANK-ROUTING
+                   ELSE
+                       NEXT SENTENCE
                ELSE
                    MOVE 'Y'             TO WS-EDIT-ERRORS
                    GO TO ER-BANK-ROUTING
@@ -1348,3 +1628,34 @@
        P80000-EDIT-FIELDS-EXIT.
            EXIT.
 
+
+      *****************************************************************
+      *    CHECK-BANK-ROUTING-CHECKSUM                                 *
+      *    Standard ABA mod-10 check: multiply each of the 9 digits by *
+      *    its position weight (3-7-1 repeating), sum the results, and *
+      *    the routing number is valid only if that sum is an exact    *
+      *    multiple of 10. Only called once ENP1ROUI has already been  *
+      *    confirmed 9 numeric characters.                             *
+      *****************************************************************
+       CHECK-BANK-ROUTING-CHECKSUM.
+           SET WS-RTN-IS-VALID           TO TRUE
+           MOVE 0                        TO WS-RTN-SUM
+
+           PERFORM  VARYING WS-RTN-SUB FROM 1 BY 1
+                    UNTIL WS-RTN-SUB > 9
+               MOVE ENP1ROUI (WS-RTN-SUB:1)    TO WS-RTN-DIGIT
+               MOVE WS-RTN-WEIGHT-OF (WS-RTN-SUB)  TO WS-RTN-WEIGHT
+               COMPUTE WS-RTN-SUM = WS-RTN-SUM +
+                       (WS-RTN-DIGIT * WS-RTN-WEIGHT)
+           END-PERFORM
+
+           DIVIDE WS-RTN-SUM BY 10 GIVING WS-RTN-QUOT
+                   REMAINDER WS-RTN-REMAIN
+
+           IF (WS-RTN-REMAIN NOT = 0) OR
+              (WS-RTN-SUM = 0)
+               SET WS-RTN-NOT-VALID       TO TRUE.
+
+       CHECK-BANK-ROUTING-CHECKSUM-EXIT.
+           EXIT.
+
