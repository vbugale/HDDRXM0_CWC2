@@ -92,6 +92,36 @@
            05  WMF-BANK-ROUTING        PIC 9(9).
 
 
+      ******************************************************************
+      *     PARTIAL SURRENDER/WITHDRAWAL WORK FIELDS                   *
+      ******************************************************************
+       01  WMF-SURRENDER-WORK-FIELDS.
+           05  WMF-WITHDRAWAL-AMOUNT   PIC 9(6)    VALUE ZEROES.
+           05  WMF-SURRENDER-NEW-SUM   PIC 9(6)    VALUE ZEROES.
+
+       01  WS-SH-ABSTIME               PIC S9(8) COMP VALUE +0.
+       01  WS-SH-DATE                  PIC X(10) VALUE SPACES.
+       01  WS-SH-TIME                  PIC X(8)  VALUE SPACES.
+
+       01  SH-HIST-MSG.
+           03 SH-DATE                  PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X     VALUE SPACES.
+           03 SH-TIME                  PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X(9)  VALUE ' LGTESTP2'.
+           03 FILLER                   PIC X(7)  VALUE ' TERM='.
+           03 SH-TERMID                PIC X(4)  VALUE SPACES.
+           03 FILLER                   PIC X(7)  VALUE ' USER='.
+           03 SH-USERID                PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X(6)  VALUE ' CNUM='.
+           03 SH-CUSNUM                PIC X(10) VALUE SPACES.
+           03 FILLER                   PIC X(6)  VALUE ' PNUM='.
+           03 SH-POLNUM                PIC X(10) VALUE SPACES.
+           03 FILLER                   PIC X(10) VALUE ' SURRENDER='.
+           03 SH-AMOUNT                PIC Z(5)9.
+           03 FILLER                   PIC X(10) VALUE ' NEWSUM='.
+           03 SH-NEW-SUM               PIC Z(5)9.
+
+
       ******************************************************************
       *     CICS COPYBOOKS                                             *
       ******************************************************************
@@ -364,6 +394,11 @@
                  Move CA-E-CREDIT-CARD-NBR  To  ENP2CCNI
                  Move CA-E-CREDIT-CARD-PIN  To  ENP2CCPI
                  Move CA-E-CREDIT-CARD-VAL  To  ENP2CCVI
+                 Move CA-E-BENEFICIARY-NAME To  ENP2BNMI
+                 Move CA-E-BENEFICIARY-RELATIONSHIP
+                                            To  ENP2BRLI
+                 Move CA-E-BENEFICIARY-PERCENT
+                                            To  ENP2BPCI
 
 
                  EXEC CICS SEND MAP ('SSMAPP2')
@@ -407,6 +442,9 @@
                  Move ENP2CCNI          To CA-E-CREDIT-CARD-NBR
                  Move ENP2CCPI          To CA-E-CREDIT-CARD-PIN
                  Move ENP2CCVI          To CA-E-CREDIT-CARD-VAL
+                 Move ENP2BNMI          To CA-E-BENEFICIARY-NAME
+                 Move ENP2BRLI          To CA-E-BENEFICIARY-RELATIONSHIP
+                 Move ENP2BPCI          To CA-E-BENEFICIARY-PERCENT
 
 
                  EXEC CICS LINK PROGRAM('LGAPOL01')
@@ -466,6 +504,9 @@
                  Move Spaces            To  ENP2CCNI
                  Move Spaces            To  ENP2CCPI
                  Move Spaces            To  ENP2CCVI
+                 Move Spaces            To  ENP2BNMI
+                 Move Spaces            To  ENP2BRLI
+                 Move Spaces            To  ENP2BPCI
 
                  Move 'Life Policy Deleted'
                    To  ERP2FLDO
@@ -507,6 +548,11 @@
                  Move CA-E-CREDIT-CARD-NBR  To  ENP2CCNI
                  Move CA-E-CREDIT-CARD-PIN  To  ENP2CCPI
                  Move CA-E-CREDIT-CARD-VAL  To  ENP2CCVI
+                 Move CA-E-BENEFICIARY-NAME To  ENP2BNMI
+                 Move CA-E-BENEFICIARY-RELATIONSHIP
+                                            To  ENP2BRLI
+                 Move CA-E-BENEFICIARY-PERCENT
+                                            To  ENP2BPCI
 
 
                  EXEC CICS SEND MAP ('SSMAPP2')
@@ -539,6 +585,9 @@
                  Move ENP2CCNI          To CA-E-CREDIT-CARD-NBR
                  Move ENP2CCPI          To CA-E-CREDIT-CARD-PIN
                  Move ENP2CCVI          To CA-E-CREDIT-CARD-VAL
+                 Move ENP2BNMI          To CA-E-BENEFICIARY-NAME
+                 Move ENP2BRLI          To CA-E-BENEFICIARY-RELATIONSHIP
+                 Move ENP2BPCI          To CA-E-BENEFICIARY-PERCENT
 
                  EXEC CICS LINK PROGRAM('LGUPOL01')
                            COMMAREA(COMM-AREA)
@@ -561,6 +610,120 @@
 
                  GO TO ENDIT-STARTIT
 
+      *****************************************************************
+      *    SCREEN OPTION 5 -- PARTIAL SURRENDER/WITHDRAWAL            *
+      *    Reads the policy, asks the user for a withdrawal amount,  *
+      *    then reduces CA-E-SUM-ASSURED by that amount and writes    *
+      *    the policy back, logging the transaction via LGSTSQ (the  *
+      *    same change-history mechanism used elsewhere in GenApp)   *
+      *****************************************************************
+
+             WHEN '5'
+                 Move '01IEND'   To CA-REQUEST-ID
+                 Move ENP2CNOO   To CA-CUSTOMER-NUM
+                 Move ENP2PNOO   To CA-POLICY-NUM
+
+                 EXEC CICS LINK PROGRAM('LGIPOL01')
+                           COMMAREA(COMM-AREA)
+                           LENGTH(32500)
+                 END-EXEC
+
+                 IF CA-RETURN-CODE > 0
+                   GO TO NO-DATA
+                 END-IF
+
+                 Move CA-ISSUE-DATE         To  ENP2IDAI
+                 Move CA-EXPIRY-DATE        To  ENP2EDAI
+                 Move CA-E-FUND-NAME        To  ENP2FNMI
+                 Move CA-E-TERM             To  ENP2TERI
+                 Move CA-E-SUM-ASSURED      To  ENP2SUMI
+                 Move CA-E-LIFE-ASSURED     To  ENP2LIFI
+                 Move CA-E-WITH-PROFITS     To  ENP2WPRI
+                 Move CA-E-MANAGED-FUND     To  ENP2MANI
+                 Move CA-E-EQUITIES         To  ENP2EQUI
+                 Move CA-E-AUTO-PAY         To  ENP2PAYI
+                 Move CA-E-CHECK-ACCT-NBR   To  ENP2ACTI
+                 Move CA-E-BANK-ROUTE-CODE  To  ENP2ROUI
+                 Move CA-E-CREDIT-CARD-TYP  To  ENP2CCTI
+                 Move CA-E-CREDIT-CARD-NBR  To  ENP2CCNI
+                 Move CA-E-CREDIT-CARD-PIN  To  ENP2CCPI
+                 Move CA-E-CREDIT-CARD-VAL  To  ENP2CCVI
+                 Move CA-E-BENEFICIARY-NAME To  ENP2BNMI
+                 Move CA-E-BENEFICIARY-RELATIONSHIP
+                                            To  ENP2BRLI
+                 Move CA-E-BENEFICIARY-PERCENT
+                                            To  ENP2BPCI
+                 Move Spaces                To  ENP2WDAI
+
+                 Move 'Enter amount to withdraw from Sum Assured'
+                   To  ERP2FLDO
+
+                 EXEC CICS SEND MAP ('SSMAPP2')
+                           FROM(SSMAPP2O)
+                           MAPSET ('SSMAP')
+                 END-EXEC
+
+                 EXEC CICS RECEIVE MAP('SSMAPP2')
+                           INTO(SSMAPP2I)
+                           MAPSET('SSMAP') END-EXEC
+
+                 PERFORM  P81000-EDIT-WITHDRAWAL-AMOUNT
+                     THRU P81000-EDIT-WITHDRAWAL-AMOUNT-EXIT
+
+                 MOVE CA-E-SUM-ASSURED      To  WMF-SURRENDER-NEW-SUM
+                 SUBTRACT WMF-WITHDRAWAL-AMOUNT
+                     FROM WMF-SURRENDER-NEW-SUM
+                 MOVE WMF-SURRENDER-NEW-SUM To  CA-E-SUM-ASSURED
+
+                 Move '01UEND'          To CA-REQUEST-ID
+                 Move ENP2CNOI          To CA-CUSTOMER-NUM
+                 Move 0                 To CA-PAYMENT
+                 Move 0                 To CA-BROKERID
+                 Move '        '        To CA-BROKERSREF
+                 Move ENP2IDAI          To CA-ISSUE-DATE
+                 Move ENP2EDAI          To CA-EXPIRY-DATE
+                 Move ENP2FNMI          To CA-E-FUND-NAME
+                 Move ENP2TERI          To CA-E-TERM
+                 Move ENP2LIFI          To CA-E-LIFE-ASSURED
+                 Move ENP2WPRI          To CA-E-WITH-PROFITS
+                 Move ENP2MANI          To CA-E-MANAGED-FUND
+                 Move ENP2EQUI          To CA-E-EQUITIES
+                 Move ENP2PAYI          To CA-E-AUTO-PAY
+                 Move ENP2ACTI          To CA-E-CHECK-ACCT-NBR
+                 Move ENP2ROUI          To CA-E-BANK-ROUTE-CODE
+                 Move ENP2CCTI          To CA-E-CREDIT-CARD-TYP
+                 Move ENP2CCNI          To CA-E-CREDIT-CARD-NBR
+                 Move ENP2CCPI          To CA-E-CREDIT-CARD-PIN
+                 Move ENP2CCVI          To CA-E-CREDIT-CARD-VAL
+                 Move ENP2BNMI          To CA-E-BENEFICIARY-NAME
+                 Move ENP2BRLI          To CA-E-BENEFICIARY-RELATIONSHIP
+                 Move ENP2BPCI          To CA-E-BENEFICIARY-PERCENT
+
+                 EXEC CICS LINK PROGRAM('LGUPOL01')
+                           COMMAREA(COMM-AREA)
+                           LENGTH(32500)
+                 END-EXEC
+
+                 IF CA-RETURN-CODE > 0
+                   GO TO NO-UPD
+                 END-IF
+
+                 PERFORM  WRITE-SURRENDER-HISTORY
+                     THRU WRITE-SURRENDER-HISTORY-EXIT
+
+                 Move CA-CUSTOMER-NUM  To ENP2CNOI
+                 Move CA-POLICY-NUM    To ENP2PNOI
+                 Move CA-E-SUM-ASSURED To ENP2SUMI
+                 Move ' '              To ENP2OPTI
+                 Move 'Partial surrender processed'
+                   To  ERP2FLDO
+                 EXEC CICS SEND MAP ('SSMAPP2')
+                           FROM(SSMAPP2O)
+                           MAPSET ('SSMAP')
+                 END-EXEC
+
+                 GO TO ENDIT-STARTIT
+
              WHEN OTHER
 
                  Move 'Please enter a valid option'
@@ -681,6 +844,11 @@
            MOVE -1                                 To  ENP2LIFL.
            Go To ERROR-OUT.
 
+       ER-BENEFICIARY-PERCENT.
+           Move 'Beneficiary Percent must be 000-100' To  ERP2FLDO.
+           MOVE -1                                 To  ENP2BPCL.
+           Go To ERROR-OUT.
+
        ER-WITH-PROFITS.
            Move 'With Profits must be Y or N'      To  ERP2FLDO.
            MOVE -1                                 To  ENP2WPRL.
@@ -838,6 +1006,83 @@
 
            GO TO ENDIT-STARTIT.
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P81000-EDIT-WITHDRAWAL-AMOUNT                  *
+      *                                                               *
+      *    FUNCTION :  VALIDATE THE AMOUNT ENTERED FOR A PARTIAL      *
+      *                SURRENDER -- MUST BE NUMERIC,                  *
+      *                GREATER THAN ZERO, AND NOT EXCEED THE POLICY'S *
+      *                CURRENT SUM ASSURED                            *
+      *                                                               *
+      *    CALLED BY:  P00000-MAINLINE (SCREEN OPTION 5)              *
+      *                                                               *
+      *****************************************************************
+
+       P81000-EDIT-WITHDRAWAL-AMOUNT.
+
+           IF ENP2WDAI NOT NUMERIC
+               MOVE 'Withdrawal amount must be numeric'
+                                                   To  ERP2FLDO
+               MOVE -1                             To  ENP2WDAL
+               Go To ERROR-OUT.
+
+           MOVE ENP2WDAI               To WMF-WITHDRAWAL-AMOUNT.
+
+           IF WMF-WITHDRAWAL-AMOUNT = ZEROES
+               MOVE 'Withdrawal amount must be greater than zero'
+                                                   To  ERP2FLDO
+               MOVE -1                             To  ENP2WDAL
+               Go To ERROR-OUT.
+
+           IF WMF-WITHDRAWAL-AMOUNT > CA-E-SUM-ASSURED
+               MOVE 'Withdrawal amount exceeds Sum Assured'
+                                                   To  ERP2FLDO
+               MOVE -1                             To  ENP2WDAL
+               Go To ERROR-OUT.
+
+       P81000-EDIT-WITHDRAWAL-AMOUNT-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  WRITE-SURRENDER-HISTORY                        *
+      *                                                               *
+      *    FUNCTION :  LOGS ONE PARTIAL SURRENDER TRANSACTION VIA     *
+      *                LGSTSQ, THE SAME CHANGE-HISTORY                *
+      *                MECHANISM USED BY LGTESTC1/LGESTP1             *
+      *                                                               *
+      *    CALLED BY:  P00000-MAINLINE (SCREEN OPTION 5)              *
+      *                                                               *
+      *****************************************************************
+
+       WRITE-SURRENDER-HISTORY.
+
+           EXEC CICS ASKTIME ABSTIME(WS-SH-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-SH-ABSTIME)
+                     MMDDYYYY(WS-SH-DATE)
+                     TIME(WS-SH-TIME)
+           END-EXEC
+           MOVE WS-SH-DATE         TO SH-DATE
+           MOVE WS-SH-TIME         TO SH-TIME
+           MOVE EIBTRMID           TO SH-TERMID
+           MOVE EIBUSERID          TO SH-USERID
+           MOVE CA-CUSTOMER-NUM    TO SH-CUSNUM
+           MOVE CA-POLICY-NUM      TO SH-POLNUM
+           MOVE WMF-WITHDRAWAL-AMOUNT
+                                   TO SH-AMOUNT
+           MOVE CA-E-SUM-ASSURED   TO SH-NEW-SUM
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(SH-HIST-MSG)
+                     LENGTH(LENGTH OF SH-HIST-MSG)
+           END-EXEC.
+
+       WRITE-SURRENDER-HISTORY-EXIT.
+           EXIT.
+           EJECT
+
       *****************************************************************
       *                                                               *
       *    FUNCTION :  ROUTINE TO RIGHT JUSTIFY AND VALIDATE NUMERICS *
@@ -1102,6 +1347,18 @@
                                          CA-E-LIFE-ASSURED
 
 
+      *****************************************************************
+      *    BENEFICIARY PERCENT -- IF PRESENT, MUST BE NUMERIC 000-100 *
+      *****************************************************************
+
+           IF ENP2BPCI NOT = SPACES
+               IF ENP2BPCI NUMERIC AND ENP2BPCI NOT > 100
+                   NEXT SENTENCE
+               ELSE
+                   MOVE 'Y'            TO WS-EDIT-ERRORS
+                   GO TO ER-BENEFICIARY-PERCENT.
+
+
       *****************************************************************
       *    WITH PROFITS   -- VALUE MUST BE   Y  OR  N                 *
       *****************************************************************
