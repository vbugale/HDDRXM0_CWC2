@@ -0,0 +1,880 @@
+      ******************************************************************
+      *                                                                *
+      * LICENSED MATERIALS - PROPERTY OF IBM                           *
+      *                                                                *
+      * "RESTRICTED MATERIALS OF IBM"                                  *
+      *                                                                *
+      * CB12                                                           *
+      *                                                                *
+      * (C) COPYRIGHT IBM CORP. 2011, 2013 ALL RIGHTS RESERVED         *
+      *                                                                *
+      * US GOVERNMENT USERS RESTRICTED RIGHTS - USE, DUPLICATION,      *
+      * OR DISCLOSURE RESTRICTED BY GSA ADP SCHEDULE                   *
+      * CONTRACT WITH IBM CORPORATION                                  *
+      *                                                                *
+      *                                                                *
+      *                    Claims Maintenance Menu                     *
+      *                                                                *
+      * Menu for Claims Transactions -- Inquire/Add/Delete/Update a    *
+      * claim recorded against a policy. CA-CLAIM redefines CA-POLICY- *
+      * SPECIFIC in LGCMAREA the same way CA-HOUSE and CA-MOTOR do, so *
+      * this transaction keys on CA-POLICY-NUM and CA-CUSTOMER-NUM and *
+      * links to the same generic LGIPOL01/LGAPOL01/LGDPOL01/LGUPOL01  *
+      * programs as LGTESTP1-4, distinguished only by the CA-REQUEST-  *
+      * ID policy-type suffix ('CLM').                                 *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGTESTP5.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       77 MSGEND                       PIC X(24) VALUE
+                                        'Transaction ended      '.
+
+       77 WS-EDIT-ERRORS               PIC X(01) VALUE 'N'.
+
+
+      ******************************************************************
+      *     NUMERIC CONVERSION WORK FIELDS                             *
+      ******************************************************************
+       77  WS-SUB1                     PIC S9(04)   COMP    VALUE +0.
+       77  WS-SUB2                     PIC S9(04)   COMP    VALUE +0.
+
+
+       01 WMF-NUMERIC-WORK-FIELDS.
+           05  WMF-NUM-ERROR           PIC S9(04)  VALUE +0  COMP.
+           05  WMF-NUM-LTH             PIC S9(04)  VALUE +0  COMP.
+           05  WMF-NUM-INPUT           PIC X(18)   VALUE SPACES.
+           05  WMF-NUM-INPUT-R         REDEFINES   WMF-NUM-INPUT
+                                       OCCURS 18 TIMES
+                                       PIC X(01).
+           05  WMF-NUM-OUTPUT          PIC 9(18)   VALUE ZEROES.
+           05  WMF-NUM-OUTPUT-R        REDEFINES   WMF-NUM-OUTPUT
+                                       OCCURS 18 TIMES
+                                       PIC X(01).
+           05  WMF-NUM-OUTPUT-910      PIC 9(10).
+           05  WMF-NUM-OUTPUT-908      PIC 9(08).
+
+
+      ******************************************************************
+      *     DATE RELATED WORK FIELDS                                   *
+      ******************************************************************
+
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE.
+               10  WS-CURRENT-YEAR    PIC  9(4).
+               10  WS-CURRENT-MONTH   PIC  9(2).
+               10  WS-CURRENT-DAY     PIC  9(2).
+
+
+       01 WMF-WORK-FIELDS.
+           05  WMF-DATE                PIC X(10).
+           05  WMF-DATE-R              REDEFINES WMF-DATE.
+               10 WMF-YEAR             PIC X(4).
+               10 WMF-YEAR-R           REDEFINES WMF-YEAR  PIC 9(4).
+               10 WMF-DASH1            PIC X(1).
+               10 WMF-MONTH            PIC X(2).
+               10 WMF-MONTH-R          REDEFINES WMF-MONTH PIC 9(2).
+               10 WMF-DASH2            PIC X(1).
+               10 WMF-DAY              PIC X(2).
+               10 WMF-DAY-R            REDEFINES WMF-DAY   PIC 9(2).
+
+
+      ******************************************************************
+      *     CICS COPYBOOKS                                             *
+      ******************************************************************
+
+       COPY DFHAID.
+
+       COPY DFHBMSCA.
+
+      ******************************************************************
+      *     CICS MAP DSECTS, CICS DFHCOMMAREA
+      ******************************************************************
+
+       COPY SSMAP.
+
+       01 COMM-AREA.
+       COPY LGCMAREA.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *****************************************************************
+
+       MAINLINE SECTION.
+
+           IF EIBCALEN > 0
+              GO TO A-GAIN.
+
+           Initialize SSMAPP5I.
+           Initialize SSMAPP5O.
+           Initialize COMM-AREA.
+
+
+            MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE.
+
+
+           MOVE '0000000000'   To ENP5PNOO.
+           MOVE  DFHBMFSE      To ENP5PNOA.
+           MOVE '0000000000'   To ENP5CNOO.
+           MOVE '0000000000'   To ENP5CLNO.
+           MOVE  DFHBMASK      To ENP5DATA.
+           MOVE  DFHBMASB      To ERP5FLDA.
+           MOVE  DFHBMASB      To ENP5CDTA.
+           MOVE  '_'           To ENP5OPTO.
+
+           MOVE WS-CURRENT-YEAR    To WMF-YEAR
+           MOVE WS-CURRENT-MONTH   To WMF-MONTH
+           MOVE WS-CURRENT-DAY     To WMF-DAY
+           MOVE '-'                To WMF-DASH1
+                                      WMF-DASH2
+           MOVE WMF-DATE           To ENP5CDTO
+
+
+      * Display Main Menu
+           EXEC CICS SEND MAP ('SSMAPP5')
+                     MAPSET ('SSMAP')
+                     ERASE
+                     END-EXEC.
+
+
+       A-GAIN.
+
+           MOVE  DFHBMASK      To ENP5DATA.
+
+           EXEC CICS HANDLE AID
+                     CLEAR(CLEARIT)
+                     PF3(ENDIT) END-EXEC.
+           EXEC CICS HANDLE CONDITION
+                     MAPFAIL(ENDIT)
+                     END-EXEC.
+
+
+           EXEC CICS RECEIVE MAP('SSMAPP5')
+                     INTO(SSMAPP5I)
+                     MAPSET('SSMAP') END-EXEC.
+
+
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE.
+
+           MOVE WS-CURRENT-YEAR    To WMF-YEAR
+           MOVE WS-CURRENT-MONTH   To WMF-MONTH
+           MOVE WS-CURRENT-DAY     To WMF-DAY
+           MOVE '-'                To WMF-DASH1
+                                      WMF-DASH2
+           MOVE WMF-DATE           To ENP5CDTO
+
+
+      ****************************************************************
+      *    VALIDATE ATTENTION IDENTIFIER USAGE                       *
+      ****************************************************************
+
+           IF EIBAID  = DFHENTER  OR  DFHCLEAR  OR  DFHPF3 OR
+                        DFHPF7    OR  DFHPF8 OR  DFHPF24
+               NEXT SENTENCE
+           ELSE
+               GO TO ER-INVALID-PFKEY.
+
+
+      *****************************************************************
+      *    SCREEN OPTION EDIT                                         *
+      *****************************************************************
+
+           IF ENP5OPTO = '1' OR '2' OR '3' OR '4'
+                 NEXT SENTENCE
+           ELSE
+                 Move 'Please enter a valid option'
+                             To  ERP5FLDO
+                 Move -1 To  ENP5OPTL
+                 EXEC CICS SEND MAP ('SSMAPP5')
+                           FROM(SSMAPP5O)
+                               MAPSET ('SSMAP')
+                               CURSOR
+                 END-EXEC
+                 GO TO ENDIT-STARTIT.
+
+
+      *****************************************************************
+      *    SCREEN OPTION VS PFKEY EDIT, PF24 ONLY USED FOR OPTION 3   *
+      *****************************************************************
+
+           IF ENP5OPTO NOT = '3'
+               IF EIBAID = DFHPF24
+                    Move 'Invalid PFKEY Selection' To  ERP5FLDO
+                    Move -1 To  ENP5OPTL
+
+                    EXEC CICS SEND MAP ('SSMAPP5')
+                         FROM(SSMAPP5O)
+                         MAPSET ('SSMAP')
+                         CURSOR
+                    END-EXEC
+                    GO TO ENDIT-STARTIT
+               ELSE
+                    NEXT SENTENCE
+           ELSE
+                    NEXT SENTENCE.
+
+
+      *****************************************************************
+      *    SCREEN POLICY   NUMBER EDIT -- VALUE MUST BE NUMERIC       *
+      *****************************************************************
+
+           MOVE +10                    TO WMF-NUM-LTH
+           MOVE ENP5PNOO               TO WMF-NUM-INPUT
+
+           PERFORM  P70500-EDIT-NUMERIC-FIELD
+               THRU P70500-EDIT-NUMERIC-FIELD-EXIT.
+
+           IF WMF-NUM-ERROR           >  ZEROES
+              MOVE -1                 TO ENP5PNOL
+              MOVE DFHBMFSE           TO ENP5PNOA
+              GO TO ER-POLICY.
+
+
+           MOVE WMF-NUM-OUTPUT        TO WMF-NUM-OUTPUT-910
+           MOVE WMF-NUM-OUTPUT-910    TO ENP5PNOO
+                                         CA-POLICY-NUM
+
+
+      *****************************************************************
+      *    SCREEN CUSTOMER NUMBER EDIT -- VALUE MUST BE NUMERIC       *
+      *****************************************************************
+
+           MOVE +10                    TO WMF-NUM-LTH
+           MOVE ENP5CNOO               TO WMF-NUM-INPUT
+
+           PERFORM  P70500-EDIT-NUMERIC-FIELD
+               THRU P70500-EDIT-NUMERIC-FIELD-EXIT.
+
+           IF WMF-NUM-ERROR           >  ZEROES
+              MOVE -1                 TO ENP5CNOL
+              MOVE DFHBMFSE           TO ENP5CNOA
+              GO TO ER-CUSTOMER.
+
+
+           MOVE WMF-NUM-OUTPUT        TO WMF-NUM-OUTPUT-910
+           MOVE WMF-NUM-OUTPUT-910    TO ENP5CNOO
+                                         CA-CUSTOMER-NUM
+
+
+      *****************************************************************
+      *    SCREEN OPTION 3 (DELETE) REQUIRES AUTHORIZATION            *
+      *****************************************************************
+
+           IF (ENP5OPTO = '3')
+               IF (EIBAID = DFHPF24)
+                   NEXT SENTENCE
+               ELSE
+                   Move 'DELETE REQUIRES AUTHORIZATION'
+                           To  ERP5FLDO
+                   Move -1 To  ENP5OPTL
+
+                   EXEC CICS SEND MAP ('SSMAPP5')
+                             FROM(SSMAPP5O)
+                             MAPSET ('SSMAP')
+                             CURSOR
+                   END-EXEC
+                   GO TO ENDIT-STARTIT
+           ELSE
+                   NEXT SENTENCE.
+
+
+      *****************************************************************
+      *    CHECK FOR SCROLLING PF7-BACKWARD, PF8-FORWARD              *
+      *****************************************************************
+
+      *****PWB****************************
+           IF EIBAID  = DFHPF7  OR  DFHPF8
+               Perform SCROLL-PROCESS
+               Move '1'  To ENP5OPTO
+               Move ENP5PNOO   To CA-POLICY-NUM
+               Move ENP5CNOO   To CA-CUSTOMER-NUM
+           END-IF
+      *****PWB****************************
+
+
+      *****************************************************************
+      *    PROCESS USER OPTION SELECTION                              *
+      *****************************************************************
+
+           EVALUATE ENP5OPTO
+
+             WHEN '1'
+                 Move '01ICLM'   To CA-REQUEST-ID
+                 Move ENP5CNOO   To CA-CUSTOMER-NUM
+                 Move ENP5PNOO   To CA-POLICY-NUM
+
+                 EXEC CICS LINK PROGRAM('LGIPOL01')
+                           COMMAREA(COMM-AREA)
+                           LENGTH(32500)
+                 END-EXEC
+
+
+                 IF CA-POLICY-NUM  = 0
+                    MOVE 0       To CA-CUSTOMER-NUM
+                    GO TO NO-DATA
+                 END-IF
+
+
+                 IF CA-POLICY-NUM  =  CA-POLICY-BEGIN
+                    MOVE 'Start of data'     To  ENP5DATO
+                 END-IF
+
+
+                 IF CA-POLICY-NUM  =  CA-POLICY-END
+                    MOVE 'End of data'       To  ENP5DATO
+                 END-IF
+
+
+                 IF CA-RETURN-CODE > 0
+                   GO TO NO-DATA
+                 END-IF
+
+
+                 Move CA-CUSTOMER-NUM            To  ENP5CNOO
+                 Move CA-POLICY-NUM               To  ENP5PNOO
+
+                 Move CA-C-Num                    To  ENP5CLNI
+                 Move CA-C-Date                   To  ENP5CDAI
+                 Move CA-C-Paid                    To  ENP5PAII
+                 Move CA-C-Value                   To  ENP5VALI
+                 Move CA-C-Cause                   To  ENP5CAUI
+                 Move CA-C-Observations             To  ENP5OBSI
+
+                 EXEC CICS SEND MAP ('SSMAPP5')
+                           FROM(SSMAPP5O)
+                           MAPSET ('SSMAP')
+                 END-EXEC
+                 GO TO ENDIT-STARTIT
+
+
+
+             WHEN '2'
+
+                 MOVE 'N' TO WS-EDIT-ERRORS
+
+                 PERFORM  P80000-EDIT-FIELDS
+                     THRU P80000-EDIT-FIELDS-EXIT
+
+
+                 IF WS-EDIT-ERRORS = 'Y'
+                     GO TO ERROR-OUT
+                 END-IF
+
+
+                 Move '01ACLM'          To CA-REQUEST-ID
+                 Move ENP5CNOI          To CA-CUSTOMER-NUM
+                 Move 0                 To CA-PAYMENT
+                 Move 0                 To CA-BROKERID
+                 Move '        '        To CA-BROKERSREF
+                 MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE
+                 MOVE WS-CURRENT-YEAR    To WMF-YEAR
+                 MOVE WS-CURRENT-MONTH   To WMF-MONTH
+                 MOVE WS-CURRENT-DAY     To WMF-DAY
+                 MOVE '-'                To WMF-DASH1
+                                            WMF-DASH2
+                 Move WMF-DATE          To CA-ISSUE-DATE
+                 Move WMF-DATE          To CA-EXPIRY-DATE
+                 Move ENP5CLNI          To CA-C-Num
+                 Move ENP5CDAI          To CA-C-Date
+                 Move ENP5PAII          To CA-C-Paid
+                 Move ENP5VALI          To CA-C-Value
+                 Move ENP5CAUI          To CA-C-Cause
+                 Move ENP5OBSI          To CA-C-Observations
+
+                 EXEC CICS LINK PROGRAM('LGAPOL01')
+                           COMMAREA(COMM-AREA)
+                           LENGTH(32500)
+                 END-EXEC
+
+
+                 IF CA-RETURN-CODE > 0
+                   Exec CICS Syncpoint Rollback End-Exec
+                   GO TO NO-ADD
+                 END-IF
+
+
+                 Move CA-CUSTOMER-NUM To ENP5CNOI
+                 Move CA-POLICY-NUM   To ENP5PNOI
+                 Move ' '             To ENP5OPTI
+                 Move 'New Claim Inserted'
+                   To  ERP5FLDO
+
+                 EXEC CICS SEND MAP ('SSMAPP5')
+                           FROM(SSMAPP5O)
+                           MAPSET ('SSMAP')
+                 END-EXEC
+                 GO TO ENDIT-STARTIT
+
+
+
+             WHEN '3'
+                 Move '01DCLM'   To CA-REQUEST-ID
+                 Move ENP5CNOO   To CA-CUSTOMER-NUM
+                 Move ENP5PNOO   To CA-POLICY-NUM
+
+                 EXEC CICS LINK PROGRAM('LGDPOL01')
+                           COMMAREA(COMM-AREA)
+                           LENGTH(32500)
+                 END-EXEC
+
+                 IF CA-RETURN-CODE > 0
+                   Exec CICS Syncpoint Rollback End-Exec
+                   GO TO NO-DELETE
+                 END-IF
+
+
+                 Move Spaces             To  ENP5CLNI
+                 Move Spaces             To  ENP5CDAI
+                 Move Spaces             To  ENP5PAII
+                 Move Spaces             To  ENP5VALI
+                 Move Spaces             To  ENP5CAUI
+                 Move Spaces             To  ENP5OBSI
+
+
+                 Move ' '             To ENP5OPTI
+                 Move 'Claim Deleted'
+                   To  ERP5FLDO
+
+                 EXEC CICS SEND MAP ('SSMAPP5')
+                           FROM(SSMAPP5O)
+                           MAPSET ('SSMAP')
+                 END-EXEC
+
+                 GO TO ENDIT-STARTIT
+
+
+             WHEN '4'
+                 Move '01ICLM'   To CA-REQUEST-ID
+                 Move ENP5CNOO   To CA-CUSTOMER-NUM
+                 Move ENP5PNOO   To CA-POLICY-NUM
+                 EXEC CICS LINK PROGRAM('LGIPOL01')
+                           COMMAREA(COMM-AREA)
+                           LENGTH(32500)
+                 END-EXEC
+                 IF CA-RETURN-CODE > 0
+                   GO TO NO-DATA
+                 END-IF
+
+
+                 Move CA-C-Num                    To  ENP5CLNI
+                 Move CA-C-Date                   To  ENP5CDAI
+                 Move CA-C-Paid                    To  ENP5PAII
+                 Move CA-C-Value                   To  ENP5VALI
+                 Move CA-C-Cause                   To  ENP5CAUI
+                 Move CA-C-Observations             To  ENP5OBSI
+
+                 EXEC CICS SEND MAP ('SSMAPP5')
+                           FROM(SSMAPP5O)
+                           MAPSET ('SSMAP')
+                 END-EXEC
+
+                 EXEC CICS RECEIVE MAP('SSMAPP5')
+                           INTO(SSMAPP5I)
+                           MAPSET('SSMAP') END-EXEC
+
+
+                 MOVE 'N' TO WS-EDIT-ERRORS
+
+                 PERFORM  P80000-EDIT-FIELDS
+                     THRU P80000-EDIT-FIELDS-EXIT
+
+                 IF WS-EDIT-ERRORS = 'Y'
+                     GO TO ERROR-OUT
+                 END-IF
+
+
+                 Move '01UCLM'          To CA-REQUEST-ID
+                 Move ENP5CNOI          To CA-CUSTOMER-NUM
+                 Move ENP5CLNI          To CA-C-Num
+                 Move ENP5CDAI          To CA-C-Date
+                 Move ENP5PAII          To CA-C-Paid
+                 Move ENP5VALI          To CA-C-Value
+                 Move ENP5CAUI          To CA-C-Cause
+                 Move ENP5OBSI          To CA-C-Observations
+
+                 EXEC CICS LINK PROGRAM('LGUPOL01')
+                           COMMAREA(COMM-AREA)
+                           LENGTH(32500)
+                 END-EXEC
+
+                 IF CA-RETURN-CODE > 0
+                   GO TO NO-UPD
+                 END-IF
+
+                 Move CA-CUSTOMER-NUM To ENP5CNOI
+                 Move CA-POLICY-NUM   To ENP5PNOI
+                 Move ' '             To ENP5OPTI
+                 Move 'Claim Updated'
+                   To  ERP5FLDO
+
+                 EXEC CICS SEND MAP ('SSMAPP5')
+                           FROM(SSMAPP5O)
+                           MAPSET ('SSMAP')
+                 END-EXEC
+
+                 GO TO ENDIT-STARTIT
+
+
+             WHEN OTHER
+
+                 Move 'Please enter a valid option'
+                   To  ERP5FLDO
+                 Move -1 To ENP5OPTL
+
+                 EXEC CICS SEND MAP ('SSMAPP5')
+                           FROM(SSMAPP5O)
+                           MAPSET ('SSMAP')
+                           CURSOR
+                 END-EXEC
+                 GO TO ENDIT-STARTIT
+
+           END-EVALUATE.
+
+
+      *    Send message to terminal and return
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       ENDIT-STARTIT.
+           MOVE  DFHBMASK      To ENP5DATA.
+           EXEC CICS RETURN
+                TRANSID('SSP5')
+                COMMAREA(COMM-AREA)
+                END-EXEC.
+
+       ENDIT.
+           EXEC CICS SEND TEXT
+                     FROM(MSGEND)
+                     LENGTH(LENGTH OF MSGEND)
+                     ERASE
+                     FREEKB
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC.
+
+       CLEARIT.
+
+           Initialize SSMAPP5I.
+           EXEC CICS SEND MAP ('SSMAPP5')
+                     MAPSET ('SSMAP')
+                     MAPONLY
+           END-EXEC
+
+           EXEC CICS RETURN
+                TRANSID('SSP5')
+                COMMAREA(COMM-AREA)
+                END-EXEC.
+
+      *****PWB ****************************
+
+       SCROLL-PROCESS.
+
+           IF EIBAID  = DFHPF7
+               Move '07'  To CA-POLICY-PFKEY
+           END-IF
+
+           IF EIBAID  = DFHPF8
+               Move '08'  To CA-POLICY-PFKEY
+           END-IF.
+
+      *****PWB ****************************
+
+
+       ER-INVALID-PFKEY.
+           Move 'Invalid PFKEY Selection'          To  ERP5FLDO.
+           MOVE  -1                                To  ENP5OPTL.
+           Go To ERROR-OUT.
+
+
+       ER-POLICY.
+           Move 'Policy Number must be numeric'    To  ERP5FLDO.
+           Go To ERROR-OUT.
+
+       ER-CUSTOMER.
+           Move 'Cust Number must be numeric'      To  ERP5FLDO.
+           Go To ERROR-OUT.
+
+
+       ER-DATE-FORMAT.
+           Move 'DATE format is YYYY-MM-DD'        To  ERP5FLDO.
+           Go To ERROR-OUT.
+
+       ER-DATE-NUMERIC.
+           Move 'DATE YYYY,MM,DD must be numeric'  To  ERP5FLDO.
+           Go To ERROR-OUT.
+
+       ER-DATE-MONTH-RANGE.
+           Move 'DATE MM (month) range 01-12'      To  ERP5FLDO.
+           Go To ERROR-OUT.
+
+       ER-DATE-DAY-RANGE.
+           Move 'DATE DD (day) range 01-31'        To  ERP5FLDO.
+           Go To ERROR-OUT.
+
+       ER-DATE-31-DAYS.
+           Move '31 DAYS not valid for month'      To  ERP5FLDO.
+           Go To ERROR-OUT.
+
+
+       ER-CLAIM-NUMBER.
+           Move 'Claim Number must be numeric'     To  ERP5FLDO.
+           MOVE -1                                 To  ENP5CLNL.
+           Go To ERROR-OUT.
+
+
+       ER-CLAIM-PAID.
+           Move 'Paid Amount must be numeric'      To  ERP5FLDO.
+           MOVE -1                                 To  ENP5PAIL.
+           Go To ERROR-OUT.
+
+
+       ER-CLAIM-VALUE.
+           Move 'Claim Value must be numeric'      To  ERP5FLDO.
+           MOVE -1                                 To  ENP5VALL.
+           Go To ERROR-OUT.
+
+
+       NO-ADD.
+           Evaluate CA-RETURN-CODE
+             When 70
+               Move 'Customer does not exist'      To  ERP5FLDO
+               Go To ERROR-OUT
+             When Other
+               Move 'Error Adding Claim'            To  ERP5FLDO
+               Go To ERROR-OUT
+           End-Evaluate.
+
+
+       NO-UPD.
+           Move 'Error Updating Claim'             To  ERP5FLDO
+           Go To ERROR-OUT.
+
+
+       NO-DELETE.
+           Move 'Error Deleting Claim'             To  ERP5FLDO
+           Move -1 To  ENP5OPTL
+           Go To ERROR-OUT.
+
+
+       NO-DATA.
+           Move 'No data was returned.'            To  ERP5FLDO
+           MOVE -1                                 To  ENP5PNOL.
+
+
+           IF EIBAID NOT = DFHENTER
+              MOVE '0000000000'   To ENP5CNOO
+              MOVE '0000000000'   To ENP5PNOO.
+
+
+           Initialize                ENP5CLNI
+           Initialize                ENP5CDAI
+           Initialize                ENP5PAII
+           Initialize                ENP5VALI
+           Initialize                ENP5CAUI
+           Initialize                ENP5OBSI
+
+           Go To ERROR-OUT.
+
+
+       ERROR-OUT.
+           EXEC CICS SEND MAP ('SSMAPP5')
+                     FROM(SSMAPP5O)
+                     MAPSET ('SSMAP')
+                     CURSOR
+           END-EXEC.
+
+           Initialize SSMAPP5I.
+           Initialize SSMAPP5O.
+           Initialize COMM-AREA.
+
+           MOVE DFHBMFSE       To ENP5PNOA.
+
+           GO TO ENDIT-STARTIT.
+
+
+      *****************************************************************
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO RIGHT JUSTIFY AND VALIDATE NUMERICS *
+      *                IN A FIELD                                     *
+      *                                                               *
+      *****************************************************************
+
+       P70500-EDIT-NUMERIC-FIELD.
+
+
+           MOVE ZEROES                 TO WMF-NUM-ERROR.
+           MOVE ZEROES                 TO WMF-NUM-OUTPUT.
+           MOVE +18                    TO WS-SUB2.
+
+           PERFORM  P70550-EDIT-NUMERIC
+               THRU P70550-EDIT-NUMERIC-EXIT
+                   VARYING WS-SUB1 FROM WMF-NUM-LTH BY -1
+                       UNTIL WS-SUB1 < 1.
+
+
+       P70500-EDIT-NUMERIC-FIELD-EXIT.
+               EXIT.
+
+
+      *****************************************************************
+      *    FUNCTION :  ROUTINE TO RIGHT JUSTIFY AND VALIDATE NUMERICS *
+      *                IN A FIELD                                     *
+      *****************************************************************
+
+       P70550-EDIT-NUMERIC.
+
+           IF WMF-NUM-INPUT-R (WS-SUB1) > SPACES
+               IF WMF-NUM-INPUT-R (WS-SUB1) NUMERIC
+                   MOVE WMF-NUM-INPUT-R (WS-SUB1)
+                                       TO WMF-NUM-OUTPUT-R (WS-SUB2)
+                   COMPUTE WS-SUB2  =  WS-SUB2 - 1
+               ELSE
+                   ADD +1              TO WMF-NUM-ERROR
+           ELSE
+                   NEXT SENTENCE.
+
+       P70550-EDIT-NUMERIC-EXIT.
+           EXIT.
+
+
+      *****************************************************************
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO PERFORM SCREEN DATA FIELD EDITS     *
+      *                                                               *
+      *****************************************************************
+
+       P80000-EDIT-FIELDS.
+
+
+      ********************************************
+      *    CLAIM NUMBER   -- VALUE MUST BE NUMERIC *
+      ********************************************
+
+           MOVE +10                    TO WMF-NUM-LTH
+           MOVE ENP5CLNI               TO WMF-NUM-INPUT.
+
+           PERFORM  P70500-EDIT-NUMERIC-FIELD
+               THRU P70500-EDIT-NUMERIC-FIELD-EXIT.
+
+           IF WMF-NUM-ERROR           >  ZEROES
+              MOVE 'Y'                TO WS-EDIT-ERRORS
+              MOVE DFHBMFSE           TO ENP5CLNA
+              GO TO ER-CLAIM-NUMBER.
+
+           MOVE WMF-NUM-OUTPUT        TO WMF-NUM-OUTPUT-910
+           MOVE WMF-NUM-OUTPUT-910    TO ENP5CLNO.
+
+
+      ********************************************
+      *    CLAIM DATE                            *
+      ********************************************
+
+           MOVE ENP5CDAI               TO WMF-DATE.
+
+
+           IF WMF-DASH1 = '-'  AND
+              WMF-DASH2 = '-'
+              NEXT SENTENCE
+           ELSE
+              MOVE 'Y'                 TO WS-EDIT-ERRORS
+              MOVE -1                  TO ENP5CDAL
+              GO TO ER-DATE-FORMAT.
+
+
+           IF WMF-YEAR  NUMERIC    AND
+              WMF-MONTH NUMERIC    AND
+              WMF-DAY   NUMERIC
+              NEXT SENTENCE
+           ELSE
+              MOVE 'Y'                 TO WS-EDIT-ERRORS
+              MOVE -1                  TO ENP5CDAL
+              GO TO ER-DATE-NUMERIC.
+
+
+           IF (WMF-MONTH-R > 0) AND (WMF-MONTH-R < 13)
+               NEXT SENTENCE
+           ELSE
+              MOVE 'Y'                 TO WS-EDIT-ERRORS
+              MOVE -1                  TO ENP5CDAL
+              GO TO ER-DATE-MONTH-RANGE.
+
+
+           IF (WMF-DAY-R > 0) AND (WMF-DAY-R < 32)
+               NEXT SENTENCE
+           ELSE
+              MOVE 'Y'                 TO WS-EDIT-ERRORS
+              MOVE -1                  TO ENP5CDAL
+              GO TO ER-DATE-DAY-RANGE.
+
+
+           IF (WMF-DAY-R = 31)
+               IF (WMF-MONTH-R = 01)  OR
+                  (WMF-MONTH-R = 03)  OR
+                  (WMF-MONTH-R = 05)  OR
+                  (WMF-MONTH-R = 07)  OR
+                  (WMF-MONTH-R = 08)  OR
+                  (WMF-MONTH-R = 10)  OR
+                  (WMF-MONTH-R = 12)
+                  NEXT SENTENCE
+               ELSE
+                  MOVE 'Y'            TO WS-EDIT-ERRORS
+                  MOVE -1             TO ENP5CDAL
+                  GO TO ER-DATE-31-DAYS
+           ELSE
+                  NEXT SENTENCE.
+
+
+      ********************************************
+      *    PAID AMOUNT -- MUST BE NUMERIC        *
+      ********************************************
+
+           MOVE +8                     TO WMF-NUM-LTH
+           MOVE ENP5PAII               TO WMF-NUM-INPUT.
+
+           PERFORM  P70500-EDIT-NUMERIC-FIELD
+               THRU P70500-EDIT-NUMERIC-FIELD-EXIT.
+
+           IF WMF-NUM-ERROR           >  ZEROES
+              MOVE 'Y'                TO WS-EDIT-ERRORS
+              MOVE -1                 TO ENP5PAIL
+              MOVE DFHBMFSE           TO ENP5PAIA
+              GO TO ER-CLAIM-PAID.
+
+           MOVE WMF-NUM-OUTPUT        TO WMF-NUM-OUTPUT-908
+           MOVE WMF-NUM-OUTPUT-908    TO ENP5PAIO.
+
+
+      ********************************************
+      *    CLAIM VALUE -- MUST BE NUMERIC        *
+      ********************************************
+
+           MOVE +8                     TO WMF-NUM-LTH
+           MOVE ENP5VALI               TO WMF-NUM-INPUT.
+
+           PERFORM  P70500-EDIT-NUMERIC-FIELD
+               THRU P70500-EDIT-NUMERIC-FIELD-EXIT.
+
+           IF WMF-NUM-ERROR           >  ZEROES
+              MOVE 'Y'                TO WS-EDIT-ERRORS
+              MOVE -1                 TO ENP5VALL
+              MOVE DFHBMFSE           TO ENP5VALA
+              GO TO ER-CLAIM-VALUE.
+
+           MOVE WMF-NUM-OUTPUT        TO WMF-NUM-OUTPUT-908
+           MOVE WMF-NUM-OUTPUT-908    TO ENP5VALO.
+
+
+      ********************************************
+      *    CAUSE, OBSERVATIONS -- FREE TEXT,     *
+      *    NO FURTHER EDITING REQUIRED            *
+      ********************************************
+
+       P80000-EDIT-FIELDS-EXIT.
+           EXIT.
