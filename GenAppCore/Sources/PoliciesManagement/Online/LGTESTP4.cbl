@@ -99,6 +99,62 @@
            05  WMF-BANK-ROUTING        PIC 9(9).
 
 
+      ******************************************************************
+      *     UNDERWRITING DECISION WORKFLOW CONSTANTS                   *
+      *     CA-B-Status CODE VALUES -- NO 88-LEVELS EXIST ON THIS      *
+      *     FIELD IN LGCMAREA, SO VALUES ARE HELD HERE TO MATCH THAT   *
+      ******************************************************************
+       77  WS-STATUS-PENDING            PIC 9(4)  VALUE 0.
+       77  WS-STATUS-APPROVED           PIC 9(4)  VALUE 1.
+       77  WS-STATUS-REJECTED           PIC 9(4)  VALUE 2.
+
+
+      ******************************************************************
+      *     GEOCODED RISK SCORING WORK FIELDS                          *
+      *     CA-B-Latitude/Longitude ARE ENTERED AS SIGNED DECIMAL      *
+      *     DEGREES, ZERO-PADDED TO A FIXED WIDTH, e.g. '+040.712800'  *
+      *     / '-074.006000' -- THIS SYSTEM HAS NO GEOCODING/GIS        *
+      *     SERVICE, SO RISK IS DERIVED FROM SIMPLE LAT/LONG BAND      *
+      *     CHECKS FOR KNOWN US HURRICANE-COAST AND SEISMIC ZONES (A   *
+      *     DOCUMENTED STAND-IN, SAME SPIRIT AS THE FLOOD-ZONE TABLE   *
+      *     IN LGTESTP3)                                               *
+      ******************************************************************
+
+       01  WMF-LATITUDE-FIELDS.
+           05  WMF-LATITUDE            PIC X(11).
+           05  WMF-LATITUDE-R REDEFINES WMF-LATITUDE.
+               10  WMF-LAT-SIGN        PIC X(1).
+               10  WMF-LAT-DEGREES     PIC 9(3).
+               10  FILLER              PIC X(1).
+               10  WMF-LAT-DECIMAL     PIC 9(6).
+
+       01  WMF-LONGITUDE-FIELDS.
+           05  WMF-LONGITUDE           PIC X(11).
+           05  WMF-LONGITUDE-R REDEFINES WMF-LONGITUDE.
+               10  WMF-LON-SIGN        PIC X(1).
+               10  WMF-LON-DEGREES     PIC 9(3).
+               10  FILLER              PIC X(1).
+               10  WMF-LON-DECIMAL     PIC 9(6).
+
+       77  WS-RISK-SCORE-UNKNOWN        PIC 9(2)  VALUE 5.
+       77  WS-RISK-SCORE-STANDARD       PIC 9(2)  VALUE 3.
+       77  WS-RISK-SCORE-HURRICANE      PIC 9(2)  VALUE 9.
+       77  WS-RISK-SCORE-SEISMIC        PIC 9(2)  VALUE 8.
+       77  WMF-RISK-SCORE-RESULT        PIC 9(2).
+
+
+      ******************************************************************
+      *     MULTI-LOCATION COMMERCIAL POLICY SUPPORT                   *
+      *     LOCATION 1 IS THE ORIGINAL FLAT CA-B-STREET-ADDRESS ETC    *
+      *     FIELDS, KEPT FOR COMPATIBILITY; LOCATIONS 2-5 ARE HELD IN  *
+      *     CA-B-LOCATION, MIRRORING THE CA-M-VEHICLE PATTERN USED FOR *
+      *     MULTI-VEHICLE MOTOR POLICIES IN LGESTP1                    *
+      ******************************************************************
+       77  WS-B-LOC-NUM                 PIC 9(02) VALUE 1.
+       77  WS-B-LOC-SUB                 PIC S9(04) COMP VALUE 0.
+       77  WS-B-LOC-MAX                 PIC S9(04) COMP VALUE 5.
+
+
       ******************************************************************
       *     CICS COPYBOOKS                                             *
       ******************************************************************
@@ -418,13 +474,11 @@
       ***PWB***  Move CA-CUSTOMER-NUM      To  ENP4CNOI
                  Move CA-ISSUE-DATE        To  ENP4IDAI
                  Move CA-EXPIRY-DATE       To  ENP4EDAI
-                 Move CA-B-STREET-ADDRESS  To  ENP4ADDI
-                 Move CA-B-CITY            To  ENP4CITI
-                 Move CA-B-STATE           To  ENP4STAI
-                 Move CA-B-COUNTRY-CODE    To  ENP4COUI
-                 Move CA-B-Postcode        To  ENP4HPCI
-      *****      Move CA-B-Latitude        To  ENP4LATI
-      *****      Move CA-B-Longitude       To  ENP4LONI
+
+      *    LOCATION MAY BE SELECTED BY SEQUENCE NUMBER
+                 PERFORM RESOLVE-LOCATION-NUM
+                 PERFORM MOVE-LOCATION-TO-SCREEN
+
       *****      Move CA-B-Customer        To  ENP4CUSI
                  Move CA-B-PropType        To  ENP4PTYI
                  Move CA-B-FirePeril       To  ENP4FPEI
@@ -442,8 +496,8 @@
                  Move CA-B-CREDIT-CARD-NBR To  ENP4CCNI
                  Move CA-B-CREDIT-CARD-PIN To  ENP4CCPI
                  Move CA-B-CREDIT-CARD-VAL To  ENP4CCVI
-      *****      Move CA-B-Status          To  ENP4STAI
-      *****      Move CA-B-RejectReason    To  ENP4REJI
+                 Move CA-B-Status          To  ENP4STSI
+                 Move CA-B-RejectReason    To  ENP4REJI
 
 
                  EXEC CICS SEND MAP ('SSMAPP4')
@@ -477,8 +531,8 @@
                  Move ENP4COUO             To  CA-B-COUNTRY-CODE
       *****      Move ENP4ADDO             To  CA-B-Address
                  Move ENP4HPCO             To  CA-B-Postcode
-      *****      Move ENP4LATO             To  CA-B-Latitude
-      *****      Move ENP4LONO             To  CA-B-Longitude
+                 Move ENP4LATO             To  CA-B-Latitude
+                 Move ENP4LONO             To  CA-B-Longitude
       *****      Move ENP4CUSO             To  CA-B-Customer
                  Move ENP4PTYO             To  CA-B-PropType
                  Move ENP4FPEO             To  CA-B-FirePeril
@@ -496,8 +550,18 @@
                  Move ENP4CCNO             To  CA-B-CREDIT-CARD-NBR
                  Move ENP4CCPO             To  CA-B-CREDIT-CARD-PIN
                  Move ENP4CCVO             To  CA-B-CREDIT-CARD-VAL
-      *****      Move ENP4STAO             To  CA-B-Status
-      *****      Move ENP4REJO             To  CA-B-RejectReason
+      *    NEW POLICIES START OUT PENDING UNDERWRITING REVIEW
+      *    -- THE DECISION ITSELF IS RECORDED LATER VIA SCREEN OPTION 4
+                 Move WS-STATUS-PENDING    To  CA-B-Status
+                 Move SPACES               To  CA-B-RejectReason
+
+                 MOVE CA-B-Latitude        To  WMF-LATITUDE
+                 MOVE CA-B-Longitude       To  WMF-LONGITUDE
+
+                 PERFORM P84000-GEOCODE-RISK-SCORE
+                     THRU P84000-GEOCODE-RISK-SCORE-EXIT
+
+                 MOVE WMF-RISK-SCORE-RESULT To CA-B-RiskScore
 
                  EXEC CICS LINK PROGRAM('LGAPOL01')
                            COMMAREA(COMM-AREA)
@@ -511,6 +575,7 @@
 
                  Move CA-CUSTOMER-NUM To ENP4CNOI
                  Move CA-POLICY-NUM   To ENP4PNOI
+                 Move CA-B-RiskScore  To ENP4RSKI
                  Move ' '             To ENP4OPTI
                  Move 'New Commercial Policy Inserted'
                    To  ERP4FLDO
@@ -543,8 +608,9 @@
                  Move SPACES               To  ENP4STAI
                  Move SPACES               To  ENP4COUI
                  Move SPACES               To  ENP4HPCI
-      *****      Move CA-B-Latitude        To  ENP4LATI
-      *****      Move CA-B-Longitude       To  ENP4LONI
+                 Move SPACES               To  ENP4LATI
+                 Move SPACES               To  ENP4LONI
+                 Move SPACES               To  ENP4RSKI
       *****      Move SPACES               To  ENP4CUSI
                  Move SPACES               To  ENP4PTYI
                  Move SPACES               To  ENP4FPEI
@@ -562,8 +628,8 @@
                  Move SPACES               To  ENP4CCNI
                  Move SPACES               To  ENP4CCPI
                  Move SPACES               To  ENP4CCVI
-      *****      Move SPACES               To  ENP4STAI
-      *****      Move SPACES               To  ENP4REJI
+                 Move SPACES               To  ENP4STSI
+                 Move SPACES               To  ENP4REJI
 
                  Move ' '             To ENP4OPTI
                  Move 'Commercial Policy Deleted'
@@ -576,6 +642,119 @@
                  GO TO ENDIT-STARTIT
 
 
+      ******************************************************************
+      *    SCREEN OPTION 4 -- UNDERWRITING DECISION AND                *
+      *    LOCATION MAINTENANCE (SELECT VIA ENP4LOCO).                 *
+      *    FIRST PASS (ENP4DECO BLANK) DISPLAYS THE POLICY, THE        *
+      *    SELECTED LOCATION, AND ITS CURRENT STATUS.  SECOND PASS     *
+      *    (ENP4DECO = 'A' OR 'R') WRITES BACK ANY LOCATION EDITS,     *
+      *    RECORDS THE UNDERWRITER'S DECISION, AND WRITES IT BACK.     *
+      ******************************************************************
+
+             WHEN '4'
+                 Move '01ICOM'   To CA-REQUEST-ID
+                 Move ENP4CNOO   To CA-CUSTOMER-NUM
+                 Move ENP4PNOO   To CA-POLICY-NUM
+
+                 EXEC CICS LINK PROGRAM('LGIPOL01')
+                           COMMAREA(COMM-AREA)
+                           LENGTH(32500)
+                 END-EXEC
+
+                 IF CA-RETURN-CODE > 0
+                   GO TO NO-DATA
+                 END-IF
+
+
+                 IF ENP4DECO = SPACES OR LOW-VALUES
+
+                     Move CA-CUSTOMER-NUM      To  ENP4CNOI
+                     Move CA-POLICY-NUM        To  ENP4PNOI
+                     Move CA-ISSUE-DATE        To  ENP4IDAI
+                     Move CA-EXPIRY-DATE       To  ENP4EDAI
+
+      *    LOCATION MAY BE SELECTED BY SEQUENCE NUMBER
+                     PERFORM RESOLVE-LOCATION-NUM
+                     PERFORM MOVE-LOCATION-TO-SCREEN
+
+                     Move CA-B-PropType        To  ENP4PTYI
+                     Move CA-B-FirePeril       To  ENP4FPEI
+                     Move CA-B-FirePremium     To  ENP4FPRI
+                     Move CA-B-CrimePeril      To  ENP4CPEI
+                     Move CA-B-CrimePremium    To  ENP4CPRI
+                     Move CA-B-FloodPeril      To  ENP4XPEI
+                     Move CA-B-FloodPremium    To  ENP4XPRI
+                     Move CA-B-WeatherPeril    To  ENP4WPEI
+                     Move CA-B-WeatherPremium  To  ENP4WPRI
+                     Move CA-B-Status          To  ENP4STSI
+                     Move CA-B-RejectReason    To  ENP4REJI
+
+                     EXEC CICS SEND MAP ('SSMAPP4')
+                               FROM(SSMAPP4O)
+                               MAPSET ('SSMAP')
+                     END-EXEC
+
+                     EXEC CICS RECEIVE MAP('SSMAPP4')
+                               INTO(SSMAPP4I)
+                               MAPSET('SSMAP') END-EXEC
+
+                 END-IF
+
+
+                 MOVE 'N' TO WS-EDIT-ERRORS
+
+                 PERFORM  P83000-EDIT-UNDERWRITING-DECISION
+                     THRU P83000-EDIT-UNDERWRITING-DECISION-EXIT
+
+                 IF WS-EDIT-ERRORS = 'Y'
+                     GO TO ERROR-OUT
+                 END-IF
+
+      *    WRITE BACK ANY LOCATION EDITS FOR THE SELECTED LOCATION,
+      *    RE-DERIVING ITS RISK SCORE IF THE COORDINATES CHANGED
+                 PERFORM MOVE-SCREEN-TO-LOCATION
+
+                 Move '01UCOM'          To CA-REQUEST-ID
+                 Move ENP4CNOI          To CA-CUSTOMER-NUM
+
+                 IF ENP4DECI = 'A'
+                     Move WS-STATUS-APPROVED  To CA-B-Status
+                     Move SPACES              To CA-B-RejectReason
+                 ELSE
+                     Move WS-STATUS-REJECTED  To CA-B-Status
+                     Move ENP4REJI            To CA-B-RejectReason
+                 END-IF
+
+                 EXEC CICS LINK PROGRAM('LGUPOL01')
+                           COMMAREA(COMM-AREA)
+                           LENGTH(32500)
+                 END-EXEC
+
+                 IF CA-RETURN-CODE > 0
+                   GO TO NO-UPD
+                 END-IF
+
+                 Move CA-CUSTOMER-NUM To ENP4CNOI
+                 Move CA-POLICY-NUM   To ENP4PNOI
+                 Move CA-B-Status     To ENP4STSI
+                 Move ' '             To ENP4OPTI
+                 Move ' '             To ENP4DECI
+
+                 IF CA-B-Status = WS-STATUS-APPROVED
+                     Move 'Commercial Policy Approved'
+                       To  ERP4FLDO
+                 ELSE
+                     Move 'Commercial Policy Rejected'
+                       To  ERP4FLDO
+                 END-IF
+
+                 EXEC CICS SEND MAP ('SSMAPP4')
+                           FROM(SSMAPP4O)
+                           MAPSET ('SSMAP')
+                 END-EXEC
+                 GO TO ENDIT-STARTIT
+
+
              WHEN OTHER
 
                  Move 'Please enter a valid option'
@@ -809,6 +988,33 @@
            Go To ERROR-OUT.
 
 
+       ER-UNDERWRITING-DECISION.
+           Move 'Decision must be A (Approve) or R (Reject)'
+                                                    To  ERP4FLDO.
+           MOVE -1                                 To  ENP4DECL.
+           Go To ERROR-OUT.
+
+
+       ER-REJECT-REASON-REQUIRED.
+           Move 'Reject reason is required when rejecting'
+                                                    To  ERP4FLDO.
+           MOVE -1                                 To  ENP4REJL.
+           Go To ERROR-OUT.
+
+
+       ER-GEOCODE-FORMAT.
+           Move 'Latitude/Longitude must be signed decimal degrees'
+                                                    To  ERP4FLDO.
+           MOVE -1                                 To  ENP4LATL.
+           Go To ERROR-OUT.
+
+
+       ER-LOCATION-NUM.
+           Move 'Location number invalid (01-05)'   To  ERP4FLDO.
+           MOVE -1                                  To  ENP4LOCL.
+           Go To ERROR-OUT.
+
+
        NO-ADD.
            Evaluate CA-RETURN-CODE
              When 70
@@ -1082,6 +1288,31 @@
                NEXT SENTENCE.
 
 
+      *****************************************************************
+      *    LATITUDE / LONGITUDE -- OPTIONAL, IF ENTERED MUST BE        *
+      *    SIGNED DECIMAL DEGREES e.g. '+040.712800'                   *
+      *****************************************************************
+
+           IF ENP4LATI = SPACES OR LOW-VALUES
+               GO TO P80000-GEOCODE-DONE.
+
+           MOVE ENP4LATI                  TO WMF-LATITUDE.
+           MOVE ENP4LONI                  TO WMF-LONGITUDE.
+
+           IF (WMF-LAT-SIGN = '+' OR '-')      AND
+              (WMF-LAT-DEGREES NUMERIC)        AND
+              (WMF-LAT-DECIMAL NUMERIC)        AND
+              (WMF-LON-SIGN = '+' OR '-')      AND
+              (WMF-LON-DEGREES NUMERIC)        AND
+              (WMF-LON-DECIMAL NUMERIC)
+               NEXT SENTENCE
+           ELSE
+               MOVE 'Y'                    TO WS-EDIT-ERRORS
+               MOVE -1                     TO ENP4LATL
+               GO TO ER-GEOCODE-FORMAT.
+
+       P80000-GEOCODE-DONE.
+
 
       *****************************************************************
       *    FIRE PERIL, FIRE PREMIUM -- VALUE MUST BE NUMERIC          *
@@ -1454,3 +1685,185 @@
            EXIT.
 
 
+      *****************************************************************
+      *                                                                *
+      *    PARAGRAPH:  P83000-EDIT-UNDERWRITING-DECISION               *
+      *    FUNCTION :  VALIDATES THE UNDERWRITER'S APPROVE/REJECT      *
+      *                DECISION ENTERED ON SCREEN OPTION 4             *
+      *    CALLED BY:  P00000-MAINLINE (SCREEN OPTION 4, 2ND PASS)     *
+      *****************************************************************
+
+       P83000-EDIT-UNDERWRITING-DECISION.
+
+           IF ENP4DECI = 'A' OR ENP4DECI = 'R'
+               NEXT SENTENCE
+           ELSE
+               MOVE 'Y'             TO WS-EDIT-ERRORS
+               GO TO ER-UNDERWRITING-DECISION.
+
+           IF ENP4DECI = 'R'
+               IF ENP4REJI = SPACES OR LOW-VALUES
+                   MOVE 'Y'         TO WS-EDIT-ERRORS
+                   GO TO ER-REJECT-REASON-REQUIRED
+               ELSE
+                   NEXT SENTENCE
+           ELSE
+                   NEXT SENTENCE.
+
+       P83000-EDIT-UNDERWRITING-DECISION-EXIT.
+           EXIT.
+
+
+      *****************************************************************
+      *                                                                *
+      *    PARAGRAPH:  P84000-GEOCODE-RISK-SCORE                      *
+      *    FUNCTION :  DERIVES A RISK SCORE FROM WMF-LATITUDE/         *
+      *                WMF-LONGITUDE, AS ALREADY MOVED IN BY THE       *
+      *                CALLER, INTO WMF-RISK-SCORE-RESULT.  NO         *
+      *                GEOCODED DATA MEANS AN UNKNOWN/MODERATE SCORE;  *
+      *                OTHERWISE THE COORDINATES ARE CHECKED AGAINST   *
+      *                KNOWN US HURRICANE-COAST AND SEISMIC BANDS.     *
+      *    CALLED BY:  P00000-MAINLINE (OPTION 2 ADD, LOCATION 1, AND  *
+      *                OPTION 4 LOCATION MAINTENANCE)                  *
+      *****************************************************************
+
+       P84000-GEOCODE-RISK-SCORE.
+
+           IF (WMF-LATITUDE = SPACES OR LOW-VALUES) OR
+              (WMF-LONGITUDE = SPACES OR LOW-VALUES)
+               MOVE WS-RISK-SCORE-UNKNOWN    TO WMF-RISK-SCORE-RESULT
+               GO TO P84000-GEOCODE-RISK-SCORE-EXIT
+           END-IF.
+
+      *    GULF / ATLANTIC HURRICANE COAST
+           IF (WMF-LAT-DEGREES >= 25) AND (WMF-LAT-DEGREES <= 35) AND
+              (WMF-LON-SIGN = '-')                                AND
+              (WMF-LON-DEGREES >= 65) AND (WMF-LON-DEGREES <= 100)
+               MOVE WS-RISK-SCORE-HURRICANE  TO WMF-RISK-SCORE-RESULT
+               GO TO P84000-GEOCODE-RISK-SCORE-EXIT
+           END-IF.
+
+      *    WEST COAST SEISMIC ZONE
+           IF (WMF-LAT-DEGREES >= 32) AND (WMF-LAT-DEGREES <= 42) AND
+              (WMF-LON-SIGN = '-')                                AND
+              (WMF-LON-DEGREES >= 115) AND (WMF-LON-DEGREES <= 125)
+               MOVE WS-RISK-SCORE-SEISMIC    TO WMF-RISK-SCORE-RESULT
+               GO TO P84000-GEOCODE-RISK-SCORE-EXIT
+           END-IF.
+
+           MOVE WS-RISK-SCORE-STANDARD       TO WMF-RISK-SCORE-RESULT.
+
+       P84000-GEOCODE-RISK-SCORE-EXIT.
+           EXIT.
+
+
+      *****************************************************************
+      *                                                                *
+      *    PARAGRAPH:  RESOLVE-LOCATION-NUM                           *
+      *    FUNCTION :  RESOLVES ENP4LOCO (LOCATION SEQUENCE NUMBER,    *
+      *                BLANK/'00' DEFAULTS TO LOCATION 1) INTO         *
+      *                WS-B-LOC-NUM, VALIDATING IT AGAINST THE 1-5     *
+      *                LOCATION RANGE SUPPORTED PER POLICY             *
+      *    CALLED BY:  P00000-MAINLINE (SCREEN OPTIONS 1 AND 4)        *
+      *****************************************************************
+
+       RESOLVE-LOCATION-NUM.
+           IF ENP4LOCO = SPACES OR ENP4LOCO = '00'
+               MOVE 1    To WS-B-LOC-NUM
+               MOVE '01' To ENP4LOCO
+           ELSE
+               IF ENP4LOCO NUMERIC
+                   MOVE ENP4LOCO To WS-B-LOC-NUM
+               ELSE
+                   MOVE 'Y' To WS-EDIT-ERRORS
+                   GO TO ER-LOCATION-NUM
+               END-IF
+           END-IF
+
+           IF WS-B-LOC-NUM < 1 OR WS-B-LOC-NUM > WS-B-LOC-MAX
+               MOVE 'Y' To WS-EDIT-ERRORS
+               GO TO ER-LOCATION-NUM
+           END-IF.
+           EXIT.
+
+
+      *****************************************************************
+      *                                                                *
+      *    PARAGRAPH:  MOVE-LOCATION-TO-SCREEN                        *
+      *    FUNCTION :  MOVES THE LOCATION IDENTIFIED BY WS-B-LOC-NUM   *
+      *                (LOCATION 1 IS THE ORIGINAL FLAT CA-B-* FIELDS, *
+      *                2-5 ARE CA-B-LOCATION) ONTO THE SCREEN          *
+      *    CALLED BY:  P00000-MAINLINE (SCREEN OPTIONS 1 AND 4)        *
+      *****************************************************************
+
+       MOVE-LOCATION-TO-SCREEN.
+           IF WS-B-LOC-NUM = 1
+               MOVE CA-B-STREET-ADDRESS   To ENP4ADDI
+               MOVE CA-B-CITY             To ENP4CITI
+               MOVE CA-B-STATE            To ENP4STAI
+               MOVE CA-B-COUNTRY-CODE     To ENP4COUI
+               MOVE CA-B-Postcode         To ENP4HPCI
+               MOVE CA-B-Latitude         To ENP4LATI
+               MOVE CA-B-Longitude        To ENP4LONI
+               MOVE CA-B-RiskScore        To ENP4RSKI
+           ELSE
+               COMPUTE WS-B-LOC-SUB = WS-B-LOC-NUM - 1
+               MOVE CA-BL-STREET-ADDRESS (WS-B-LOC-SUB)  To ENP4ADDI
+               MOVE CA-BL-CITY (WS-B-LOC-SUB)            To ENP4CITI
+               MOVE CA-BL-STATE (WS-B-LOC-SUB)           To ENP4STAI
+               MOVE CA-BL-COUNTRY-CODE (WS-B-LOC-SUB)    To ENP4COUI
+               MOVE CA-BL-POSTCODE (WS-B-LOC-SUB)        To ENP4HPCI
+               MOVE CA-BL-LATITUDE (WS-B-LOC-SUB)        To ENP4LATI
+               MOVE CA-BL-LONGITUDE (WS-B-LOC-SUB)       To ENP4LONI
+               MOVE CA-BL-RISKSCORE (WS-B-LOC-SUB)       To ENP4RSKI
+           END-IF.
+           EXIT.
+
+
+      *****************************************************************
+      *                                                                *
+      *    PARAGRAPH:  MOVE-SCREEN-TO-LOCATION                        *
+      *    FUNCTION :  MOVES THE USER'S EDITS ON SCREEN BACK INTO THE  *
+      *                LOCATION IDENTIFIED BY WS-B-LOC-NUM, GROWING    *
+      *                CA-B-LOCATION-COUNT WHEN A NEW LOCATION SLOT    *
+      *                2-5 IS USED FOR THE FIRST TIME, AND RE-DERIVING *
+      *                THAT LOCATION'S OWN RISK SCORE                  *
+      *    CALLED BY:  P00000-MAINLINE (SCREEN OPTION 4, 2ND PASS)     *
+      *****************************************************************
+
+       MOVE-SCREEN-TO-LOCATION.
+           MOVE ENP4LATI                  To WMF-LATITUDE
+           MOVE ENP4LONI                  To WMF-LONGITUDE
+
+           PERFORM P84000-GEOCODE-RISK-SCORE
+               THRU P84000-GEOCODE-RISK-SCORE-EXIT
+
+           IF WS-B-LOC-NUM = 1
+               MOVE ENP4ADDI  To CA-B-STREET-ADDRESS
+               MOVE ENP4CITI  To CA-B-CITY
+               MOVE ENP4STAI  To CA-B-STATE
+               MOVE ENP4COUI  To CA-B-COUNTRY-CODE
+               MOVE ENP4HPCI  To CA-B-Postcode
+               MOVE ENP4LATI  To CA-B-Latitude
+               MOVE ENP4LONI  To CA-B-Longitude
+               MOVE WMF-RISK-SCORE-RESULT To CA-B-RiskScore
+               MOVE CA-B-RiskScore To ENP4RSKI
+           ELSE
+               COMPUTE WS-B-LOC-SUB = WS-B-LOC-NUM - 1
+               MOVE ENP4ADDI  To CA-BL-STREET-ADDRESS (WS-B-LOC-SUB)
+               MOVE ENP4CITI  To CA-BL-CITY (WS-B-LOC-SUB)
+               MOVE ENP4STAI  To CA-BL-STATE (WS-B-LOC-SUB)
+               MOVE ENP4COUI  To CA-BL-COUNTRY-CODE (WS-B-LOC-SUB)
+               MOVE ENP4HPCI  To CA-BL-POSTCODE (WS-B-LOC-SUB)
+               MOVE ENP4LATI  To CA-BL-LATITUDE (WS-B-LOC-SUB)
+               MOVE ENP4LONI  To CA-BL-LONGITUDE (WS-B-LOC-SUB)
+               MOVE WMF-RISK-SCORE-RESULT
+                              To CA-BL-RISKSCORE (WS-B-LOC-SUB)
+               MOVE CA-BL-RISKSCORE (WS-B-LOC-SUB) To ENP4RSKI
+               IF WS-B-LOC-SUB > CA-B-LOCATION-COUNT
+                   MOVE WS-B-LOC-SUB To CA-B-LOCATION-COUNT
+               END-IF
+           END-IF.
+           EXIT.
+
+
