@@ -0,0 +1,528 @@
+      ******************************************************************
+      *                                                                *
+      * LICENSED MATERIALS - PROPERTY OF IBM                           *
+      *                                                                *
+      * "RESTRICTED MATERIALS OF IBM"                                  *
+      *                                                                *
+      * CB12                                                           *
+      *                                                                *
+      * (C) COPYRIGHT IBM CORP. 2011, 2013 ALL RIGHTS RESERVED         *
+      *                                                                *
+      * US GOVERNMENT USERS RESTRICTED RIGHTS - USE, DUPLICATION,      *
+      * OR DISCLOSURE RESTRICTED BY GSA ADP SCHEDULE                   *
+      * CONTRACT WITH IBM CORPORATION                                  *
+      *                                                                *
+      *                                                                *
+      *              Customer Policy Summary Inquiry                  *
+      *                                                                *
+      * Given a customer number, lists the policies GENAPPDB.POLICY   *
+      * holds for that customer -- Motor, Endowment, House and        *
+      * Commercial all share this one table -- one policy per screen, *
+      * paged with PF7/PF8 the same way the other online inquiries    *
+      * scroll.  The full result is fetched once on ENTER and cached  *
+      * in COMM-AREA (CA-POLICY-SUMMARY-REQUEST) so PF7/PF8 just page *
+      * the cached rows instead of requerying DB2 on every keystroke. *
+      *                                                                *
+      * Claims are not included -- there is no persisted claims table *
+      * or file anywhere in this application for this program to read *
+      * (the claims transaction itself only ever talks to the same    *
+      * generic policy backend programs used by the other policy      *
+      * types, and those do not exist in this source tree either).    *
+      *                                                                *
+      * GENAPPDB.POLICY.POLICYTYPE is not reliably set anywhere in    *
+      * this application (see LGBAT004/LGBAT005) so a blank type is   *
+      * displayed as UNKNOWN rather than guessed at.                  *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGTESTP6.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       77 MSGEND                       PIC X(24) VALUE
+                                        'Transaction ended      '.
+
+       77 WS-EDIT-ERRORS               PIC X(01) VALUE 'N'.
+
+
+      ******************************************************************
+      *     NUMERIC CONVERSION WORK FIELDS                             *
+      ******************************************************************
+       77  WS-SUB1                     PIC S9(04)   COMP    VALUE +0.
+       77  WS-SUB2                     PIC S9(04)   COMP    VALUE +0.
+
+
+       01 WMF-NUMERIC-WORK-FIELDS.
+           05  WMF-NUM-ERROR           PIC S9(04)  VALUE +0  COMP.
+           05  WMF-NUM-LTH             PIC S9(04)  VALUE +0  COMP.
+           05  WMF-NUM-INPUT           PIC X(18)   VALUE SPACES.
+           05  WMF-NUM-INPUT-R         REDEFINES   WMF-NUM-INPUT
+                                       OCCURS 18 TIMES
+                                       PIC X(01).
+           05  WMF-NUM-OUTPUT          PIC 9(18)   VALUE ZEROES.
+           05  WMF-NUM-OUTPUT-R        REDEFINES   WMF-NUM-OUTPUT
+                                       OCCURS 18 TIMES
+                                       PIC X(01).
+           05  WMF-NUM-OUTPUT-910      PIC 9(10).
+           05  WMF-NUM-OUTPUT-903      PIC 9(03).
+
+
+      ******************************************************************
+      *     DATE RELATED WORK FIELDS                                   *
+      ******************************************************************
+
+       01  WS-CURRENT-DATE-FIELDS.
+           05  WS-CURRENT-DATE.
+               10  WS-CURRENT-YEAR    PIC  9(4).
+               10  WS-CURRENT-MONTH   PIC  9(2).
+               10  WS-CURRENT-DAY     PIC  9(2).
+
+
+       01 WMF-WORK-FIELDS.
+           05  WMF-DATE                PIC X(10).
+           05  WMF-DATE-R              REDEFINES WMF-DATE.
+               10 WMF-YEAR             PIC X(4).
+               10 WMF-YEAR-R           REDEFINES WMF-YEAR  PIC 9(4).
+               10 WMF-DASH1            PIC X(1).
+               10 WMF-MONTH            PIC X(2).
+               10 WMF-MONTH-R          REDEFINES WMF-MONTH PIC 9(2).
+               10 WMF-DASH2            PIC X(1).
+               10 WMF-DAY              PIC X(2).
+               10 WMF-DAY-R            REDEFINES WMF-DAY   PIC 9(2).
+
+
+      ******************************************************************
+      *     POLICY SUMMARY WORK FIELDS                                 *
+      ******************************************************************
+
+       01  WPS-ROW-SUB                 PIC S9(04)  COMP  VALUE +0.
+       01  WPS-SEQ-NUM                 PIC S9(04)  COMP  VALUE +0.
+       01  WPS-TYPE-LABEL              PIC X(10)   VALUE SPACES.
+
+      * DB2 host variables for the policy summary cursor
+       01  WPS-DB2-CUSTOMERNUMBER      PIC S9(09)  COMP  VALUE +0.
+       01  WPS-DB2-POLICYNUMBER        PIC S9(09)  COMP  VALUE +0.
+       01  WPS-DB2-POLICYTYPE          PIC X(01)         VALUE SPACES.
+       01  WPS-DB2-EXPIRYDATE          PIC X(10)         VALUE SPACES.
+
+
+      ******************************************************************
+      *     CICS COPYBOOKS                                             *
+      ******************************************************************
+
+       COPY DFHAID.
+
+       COPY DFHBMSCA.
+
+      ******************************************************************
+      *     CICS MAP DSECTS, CICS DFHCOMMAREA
+      ******************************************************************
+
+       COPY SSMAP.
+
+       01 COMM-AREA.
+       COPY LGCMAREA.
+
+      ******************************************************************
+      *     DB2 CONTROL                                                *
+      ******************************************************************
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE DPOLICY
+           END-EXEC.
+
+           EXEC SQL
+             DECLARE Policy_Summary_Cursor CURSOR FOR
+             SELECT   POLICYNUMBER,
+                      POLICYTYPE,
+                      EXPIRYDATE
+             FROM     GENAPPDB.POLICY
+             WHERE    CUSTOMERNUMBER = :WPS-DB2-CUSTOMERNUMBER
+             ORDER BY POLICYNUMBER
+           END-EXEC.
+
+      *****************************************************************
+       PROCEDURE DIVISION.
+      *****************************************************************
+
+       MAINLINE SECTION.
+
+           IF EIBCALEN > 0
+              GO TO A-GAIN.
+
+           Initialize SSMAPP6I.
+           Initialize SSMAPP6O.
+           Initialize COMM-AREA.
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE.
+
+           MOVE '0000000000'   To ENP6CNOO.
+           MOVE DFHBMFSE       To ENP6CNOA.
+           MOVE '001'          To ENP6PSQO.
+           MOVE '000'          To ENP6TOTO.
+           MOVE '0000000000'   To ENP6PNOO.
+           MOVE  DFHBMASK      To ENP6CDTA.
+           MOVE  DFHBMASB      To ERP6FLDA.
+
+           MOVE WS-CURRENT-YEAR    To WMF-YEAR
+           MOVE WS-CURRENT-MONTH   To WMF-MONTH
+           MOVE WS-CURRENT-DAY     To WMF-DAY
+           MOVE '-'                To WMF-DASH1
+                                      WMF-DASH2
+           MOVE WMF-DATE           To ENP6CDTO
+
+      * Display Main Menu
+           EXEC CICS SEND MAP ('SSMAPP6')
+                     MAPSET ('SSMAP')
+                     ERASE
+                     END-EXEC.
+
+
+       A-GAIN.
+
+           MOVE  DFHBMASK      To ENP6CDTA.
+
+           EXEC CICS HANDLE AID
+                     CLEAR(CLEARIT)
+                     PF3(ENDIT) END-EXEC.
+           EXEC CICS HANDLE CONDITION
+                     MAPFAIL(ENDIT)
+                     END-EXEC.
+
+
+           EXEC CICS RECEIVE MAP('SSMAPP6')
+                     INTO(SSMAPP6I)
+                     MAPSET('SSMAP') END-EXEC.
+
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-CURRENT-DATE.
+
+           MOVE WS-CURRENT-YEAR    To WMF-YEAR
+           MOVE WS-CURRENT-MONTH   To WMF-MONTH
+           MOVE WS-CURRENT-DAY     To WMF-DAY
+           MOVE '-'                To WMF-DASH1
+                                      WMF-DASH2
+           MOVE WMF-DATE           To ENP6CDTO
+
+
+      ****************************************************************
+      *    VALIDATE ATTENTION IDENTIFIER USAGE                       *
+      ****************************************************************
+
+           IF EIBAID  = DFHENTER  OR  DFHCLEAR  OR  DFHPF3 OR
+                        DFHPF7    OR  DFHPF8
+               NEXT SENTENCE
+           ELSE
+               GO TO ER-INVALID-PFKEY.
+
+
+      *****************************************************************
+      *    SCREEN CUSTOMER NUMBER EDIT -- VALUE MUST BE NUMERIC       *
+      *****************************************************************
+
+           MOVE +10                    TO WMF-NUM-LTH
+           MOVE ENP6CNOO               TO WMF-NUM-INPUT
+
+           PERFORM  P70500-EDIT-NUMERIC-FIELD
+               THRU P70500-EDIT-NUMERIC-FIELD-EXIT.
+
+           IF WMF-NUM-ERROR           >  ZEROES
+              MOVE -1                 TO ENP6CNOL
+              MOVE DFHBMFSE           TO ENP6CNOA
+              GO TO ER-CUSTOMER.
+
+
+           MOVE WMF-NUM-OUTPUT        TO WMF-NUM-OUTPUT-910
+           MOVE WMF-NUM-OUTPUT-910    TO ENP6CNOO
+                                         CA-CUSTOMER-NUM
+                                         WPS-DB2-CUSTOMERNUMBER
+
+
+      *****************************************************************
+      *    FIRST LOOKUP (ENTER) FETCHES FROM DB2 AND CACHES THE       *
+      *    RESULT; PF7/PF8 JUST PAGE THE CACHED ROWS                  *
+      *****************************************************************
+
+           IF EIBAID = DFHENTER
+               PERFORM  P84000-FETCH-POLICY-SUMMARY
+                   THRU P84000-FETCH-POLICY-SUMMARY-EXIT
+               MOVE +1                 TO WPS-SEQ-NUM
+           ELSE
+               MOVE +10                TO WMF-NUM-LTH
+               MOVE ENP6PSQO           TO WMF-NUM-INPUT
+
+               PERFORM  P70500-EDIT-NUMERIC-FIELD
+                   THRU P70500-EDIT-NUMERIC-FIELD-EXIT
+
+               IF WMF-NUM-ERROR        >  ZEROES
+                  MOVE +1              TO WPS-SEQ-NUM
+               ELSE
+                  MOVE WMF-NUM-OUTPUT  TO WMF-NUM-OUTPUT-903
+                  MOVE WMF-NUM-OUTPUT-903
+                                       TO WPS-SEQ-NUM
+               END-IF
+
+               EVALUATE TRUE
+                 WHEN EIBAID = DFHPF7
+                   IF WPS-SEQ-NUM > 1
+                       SUBTRACT 1      FROM WPS-SEQ-NUM
+                   ELSE
+                       MOVE 'Start of data'  TO ENP6CDTO
+                   END-IF
+                 WHEN EIBAID = DFHPF8
+                   IF WPS-SEQ-NUM < CA-PS-POLICY-COUNT
+                       ADD 1           TO WPS-SEQ-NUM
+                   ELSE
+                       MOVE 'End of data'    TO ENP6CDTO
+                   END-IF
+               END-EVALUATE
+           END-IF.
+
+
+           IF CA-PS-POLICY-COUNT = 0
+               GO TO NO-DATA.
+
+
+           MOVE WPS-SEQ-NUM               TO WMF-NUM-OUTPUT-903.
+           MOVE WMF-NUM-OUTPUT-903        TO ENP6PSQO.
+           MOVE CA-PS-POLICY-COUNT        TO WMF-NUM-OUTPUT-903.
+           MOVE WMF-NUM-OUTPUT-903        TO ENP6TOTO.
+
+           MOVE CA-PS-POLICY-NUM (WPS-SEQ-NUM)    TO ENP6PNOO.
+           MOVE CA-PS-POLICY-TYPE (WPS-SEQ-NUM)   TO WPS-DB2-POLICYTYPE.
+           MOVE CA-PS-POLICY-STATUS (WPS-SEQ-NUM) TO ENP6STSO.
+
+           PERFORM  P84600-EXPAND-POLICY-TYPE
+               THRU P84600-EXPAND-POLICY-TYPE-EXIT.
+
+           MOVE WPS-TYPE-LABEL             TO ENP6PTYO.
+
+           EXEC CICS SEND MAP ('SSMAPP6')
+                     FROM(SSMAPP6O)
+                     MAPSET ('SSMAP')
+                     CURSOR
+           END-EXEC.
+
+           GO TO ENDIT-STARTIT.
+
+
+       ENDIT-STARTIT.
+           MOVE  DFHBMASK      To ENP6CDTA.
+           EXEC CICS RETURN
+                TRANSID('SSP6')
+                COMMAREA(COMM-AREA)
+                END-EXEC.
+
+       ENDIT.
+           EXEC CICS SEND TEXT
+                     FROM(MSGEND)
+                     LENGTH(LENGTH OF MSGEND)
+                     ERASE
+                     FREEKB
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC.
+
+       CLEARIT.
+
+           Initialize SSMAPP6I.
+           EXEC CICS SEND MAP ('SSMAPP6')
+                     MAPSET ('SSMAP')
+                     MAPONLY
+           END-EXEC
+
+           EXEC CICS RETURN
+                TRANSID('SSP6')
+                COMMAREA(COMM-AREA)
+                END-EXEC.
+
+
+       ER-INVALID-PFKEY.
+           Move 'Invalid PFKEY Selection'          To  ERP6FLDO.
+           Go To ERROR-OUT.
+
+
+       ER-CUSTOMER.
+           Move 'Cust Number must be numeric'      To  ERP6FLDO.
+           Go To ERROR-OUT.
+
+
+       NO-DATA.
+           Move 'No policies found for customer'   To  ERP6FLDO.
+           MOVE '000'                              To  ENP6TOTO.
+           MOVE '000'                              To  ENP6PSQO.
+           MOVE '0000000000'                       To  ENP6PNOO.
+           MOVE SPACES                             To  ENP6PTYO.
+           MOVE SPACES                             To  ENP6STSO.
+           MOVE -1                                 To  ENP6CNOL.
+           Go To ERROR-OUT.
+
+
+       ER-DB2-ERROR.
+           MOVE 'DB2 error retrieving policies'    To  ERP6FLDO.
+           MOVE '000'                              To  ENP6TOTO.
+           MOVE '000'                              To  ENP6PSQO.
+           MOVE '0000000000'                       To  ENP6PNOO.
+           MOVE SPACES                             To  ENP6PTYO.
+           MOVE SPACES                             To  ENP6STSO.
+           MOVE -1                                 To  ENP6CNOL.
+           Go To ERROR-OUT.
+
+
+       ERROR-OUT.
+           EXEC CICS SEND MAP ('SSMAPP6')
+                     FROM(SSMAPP6O)
+                     MAPSET ('SSMAP')
+                     CURSOR
+           END-EXEC.
+
+           GO TO ENDIT-STARTIT.
+
+
+      *****************************************************************
+      *                                                               *
+      *    FUNCTION :  FETCH EVERY POLICY GENAPPDB.POLICY HOLDS FOR   *
+      *                THE REQUESTED CUSTOMER AND CACHE THE ROWS IN   *
+      *                COMM-AREA (CAPPED AT CA-PS-POLICY-ROW'S 50     *
+      *                ENTRIES) SO PF7/PF8 CAN PAGE WITHOUT           *
+      *                REQUERYING                                     *
+      *                                                               *
+      *****************************************************************
+
+       P84000-FETCH-POLICY-SUMMARY.
+
+           MOVE ZEROES                TO CA-PS-POLICY-COUNT.
+           MOVE +0                    TO WPS-ROW-SUB.
+
+           EXEC SQL
+               OPEN Policy_Summary_Cursor
+           END-EXEC.
+
+           IF SQLCODE EQUAL +100
+               GO TO P84000-FETCH-POLICY-SUMMARY-EXIT.
+
+           IF SQLCODE NOT EQUAL 0
+               GO TO ER-DB2-ERROR.
+
+           PERFORM  P84050-FETCH-ONE-POLICY-ROW
+               THRU P84050-FETCH-ONE-POLICY-ROW-EXIT
+                   UNTIL SQLCODE NOT = 0
+                      OR WPS-ROW-SUB NOT LESS THAN 50.
+
+           IF SQLCODE NOT EQUAL 0  AND  SQLCODE NOT EQUAL +100
+               GO TO ER-DB2-ERROR.
+
+           EXEC SQL
+               CLOSE Policy_Summary_Cursor
+           END-EXEC.
+
+           MOVE WPS-ROW-SUB            TO CA-PS-POLICY-COUNT.
+
+       P84000-FETCH-POLICY-SUMMARY-EXIT.
+           EXIT.
+
+
+       P84050-FETCH-ONE-POLICY-ROW.
+
+           EXEC SQL
+               FETCH Policy_Summary_Cursor
+               INTO  :WPS-DB2-POLICYNUMBER,
+                     :WPS-DB2-POLICYTYPE,
+                     :WPS-DB2-EXPIRYDATE
+           END-EXEC.
+
+           IF SQLCODE = 0
+               ADD 1                    TO WPS-ROW-SUB
+               MOVE WPS-DB2-POLICYNUMBER
+                             TO CA-PS-POLICY-NUM (WPS-ROW-SUB)
+               MOVE WPS-DB2-POLICYTYPE
+                             TO CA-PS-POLICY-TYPE (WPS-ROW-SUB)
+
+               IF WPS-DB2-EXPIRYDATE < WMF-DATE
+                   MOVE 'EXPIRED'
+                             TO CA-PS-POLICY-STATUS (WPS-ROW-SUB)
+               ELSE
+                   MOVE 'ACTIVE '
+                             TO CA-PS-POLICY-STATUS (WPS-ROW-SUB)
+               END-IF
+           END-IF.
+
+       P84050-FETCH-ONE-POLICY-ROW-EXIT.
+           EXIT.
+
+
+      *****************************************************************
+      *                                                               *
+      *    FUNCTION :  EXPAND THE ONE-CHARACTER GENAPPDB.POLICY       *
+      *                POLICYTYPE CODE INTO A DISPLAYABLE LABEL       *
+      *                                                               *
+      *****************************************************************
+
+       P84600-EXPAND-POLICY-TYPE.
+
+           EVALUATE WPS-DB2-POLICYTYPE
+             WHEN 'M'
+               MOVE 'MOTOR'            TO WPS-TYPE-LABEL
+             WHEN 'E'
+               MOVE 'ENDOWMENT'        TO WPS-TYPE-LABEL
+             WHEN 'H'
+               MOVE 'HOUSE'            TO WPS-TYPE-LABEL
+             WHEN 'C'
+               MOVE 'COMMERCIAL'       TO WPS-TYPE-LABEL
+             WHEN OTHER
+               MOVE 'UNKNOWN'          TO WPS-TYPE-LABEL
+           END-EVALUATE.
+
+       P84600-EXPAND-POLICY-TYPE-EXIT.
+           EXIT.
+
+
+      *****************************************************************
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO RIGHT JUSTIFY AND VALIDATE NUMERICS *
+      *                IN A FIELD                                     *
+      *                                                               *
+      *****************************************************************
+
+       P70500-EDIT-NUMERIC-FIELD.
+
+
+           MOVE ZEROES                 TO WMF-NUM-ERROR.
+           MOVE ZEROES                 TO WMF-NUM-OUTPUT.
+           MOVE +18                    TO WS-SUB2.
+
+           PERFORM  P70550-EDIT-NUMERIC
+               THRU P70550-EDIT-NUMERIC-EXIT
+                   VARYING WS-SUB1 FROM WMF-NUM-LTH BY -1
+                       UNTIL WS-SUB1 < 1.
+
+
+       P70500-EDIT-NUMERIC-FIELD-EXIT.
+               EXIT.
+
+
+      *****************************************************************
+      *    FUNCTION :  ROUTINE TO RIGHT JUSTIFY AND VALIDATE NUMERICS *
+      *                IN A FIELD                                     *
+      *****************************************************************
+
+       P70550-EDIT-NUMERIC.
+
+           IF WMF-NUM-INPUT-R (WS-SUB1) > SPACES
+               IF WMF-NUM-INPUT-R (WS-SUB1) NUMERIC
+                   MOVE WMF-NUM-INPUT-R (WS-SUB1)
+                                       TO WMF-NUM-OUTPUT-R (WS-SUB2)
+                   COMPUTE WS-SUB2  =  WS-SUB2 - 1
+               ELSE
+                   ADD +1              TO WMF-NUM-ERROR
+               END-IF
+           END-IF.
+
+       P70550-EDIT-NUMERIC-EXIT.
+           EXIT.
