@@ -55,6 +55,11 @@
       *    77 LEVEL DATA ITEMS HERE  (SUBSCRIPTS, INDEXES ETC.)       *
       *****************************************************************
        77  WS-SUB                      PIC S9(04)  COMP   VALUE +0.
+       77  WS-CURRENT-SCENARIO-NUM     PIC S9(04)  COMP   VALUE +0.
+       77  WS-SCENARIO-ROWS-PROCESSED  PIC S9(09)  COMP   VALUE +0.
+       77  WS-SCENARIO-SQLCODE         PIC S9(09)  COMP   VALUE +0.
+       77  WS-SCENARIO-START-TIME      PIC S9(09)  COMP   VALUE +0.
+       77  WS-SCENARIO-END-TIME        PIC S9(09)  COMP   VALUE +0.
 
 
       *****************************************************************
@@ -151,6 +156,15 @@
            END-EXEC.
            EJECT
 
+      *****************************************************************
+      *         ERROR LOG TABLE                  -- DCLGEN DERRLOG    *
+      *****************************************************************
+
+           EXEC SQL
+               INCLUDE DERRLOG
+           END-EXEC.
+           EJECT
+
       ****************************************************************
       * DECLARE CURSORS                                              *
       ****************************************************************
@@ -399,6 +413,12 @@
                10 WPM-RETURN-CODE      PIC X(10)   VALUE SPACES.
                10 FILLER               PIC X(15)   VALUE SPACES.
 
+           05  WPM-ERRORLOG-INSERT-FAILED.
+               10 FILLER               PIC X(33)   VALUE
+                  'ERRORLOG INSERT FAILED, SQLCODE ='.
+               10 WPM-ERRORLOG-SQLCODE PIC ZZZZZZ9-.
+               10 FILLER               PIC X(37)   VALUE SPACES.
+
            EJECT
 
        01  WS-END-OF-WS.
@@ -418,6 +438,16 @@
            LS-SPGEN01-ACTIVE-SCENARIOS.
            05 LS-SCENARIOS                 PIC X(01) OCCURS 250 TIMES.
 
+       01  LS-SPGEN01-SQL-MODE             PIC X(01).
+           88  LS-CURSOR-SQL-MODE                      VALUE 'C'.
+           88  LS-ROW-BY-ROW-SQL-MODE                  VALUE 'R'.
+
+       01  LS-SPGEN01-SCENARIO-DETAIL.
+           05 LS-SCEN-DETAIL               OCCURS 250 TIMES.
+               10 LS-SCEN-ELAPSED-TIME     PIC S9(07) COMP-3.
+               10 LS-SCEN-ROWS-PROCESSED   PIC S9(09) COMP.
+               10 LS-SCEN-SQLCODE          PIC S9(09) COMP.
+
        01  LS-SPGEN01-STATUS               PIC X(04).
 
 
@@ -427,6 +457,8 @@
 
        PROCEDURE DIVISION USING  LS-SPGEN01-USERID,
                                  LS-SPGEN01-ACTIVE-SCENARIOS,
+                                 LS-SPGEN01-SQL-MODE,
+                                 LS-SPGEN01-SCENARIO-DETAIL,
                                  LS-SPGEN01-STATUS.
 
 
@@ -540,22 +572,38 @@
       *****************************************************************
 
            IF  LS-SCENARIOS (7)       = 'Y'
+               MOVE +7                 TO WS-CURRENT-SCENARIO-NUM
+               PERFORM  P85050-START-SCENARIO-TIMER
+                   THRU P85050-START-SCENARIO-TIMER-EXIT
                PERFORM  P85100-S0C7
-                   THRU P85100-S0C7-EXIT.
-
-      *****
-      *****IF  LS-SCENARIOS (8)       = 'Y'
-      *****    PERFORM  P87000-INEFF-SQL
-      *****        THRU P87000-INEFF-SQL-EXIT.
-      *****
+                   THRU P85100-S0C7-EXIT
+               PERFORM  P85060-END-SCENARIO-TIMER
+                   THRU P85060-END-SCENARIO-TIMER-EXIT.
 
 
            IF  LS-SCENARIOS (8)       = 'Y'
+               MOVE +8                 TO WS-CURRENT-SCENARIO-NUM
+               PERFORM  P85050-START-SCENARIO-TIMER
+                   THRU P85050-START-SCENARIO-TIMER-EXIT
+
+               IF  LS-CURSOR-SQL-MODE
+
+                   DISPLAY 'P87000-INEFF-SQL'
+
+                   PERFORM  P87000-INEFF-SQL
+                       THRU P87000-INEFF-SQL-EXIT
+
+               ELSE
 
-               DISPLAY 'P87500-INEFF-SQL'
+                   DISPLAY 'P87500-INEFF-SQL'
 
-               PERFORM  P87500-INEFF-SQL
-                   THRU P87500-INEFF-SQL-EXIT 10000 TIMES.
+                   PERFORM  P87500-INEFF-SQL
+                       THRU P87500-INEFF-SQL-EXIT 10000 TIMES
+
+               END-IF
+
+               PERFORM  P85060-END-SCENARIO-TIMER
+                   THRU P85060-END-SCENARIO-TIMER-EXIT.
 
 
        P85000-PROCESS-SCENARIOS-EXIT.
@@ -563,6 +611,76 @@
            EJECT
 
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P85050-START-SCENARIO-TIMER                    *
+      *                                                               *
+      *    FUNCTION :  CAPTURE THE START TIME AND RESET THE ROW /     *
+      *                SQLCODE COUNTERS FOR THE SCENARIO IDENTIFIED   *
+      *                BY WS-CURRENT-SCENARIO-NUM, SO THE PER-        *
+      *                SCENARIO STATUS DETAIL CAN BE BUILT            *
+      *                                                               *
+      *    CALLED BY:  P85000-PROCESS-SCENARIOS                       *
+      *                                                               *
+      *****************************************************************
+
+       P85050-START-SCENARIO-TIMER.
+
+           MOVE ZEROES                 TO WS-SCENARIO-ROWS-PROCESSED
+                                           WS-SCENARIO-SQLCODE.
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-DATE-TIME.
+
+           COMPUTE WS-SCENARIO-START-TIME =
+                   (WS-CDT-T-HOURS   * 360000)
+                 + (WS-CDT-T-MINUTES *   6000)
+                 + (WS-CDT-T-SECONDS *    100)
+                 +  WS-CDT-T-HUNDRETHS.
+
+       P85050-START-SCENARIO-TIMER-EXIT.
+           EXIT.
+           EJECT
+
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P85060-END-SCENARIO-TIMER                      *
+      *                                                               *
+      *    FUNCTION :  CAPTURE THE END TIME AND STORE THE ELAPSED     *
+      *                TIME, ROWS PROCESSED AND SQLCODE FOR THE       *
+      *                SCENARIO IDENTIFIED BY WS-CURRENT-SCENARIO-NUM *
+      *                INTO LS-SPGEN01-SCENARIO-DETAIL FOR RETURN TO  *
+      *                LGBAT001                                       *
+      *                                                               *
+      *    CALLED BY:  P85000-PROCESS-SCENARIOS                       *
+      *                                                               *
+      *****************************************************************
+
+       P85060-END-SCENARIO-TIMER.
+
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-DATE-TIME.
+
+           COMPUTE WS-SCENARIO-END-TIME =
+                   (WS-CDT-T-HOURS   * 360000)
+                 + (WS-CDT-T-MINUTES *   6000)
+                 + (WS-CDT-T-SECONDS *    100)
+                 +  WS-CDT-T-HUNDRETHS.
+
+           COMPUTE LS-SCEN-ELAPSED-TIME (WS-CURRENT-SCENARIO-NUM) =
+                   WS-SCENARIO-END-TIME - WS-SCENARIO-START-TIME.
+
+           MOVE WS-SCENARIO-ROWS-PROCESSED
+                                    TO LS-SCEN-ROWS-PROCESSED
+                                           (WS-CURRENT-SCENARIO-NUM).
+           MOVE WS-SCENARIO-SQLCODE
+                                    TO LS-SCEN-SQLCODE
+                                           (WS-CURRENT-SCENARIO-NUM).
+
+       P85060-END-SCENARIO-TIMER-EXIT.
+           EXIT.
+           EJECT
+
+
       *****************************************************************
       *    SCENARIO #7                                                *
       *    PERFORM SCENARIO PROCESSING -- ABEND S0C7                  *
@@ -603,6 +721,8 @@
               MOVE 'P87500'      TO WPDE-PARAGRAPH
               PERFORM  P99500-PDA-ERROR
                   THRU P99500-PDA-ERROR-EXIT
+           ELSE
+              ADD +1             TO WS-SCENARIO-ROWS-PROCESSED
            END-IF.
 
        P87500-INEFF-SQL-EXIT.
@@ -611,7 +731,11 @@
 
 
       *****************************************************************
-      *    PERFORM SCENARIO PROCESSING -- DB2 INEFFICIENT SQL         *
+      *    PERFORM SCENARIO PROCESSING -- DB2 CURSOR-BASED SQL        *
+      *    (PRODUCTION-SAFE PATH -- SELECTED BY LS-SPGEN01-SQL-MODE   *
+      *    = 'C'. FETCHES EVERY QUALIFYING ROW INSTEAD OF THE SINGLE  *
+      *    ROW-BY-ROW LOOKUP USED BY THE REPEATED-CALL DEMO PATH IN   *
+      *    P87500-INEFF-SQL)                                          *
       *****************************************************************
        P87000-INEFF-SQL.
 
@@ -629,47 +753,72 @@
                    THRU P99500-PDA-ERROR-EXIT
            END-IF.
 
+      *****************************************************************
+
+           PERFORM  P87010-FETCH-CUST-CURSOR
+               THRU P87010-FETCH-CUST-CURSOR-EXIT
+                   UNTIL SQLCODE = 100.
+
       *****************************************************************
 
            EXEC SQL
-                   FETCH CUST_CURSOR
-                   INTO
-                       :LASTNAME
+             CLOSE CUST_CURSOR
            END-EXEC.
 
-
-           IF SQLCODE = 0 OR 100
-               NEXT SENTENCE
-           ELSE
+           IF SQLCODE NOT EQUAL 0
                MOVE 'DB2'         TO WS-PDA-ERROR-TYPE
                MOVE 'SPGEN01'     TO WPDE-PROGRAM-ID
                MOVE  SQLCODE      TO WPDE-DB2-SQLCODE
-               MOVE 'FETCH'       TO WPDE-FUNCTION
+               MOVE 'CLOSE'       TO WPDE-FUNCTION
                MOVE 'P87000'      TO WPDE-PARAGRAPH
                PERFORM  P99500-PDA-ERROR
                    THRU P99500-PDA-ERROR-EXIT
            END-IF.
 
+
       *****************************************************************
 
+       P87000-INEFF-SQL-EXIT.
+           EXIT.
+           EJECT
+
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P87010-FETCH-CUST-CURSOR                       *
+      *                                                               *
+      *    FUNCTION :  FETCH ONE ROW FROM CUST_CURSOR. SQLCODE 100    *
+      *                (END OF CURSOR) IS NOT AN ERROR AND STOPS THE  *
+      *                CONTROLLING PERFORM IN P87000-INEFF-SQL        *
+      *                                                               *
+      *    CALLED BY:  P87000-INEFF-SQL                               *
+      *                                                               *
+      *****************************************************************
+
+       P87010-FETCH-CUST-CURSOR.
+
            EXEC SQL
-             CLOSE CUST_CURSOR
+                   FETCH CUST_CURSOR
+                   INTO
+                       :LASTNAME
            END-EXEC.
 
-           IF SQLCODE NOT EQUAL 0
+           IF SQLCODE = 0
+               ADD +1             TO WS-SCENARIO-ROWS-PROCESSED
+           ELSE
+           IF SQLCODE = 100
+               NEXT SENTENCE
+           ELSE
                MOVE 'DB2'         TO WS-PDA-ERROR-TYPE
                MOVE 'SPGEN01'     TO WPDE-PROGRAM-ID
                MOVE  SQLCODE      TO WPDE-DB2-SQLCODE
                MOVE 'FETCH'       TO WPDE-FUNCTION
-               MOVE 'P87000'      TO WPDE-PARAGRAPH
+               MOVE 'P87010'      TO WPDE-PARAGRAPH
                PERFORM  P99500-PDA-ERROR
                    THRU P99500-PDA-ERROR-EXIT
            END-IF.
 
-
-      *****************************************************************
-
-       P87000-INEFF-SQL-EXIT.
+       P87010-FETCH-CUST-CURSOR-EXIT.
            EXIT.
            EJECT
 
@@ -759,9 +908,14 @@ KCS305     EJECT                                                        KCS32005
                                        TO WPEA-ERROR-07-TEXT            00636600
                MOVE WS-PDA-DB2-ERROR-02                                 00636700
                                        TO WPEA-ERROR-08-TEXT            00636800
+               MOVE  SQLCODE      TO WS-SCENARIO-SQLCODE
                CALL 'DSNTIAR' USING SQLCA,
                                     DSNTIAR-ERROR-MESSAGE,
                                     DSNTIAR-ERROR-TEXT-LEN
+               PERFORM  P99510-DISPLAY-DSNTIAR-TEXT
+                   THRU P99510-DISPLAY-DSNTIAR-TEXT-EXIT
+               PERFORM  P99520-LOG-DB2-ERROR
+                   THRU P99520-LOG-DB2-ERROR-EXIT
 
            ELSE                                                         00636900
            IF PDA-IMS-ERROR                                             00637000
@@ -800,3 +954,92 @@ KCS305     EJECT                                                        KCS32005
        P99500-PDA-ERROR-EXIT.
            EXIT.
            EJECT
+
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P99510-DISPLAY-DSNTIAR-TEXT                    *
+      *                                                               *
+      *    FUNCTION :  DISPLAY EACH LINE OF TEXT THAT DSNTIAR HAS     *
+      *                FORMATTED FROM THE SQLCA FOR THE CURRENT DB2   *
+      *                ERROR. WITHOUT THIS, DSNTIAR-ERROR-TEXT IS     *
+      *                NEVER ACTUALLY WRITTEN ANYWHERE                *
+      *                                                               *
+      *    CALLED BY:  P99500-PDA-ERROR                               *
+      *                                                               *
+      *****************************************************************
+
+       P99510-DISPLAY-DSNTIAR-TEXT.
+
+           PERFORM
+               VARYING ERROR-INDEX FROM 1 BY 1
+                   UNTIL ERROR-INDEX > 10
+               IF DSNTIAR-ERROR-TEXT (ERROR-INDEX) NOT = SPACES
+                   DISPLAY DSNTIAR-ERROR-TEXT (ERROR-INDEX)
+               END-IF
+           END-PERFORM.
+
+       P99510-DISPLAY-DSNTIAR-TEXT-EXIT.
+           EXIT.
+           EJECT
+
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P99520-LOG-DB2-ERROR                           *
+      *                                                               *
+      *    FUNCTION :  WRITE THE DSNTIAR-FORMATTED DB2 ERROR TEXT,    *
+      *                TOGETHER WITH THE USERID, CURRENT TIMESTAMP    *
+      *                AND ACTIVE SCENARIO NUMBER, TO THE PERMANENT   *
+      *                GENAPPDB.ERRORLOG TABLE SO RECURRING SQLCODE   *
+      *                PATTERNS CAN BE TRACKED AFTER THE JOB'S        *
+      *                SYSOUT HAS SCROLLED OFF. A FAILURE TO INSERT   *
+      *                IS REPORTED BUT DOES NOT RECURSE INTO          *
+      *                P99500-PDA-ERROR -- THE JOB IS ALREADY ENDING  *
+      *                                                               *
+      *    CALLED BY:  P99500-PDA-ERROR                               *
+      *                                                               *
+      *****************************************************************
+
+       P99520-LOG-DB2-ERROR.
+
+           MOVE LS-SPGEN01-USERID      TO USERID.
+           STRING WS-CDT-D-YEAR        DELIMITED BY SIZE
+                  '-'                  DELIMITED BY SIZE
+                  WS-CDT-D-MONTH       DELIMITED BY SIZE
+                  '-'                  DELIMITED BY SIZE
+                  WS-CDT-D-DAY         DELIMITED BY SIZE
+                  '-'                  DELIMITED BY SIZE
+                  WS-CDT-T-HOURS       DELIMITED BY SIZE
+                  '.'                  DELIMITED BY SIZE
+                  WS-CDT-T-MINUTES     DELIMITED BY SIZE
+                  '.'                  DELIMITED BY SIZE
+                  WS-CDT-T-SECONDS     DELIMITED BY SIZE
+                  '.'                  DELIMITED BY SIZE
+                  WS-CDT-T-HUNDRETHS   DELIMITED BY SIZE
+                  '0000'               DELIMITED BY SIZE
+                  INTO LOGTIMESTAMP.
+           MOVE WS-CURRENT-SCENARIO-NUM
+                                       TO SCENARIONUMBER.
+           MOVE  SQLCODE               TO SQLCODE-LOG.
+           MOVE  DSNTIAR-ERROR-TEXT (1) TO ERRORTEXT-TEXT (1:132).
+           MOVE  DSNTIAR-ERROR-TEXT (2) TO ERRORTEXT-TEXT (133:132).
+           MOVE  264                   TO ERRORTEXT-LEN.
+
+           EXEC SQL
+               INSERT INTO GENAPPDB.ERRORLOG
+                   (USERID, LOGTIMESTAMP, SCENARIONUMBER,
+                    SQLCODE, ERRORTEXT)
+               VALUES
+                   (:USERID, :LOGTIMESTAMP, :SCENARIONUMBER,
+                    :SQLCODE-LOG, :ERRORTEXT)
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+               MOVE  SQLCODE           TO WPM-ERRORLOG-SQLCODE
+               DISPLAY WPM-ERRORLOG-INSERT-FAILED
+           END-IF.
+
+       P99520-LOG-DB2-ERROR-EXIT.
+           EXIT.
+           EJECT
