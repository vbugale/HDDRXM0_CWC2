@@ -44,6 +44,11 @@
                                                                         00420000
            SELECT INPUT-PARAMETERS   ASSIGN TO IPARAMS.                 00420000
                                                                         00420000
+           SELECT VSAM-CUSTOMER      ASSIGN TO VCUSTOMR
+                                     ORGANIZATION IS INDEXED
+                                     ACCESS IS SEQUENTIAL
+                                     RECORD KEY IS CU-CUSTOMER-NUM-KEY
+                                     FILE STATUS IS WS-CUSTOMR-STATUS.
                                                                         00420000
        DATA DIVISION.                                                   00610000
        FILE SECTION.                                                    00630000
@@ -61,6 +66,23 @@
        01  INPUT-PARAMETER-RECORD      PIC X(80).
                                                                         01220000
                                                                         01220000
+
+       FD  VSAM-CUSTOMER
+           RECORD CONTAINS 225 CHARACTERS.
+
+       01  CUSTOMER-RECORD.
+           05 CU-CUSTOMER-NUM-KEY   PIC X(10).
+           05 CU-FIRST-NAME         PIC X(10).
+           05 CU-LAST-NAME          PIC X(20).
+           05 CU-DOB                PIC X(10).
+           05 CU-HOUSE-NAME         PIC X(20).
+           05 CU-HOUSE-NUM          PIC X(4).
+           05 CU-POSTCODE           PIC X(8).
+           05 CU-NUM-POLICIES       PIC 9(3).
+           05 CU-PHONE-MOBILE       PIC X(20).
+           05 CU-PHONE-HOME         PIC X(20).
+           05 CU-EMAIL-ADDRESS      PIC X(100).
+
        WORKING-STORAGE SECTION.
 
       *****************************************************************
@@ -74,6 +96,16 @@
        77  WS-PARAMETER-RECORDS-IN     PIC S9(05)  COMP-3 VALUE +0.
        77  WS-COUNT                    PIC S9(07)  COMP-3 VALUE +0.
        77  WS-CUSTOMER-START-KEY       PIC 9(10)          VALUE  0.
+       77  WS-DUPLICATE-INSERT-COUNT   PIC S9(05)  COMP-3 VALUE +0.
+       77  WS-SCAN-EXTRACT-COUNT       PIC S9(05)  COMP-3 VALUE +0.
+       77  WS-IMS-SEGMENT-COUNT        PIC S9(07)  COMP-3 VALUE +0.
+       77  WS-VSAM-CUSTOMER-COUNT      PIC S9(07)  COMP-3 VALUE +0.
+       77  WS-CUSTOMR-STATUS           PIC X(02)          VALUE SPACES.
+
+       01  WS-SCAN-RANGE-FIELDS.
+           05  WS-SCAN-LNAME-LOW    PIC X(20)             VALUE SPACES.
+           05  WS-SCAN-LNAME-HIVAL  PIC X(20)
+                                    VALUE HIGH-VALUES.
 
 
       *****************************************************************
@@ -96,6 +128,22 @@
            05  WS-END-OF-DATABASE-SW   PIC X(01)             VALUE 'N'.
                88  END-OF-DATABASE                           VALUE 'Y'.
                88  NOT-END-OF-DATABASE                       VALUE 'N'.
+
+           05  WS-SCAN-REQUESTED-SW    PIC X(01)             VALUE 'N'.
+               88  SCAN-REQUESTED                             VALUE 'Y'.
+               88  SCAN-NOT-REQUESTED                         VALUE 'N'.
+
+           05  WS-RESTART-SW           PIC X(01)             VALUE 'N'.
+               88  RESTART-REQUESTED                          VALUE 'Y'.
+               88  NOT-RESTART-REQUESTED                      VALUE 'N'.
+
+           05  WS-CHECKPOINT-ACTIVE-SW PIC X(01)             VALUE 'N'.
+               88  CHECKPOINT-PROCESSING-ACTIVE               VALUE 'Y'.
+               88  CHECKPOINT-PROCESSING-NOT-ACTIVE           VALUE 'N'.
+
+           05  WS-SCAN-RANGE-SW        PIC X(01)             VALUE 'N'.
+               88  SCAN-RANGE-REQUESTED                       VALUE 'Y'.
+               88  SCAN-RANGE-NOT-REQUESTED                   VALUE 'N'.
            EJECT
 
 
@@ -170,6 +218,7 @@
            05  WPR-RECORD-TYPE         PIC X(01).
                88  WPR-USERID          VALUE 'U'.
                88  WPR-SCENARIO        VALUE 'S'.
+               88  WPR-SCAN            VALUE 'C'.
 
            05  WPR-RECORD-DATA         PIC X(79).
 
@@ -185,6 +234,11 @@
                                        PIC 9(03).
                10  FILLER              PIC X(76).
 
+           05  WPR-RECORD-DATA-SCAN    REDEFINES WPR-RECORD-DATA.
+               10  WPR-SCAN-LNAME-LOW  PIC X(20).
+               10  WPR-SCAN-LNAME-HIGH PIC X(20).
+               10  FILLER              PIC X(39).
+
 
       *****************************************************************
       *    PARAMETER RECORD ARRAY                                     *
@@ -207,8 +261,32 @@
            05 ICF-ISRT                 PIC X(04)   VALUE 'ISRT'.        03330000
            05 ICF-REPL                 PIC X(04)   VALUE 'REPL'.        03330000
            05 ICF-DLET                 PIC X(04)   VALUE 'DLET'.        03330000
+           05 ICF-CHKP                 PIC X(04)   VALUE 'CHKP'.
+           05 ICF-XRST                 PIC X(04)   VALUE 'XRST'.
                                                                         03330000
                                                                         03330000
+
+
+      *****************************************************************
+      *    CHECKPOINT/RESTART WORK FIELDS                             *
+      *    BASIC (SYMBOLIC) CHECKPOINT, TAKEN PERIODICALLY DURING THE *
+      *    P90130-GN-CUSTOMER SEQUENTIAL SCAN SO THE SCAN CAN RESUME  *
+      *    FROM THE LAST PROCESSED CUSTOMER KEY ON RESTART RATHER     *
+      *    THAN RE-WALKING THE ENTIRE CUSTMRDB DATABASE.  XRST IS     *
+      *    ISSUED UNCONDITIONALLY AT SCAN START -- IMS RETURNS THE    *
+      *    AREA UNCHANGED (SPACES) WHEN THERE IS NO PRIOR CHECKPOINT, *
+      *    AND REPOSITIONS CUST-PCB AUTOMATICALLY WHEN THERE IS ONE.  *
+      *****************************************************************
+
+       01  WS-CHECKPOINT-AREA.
+           05  WCA-CHECKPOINT-ID       PIC X(08)   VALUE SPACES.
+           05  WCA-LAST-CUST-KEY       PIC 9(10)   VALUE ZEROES.
+
+       01  WS-CHECKPOINT-ID-LENGTH     PIC S9(5) COMP VALUE +18.
+       01  WS-CHECKPOINT-SEQUENCE      PIC 9(05)      VALUE ZEROES.
+       01  WS-CHECKPOINT-COUNTER       PIC S9(04) COMP VALUE +0.
+       01  WS-CHECKPOINT-FREQUENCY     PIC S9(04) COMP VALUE +100.
+       EJECT
       ***************************************************************** 03060000
       *    IMS SEGMENT SEARCH ARGUMENTS (SSA)                         * 03070000
       ***************************************************************** 03080000
@@ -270,6 +348,17 @@
            EJECT
 
 
+      *****************************************************************
+      *    DUPLICATE-KEY PRE-INSERT CHECK WORK AREA                   *
+      *    SIZED TO MATCH CUSTOMER-SEGMENT, USED AS THE I/O AREA FOR  *
+      *    THE GHU EXISTENCE CHECK IN P90200-ISRT-CUSTOMER SO THE     *
+      *    SEGMENT DATA BEING INSERTED IS NOT DISTURBED               *
+      *****************************************************************
+
+       01  WS-DUP-CHECK-SEGMENT        PIC X(304)  VALUE SPACES.
+           EJECT
+
+
       *****************************************************************
       *    GENERAL ERROR PROCESSING WORK AREAS                        *
       *****************************************************************
@@ -491,7 +580,7 @@
 
            05  WPM-PARM-INVALID-RECORD-TYPE.
                10 FILLER               PIC X(78)   VALUE
-                  'POSITION 1 - RECORD TYPE MUST BE S OR U '.
+                  'POSITION 1 - RECORD TYPE MUST BE S, U OR C '.
 
            05  WPM-RECORD-NUMBER-MSG.
                10 FILLER               PIC X(16)   VALUE
@@ -545,6 +634,88 @@
                10 WPM-RETURN-CODE      PIC X(10)   VALUE SPACES.
                10 FILLER               PIC X(15)   VALUE SPACES.
 
+           05  WPM-RESTART-DETECTED.
+               10 FILLER               PIC X(41)   VALUE
+                  'RESTART DETECTED, RESUMING SCAN AFTER CUS'.
+               10 FILLER               PIC X(20)   VALUE
+                  'TOMER NUMBER = '.
+               10 WPM-RESTART-CUST-KEY PIC 9(10)   VALUE ZEROES.
+               10 FILLER               PIC X(07)   VALUE SPACES.
+
+           05  WPM-CHECKPOINT-TAKEN.
+               10 FILLER               PIC X(30)   VALUE
+                  'SYMBOLIC CHECKPOINT TAKEN AT '.
+               10 FILLER               PIC X(18)   VALUE
+                  'CUSTOMER NUMBER = '.
+               10 WPM-CHECKPOINT-CUST-KEY
+                                       PIC 9(10)   VALUE ZEROES.
+               10 FILLER               PIC X(20)   VALUE SPACES.
+
+           05  WPM-SCAN-COMPLETE.
+               10 FILLER               PIC X(78)   VALUE
+                  'CUSTOMER SEGMENT SCAN COMPLETE '.
+
+           05  WPM-DUPLICATE-INSERT-DETECTED.
+               10 FILLER               PIC X(30)   VALUE
+                  'DUPLICATE INSERT ATTEMPTED, C'.
+               10 FILLER               PIC X(15)   VALUE
+                  'USTOMER NUM = '.
+               10 WPM-DUP-CUST-NUMBER  PIC 9(10)   VALUE ZEROES.
+               10 FILLER               PIC X(06)   VALUE
+                  ', DTE='.
+               10 WPM-DUP-DATE         PIC X(08)   VALUE SPACES.
+               10 FILLER               PIC X(06)   VALUE
+                  ', TME='.
+               10 WPM-DUP-TIME         PIC X(08)   VALUE SPACES.
+
+           05  WPM-DUPLICATE-INSERT-TOTAL.
+               10 FILLER               PIC X(48)   VALUE
+                  'TOTAL DUPLICATE INSERT ATTEMPTS DETECTED = '.
+               10 WPM-DUP-TOTAL        PIC ZZZZ9.
+               10 FILLER               PIC X(25)   VALUE SPACES.
+
+           05  WPM-EXTRACT-HEADING.
+               10 FILLER               PIC X(78)   VALUE
+                  'LASTNAME-RANGE CUSTOMER EXTRACT'.
+
+           05  WPM-EXTRACT-DETAIL.
+               10 FILLER               PIC X(10)   VALUE
+                  'CUST NUM='.
+               10 WPM-EXT-CUST-NUMBER  PIC 9(10)   VALUE ZEROES.
+               10 FILLER               PIC X(08)   VALUE
+                  ', NAME='.
+               10 WPM-EXT-FIRST-NAME   PIC X(10)   VALUE SPACES.
+               10 FILLER               PIC X(01)   VALUE SPACES.
+               10 WPM-EXT-LAST-NAME    PIC X(20)   VALUE SPACES.
+               10 FILLER               PIC X(19)   VALUE SPACES.
+
+           05  WPM-EXTRACT-TOTAL.
+               10 FILLER               PIC X(44)   VALUE
+                  'TOTAL CUSTOMERS MATCHING LASTNAME RANGE = '.
+               10 WPM-EXTRACT-TOTAL-CT PIC ZZZZ9.
+               10 FILLER               PIC X(29)   VALUE SPACES.
+
+           05  WPM-RECON-HEADING.
+               10 FILLER               PIC X(78)   VALUE
+                  'CUSTMRDB/VSAM-CUSTOMER COUNT RECONCILIATION'.
+
+           05  WPM-RECON-COUNTS.
+               10 FILLER               PIC X(16)   VALUE
+                  'IMS SEGMENTS = '.
+               10 WPM-RECON-IMS-COUNT  PIC ZZZZZZ9.
+               10 FILLER               PIC X(19)   VALUE
+                  ', VSAM RECORDS = '.
+               10 WPM-RECON-VSAM-COUNT PIC ZZZZZZ9.
+               10 FILLER               PIC X(36)   VALUE SPACES.
+
+           05  WPM-RECON-MATCH.
+               10 FILLER               PIC X(78)   VALUE
+                  'CUSTMRDB AND VSAM-CUSTOMER CUSTOMER COUNTS MATCH'.
+
+           05  WPM-RECON-MISMATCH.
+               10 FILLER               PIC X(78)   VALUE
+                  '*** WARNING: CUSTMRDB/VSAM COUNT MISMATCH ***'.
+
            EJECT
 
        01  WS-END-OF-WS.
@@ -742,6 +913,16 @@
                        UNTIL WS-SUB1 > WS-PARAMETER-RECORDS-IN.
 
 
+      *****************************************************************
+      *    PERFORM CHECKPOINT/RESTART-PROTECTED CUSTOMER SEGMENT SCAN *
+      *    WHEN A 'C' PARAMETER RECORD REQUESTED IT                   *
+      *****************************************************************
+
+           IF SCAN-REQUESTED
+               PERFORM  P86000-CUSTOMER-SCAN
+                   THRU P86000-CUSTOMER-SCAN-EXIT.
+
+
        P00500-MAIN-PROCESS-EXIT.
            EXIT.
            EJECT
@@ -759,6 +940,15 @@
 
        P00550-END-OF-JOB.
 
+      *****************************************************************
+      *    REPORT TOTAL DUPLICATE INSERT ATTEMPTS DETECTED            *
+      *****************************************************************
+
+           MOVE WS-DUPLICATE-INSERT-COUNT
+                                       TO WPM-DUP-TOTAL.
+           DISPLAY WPM-DUPLICATE-INSERT-TOTAL.
+
+
       *****************************************************************
       *    CLOSE FILES, VERIFY SUCCESSFUL VSAM FILE CLOSURES          *
       *****************************************************************
@@ -907,10 +1097,10 @@
 
       *****************************************************************
       *    EDIT THE RECORD TYPE -  S = SCENARIO NUMBER,               *
-      *    U = USERID SPECIFICATION                                   *
+      *    U = USERID SPECIFICATION, C = CUSTOMER SEGMENT SCAN        *
       *****************************************************************
 
-           IF (WPR-SCENARIO OR WPR-USERID)
+           IF (WPR-SCENARIO OR WPR-USERID OR WPR-SCAN)
                NEXT SENTENCE
            ELSE
                MOVE 'GEN'              TO WS-PDA-ERROR-TYPE
@@ -967,6 +1157,37 @@
                    NEXT SENTENCE.
 
 
+      *****************************************************************
+      *    FOR ACTION C = CUSTOMER SEGMENT SCAN, ACTIVATES THE        *
+      *    CHECKPOINT/RESTART-PROTECTED FULL CUSTMRDB SCAN.  IF A     *
+      *    LASTNAME LOW AND/OR HIGH RANGE IS ALSO SUPPLIED, THE SCAN  *
+      *    PRODUCES A PRINTED EXTRACT OF MATCHING CUSTMR SEGMENTS     *
+      *    INSTEAD OF JUST RUNNING THE FULL CHECKPOINT/RESTART SCAN   *
+      *****************************************************************
+
+           IF WPR-SCAN
+               MOVE 'Y'                TO WS-SCAN-REQUESTED-SW
+               IF (WPR-SCAN-LNAME-LOW  NOT = SPACES) OR
+                  (WPR-SCAN-LNAME-HIGH NOT = SPACES)
+                   MOVE 'Y'            TO WS-SCAN-RANGE-SW
+                   IF WPR-SCAN-LNAME-LOW > SPACES
+                       MOVE WPR-SCAN-LNAME-LOW
+                                       TO WS-SCAN-LNAME-LOW
+                   ELSE
+                       MOVE SPACES     TO WS-SCAN-LNAME-LOW
+                   END-IF
+                   IF WPR-SCAN-LNAME-HIGH > SPACES
+                       MOVE WPR-SCAN-LNAME-HIGH
+                                       TO WS-SCAN-LNAME-HIVAL
+                   ELSE
+                       MOVE HIGH-VALUES
+                                       TO WS-SCAN-LNAME-HIVAL
+                   END-IF
+               END-IF
+           ELSE
+               NEXT SENTENCE.
+
+
       *****************************************************************
       *    IF ERROR IN THIS PARM RECORD -- FINISH DISPLAY OF ERROR    *
       *****************************************************************
@@ -1082,6 +1303,81 @@
 
        P85000-PROCESS-SCENARIOS-EXIT.
            EXIT.
+           EJECT
+
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P86000-CUSTOMER-SCAN                           *
+      *                                                               *
+      *    FUNCTION :  CHECKPOINT/RESTART-PROTECTED SEQUENTIAL SCAN   *
+      *                OF EVERY CUSTMR SEGMENT IN CUSTMRDB, DRIVEN BY *
+      *                A 'C' INPUT PARAMETER RECORD.  UNLIKE SCENARIO *
+      *                #10's DELIBERATE BAD-PERFORMANCE DEMO WALK,    *
+      *                THIS IS THE GENUINE CUSTOMER LOAD/SCAN PATH,   *
+      *                AND IS THE ONE PROTECTED BY SYMBOLIC           *
+      *                CHECKPOINT/RESTART SO A CANCELLED JOB CAN      *
+      *                RESUME FROM THE LAST PROCESSED CUSTOMER KEY    *
+      *                INSTEAD OF RE-WALKING THE WHOLE DATABASE       *
+      *                                                               *
+      *    CALLED BY:  P00500-MAIN-PROCESS                            *
+      *                                                               *
+      *****************************************************************
+
+       P86000-CUSTOMER-SCAN.
+
+           MOVE 'Y'                    TO WS-CHECKPOINT-ACTIVE-SW.
+           MOVE 'N'                    TO WS-END-OF-DATABASE-SW.
+           MOVE SPACES                 TO CUST-STATUS.
+
+           IF SCAN-RANGE-REQUESTED
+               DISPLAY WPM-EXTRACT-HEADING.
+
+           PERFORM  P90160-RESTART-CHECK
+               THRU P90160-RESTART-CHECK-EXIT.
+
+           IF NOT RESTART-REQUESTED
+               CALL 'CBLTDLI' USING
+                              ICF-GU
+                              CUST-PCB
+                              CUSTOMER-SEGMENT
+                              CUSTOMER-SSA-UNQUAL
+               END-CALL
+
+               IF CUST-STATUS          = SPACES OR 'GE' OR 'GB'
+                   NEXT SENTENCE
+               ELSE
+                   MOVE 'IMS'          TO WS-PDA-ERROR-TYPE
+                   MOVE 'LGBAT003'     TO WPIE-PROGRAM-ID
+                   MOVE 'P86000'       TO WPIE-PARAGRAPH
+                   MOVE CUST-STATUS    TO WPIE-STATUS-CODE
+                   MOVE 'GU'           TO WPIE-FUNCTION-CODE
+                   MOVE 'CUSTMR'       TO WPIE-SEGMENT-NAME
+                   MOVE 'CUSTMRDB'     TO WPIE-DATABASE-NAME
+                   MOVE 'GU CUSTMR SEGMENT'
+                                       TO WPIE-COMMAND
+                   PERFORM  P99500-PDA-ERROR
+                       THRU P99500-PDA-ERROR-EXIT
+               END-IF
+           END-IF.
+
+           PERFORM  P90130-GN-CUSTOMER
+               THRU P90130-GN-CUSTOMER-EXIT
+                   UNTIL END-OF-DATABASE.
+
+           MOVE 'N'                    TO WS-CHECKPOINT-ACTIVE-SW.
+           DISPLAY WPM-SCAN-COMPLETE.
+
+           IF SCAN-RANGE-REQUESTED
+               MOVE WS-SCAN-EXTRACT-COUNT TO WPM-EXTRACT-TOTAL-CT
+               DISPLAY WPM-EXTRACT-TOTAL.
+
+           PERFORM  P90170-RECONCILE-CUSTOMER-COUNT
+               THRU P90170-RECONCILE-CUSTOMER-COUNT-EXIT.
+
+       P86000-CUSTOMER-SCAN-EXIT.
+           EXIT.
+           EJECT
 
 
       *****************************************************************
@@ -1193,11 +1489,170 @@
                    THRU P99500-PDA-ERROR-EXIT
            END-IF.
 
+
+      *****************************************************************
+      *    WHEN THE CHECKPOINT/RESTART SCAN (P86000) IS DRIVING THIS  *
+      *    PARAGRAPH, TRACK THE LAST PROCESSED CUSTOMER KEY AND TAKE  *
+      *    A SYMBOLIC CHECKPOINT EVERY WS-CHECKPOINT-FREQUENCY        *
+      *    SEGMENTS.  NOT TAKEN DURING SCENARIO #10's BAD-PERFORMANCE *
+      *    DEMO WALK, WHICH DOES NOT ACTIVATE THE SWITCH.             *
+      *****************************************************************
+
+           IF CUST-STATUS = SPACES AND CHECKPOINT-PROCESSING-ACTIVE
+               MOVE CUST-NUM-KEY       TO WCA-LAST-CUST-KEY
+               ADD +1                  TO WS-IMS-SEGMENT-COUNT
+               ADD +1                  TO WS-CHECKPOINT-COUNTER
+               IF WS-CHECKPOINT-COUNTER >= WS-CHECKPOINT-FREQUENCY
+                   PERFORM  P90150-TAKE-CHECKPOINT
+                       THRU P90150-TAKE-CHECKPOINT-EXIT
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      *    WHEN A LASTNAME RANGE WAS SUPPLIED ON THE 'C' PARAMETER    *
+      *    RECORD, PRINT AN EXTRACT DETAIL LINE FOR EVERY CUSTMR      *
+      *    SEGMENT WHOSE LAST NAME FALLS WITHIN THE REQUESTED RANGE   *
+      *****************************************************************
+
+           IF CUST-STATUS = SPACES AND SCAN-RANGE-REQUESTED
+               IF CUST-LAST-NAME >= WS-SCAN-LNAME-LOW AND
+                  CUST-LAST-NAME <= WS-SCAN-LNAME-HIVAL
+                   ADD +1                  TO WS-SCAN-EXTRACT-COUNT
+                   MOVE CUST-NUM-KEY       TO WPM-EXT-CUST-NUMBER
+                   MOVE CUST-FIRST-NAME    TO WPM-EXT-FIRST-NAME
+                   MOVE CUST-LAST-NAME     TO WPM-EXT-LAST-NAME
+                   DISPLAY WPM-EXTRACT-DETAIL
+               END-IF
+           END-IF.
+
        P90130-GN-CUSTOMER-EXIT.
            EXIT.
            EJECT
 
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P90150-TAKE-CHECKPOINT                         *
+      *                                                               *
+      *    FUNCTION :  ISSUE A BASIC (SYMBOLIC) IMS CHECKPOINT,       *
+      *                SAVING THE LAST PROCESSED CUSTOMER KEY IN THE  *
+      *                CHECKPOINT AREA SO XRST CAN RECOVER IT ON A    *
+      *                SUBSEQUENT RESTART RUN                         *
+      *                                                               *
+      *    CALLED BY:  P90130-GN-CUSTOMER                             *
+      *                                                               *
+      *****************************************************************
+
+       P90150-TAKE-CHECKPOINT.
+
+           ADD +1                      TO WS-CHECKPOINT-SEQUENCE.
+           MOVE SPACES                 TO WCA-CHECKPOINT-ID.
+           STRING 'CK' WS-CHECKPOINT-SEQUENCE DELIMITED SIZE
+                   INTO WCA-CHECKPOINT-ID.
+
+           CALL 'CBLTDLI' USING
+                          ICF-CHKP
+                          WS-CHECKPOINT-ID-LENGTH
+                          WS-CHECKPOINT-AREA
+           END-CALL.
+
+           MOVE +0                     TO WS-CHECKPOINT-COUNTER.
+           MOVE WCA-LAST-CUST-KEY      TO WPM-CHECKPOINT-CUST-KEY.
+           DISPLAY WPM-CHECKPOINT-TAKEN.
+
+       P90150-TAKE-CHECKPOINT-EXIT.
+           EXIT.
+           EJECT
+
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P90160-RESTART-CHECK                           *
+      *                                                               *
+      *    FUNCTION :  ISSUE XRST UNCONDITIONALLY AT THE START OF THE *
+      *                CUSTOMER SEGMENT SCAN.  IF A PRIOR CHECKPOINT  *
+      *                EXISTS, IMS RETURNS ITS SAVED CHECKPOINT AREA  *
+      *                AND AUTOMATICALLY REPOSITIONS CUST-PCB TO THE  *
+      *                CHECKPOINTED LOCATION; OTHERWISE THE AREA IS   *
+      *                RETURNED UNCHANGED (SPACES/ZEROES) AND THE     *
+      *                SCAN STARTS FROM THE BEGINNING OF THE DATABASE *
+      *                                                               *
+      *    CALLED BY:  P86000-CUSTOMER-SCAN                           *
+      *                                                               *
+      *****************************************************************
+
+       P90160-RESTART-CHECK.
+
+           MOVE SPACES                 TO WCA-CHECKPOINT-ID.
+           MOVE ZEROES                 TO WCA-LAST-CUST-KEY.
+
+           CALL 'CBLTDLI' USING
+                          ICF-XRST
+                          WS-CHECKPOINT-ID-LENGTH
+                          WS-CHECKPOINT-AREA
+           END-CALL.
+
+           IF WCA-CHECKPOINT-ID        NOT = SPACES
+               MOVE 'Y'                TO WS-RESTART-SW
+               MOVE WCA-LAST-CUST-KEY  TO WPM-RESTART-CUST-KEY
+               DISPLAY WPM-RESTART-DETECTED
+           ELSE
+               MOVE 'N'                TO WS-RESTART-SW.
+
+       P90160-RESTART-CHECK-EXIT.
+           EXIT.
+           EJECT
+
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P90170-RECONCILE-CUSTOMER-COUNT                *
+      *                                                               *
+      *    FUNCTION :  COMPARE THE NUMBER OF CUSTMR SEGMENTS          *
+      *                ENCOUNTERED DURING THE GU/GN WALK OF CUSTMRDB  *
+      *                TO THE RECORD COUNT IN THE VSAM-CUSTOMER FILE  *
+      *                (THE SAME FILE LGBAT001 MAINTAINS), FLAGGING   *
+      *                ANY MISMATCH BETWEEN THE IMS AND VSAM CUSTOMER *
+      *                POPULATIONS                                   *
+      *                                                               *
+      *    CALLED BY:  P86000-CUSTOMER-SCAN                           *
+      *                                                               *
+      *****************************************************************
+
+       P90170-RECONCILE-CUSTOMER-COUNT.
+
+           MOVE +0                     TO WS-VSAM-CUSTOMER-COUNT.
+           OPEN INPUT VSAM-CUSTOMER.
+
+           IF WS-CUSTOMR-STATUS NOT = '00'
+               DISPLAY 'VSAM-CUSTOMER OPEN FAILED, STATUS = '
+                       WS-CUSTOMR-STATUS
+               GO TO P90170-RECONCILE-CUSTOMER-COUNT-EXIT.
+
+           PERFORM UNTIL WS-CUSTOMR-STATUS NOT = '00'
+               READ VSAM-CUSTOMER NEXT RECORD
+               IF WS-CUSTOMR-STATUS = '00'
+                   ADD +1              TO WS-VSAM-CUSTOMER-COUNT
+               END-IF
+           END-PERFORM.
+
+           CLOSE VSAM-CUSTOMER.
+
+           DISPLAY WPM-RECON-HEADING.
+           MOVE WS-IMS-SEGMENT-COUNT   TO WPM-RECON-IMS-COUNT.
+           MOVE WS-VSAM-CUSTOMER-COUNT TO WPM-RECON-VSAM-COUNT.
+           DISPLAY WPM-RECON-COUNTS.
+
+           IF WS-IMS-SEGMENT-COUNT = WS-VSAM-CUSTOMER-COUNT
+               DISPLAY WPM-RECON-MATCH
+           ELSE
+               DISPLAY WPM-RECON-MISMATCH.
+
+       P90170-RECONCILE-CUSTOMER-COUNT-EXIT.
+           EXIT.
+           EJECT
+
+
       *****************************************************************
       *    SCENARIO #11 ABNORMAL TERMINATION S0C7                     *
       *****************************************************************
@@ -1263,6 +1718,33 @@
                                                                         13470000
        P90200-ISRT-CUSTOMER.
 
+      *****************************************************************
+      *    PRE-INSERT EXISTENCE CHECK -- A QUALIFIED GHU ON THE SAME  *
+      *    KEY DETECTS AN ATTEMPTED DUPLICATE INSERT AND REPORTS IT   *
+      *    (CUSTOMER NUMBER, DATE, TIME) VIA DISPLAY.  THE SUBSEQUENT *
+      *    ISRT IS STILL ATTEMPTED UNCHANGED SO SCENARIO #9's         *
+      *    DELIBERATE DUPLICATE-INSERT ABEND DEMO CONTINUES TO        *
+      *    REPRODUCE -- THIS ONLY ADDS VISIBILITY BEFORE THAT HAPPENS *
+      *****************************************************************
+
+           MOVE CUST-NUM-KEY           TO CUST-KEY.
+
+           CALL 'CBLTDLI' USING
+                          ICF-GHU
+                          CUST-PCB
+                          WS-DUP-CHECK-SEGMENT
+                          CUSTOMER-SSA-QUAL
+           END-CALL.
+
+           IF CUST-STATUS              = SPACES
+               ADD +1                  TO WS-DUPLICATE-INSERT-COUNT
+               MOVE CUST-NUM-KEY       TO WPM-DUP-CUST-NUMBER
+               MOVE WS-CDT-DATE-R      TO WPM-DUP-DATE
+               MOVE WS-CDT-TIME-R      TO WPM-DUP-TIME
+               DISPLAY WPM-DUPLICATE-INSERT-DETECTED.
+
+           MOVE SPACES                 TO CUST-STATUS.
+
            CALL 'CBLTDLI' USING
                           ICF-ISRT
                           CUST-PCB
