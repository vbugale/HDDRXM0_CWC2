@@ -72,6 +72,24 @@
                                      ACCESS IS DYNAMIC
                                      RECORD KEY IS PO-POLICY-KEY
                                      FILE STATUS IS WMF-POLICY-STATUS.
+
+           SELECT CHECKPOINT-FILE    ASSIGN TO VCHKPT
+                                     ORGANIZATION IS INDEXED
+                                     ACCESS IS DYNAMIC
+                                     RECORD KEY IS CP-CHECKPOINT-KEY
+                                     FILE STATUS IS WMF-CHKPT-STATUS.
+
+           SELECT MOTOR-DEAD-LETTER  ASSIGN TO DEADLTR.
+
+           SELECT SCENARIO-AUDIT-LOG ASSIGN TO SCENAUDT.
+
+           SELECT ARCHIVE-POLICY    ASSIGN TO ARCHPOL.
+
+           SELECT GENACNTL-CONTROL  ASSIGN TO VGENACT
+                                     ORGANIZATION IS INDEXED
+                                     ACCESS IS SEQUENTIAL
+                                     RECORD KEY IS GBR-KEY
+                                     FILE STATUS IS WMF-GENACT-STATUS.
            EJECT
        DATA DIVISION.
        FILE SECTION.
@@ -146,6 +164,77 @@
            EJECT
 
 
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 30 CHARACTERS.
+
+       01  CHECKPOINT-RECORD.
+           05 CP-CHECKPOINT-KEY     PIC X(08).
+           05 CP-LAST-CUSTOMER-SUB  PIC 9(06).
+           05 CP-CHECKPOINT-DATE    PIC X(08).
+           05 CP-CHECKPOINT-TIME    PIC X(08).
+           EJECT
+
+
+       FD  MOTOR-DEAD-LETTER
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  DEAD-LETTER-RECORD.
+           05 DLR-POLICYNUMBER      PIC X(09).
+           05 DLR-MAKE              PIC X(15).
+           05 DLR-MODEL             PIC X(15).
+           05 DLR-COLOUR            PIC X(08).
+           05 DLR-CARYEAR           PIC X(04).
+           05 DLR-REASON-CODE       PIC 9(09).
+           05 DLR-DATE              PIC X(08).
+           05 DLR-TIME              PIC X(08).
+           05 FILLER                PIC X(12).
+           EJECT
+
+
+       FD  SCENARIO-AUDIT-LOG
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 200 CHARACTERS.
+
+       01  SCENARIO-AUDIT-RECORD.
+           05 SAL-RUN-DATE          PIC X(08).
+           05 SAL-RUN-TIME          PIC X(08).
+           05 SAL-JOB-ID            PIC X(08).
+           05 SAL-ACTIVE-SCENARIOS  PIC X(176).
+           EJECT
+
+
+       FD  ARCHIVE-POLICY
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS.
+
+       01  ARCHIVE-POLICY-RECORD.
+           05 APR-POLICY-KEY.
+               10  APR-REQUEST-ID    PIC X.
+               10  APR-CUSTOMER-NUM  PIC X(10).
+               10  APR-POLICY-NUM    PIC X(10).
+           05 APR-POLICY-DATA        PIC X(43).
+           05 APR-PURGE-DATE         PIC X(08).
+           05 APR-PURGE-TIME         PIC X(08).
+           EJECT
+
+
+      *    LGTESTC1's persistent GENACTRL control record, read here    *
+      *    (never written) to drive the gap reconciliation             *
+      *    report against the running low/high customer number range  *
+       FD  GENACNTL-CONTROL
+           RECORD CONTAINS 28 CHARACTERS.
+
+       01  GENACNTL-BATCH-RECORD.
+           05 GBR-KEY                PIC X(08).
+           05 GBR-LOW-CUSTOMER       PIC 9(10).
+           05 GBR-HIGH-CUSTOMER      PIC 9(10).
+           EJECT
+
+
        WORKING-STORAGE SECTION.
 
       *****************************************************************
@@ -197,6 +286,10 @@
            05  WS-MORE-MESSAGES-SW     PIC X(01)             VALUE 'N'.
                88  MORE-MESSAGES                             VALUE 'Y'.
                88  NO-MORE-MESSAGES                          VALUE 'N'.
+
+           05  WS-MQS-PUT-SUCCESS-SW   PIC X(01)             VALUE 'N'.
+               88  MQS-PUT-SUCCESSFUL                        VALUE 'Y'.
+               88  MQS-PUT-NOT-SUCCESSFUL                    VALUE 'N'.
            EJECT
 
 
@@ -215,9 +308,12 @@
        01  WS-MISCELLANEOUS-FIELDS.
            05  WMF-SCHEMA              PIC X(08)   VALUE 'GENAPP'.
            05  WMF-USERID              PIC X(08)   VALUE 'USERIDXX'.
+           05  WMF-SQL-MODE            PIC X(01)   VALUE 'R'.
 
            05  WMF-CUSTOMR-STATUS      PIC X(02)   VALUE SPACES.
            05  WMF-POLICY-STATUS       PIC X(02)   VALUE SPACES.
+           05  WMF-CHKPT-STATUS        PIC X(02)   VALUE SPACES.
+           05  WMF-GENACT-STATUS       PIC X(02)   VALUE SPACES.
 
            05  WMF-DATE-MMDDYY         PIC X(08)   VALUE SPACES.
 
@@ -245,6 +341,11 @@
                                        OCCURS 250 TIMES
                                        PIC X(01).
 
+           05  WMF-SCENARIO-SEEN       PIC X(250)  VALUE SPACES.
+           05  WMF-SCENARIO-SEEN-R     REDEFINES WMF-SCENARIO-SEEN
+                                       OCCURS 250 TIMES
+                                       PIC X(01).
+
 
        01  ABEND-S0C7-RELATED-FIELDS.
            05  WMF-CURRENT-YEAR        PIC 9(5) COMP-3  VALUE 0.
@@ -292,6 +393,9 @@
            05  WPR-RECORD-TYPE         PIC X(01).
                88  WPR-USERID          VALUE 'U'.
                88  WPR-SCENARIO        VALUE 'S'.
+               88  WPR-PURGE           VALUE 'P'.
+               88  WPR-SQLMODE         VALUE 'Q'.
+               88  WPR-GAP-RECON       VALUE 'G'.
 
            05  WPR-RECORD-DATA         PIC X(79).
 
@@ -307,6 +411,15 @@
                                        PIC 9(03).
                10  FILLER              PIC X(76).
 
+           05  WPR-RECORD-DATA-PURGE   REDEFINES WPR-RECORD-DATA.
+               10  WPR-PURGE-RETENTION-DAYS
+                                       PIC 9(05).
+               10  FILLER              PIC X(74).
+
+           05  WPR-RECORD-DATA-SQLMODE REDEFINES WPR-RECORD-DATA.
+               10  WPR-SQLMODE-VALUE   PIC X(01).
+               10  FILLER              PIC X(78).
+
 
       *****************************************************************
       *    PARAMETER RECORD ARRAY                                     *
@@ -381,6 +494,43 @@
 
            END-EXEC.
 
+      *---------------------------------------------------------------*
+      * NIGHTLY VSAM / DB2 RECONCILIATION - POLICY NUMBERS KNOWN TO   *
+      * DB2 VIA THE POLICY TABLE, USED ALONGSIDE MOTOR_CURSOR TO      *
+      * CROSS-CHECK THE VSAM-POLICY FILE                              *
+      *---------------------------------------------------------------*
+           EXEC SQL
+             DECLARE POLICY_RECON_CURSOR CURSOR FOR
+               SELECT POLICYNUMBER,
+                      CUSTOMERNUMBER
+             FROM     GENAPPDB.POLICY
+             ORDER BY POLICYNUMBER
+           END-EXEC.
+
+      *---------------------------------------------------------------*
+      * NIGHTLY VSAM / DB2 RECONCILIATION - ALL MOTOR POLICY NUMBERS  *
+      * KNOWN TO DB2, USED TO CROSS-CHECK THE VSAM-POLICY FILE FOR    *
+      * MOTOR POLICIES THAT NEVER MADE IT ACROSS. KEPT SEPARATE FROM *
+      * MOTOR_CURSOR ABOVE, WHICH IS ROW-LIMITED FOR ITS OWN SCENARIO *
+      *---------------------------------------------------------------*
+           EXEC SQL
+             DECLARE MOTOR_RECON_CURSOR CURSOR FOR
+               SELECT POLICYNUMBER
+             FROM     GENAPPDB.MOTOR
+             ORDER BY POLICYNUMBER
+           END-EXEC.
+
+           EXEC SQL
+             DECLARE POLICY_PURGE_CURSOR CURSOR FOR
+               SELECT POLICYNUMBER,
+                      CUSTOMERNUMBER,
+                      EXPIRYDATE
+             FROM     GENAPPDB.POLICY
+             WHERE    EXPIRYDATE <
+                      (CURRENT DATE - :WCT-PURGE-RETENTION-DAYS DAYS)
+             ORDER BY POLICYNUMBER
+           END-EXEC.
+
 
       *****************************************************************
       *         DB2 STORED PROCEDURE PARAMETER / WORK AREAS           *
@@ -389,6 +539,15 @@
        01  SPGEN01-PARAMETERS.
            05  SPGEN01-USERID              PIC X(08)   VALUE SPACES.
            05  SPGEN01-ACTIVE-SCENARIOS    PIC X(250)  VALUE SPACES.
+           05  SPGEN01-SQL-MODE            PIC X(01)   VALUE 'R'.
+           05  SPGEN01-SCENARIO-DETAIL.
+               10  SPGEN01-SCEN-DETAIL     OCCURS 250 TIMES.
+                   15  SPGEN01-SCEN-ELAPSED-TIME
+                                           PIC S9(07) COMP-3 VALUE 0.
+                   15  SPGEN01-SCEN-ROWS-PROCESSED
+                                           PIC S9(09) COMP   VALUE 0.
+                   15  SPGEN01-SCEN-SQLCODE
+                                           PIC S9(09) COMP   VALUE 0.
            05  SPGEN01-STATUS              PIC X(04)   VALUE SPACES.
 
 
@@ -687,7 +846,7 @@
 
            05  WPM-PARM-INVALID-RECORD-TYPE.
                10 FILLER               PIC X(78)   VALUE
-                  'POSITION 1 - RECORD TYPE MUST BE S OR U '.
+                  'POSITION 1 - RECORD TYPE MUST BE S, U, P OR Q '.
 
            05  WPM-RECORD-NUMBER-MSG.
                10 FILLER               PIC X(16)   VALUE
@@ -696,10 +855,23 @@
                10 FILLER               PIC X(59)   VALUE SPACES.
 
 
-           05  WPM-INVALID-SCENARIO-NUMBER.
-               10 FILLER               PIC X(78)   VALUE
-                  'POSITION 3 - 5, SCENARIO NUMBER MUST BE NUMERIC,
-      -           ' VALUE 1 THRU 250'.
+           05  WPM-DUPLICATE-SCENARIO-EXCEPTION.
+               10 FILLER               PIC X(34)   VALUE
+                  'SCENARIO PARM EXCEPTION: RECORD = '.
+               10 WPM-DUP-SCEN-RECORD  PIC 9(05)   VALUE ZEROES.
+               10 FILLER               PIC X(26)   VALUE
+                  ', DUPLICATE SCENARIO NO = '.
+               10 WPM-DUP-SCEN-NUMBER  PIC 9(03)   VALUE ZEROES.
+               10 FILLER               PIC X(10)   VALUE SPACES.
+
+           05  WPM-SCENARIO-RANGE-EXCEPTION.
+               10 FILLER               PIC X(34)   VALUE
+                  'SCENARIO PARM EXCEPTION: RECORD = '.
+               10 WPM-RNG-SCEN-RECORD  PIC 9(05)   VALUE ZEROES.
+               10 FILLER               PIC X(29)   VALUE
+                  ', SCENARIO NO OUT OF RANGE = '.
+               10 WPM-RNG-SCEN-VALUE   PIC X(03)   VALUE SPACES.
+               10 FILLER               PIC X(07)   VALUE SPACES.
 
 
            05  WPM-TABLE-OVERFLOW.
@@ -720,6 +892,28 @@
                10 FILLER               PIC X(78)   VALUE
                   'POSITION 3 - 10, USER ID IS REQUIRED '.
 
+           05  WPM-INVALID-PURGE-RETENTION.
+               10 FILLER               PIC X(78)   VALUE
+                  'POSITION 2 - 6, RETENTION DAYS MUST BE NUMERIC '.
+
+           05  WPM-INVALID-SQL-MODE.
+               10 FILLER               PIC X(78)   VALUE
+                  'POSITION 2, SPGEN01 SQL MODE MUST BE C OR R '.
+
+           05  WPM-SPGEN01-SCENARIO-DETAIL.
+               10 FILLER               PIC X(17)   VALUE
+                  'SPGEN01 SCENARIO '.
+               10 WPM-SSD-SCENARIO-NUM PIC ZZ9        VALUE ZEROES.
+               10 FILLER               PIC X(16)   VALUE
+                  ' - ELAPSED (HS) '.
+               10 WPM-SSD-ELAPSED-TIME PIC ZZZZZZ9   VALUE ZEROES.
+               10 FILLER               PIC X(17)   VALUE
+                  ', ROWS PROCESSED '.
+               10 WPM-SSD-ROWS         PIC ZZZZZZZZ9   VALUE ZEROES.
+               10 FILLER               PIC X(11)   VALUE
+                  ', SQLCODE '.
+               10 WPM-SSD-SQLCODE      PIC ZZZZZZZZ9- VALUE ZEROES.
+
            05  WPM-USERID-NOT-FOUND.
                10 FILLER               PIC X(08)   VALUE
                   'USER ID '.
@@ -739,6 +933,17 @@
            EJECT
 
 
+      *---------------------------------------------------------------*
+      *  CHECKPOINT / RESTART WORK FIELDS FOR THE CUSTOMER INFO LOAD   *
+      *---------------------------------------------------------------*
+       01  WS-CHECKPOINT-WORK-FIELDS.
+           05  WCW-CHECKPOINT-INTERVAL PIC S9(05)  COMP   VALUE +100.
+           05  WCW-RESTART-SUB         PIC S9(05)  COMP   VALUE +0.
+           05  WCW-CHECKPOINT-EXISTS-SW
+                                       PIC X(01)          VALUE 'N'.
+               88  CHECKPOINT-EXISTS                      VALUE 'Y'.
+               88  CHECKPOINT-DOES-NOT-EXIST               VALUE 'N'.
+
       *---------------------------------------------------------------*
       *CUSTOMER INFORMATION ARRAY USED IN SCENARIO                    *
       *---------------------------------------------------------------*
@@ -753,6 +958,237 @@
 
 
 
+      *---------------------------------------------------------------*
+      *  VSAM / DB2 POLICY RECONCILIATION WORK AREAS                  *
+      *---------------------------------------------------------------*
+       01  WS-RECON-WORK-FIELDS.
+           05  WRW-DB2-POLICYNUM       PIC S9(9)   COMP   VALUE +0.
+           05  WRW-DB2-POLICYNUM-X     PIC X(10)          VALUE SPACES.
+           05  WRW-DB2-CUSTOMERNUM     PIC S9(9)   COMP   VALUE +0.
+           05  WRW-RECON-COUNT         PIC S9(05)  COMP   VALUE +0.
+           05  WRW-VSAM-ONLY-COUNT     PIC S9(05)  COMP   VALUE +0.
+           05  WRW-DB2-ONLY-COUNT      PIC S9(05)  COMP   VALUE +0.
+           05  WRW-DB2-MOTOR-POLICYNUM PIC S9(9)   COMP   VALUE +0.
+           05  WRW-DB2-MOTOR-POLNUM-X  PIC X(10)          VALUE SPACES.
+           05  WRW-MOTOR-ONLY-COUNT    PIC S9(05)  COMP   VALUE +0.
+           05  WRW-TABLE-FULL-SW       PIC X(01)          VALUE 'N'.
+               88  RECON-TABLE-FULL                       VALUE 'Y'.
+               88  RECON-TABLE-NOT-FULL                   VALUE 'N'.
+           05  WRW-CURSOR-OPEN-SW      PIC X(01)          VALUE 'N'.
+               88  RECON-CURSOR-OPEN                      VALUE 'Y'.
+               88  RECON-CURSOR-NOT-OPEN                  VALUE 'N'.
+
+       01  WS-RECON-POLICY-TABLE.
+           05  WS-RECON-ENTRY          OCCURS 5000 TIMES
+                                        INDEXED BY WS-RECON-IDX.
+               10  WRE-POLICY-NUM      PIC X(10)  VALUE SPACES.
+               10  WRE-MATCHED-SW      PIC X(01)  VALUE 'N'.
+                   88  WRE-MATCHED                VALUE 'Y'.
+                   88  WRE-NOT-MATCHED             VALUE 'N'.
+               10  WRE-MOTOR-MATCHED-SW PIC X(01) VALUE 'N'.
+                   88  WRE-MOTOR-MATCHED           VALUE 'Y'.
+                   88  WRE-MOTOR-NOT-MATCHED       VALUE 'N'.
+
+       01  WS-RECON-MESSAGES.
+           05  WRM-HEADING.
+               10 FILLER               PIC X(60)  VALUE
+                  'VSAM / DB2 POLICY RECONCILIATION REPORT'.
+           05  WRM-VSAM-ONLY.
+               10 FILLER               PIC X(30)  VALUE
+                  'POLICY IN VSAM ONLY, NUMBER = '.
+               10 WRM-VSAM-ONLY-POLICY PIC X(10)  VALUE SPACES.
+           05  WRM-DB2-ONLY.
+               10 FILLER               PIC X(30)  VALUE
+                  'POLICY IN DB2 ONLY, NUMBER  = '.
+               10 WRM-DB2-ONLY-POLICY  PIC X(10)  VALUE SPACES.
+           05  WRM-MOTOR-ONLY.
+               10 FILLER               PIC X(30)  VALUE
+                  'MOTOR IN DB2 ONLY, NUMBER   = '.
+               10 WRM-MOTOR-ONLY-POLICY PIC X(10) VALUE SPACES.
+           05  WRM-TOTALS.
+               10 FILLER               PIC X(22)  VALUE
+                  'VSAM POLICIES LOADED='.
+               10 WRM-TOTALS-VSAM      PIC ZZZZ9.
+               10 FILLER               PIC X(16)  VALUE
+                  ', VSAM-ONLY='.
+               10 WRM-TOTALS-VSAM-ONLY PIC ZZZZ9.
+               10 FILLER               PIC X(12)  VALUE
+                  ', DB2-ONLY='.
+               10 WRM-TOTALS-DB2-ONLY  PIC ZZZZ9.
+           05  WRM-MOTOR-TOTALS.
+               10 FILLER               PIC X(22)  VALUE
+                  'DB2 MOTOR-ONLY COUNT='.
+               10 WRM-TOTALS-MOTOR-ONLY PIC ZZZZ9.
+
+
+      *---------------------------------------------------------------*
+      *  VSAM-CUSTOMER/VSAM-POLICY AGE-OUT/PURGE WORK AREAS           *
+      *---------------------------------------------------------------*
+       01  WS-PURGE-WORK-FIELDS.
+           05  WCT-PURGE-REQUESTED-SW  PIC X(01)          VALUE 'N'.
+               88  PURGE-REQUESTED                        VALUE 'Y'.
+               88  PURGE-NOT-REQUESTED                    VALUE 'N'.
+           05  WCT-PURGE-RETENTION-DAYS
+                                       PIC S9(05) COMP    VALUE +0.
+           05  WPW-DB2-POLICYNUM       PIC S9(9)  COMP    VALUE +0.
+           05  WPW-DB2-CUSTOMERNUM     PIC S9(9)  COMP    VALUE +0.
+           05  WPW-DB2-EXPIRYDATE      PIC X(10)          VALUE SPACES.
+           05  WPW-PURGED-COUNT        PIC S9(05) COMP    VALUE +0.
+           05  WPW-DELETE-FAILED-COUNT PIC S9(05) COMP    VALUE +0.
+           05  WPW-CURSOR-OPEN-SW      PIC X(01)          VALUE 'N'.
+               88  PURGE-CURSOR-OPEN                      VALUE 'Y'.
+               88  PURGE-CURSOR-NOT-OPEN                  VALUE 'N'.
+
+       01  WS-PURGE-POLICY-TABLE.
+           05  WS-PURGE-ENTRY          OCCURS 5000 TIMES
+                                        INDEXED BY WS-PURGE-IDX.
+               10  WPE-POLICY-KEY      PIC X(21)  VALUE SPACES.
+               10  WPE-POLICY-NUM      PIC X(10)  VALUE SPACES.
+           05  WPW-PURGE-TABLE-COUNT   PIC S9(05) COMP    VALUE +0.
+
+      *---------------------------------------------------------------*
+      *  GENACNTL CUSTOMER-NUMBER GAP RECONCILIATION WORK AREAS       *
+      *  COMPARES THE LOW/HIGH CUSTOMER NUMBER RANGE MAINTAINED BY    *
+      *  LGTESTC1'S PERSISTENT GENACTRL CONTROL RECORD AGAINST THE    *
+      *  ACTUAL VSAM-CUSTOMER AND DB2 CUSTOMER POPULATIONS IN THAT    *
+      *  RANGE, FLAGGING ANY GAPS LEFT BY FAILED/BACKED-OUT ADDS      *
+      *---------------------------------------------------------------*
+       01  WS-GAP-RECON-WORK-FIELDS.
+           05  WCT-GAP-RECON-REQUESTED-SW
+                                       PIC X(01)          VALUE 'N'.
+               88  GAP-RECON-REQUESTED                    VALUE 'Y'.
+               88  GAP-RECON-NOT-REQUESTED                VALUE 'N'.
+           05  WGR-CONTROL-FOUND-SW    PIC X(01)          VALUE 'N'.
+               88  GAP-RECON-CONTROL-FOUND                VALUE 'Y'.
+               88  GAP-RECON-CONTROL-NOT-FOUND            VALUE 'N'.
+           05  WGR-LOW-CUSTOMER        PIC 9(10)          VALUE ZEROES.
+           05  WGR-HIGH-CUSTOMER       PIC 9(10)          VALUE ZEROES.
+           05  WGR-EXPECTED-COUNT      PIC S9(09) COMP    VALUE +0.
+           05  WGR-VSAM-COUNT          PIC S9(09) COMP    VALUE +0.
+           05  WGR-DB2-COUNT           PIC S9(09) COMP    VALUE +0.
+           05  WGR-LOW-HOST            PIC S9(09) COMP    VALUE +0.
+           05  WGR-HIGH-HOST           PIC S9(09) COMP    VALUE +0.
+           05  WGR-PREV-CUSTOMER-NUM   PIC 9(10)          VALUE ZEROES.
+           05  WGR-CURR-CUSTOMER-NUM   PIC 9(10)          VALUE ZEROES.
+           05  WGR-GAP-COUNT           PIC S9(05) COMP    VALUE +0.
+           05  WGR-GAP-NUMBERS-MISSING PIC S9(09) COMP    VALUE +0.
+           05  WGR-GAP-TARGET-NUM      PIC 9(10)          VALUE ZEROES.
+           05  WGR-GAP-ITER-NUM        PIC 9(10)          VALUE ZEROES.
+           05  WGR-GAP-LISTED-SW       PIC X(01)          VALUE 'N'.
+               88  GAP-LIST-FULL                          VALUE 'Y'.
+               88  GAP-LIST-NOT-FULL                      VALUE 'N'.
+
+       01  WGR-HEADING.
+           05  FILLER                  PIC X(37)  VALUE
+               'CUSTOMER NUMBER GAP RECONCILIATION -'.
+           05  FILLER                  PIC X(15)  VALUE
+               ' GENACNTL RANGE'.
+
+       01  WGR-RANGE-LINE.
+           05  FILLER                  PIC X(19)  VALUE
+               'GENACNTL RANGE LOW='.
+           05  WGR-LOW-OUT             PIC Z(9)9.
+           05  FILLER                  PIC X(6)   VALUE
+               ' HIGH='.
+           05  WGR-HIGH-OUT            PIC Z(9)9.
+
+       01  WGR-COUNT-LINE.
+           05  FILLER                  PIC X(15)  VALUE
+               'EXPECTED COUNT='.
+           05  WGR-EXPECTED-OUT        PIC Z(8)9.
+           05  FILLER                  PIC X(11)  VALUE
+               ', VSAM ACT='.
+           05  WGR-VSAM-OUT            PIC Z(8)9.
+           05  FILLER                  PIC X(10)  VALUE
+               ', DB2 ACT='.
+           05  WGR-DB2-OUT             PIC Z(8)9.
+
+       01  WGR-GAP-LINE.
+           05  FILLER                  PIC X(24)  VALUE
+               'MISSING CUSTOMER NUMBER='.
+           05  WGR-GAP-NUM-OUT         PIC Z(9)9.
+
+       01  WGR-GAP-TOTALS-LINE.
+           05  FILLER                  PIC X(16)  VALUE
+               'GAPS DETECTED = '.
+           05  WGR-GAP-COUNT-OUT       PIC ZZZZ9.
+           05  FILLER                  PIC X(20)  VALUE
+               ', NUMBERS MISSING = '.
+           05  WGR-GAP-MISSING-OUT     PIC Z(8)9.
+
+      *---------------------------------------------------------------*
+      *  SCENARIO ACTIVATION AUDIT TRAIL WORK AREAS                   *
+      *---------------------------------------------------------------*
+       01  WS-AUDIT-WORK-FIELDS.
+           05  WAW-JOB-ID              PIC X(08)          VALUE SPACES.
+           05  WAW-SCENARIO-NUMBER-ED  PIC ZZ9.
+           05  WAW-SCENARIO-PTR        PIC S9(04) COMP    VALUE +1.
+
+      *---------------------------------------------------------------*
+      *  ORDERS/PARTS/MODELS EXCEPTION REPORT WORK AREAS              *
+      *---------------------------------------------------------------*
+       01  WS-EXCEPTION-COUNTS.
+           05  WEC-ORDERS-EXCEPTIONS   PIC S9(05) COMP   VALUE +0.
+           05  WEC-PARTS-EXCEPTIONS    PIC S9(05) COMP   VALUE +0.
+           05  WEC-MODELS-EXCEPTIONS   PIC S9(05) COMP   VALUE +0.
+
+       01  WS-EXCEPTION-MESSAGES.
+           05  WEM-HEADING.
+               10 FILLER               PIC X(48)  VALUE
+                  'ORDERS/PARTS/MODELS EXCEPTION REPORT'.
+           05  WEM-DETAIL.
+               10 WEM-FILE-ID          PIC X(10)  VALUE SPACES.
+               10 FILLER               PIC X(12)  VALUE
+                  ' EXCEPTION: '.
+               10 WEM-REASON           PIC X(40)  VALUE SPACES.
+           05  WEM-TOTALS.
+               10 FILLER               PIC X(16)  VALUE
+                  'ORDERS REJ='.
+               10 WEM-TOT-ORDERS       PIC ZZZZ9.
+               10 FILLER               PIC X(12)  VALUE
+                  ', PARTS REJ='.
+               10 WEM-TOT-PARTS        PIC ZZZZ9.
+               10 FILLER               PIC X(13)  VALUE
+                  ', MODELS REJ='.
+               10 WEM-TOT-MODELS       PIC ZZZZ9.
+
+
+      *---------------------------------------------------------------*
+      *  END-OF-RUN CONTROL TOTALS WORK AREAS                         *
+      *---------------------------------------------------------------*
+       01  WS-CONTROL-TOTALS.
+           05  WCT-CUSTOMERS-LOADED    PIC S9(07) COMP-3 VALUE +0.
+           05  WCT-MOTOR-QUOTES-FETCHED
+                                       PIC S9(07) COMP-3 VALUE +0.
+           05  WCT-MOTOR-DEAD-LETTERS  PIC S9(07) COMP-3 VALUE +0.
+           05  WCT-SCENARIOS-ACTIVE    PIC S9(05) COMP-3 VALUE +0.
+
+       01  WS-CONTROL-TOTALS-REPORT.
+           05  WCTR-HEADING.
+               10 FILLER               PIC X(40)  VALUE
+                  'LGBAT001 - END OF RUN CONTROL TOTALS'.
+           05  WCTR-CUSTOMERS.
+               10 FILLER               PIC X(24)  VALUE
+                  'CUSTOMERS LOADED      ='.
+               10 WCTR-CUSTOMERS-OUT    PIC ZZZZZZ9.
+           05  WCTR-SCENARIOS.
+               10 FILLER               PIC X(24)  VALUE
+                  'SCENARIOS ACTIVE       ='.
+               10 WCTR-SCENARIOS-OUT    PIC ZZZZ9.
+           05  WCTR-POLICIES.
+               10 FILLER               PIC X(24)  VALUE
+                  'POLICIES RECONCILED   ='.
+               10 WCTR-POLICIES-OUT     PIC ZZZZZ9.
+           05  WCTR-MOTOR-QUOTES.
+               10 FILLER               PIC X(24)  VALUE
+                  'MOTOR QUOTES FETCHED   ='.
+               10 WCTR-MOTOR-QUOTES-OUT PIC ZZZZZ9.
+           05  WCTR-DEAD-LETTERS.
+               10 FILLER               PIC X(24)  VALUE
+                  'MOTOR DEAD LETTERS     ='.
+               10 WCTR-DEAD-LETTERS-OUT PIC ZZZZ9.
+
+
        01  WS-END-OF-WS.
            05  FILLER                  PIC X(05)   VALUE '#####'.
 
@@ -855,6 +1291,11 @@
                 I-O      VSAM-CUSTOMER
                 I-O      VSAM-POLICY.
 
+           OPEN OUTPUT   MOTOR-DEAD-LETTER.
+
+           PERFORM  P00052-OPEN-CHECKPOINT-FILE
+               THRU P00052-OPEN-CHECKPOINT-FILE-EXIT.
+
 
            IF WMF-CUSTOMR-STATUS = '00' OR '97'
                NEXT SENTENCE
@@ -907,6 +1348,65 @@
            EXIT.
            EJECT
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00052-OPEN-CHECKPOINT-FILE                    *
+      *                                                               *
+      *    FUNCTION :  OPEN THE CHECKPOINT FILE USED TO RESTART THE   *
+      *                WS-CUSTOMER-INFO-GROUP LOAD LOOP. IF THE FILE  *
+      *                DOES NOT YET EXIST IT IS CREATED EMPTY, AS THE *
+      *                FIRST RUN OF THE JOB HAS NOTHING TO RESTART    *
+      *                FROM.                                         *
+      *                                                               *
+      *    CALLED BY:  P00050-INITIALIZE                              *
+      *                                                               *
+      *****************************************************************
+
+       P00052-OPEN-CHECKPOINT-FILE.
+
+           MOVE 'N'                    TO WCW-CHECKPOINT-EXISTS-SW.
+           MOVE +0                     TO WCW-RESTART-SUB.
+
+           OPEN I-O CHECKPOINT-FILE.
+
+           IF WMF-CHKPT-STATUS = '00' OR '97'
+               NEXT SENTENCE
+           ELSE
+           IF WMF-CHKPT-STATUS = '35'
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE       CHECKPOINT-FILE
+               OPEN I-O    CHECKPOINT-FILE
+           ELSE
+               MOVE 'GEN'              TO WS-PDA-ERROR-TYPE
+               MOVE 'LGBAT001'         TO WPGE-PROGRAM-ID
+               MOVE 'P00052'           TO WPGE-PARAGRAPH
+               MOVE 'VCHKPT'           TO WPM-VSAM-ERROR-FILE
+               MOVE WMF-CHKPT-STATUS   TO WPM-VSAM-ERROR-STATUS
+               MOVE 'OPEN'             TO WPM-VSAM-ERROR-COMMAND
+               MOVE WPM-VSAM-ERROR     TO WPGE-DESCRIPTION
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+      *****************************************************************
+      *    SEE IF A CHECKPOINT FROM A PRIOR, INCOMPLETE RUN EXISTS    *
+      *****************************************************************
+
+           MOVE 'LGBAT001'             TO CP-CHECKPOINT-KEY.
+           READ CHECKPOINT-FILE.
+
+           IF WMF-CHKPT-STATUS = '00'
+               MOVE 'Y'                TO WCW-CHECKPOINT-EXISTS-SW
+               MOVE CP-LAST-CUSTOMER-SUB
+                                       TO WCW-RESTART-SUB
+               DISPLAY 'LGBAT001 RESTARTING CUSTOMER LOAD LOOP AFTER '
+               DISPLAY WCW-RESTART-SUB
+           ELSE
+               NEXT SENTENCE.
+
+       P00052-OPEN-CHECKPOINT-FILE-EXIT.
+           EXIT.
+           EJECT
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P00500-MAIN-PROCESS                            *
@@ -941,6 +1441,34 @@
                        UNTIL WS-SUB1 > WS-PARAMETER-RECORDS-IN.
 
 
+      *****************************************************************
+      *    PERFORM NIGHTLY VSAM / DB2 POLICY RECONCILIATION           *
+      *****************************************************************
+
+           PERFORM  P84000-RECONCILE-POLICIES
+               THRU P84000-RECONCILE-POLICIES-EXIT.
+
+
+      *****************************************************************
+      *    IF A PURGE PARAMETER RECORD WAS SUPPLIED, AGE-OUT AND      *
+      *    ARCHIVE EXPIRED POLICIES FROM VSAM-POLICY                  *
+      *****************************************************************
+
+           IF PURGE-REQUESTED
+               PERFORM  P84600-PURGE-EXPIRED-POLICIES
+                   THRU P84600-PURGE-EXPIRED-POLICIES-EXIT.
+
+
+      *****************************************************************
+      *    IF A GAP-RECONCILIATION PARAMETER RECORD WAS SUPPLIED,     *
+      *    COMPARE THE GENACNTL RANGE TO THE ACTUAL POPULATIONS       *
+      *****************************************************************
+
+           IF GAP-RECON-REQUESTED
+               PERFORM  P84700-GENACNTL-GAP-RECONCILE
+                   THRU P84700-GENACNTL-GAP-RECONCILE-EXIT.
+
+
        P00500-MAIN-PROCESS-EXIT.
            EXIT.
            EJECT
@@ -958,6 +1486,17 @@
 
        P00550-END-OF-JOB.
 
+      *****************************************************************
+      *    PRODUCE THE END OF RUN CONTROL TOTALS REPORT               *
+      *****************************************************************
+
+           PERFORM  P00560-CONTROL-TOTALS
+               THRU P00560-CONTROL-TOTALS-EXIT.
+
+           PERFORM  P00570-SCENARIO-AUDIT-TRAIL
+               THRU P00570-SCENARIO-AUDIT-TRAIL-EXIT.
+
+
       *****************************************************************
       *    CLOSE FILES, VERIFY SUCCESSFUL VSAM FILE CLOSURES          *
       *****************************************************************
@@ -966,7 +1505,9 @@
                   INPUT-PARTS
                   INPUT-ORDERS
                   VSAM-CUSTOMER
-                  VSAM-POLICY.
+                  VSAM-POLICY
+                  CHECKPOINT-FILE
+                  MOTOR-DEAD-LETTER.
 
 
            IF WMF-CUSTOMR-STATUS = '00'
@@ -1001,6 +1542,102 @@
            EXIT.
            EJECT
 
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00560-CONTROL-TOTALS                          *
+      *                                                               *
+      *    FUNCTION :  DISPLAY A SUMMARY CONTROL-TOTALS REPORT FOR    *
+      *                THIS RUN OF THE JOB                            *
+      *                                                               *
+      *    CALLED BY:  P00550-END-OF-JOB                              *
+      *                                                               *
+      *****************************************************************
+
+       P00560-CONTROL-TOTALS.
+
+           MOVE ZEROES                 TO WS-SUB1
+                                          WCT-SCENARIOS-ACTIVE.
+
+           PERFORM  VARYING WS-SUB1 FROM +1 BY +1
+                   UNTIL WS-SUB1 > 250
+               IF WMF-ACTIVE-SCENARIOS-R (WS-SUB1) = 'Y'
+                   ADD +1              TO WCT-SCENARIOS-ACTIVE
+               END-IF
+           END-PERFORM.
+
+           MOVE WCT-CUSTOMERS-LOADED      TO WCTR-CUSTOMERS-OUT.
+           MOVE WCT-SCENARIOS-ACTIVE      TO WCTR-SCENARIOS-OUT.
+           MOVE WRW-RECON-COUNT           TO WCTR-POLICIES-OUT.
+           MOVE WCT-MOTOR-QUOTES-FETCHED  TO WCTR-MOTOR-QUOTES-OUT.
+           MOVE WCT-MOTOR-DEAD-LETTERS    TO WCTR-DEAD-LETTERS-OUT.
+
+           DISPLAY WCTR-HEADING.
+           DISPLAY WCTR-CUSTOMERS.
+           DISPLAY WCTR-SCENARIOS.
+           DISPLAY WCTR-POLICIES.
+           DISPLAY WCTR-MOTOR-QUOTES.
+           DISPLAY WCTR-DEAD-LETTERS.
+
+           MOVE WEC-ORDERS-EXCEPTIONS     TO WEM-TOT-ORDERS.
+           MOVE WEC-PARTS-EXCEPTIONS      TO WEM-TOT-PARTS.
+           MOVE WEC-MODELS-EXCEPTIONS     TO WEM-TOT-MODELS.
+
+           DISPLAY WEM-HEADING.
+           DISPLAY WEM-TOTALS.
+
+       P00560-CONTROL-TOTALS-EXIT.
+           EXIT.
+           EJECT
+
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00570-SCENARIO-AUDIT-TRAIL                    *
+      *                                                               *
+      *    FUNCTION :  WRITE A PERMANENT AUDIT RECORD OF WHICH        *
+      *                SCENARIO NUMBERS WERE ACTIVE FOR THIS RUN      *
+      *                                                               *
+      *    CALLED BY:  P00550-END-OF-JOB                              *
+      *                                                               *
+      *****************************************************************
+
+       P00570-SCENARIO-AUDIT-TRAIL.
+
+           ACCEPT WAW-JOB-ID           FROM JOBID.
+
+           MOVE SPACES                 TO SAL-ACTIVE-SCENARIOS.
+           MOVE +1                     TO WAW-SCENARIO-PTR.
+
+           MOVE ZEROES                 TO WS-SUB1.
+           PERFORM  VARYING WS-SUB1 FROM +1 BY +1
+                   UNTIL WS-SUB1 > 250
+               IF WMF-ACTIVE-SCENARIOS-R (WS-SUB1) = 'Y'
+                   MOVE WS-SUB1        TO WAW-SCENARIO-NUMBER-ED
+                   IF WAW-SCENARIO-PTR < 175
+                       STRING WAW-SCENARIO-NUMBER-ED DELIMITED BY SIZE
+                              ' '                    DELIMITED BY SIZE
+                           INTO SAL-ACTIVE-SCENARIOS
+                           WITH POINTER WAW-SCENARIO-PTR
+                       END-STRING
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           OPEN OUTPUT SCENARIO-AUDIT-LOG.
+
+           MOVE WS-CDT-DATE-R          TO SAL-RUN-DATE.
+           MOVE WS-CDT-TIME-R          TO SAL-RUN-TIME.
+           MOVE WAW-JOB-ID             TO SAL-JOB-ID.
+
+           WRITE SCENARIO-AUDIT-RECORD.
+
+           CLOSE SCENARIO-AUDIT-LOG.
+
+       P00570-SCENARIO-AUDIT-TRAIL-EXIT.
+           EXIT.
+           EJECT
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P00600-PARAMETER-PROCESS                       *
@@ -1041,6 +1678,7 @@
       *****************************************************************
 
            MOVE SPACES                 TO WMF-ACTIVE-SCENARIOS.
+           MOVE SPACES                 TO WMF-SCENARIO-SEEN.
 
            PERFORM  P00660-EDIT-PARMS
                THRU P00660-EDIT-PARMS-EXIT
@@ -1138,7 +1776,8 @@
       *    U = USERID SPECIFICATION                                   *
       *****************************************************************
 
-           IF (WPR-SCENARIO OR WPR-USERID)
+           IF (WPR-SCENARIO OR WPR-USERID OR WPR-PURGE OR WPR-SQLMODE
+                              OR WPR-GAP-RECON)
                NEXT SENTENCE
            ELSE
                MOVE 'GEN'              TO WS-PDA-ERROR-TYPE
@@ -1159,13 +1798,11 @@
                IF (WPR-SCENARIO-NUMBER NUMERIC)     AND
                   (WPR-SCENARIO-NUMBER-R1  > 0)     AND
                   (WPR-SCENARIO-NUMBER-R1  < 251)
-                   MOVE 'Y'            TO WMF-ACTIVE-SCENARIOS-R
-                                             (WPR-SCENARIO-NUMBER-R1)
+                   PERFORM  P00665-CHECK-DUPLICATE-SCENARIO
+                       THRU P00665-CHECK-DUPLICATE-SCENARIO-EXIT
                ELSE
-                   MOVE WPM-INVALID-SCENARIO-NUMBER
-                                       TO WMF-MESSAGE-AREA
-                   PERFORM  P00700-PARM-ERROR
-                       THRU P00700-PARM-ERROR-EXIT
+                   PERFORM  P00667-CHECK-SCENARIO-RANGE
+                       THRU P00667-CHECK-SCENARIO-RANGE-EXIT
            ELSE
                    NEXT SENTENCE.
 
@@ -1195,6 +1832,55 @@
                    NEXT SENTENCE.
 
 
+      *****************************************************************
+      *    FOR ACTION P= PURGE, A RETENTION PERIOD (DAYS) IS REQUIRED *
+      *    TO DRIVE THE VSAM-CUSTOMER/VSAM-POLICY AGE-OUT RUN         *
+      *****************************************************************
+
+           IF WPR-PURGE
+               IF (WPR-PURGE-RETENTION-DAYS NUMERIC) AND
+                  (WPR-PURGE-RETENTION-DAYS > 0)
+                   MOVE 'Y'                TO WCT-PURGE-REQUESTED-SW
+                   MOVE WPR-PURGE-RETENTION-DAYS
+                                           TO WCT-PURGE-RETENTION-DAYS
+               ELSE
+                   MOVE WPM-INVALID-PURGE-RETENTION
+                                           TO WMF-MESSAGE-AREA
+                   PERFORM  P00700-PARM-ERROR
+                       THRU P00700-PARM-ERROR-EXIT
+           ELSE
+                   NEXT SENTENCE.
+
+
+      *****************************************************************
+      *    FOR ACTION Q= SPGEN01 SQL MODE, THE VALUE MUST BE C        *
+      *    (CURSOR-BASED) OR R (ROW-BY-ROW) -- SELECTS WHICH PATH     *
+      *    SPGEN01 USES FOR SCENARIO #8                               *
+      *****************************************************************
+
+           IF WPR-SQLMODE
+               IF (WPR-SQLMODE-VALUE = 'C') OR (WPR-SQLMODE-VALUE = 'R')
+                   MOVE WPR-SQLMODE-VALUE  TO WMF-SQL-MODE
+               ELSE
+                   MOVE WPM-INVALID-SQL-MODE
+                                           TO WMF-MESSAGE-AREA
+                   PERFORM  P00700-PARM-ERROR
+                       THRU P00700-PARM-ERROR-EXIT
+           ELSE
+                   NEXT SENTENCE.
+
+
+      *****************************************************************
+      *    FOR ACTION G= GENACNTL GAP RECONCILIATION, NO ADDITIONAL   *
+      *    DATA IS REQUIRED -- THE RECORD SIMPLY REQUESTS THE REPORT  *
+      *****************************************************************
+
+           IF WPR-GAP-RECON
+               MOVE 'Y'                    TO WCT-GAP-RECON-REQUESTED-SW
+           ELSE
+                   NEXT SENTENCE.
+
+
       *****************************************************************
       *    IF ERROR IN THIS PARM RECORD -- FINISH DISPLAY OF ERROR    *
       *****************************************************************
@@ -1207,6 +1893,64 @@
            EXIT.
            EJECT
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00665-CHECK-DUPLICATE-SCENARIO                *
+      *                                                               *
+      *    FUNCTION :  PRE-FLIGHT VALIDATION OF WMF-ACTIVE-SCENARIOS  *
+      *                BEFORE P85000-PROCESS-SCENARIOS IS EVER        *
+      *                REACHED. A SCENARIO NUMBER THAT HAS ALREADY    *
+      *                BEEN ACTIVATED BY AN EARLIER PARAMETER RECORD  *
+      *                IS AN EXCEPTION - IT IS REPORTED AND THE       *
+      *                DUPLICATE RECORD IS SKIPPED RATHER THAN        *
+      *                FAILING THE WHOLE JOB                          *
+      *                                                               *
+      *    CALLED BY:  P00660-EDIT-PARMS                              *
+      *                                                               *
+      *****************************************************************
+
+       P00665-CHECK-DUPLICATE-SCENARIO.
+
+           IF WMF-SCENARIO-SEEN-R (WPR-SCENARIO-NUMBER-R1) = 'Y'
+               MOVE WS-SUB1            TO WPM-DUP-SCEN-RECORD
+               MOVE WPR-SCENARIO-NUMBER-R1
+                                       TO WPM-DUP-SCEN-NUMBER
+               DISPLAY WPM-DUPLICATE-SCENARIO-EXCEPTION
+           ELSE
+               MOVE 'Y'                TO WMF-SCENARIO-SEEN-R
+                                             (WPR-SCENARIO-NUMBER-R1)
+               MOVE 'Y'                TO WMF-ACTIVE-SCENARIOS-R
+                                             (WPR-SCENARIO-NUMBER-R1).
+
+       P00665-CHECK-DUPLICATE-SCENARIO-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00667-CHECK-SCENARIO-RANGE                    *
+      *                                                               *
+      *    FUNCTION :  A SCENARIO NUMBER THAT IS NON-NUMERIC OR       *
+      *                OUTSIDE THE VALID 1 THRU 250 RANGE IS AN       *
+      *                EXCEPTION, NOT A FATAL PARM ERROR - IT IS      *
+      *                REPORTED AND THE RECORD IS SKIPPED RATHER      *
+      *                THAN FAILING THE WHOLE JOB, THE SAME AS A      *
+      *                DUPLICATE SCENARIO NUMBER                      *
+      *                                                               *
+      *    CALLED BY:  P00660-EDIT-PARMS                              *
+      *                                                               *
+      *****************************************************************
+
+       P00667-CHECK-SCENARIO-RANGE.
+
+           MOVE WS-SUB1                TO WPM-RNG-SCEN-RECORD.
+           MOVE WPR-SCENARIO-NUMBER    TO WPM-RNG-SCEN-VALUE.
+           DISPLAY WPM-SCENARIO-RANGE-EXCEPTION.
+
+       P00667-CHECK-SCENARIO-RANGE-EXIT.
+           EXIT.
+           EJECT
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P00700-PARM-ERROR                              *
@@ -1320,19 +2064,786 @@
 
 
       *****************************************************************
-      *    PERFORM SCENARIO PROCESSING                                *
+      *                                                               *
+      *    PARAGRAPH:  P84000-RECONCILE-POLICIES                      *
+      *                                                               *
+      *    FUNCTION :  NIGHTLY RECONCILIATION OF VSAM-POLICY AGAINST  *
+      *                THE DB2 POLICY TABLE. ANY POLICY NUMBER        *
+      *                EXISTING IN ONE STORE BUT NOT THE OTHER IS     *
+      *                LISTED ON THE RECONCILIATION REPORT.           *
+      *                                                               *
+      *    CALLED BY:  P00500-MAIN-PROCESS                            *
+      *                                                               *
       *****************************************************************
 
-       P85000-PROCESS-SCENARIOS.
+       P84000-RECONCILE-POLICIES.
 
+           DISPLAY ' '.
+           DISPLAY WPM-ALL-ASTERISK.
+           DISPLAY WRM-HEADING.
+           DISPLAY WPM-ALL-ASTERISK.
 
-      *****************************************************************
-      *    PROCESS ACTIVATED SCENARIOS                                *
-      *****************************************************************
+           MOVE +0                     TO WRW-RECON-COUNT
+                                          WRW-VSAM-ONLY-COUNT
+                                          WRW-DB2-ONLY-COUNT
+                                          WRW-MOTOR-ONLY-COUNT.
+           MOVE 'N'                    TO WRW-TABLE-FULL-SW.
 
-           IF  WMF-ACTIVE-SCENARIOS-R (1)       = 'Y'
-               PERFORM  P85100-S0C7
-                   THRU P85100-S0C7-EXIT.
+           PERFORM  P84100-LOAD-VSAM-POLICIES
+               THRU P84100-LOAD-VSAM-POLICIES-EXIT.
+
+           PERFORM  P84200-COMPARE-TO-DB2
+               THRU P84200-COMPARE-TO-DB2-EXIT.
+
+           PERFORM  P84400-COMPARE-MOTOR-TO-VSAM
+               THRU P84400-COMPARE-MOTOR-TO-VSAM-EXIT.
+
+           PERFORM  P84300-REPORT-VSAM-ONLY
+               THRU P84300-REPORT-VSAM-ONLY-EXIT
+                   VARYING WS-RECON-IDX FROM 1 BY 1
+                       UNTIL WS-RECON-IDX > WRW-RECON-COUNT.
+
+           MOVE WRW-RECON-COUNT        TO WRM-TOTALS-VSAM.
+           MOVE WRW-VSAM-ONLY-COUNT    TO WRM-TOTALS-VSAM-ONLY.
+           MOVE WRW-DB2-ONLY-COUNT     TO WRM-TOTALS-DB2-ONLY.
+           DISPLAY WRM-TOTALS.
+           MOVE WRW-MOTOR-ONLY-COUNT   TO WRM-TOTALS-MOTOR-ONLY.
+           DISPLAY WRM-MOTOR-TOTALS.
+           DISPLAY WPM-ALL-ASTERISK.
+
+       P84000-RECONCILE-POLICIES-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P84100-LOAD-VSAM-POLICIES                      *
+      *                                                               *
+      *    FUNCTION :  BROWSE VSAM-POLICY SEQUENTIALLY FROM THE       *
+      *                BEGINNING OF THE FILE, LOADING EVERY POLICY    *
+      *                NUMBER INTO WS-RECON-POLICY-TABLE              *
+      *                                                               *
+      *    CALLED BY:  P84000-RECONCILE-POLICIES                      *
+      *                                                               *
+      *****************************************************************
+
+       P84100-LOAD-VSAM-POLICIES.
+
+           MOVE LOW-VALUES             TO PO-POLICY-KEY.
+
+           START VSAM-POLICY KEY IS NOT LESS THAN PO-POLICY-KEY.
+
+           IF WMF-POLICY-STATUS = '00'
+               PERFORM  P84150-READ-NEXT-POLICY
+                   THRU P84150-READ-NEXT-POLICY-EXIT
+                       UNTIL WMF-POLICY-STATUS NOT = '00'
+                          OR RECON-TABLE-FULL
+           ELSE
+               NEXT SENTENCE.
+
+       P84100-LOAD-VSAM-POLICIES-EXIT.
+           EXIT.
+           EJECT
+
+       P84150-READ-NEXT-POLICY.
+
+           READ VSAM-POLICY NEXT RECORD.
+
+           IF WMF-POLICY-STATUS = '00'
+               ADD +1                  TO WRW-RECON-COUNT
+               IF WRW-RECON-COUNT      > 5000
+                   MOVE 'Y'            TO WRW-TABLE-FULL-SW
+                   SUBTRACT +1         FROM WRW-RECON-COUNT
+                   MOVE 'WS-RECON-POLICY-TABLE'
+                                       TO WPM-TABLE-NAME
+                   DISPLAY WPM-TABLE-OVERFLOW
+               ELSE
+                   SET WS-RECON-IDX    TO WRW-RECON-COUNT
+                   MOVE PO-POLICY-NUM  TO WRE-POLICY-NUM (WS-RECON-IDX)
+                   MOVE 'N'            TO WRE-MATCHED-SW (WS-RECON-IDX)
+                   MOVE 'N'            TO WRE-MOTOR-MATCHED-SW
+                                          (WS-RECON-IDX)
+           ELSE
+               NEXT SENTENCE.
+
+       P84150-READ-NEXT-POLICY-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P84200-COMPARE-TO-DB2                          *
+      *                                                               *
+      *    FUNCTION :  OPEN POLICY_RECON_CURSOR AND FETCH EVERY DB2   *
+      *                POLICY ROW, MARKING MATCHING VSAM ENTRIES AND  *
+      *                REPORTING ANY POLICY FOUND ONLY IN DB2         *
+      *                                                               *
+      *    CALLED BY:  P84000-RECONCILE-POLICIES                      *
+      *                                                               *
+      *****************************************************************
+
+       P84200-COMPARE-TO-DB2.
+
+           EXEC SQL
+             OPEN POLICY_RECON_CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+               MOVE 'DB2'         TO WS-PDA-ERROR-TYPE
+               MOVE 'LGBAT001'    TO WPDE-PROGRAM-ID
+               MOVE  SQLCODE      TO WPDE-DB2-SQLCODE
+               MOVE 'OPEN CURSOR' TO WPDE-FUNCTION
+               MOVE 'P84200'      TO WPDE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT
+           END-IF.
+
+           MOVE 'Y'                    TO WRW-CURSOR-OPEN-SW.
+           MOVE 'N'                    TO WS-PROCESS-COMPLETE-SW.
+
+           PERFORM  P84250-FETCH-AND-COMPARE
+               THRU P84250-FETCH-AND-COMPARE-EXIT
+                   UNTIL PROCESS-COMPLETE.
+
+           EXEC SQL
+             CLOSE POLICY_RECON_CURSOR
+           END-EXEC.
+
+           MOVE 'N'                    TO WRW-CURSOR-OPEN-SW.
+
+       P84200-COMPARE-TO-DB2-EXIT.
+           EXIT.
+           EJECT
+
+       P84250-FETCH-AND-COMPARE.
+
+           EXEC SQL
+              FETCH POLICY_RECON_CURSOR
+              INTO
+                  :WRW-DB2-POLICYNUM,
+                  :WRW-DB2-CUSTOMERNUM
+           END-EXEC.
+
+           IF SQLCODE EQUAL ZEROES
+               MOVE WRW-DB2-POLICYNUM  TO WRW-DB2-POLICYNUM-X
+               PERFORM  P84270-MARK-OR-REPORT
+                   THRU P84270-MARK-OR-REPORT-EXIT
+           ELSE
+           IF SQLCODE EQUAL +100
+               MOVE 'Y'                TO WS-PROCESS-COMPLETE-SW
+           ELSE
+               MOVE 'DB2'         TO WS-PDA-ERROR-TYPE
+               MOVE 'LGBAT001'    TO WPDE-PROGRAM-ID
+               MOVE  SQLCODE      TO WPDE-DB2-SQLCODE
+               MOVE 'FETCH'       TO WPDE-FUNCTION
+               MOVE 'P84250'      TO WPDE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+       P84250-FETCH-AND-COMPARE-EXIT.
+           EXIT.
+           EJECT
+
+       P84270-MARK-OR-REPORT.
+
+           SET WS-RECON-IDX TO 1.
+           MOVE 'N'                    TO WS-FOUND.
+
+           SEARCH  WS-RECON-ENTRY VARYING WS-RECON-IDX
+               AT END
+                   MOVE 'N' TO WS-FOUND
+
+               WHEN WRE-POLICY-NUM (WS-RECON-IDX) =
+                    WRW-DB2-POLICYNUM-X
+                   MOVE 'Y' TO WS-FOUND
+                   MOVE 'Y' TO WRE-MATCHED-SW (WS-RECON-IDX)
+           END-SEARCH.
+
+           IF WS-FOUND = 'N'
+               ADD +1                  TO WRW-DB2-ONLY-COUNT
+               MOVE WRW-DB2-POLICYNUM-X
+                                       TO WRM-DB2-ONLY-POLICY
+               DISPLAY WRM-DB2-ONLY.
+
+       P84270-MARK-OR-REPORT-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P84400-COMPARE-MOTOR-TO-VSAM                   *
+      *                                                               *
+      *    FUNCTION :  OPEN MOTOR_RECON_CURSOR AND FETCH EVERY DB2    *
+      *                MOTOR POLICY NUMBER, REPORTING ANY MOTOR       *
+      *                POLICY FOUND IN DB2 WITH NO MATCHING ENTRY IN  *
+      *                VSAM-POLICY                                   *
+      *                                                               *
+      *    CALLED BY:  P84000-RECONCILE-POLICIES                      *
+      *                                                               *
+      *****************************************************************
+
+       P84400-COMPARE-MOTOR-TO-VSAM.
+
+           EXEC SQL
+             OPEN MOTOR_RECON_CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+               MOVE 'DB2'         TO WS-PDA-ERROR-TYPE
+               MOVE 'LGBAT001'    TO WPDE-PROGRAM-ID
+               MOVE  SQLCODE      TO WPDE-DB2-SQLCODE
+               MOVE 'OPEN CURSOR' TO WPDE-FUNCTION
+               MOVE 'P84400'      TO WPDE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT
+           END-IF.
+
+           MOVE 'N'                    TO WS-PROCESS-COMPLETE-SW.
+
+           PERFORM  P84450-FETCH-AND-COMPARE-MOTOR
+               THRU P84450-FETCH-AND-COMPARE-MOTOR-EXIT
+                   UNTIL PROCESS-COMPLETE.
+
+           EXEC SQL
+             CLOSE MOTOR_RECON_CURSOR
+           END-EXEC.
+
+       P84400-COMPARE-MOTOR-TO-VSAM-EXIT.
+           EXIT.
+           EJECT
+
+       P84450-FETCH-AND-COMPARE-MOTOR.
+
+           EXEC SQL
+              FETCH MOTOR_RECON_CURSOR
+              INTO
+                  :WRW-DB2-MOTOR-POLICYNUM
+           END-EXEC.
+
+           IF SQLCODE EQUAL ZEROES
+               MOVE WRW-DB2-MOTOR-POLICYNUM
+                                       TO WRW-DB2-MOTOR-POLNUM-X
+               PERFORM  P84470-MARK-OR-REPORT-MOTOR
+                   THRU P84470-MARK-OR-REPORT-MOTOR-EXIT
+           ELSE
+           IF SQLCODE EQUAL +100
+               MOVE 'Y'                TO WS-PROCESS-COMPLETE-SW
+           ELSE
+               MOVE 'DB2'         TO WS-PDA-ERROR-TYPE
+               MOVE 'LGBAT001'    TO WPDE-PROGRAM-ID
+               MOVE  SQLCODE      TO WPDE-DB2-SQLCODE
+               MOVE 'FETCH'       TO WPDE-FUNCTION
+               MOVE 'P84450'      TO WPDE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+       P84450-FETCH-AND-COMPARE-MOTOR-EXIT.
+           EXIT.
+           EJECT
+
+       P84470-MARK-OR-REPORT-MOTOR.
+
+           SET WS-RECON-IDX TO 1.
+           MOVE 'N'                    TO WS-FOUND.
+
+           SEARCH  WS-RECON-ENTRY VARYING WS-RECON-IDX
+               AT END
+                   MOVE 'N' TO WS-FOUND
+
+               WHEN WRE-POLICY-NUM (WS-RECON-IDX) =
+                    WRW-DB2-MOTOR-POLNUM-X
+                   MOVE 'Y' TO WS-FOUND
+                   MOVE 'Y' TO WRE-MOTOR-MATCHED-SW (WS-RECON-IDX)
+           END-SEARCH.
+
+           IF WS-FOUND = 'N'
+               ADD +1                  TO WRW-MOTOR-ONLY-COUNT
+               MOVE WRW-DB2-MOTOR-POLNUM-X
+                                       TO WRM-MOTOR-ONLY-POLICY
+               DISPLAY WRM-MOTOR-ONLY.
+
+       P84470-MARK-OR-REPORT-MOTOR-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P84300-REPORT-VSAM-ONLY                        *
+      *                                                               *
+      *    FUNCTION :  REPORT EVERY VSAM POLICY THAT WAS NOT MATCHED  *
+      *                TO A DB2 POLICY ROW DURING THE COMPARE PASS    *
+      *                                                               *
+      *    CALLED BY:  P84000-RECONCILE-POLICIES                      *
+      *                                                               *
+      *****************************************************************
+
+       P84300-REPORT-VSAM-ONLY.
+
+           IF WRE-NOT-MATCHED (WS-RECON-IDX)
+               ADD +1                  TO WRW-VSAM-ONLY-COUNT
+               MOVE WRE-POLICY-NUM (WS-RECON-IDX)
+                                       TO WRM-VSAM-ONLY-POLICY
+               DISPLAY WRM-VSAM-ONLY.
+
+       P84300-REPORT-VSAM-ONLY-EXIT.
+           EXIT.
+           EJECT
+
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P84600-PURGE-EXPIRED-POLICIES                  *
+      *                                                               *
+      *    FUNCTION :  LOAD VSAM-POLICY KEYS, FIND EVERY DB2 POLICY   *
+      *                EXPIRED BEYOND THE REQUESTED RETENTION PERIOD, *
+      *                AND MOVE THE MATCHING VSAM-POLICY RECORDS TO   *
+      *                THE ARCHIVE-POLICY FILE                        *
+      *                                                               *
+      *    CALLED BY:  P00500-MAIN-PROCESS                            *
+      *                                                               *
+      *****************************************************************
+
+       P84600-PURGE-EXPIRED-POLICIES.
+
+           MOVE +0                     TO WPW-PURGE-TABLE-COUNT
+                                          WPW-PURGED-COUNT
+                                          WPW-DELETE-FAILED-COUNT.
+
+           OPEN OUTPUT ARCHIVE-POLICY.
+
+           PERFORM  P84610-LOAD-VSAM-FOR-PURGE
+               THRU P84610-LOAD-VSAM-FOR-PURGE-EXIT.
+
+           PERFORM  P84650-PURGE-COMPARE-TO-DB2
+               THRU P84650-PURGE-COMPARE-TO-DB2-EXIT.
+
+           CLOSE ARCHIVE-POLICY.
+
+           DISPLAY 'AGE-OUT/PURGE RUN COMPLETE, POLICIES ARCHIVED = '
+           DISPLAY WPW-PURGED-COUNT.
+           DISPLAY 'AGE-OUT/PURGE RUN, DELETE FAILURES = '
+           DISPLAY WPW-DELETE-FAILED-COUNT.
+
+       P84600-PURGE-EXPIRED-POLICIES-EXIT.
+           EXIT.
+           EJECT
+
+
+      *****************************************************************
+      *    LOAD EVERY VSAM-POLICY KEY/POLICY NUMBER SEQUENTIALLY      *
+      *****************************************************************
+
+       P84610-LOAD-VSAM-FOR-PURGE.
+
+           MOVE LOW-VALUES             TO PO-POLICY-KEY.
+
+           START VSAM-POLICY KEY IS NOT LESS THAN PO-POLICY-KEY.
+
+           IF WMF-POLICY-STATUS = '00'
+               PERFORM  P84620-READ-NEXT-FOR-PURGE
+                   THRU P84620-READ-NEXT-FOR-PURGE-EXIT
+                       UNTIL WMF-POLICY-STATUS NOT = '00'
+                          OR WPW-PURGE-TABLE-COUNT > 4999
+           ELSE
+               NEXT SENTENCE.
+
+           IF WPW-PURGE-TABLE-COUNT > 4999
+               MOVE 'WS-PURGE-ENTRY'      TO WPM-TABLE-NAME
+               DISPLAY WPM-TABLE-OVERFLOW.
+
+       P84610-LOAD-VSAM-FOR-PURGE-EXIT.
+           EXIT.
+           EJECT
+
+       P84620-READ-NEXT-FOR-PURGE.
+
+           READ VSAM-POLICY NEXT RECORD.
+
+           IF WMF-POLICY-STATUS = '00'
+               ADD +1                  TO WPW-PURGE-TABLE-COUNT
+               SET WS-PURGE-IDX        TO WPW-PURGE-TABLE-COUNT
+               MOVE PO-POLICY-KEY      TO WPE-POLICY-KEY (WS-PURGE-IDX)
+               MOVE PO-POLICY-NUM      TO WPE-POLICY-NUM (WS-PURGE-IDX)
+           ELSE
+               NEXT SENTENCE.
+
+       P84620-READ-NEXT-FOR-PURGE-EXIT.
+           EXIT.
+           EJECT
+
+
+      *****************************************************************
+      *    OPEN POLICY_PURGE_CURSOR AND FETCH EVERY DB2 POLICY ROW    *
+      *    EXPIRED BEYOND THE RETENTION PERIOD, ARCHIVING ANY         *
+      *    MATCHING VSAM-POLICY ENTRY FOUND                           *
+      *****************************************************************
+
+       P84650-PURGE-COMPARE-TO-DB2.
+
+           EXEC SQL
+             OPEN POLICY_PURGE_CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+               MOVE 'DB2'         TO WS-PDA-ERROR-TYPE
+               MOVE 'LGBAT001'    TO WPDE-PROGRAM-ID
+               MOVE  SQLCODE      TO WPDE-DB2-SQLCODE
+               MOVE 'OPEN CURSOR' TO WPDE-FUNCTION
+               MOVE 'P84650'      TO WPDE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT
+           END-IF.
+
+           MOVE 'Y'                    TO WPW-CURSOR-OPEN-SW.
+           MOVE 'N'                    TO WS-PROCESS-COMPLETE-SW.
+
+           PERFORM  P84660-FETCH-PURGE-CANDIDATE
+               THRU P84660-FETCH-PURGE-CANDIDATE-EXIT
+                   UNTIL PROCESS-COMPLETE.
+
+           EXEC SQL
+             CLOSE POLICY_PURGE_CURSOR
+           END-EXEC.
+
+           MOVE 'N'                    TO WPW-CURSOR-OPEN-SW.
+
+       P84650-PURGE-COMPARE-TO-DB2-EXIT.
+           EXIT.
+           EJECT
+
+       P84660-FETCH-PURGE-CANDIDATE.
+
+           EXEC SQL
+             FETCH POLICY_PURGE_CURSOR
+             INTO  :WPW-DB2-POLICYNUM,
+                   :WPW-DB2-CUSTOMERNUM,
+                   :WPW-DB2-EXPIRYDATE
+           END-EXEC.
+
+           IF SQLCODE EQUAL +100
+               MOVE 'Y'                TO WS-PROCESS-COMPLETE-SW
+               GO TO P84660-FETCH-PURGE-CANDIDATE-EXIT.
+
+           IF SQLCODE NOT EQUAL 0
+               MOVE 'DB2'         TO WS-PDA-ERROR-TYPE
+               MOVE 'LGBAT001'    TO WPDE-PROGRAM-ID
+               MOVE  SQLCODE      TO WPDE-DB2-SQLCODE
+               MOVE 'FETCH'       TO WPDE-FUNCTION
+               MOVE 'P84660'      TO WPDE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+           MOVE WPW-DB2-POLICYNUM      TO WRW-DB2-POLICYNUM-X.
+
+           SET WS-PURGE-IDX            TO +1.
+           SEARCH WS-PURGE-ENTRY
+               VARYING WS-PURGE-IDX
+               AT END
+                   NEXT SENTENCE
+               WHEN WPE-POLICY-NUM (WS-PURGE-IDX) =
+                    WRW-DB2-POLICYNUM-X
+                   PERFORM  P84670-ARCHIVE-AND-DELETE
+                       THRU P84670-ARCHIVE-AND-DELETE-EXIT
+           END-SEARCH.
+
+       P84660-FETCH-PURGE-CANDIDATE-EXIT.
+           EXIT.
+           EJECT
+
+
+      *****************************************************************
+      *    RE-READ THE VSAM-POLICY RECORD BY ITS FULL KEY, WRITE IT   *
+      *    TO ARCHIVE-POLICY AND DELETE IT FROM VSAM-POLICY           *
+      *****************************************************************
+
+       P84670-ARCHIVE-AND-DELETE.
+
+           MOVE WPE-POLICY-KEY (WS-PURGE-IDX) TO PO-POLICY-KEY.
+
+           READ VSAM-POLICY
+               KEY IS PO-POLICY-KEY
+               INVALID KEY
+                   GO TO P84670-ARCHIVE-AND-DELETE-EXIT.
+
+           MOVE PO-POLICY-KEY          TO APR-POLICY-KEY.
+           MOVE PO-POLICY-DATA         TO APR-POLICY-DATA.
+           MOVE WS-CDT-DATE-R          TO APR-PURGE-DATE.
+           MOVE WS-CDT-TIME-R          TO APR-PURGE-TIME.
+
+           WRITE ARCHIVE-POLICY-RECORD.
+
+           DELETE VSAM-POLICY
+               RECORD
+               INVALID KEY
+                   DISPLAY 'DELETE FAILED FOR POLICY '
+                           PO-POLICY-NUM ' STATUS = ' WMF-POLICY-STATUS
+                   ADD +1              TO WPW-DELETE-FAILED-COUNT
+                   GO TO P84670-ARCHIVE-AND-DELETE-EXIT.
+
+           ADD +1                      TO WPW-PURGED-COUNT.
+
+       P84670-ARCHIVE-AND-DELETE-EXIT.
+           EXIT.
+           EJECT
+
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P84700-GENACNTL-GAP-RECONCILE                  *
+      *                                                               *
+      *    FUNCTION :  READ THE PERSISTENT GENACTRL CONTROL RECORD    *
+      *                MAINTAINED BY LGTESTC1, COMPARE ITS            *
+      *                LOW/HIGH CUSTOMER NUMBER RANGE AGAINST THE     *
+      *                ACTUAL VSAM-CUSTOMER AND DB2 CUSTOMER          *
+      *                POPULATIONS IN THAT RANGE, AND LIST ANY        *
+      *                CUSTOMER NUMBERS MISSING FROM VSAM-CUSTOMER    *
+      *                (E.G. LEFT BY A FAILED/BACKED-OUT ADD)         *
+      *                                                               *
+      *    CALLED BY:  P00500-MAIN-PROCESS                            *
+      *                                                               *
+      *****************************************************************
+
+       P84700-GENACNTL-GAP-RECONCILE.
+
+           DISPLAY ' '.
+           DISPLAY WPM-ALL-ASTERISK.
+           DISPLAY WGR-HEADING.
+           DISPLAY WPM-ALL-ASTERISK.
+
+           PERFORM  P84710-READ-GENACNTL-CONTROL
+               THRU P84710-READ-GENACNTL-CONTROL-EXIT.
+
+           IF GAP-RECON-CONTROL-NOT-FOUND
+               DISPLAY 'GENACTRL CONTROL RECORD NOT FOUND -- SKIPPING'
+               DISPLAY 'GAP RECONCILIATION'
+           ELSE
+               MOVE WGR-LOW-CUSTOMER   TO WGR-LOW-OUT
+               MOVE WGR-HIGH-CUSTOMER  TO WGR-HIGH-OUT
+               DISPLAY WGR-RANGE-LINE
+
+               COMPUTE WGR-EXPECTED-COUNT =
+                       WGR-HIGH-CUSTOMER - WGR-LOW-CUSTOMER + 1
+
+               PERFORM  P84720-COUNT-VSAM-AND-FIND-GAPS
+                   THRU P84720-COUNT-VSAM-AND-FIND-GAPS-EXIT
+
+               PERFORM  P84730-COUNT-DB2-IN-RANGE
+                   THRU P84730-COUNT-DB2-IN-RANGE-EXIT
+
+               MOVE WGR-EXPECTED-COUNT TO WGR-EXPECTED-OUT
+               MOVE WGR-VSAM-COUNT     TO WGR-VSAM-OUT
+               MOVE WGR-DB2-COUNT      TO WGR-DB2-OUT
+               DISPLAY WGR-COUNT-LINE
+
+               MOVE WGR-GAP-COUNT           TO WGR-GAP-COUNT-OUT
+               MOVE WGR-GAP-NUMBERS-MISSING TO WGR-GAP-MISSING-OUT
+               DISPLAY WGR-GAP-TOTALS-LINE.
+
+           DISPLAY WPM-ALL-ASTERISK.
+
+       P84700-GENACNTL-GAP-RECONCILE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P84710-READ-GENACNTL-CONTROL                  *
+      *                                                               *
+      *    FUNCTION :  OPEN AND READ THE ONE-RECORD GENACTRL FILE     *
+      *                (THE SAME VSAM FILE LGTESTC1'S WRITE-GENACNTL  *
+      *                PARAGRAPH MAINTAINS ONLINE)                    *
+      *                                                               *
+      *    CALLED BY:  P84700-GENACNTL-GAP-RECONCILE                  *
+      *                                                               *
+      *****************************************************************
+
+       P84710-READ-GENACNTL-CONTROL.
+
+           MOVE 'N'                    TO WGR-CONTROL-FOUND-SW.
+           MOVE ZEROES                 TO WGR-LOW-CUSTOMER
+                                          WGR-HIGH-CUSTOMER.
+
+           OPEN INPUT GENACNTL-CONTROL.
+
+           IF WMF-GENACT-STATUS = '00'
+               READ GENACNTL-CONTROL
+                   AT END
+                       MOVE 'N'        TO WGR-CONTROL-FOUND-SW
+                   NOT AT END
+                       MOVE 'Y'        TO WGR-CONTROL-FOUND-SW
+                       MOVE GBR-LOW-CUSTOMER  TO WGR-LOW-CUSTOMER
+                       MOVE GBR-HIGH-CUSTOMER TO WGR-HIGH-CUSTOMER
+               END-READ
+           ELSE
+               MOVE 'N'                TO WGR-CONTROL-FOUND-SW.
+
+           CLOSE GENACNTL-CONTROL.
+
+       P84710-READ-GENACNTL-CONTROL-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P84720-COUNT-VSAM-AND-FIND-GAPS                *
+      *                                                               *
+      *    FUNCTION :  BROWSE VSAM-CUSTOMER SEQUENTIALLY FROM THE     *
+      *                GENACNTL LOW CUSTOMER NUMBER THROUGH THE HIGH  *
+      *                CUSTOMER NUMBER, COUNTING RECORDS FOUND AND    *
+      *                LISTING ANY GAP BETWEEN CONSECUTIVE KEYS       *
+      *                                                               *
+      *    CALLED BY:  P84700-GENACNTL-GAP-RECONCILE                  *
+      *                                                               *
+      *****************************************************************
+
+       P84720-COUNT-VSAM-AND-FIND-GAPS.
+
+           MOVE +0                     TO WGR-VSAM-COUNT
+                                          WGR-GAP-COUNT
+                                          WGR-GAP-NUMBERS-MISSING.
+           MOVE ZEROES                 TO WGR-CURR-CUSTOMER-NUM.
+           MOVE 'N'                    TO WGR-GAP-LISTED-SW.
+
+           IF WGR-LOW-CUSTOMER > 0
+               COMPUTE WGR-PREV-CUSTOMER-NUM = WGR-LOW-CUSTOMER - 1
+           ELSE
+               MOVE ZEROES             TO WGR-PREV-CUSTOMER-NUM.
+
+           MOVE WGR-LOW-CUSTOMER       TO CU-CUSTOMER-NUM-KEY.
+
+           START VSAM-CUSTOMER KEY IS NOT LESS THAN CU-CUSTOMER-NUM-KEY.
+
+           IF WMF-CUSTOMR-STATUS = '00'
+               PERFORM  P84725-READ-NEXT-AND-COMPARE
+                   THRU P84725-READ-NEXT-AND-COMPARE-EXIT
+                       UNTIL WMF-CUSTOMR-STATUS NOT = '00'
+                          OR WGR-CURR-CUSTOMER-NUM > WGR-HIGH-CUSTOMER
+           ELSE
+               NEXT SENTENCE.
+
+      *    VSAM-CUSTOMER RAN OUT BEFORE REACHING WGR-HIGH-CUSTOMER --
+      *    REPORT THE TRAILING RANGE THE MAIN LOOP NEVER SAW
+           IF WGR-PREV-CUSTOMER-NUM < WGR-HIGH-CUSTOMER
+               COMPUTE WGR-CURR-CUSTOMER-NUM = WGR-HIGH-CUSTOMER + 1
+               PERFORM  P84727-REPORT-MISSING-RANGE
+                   THRU P84727-REPORT-MISSING-RANGE-EXIT.
+
+       P84720-COUNT-VSAM-AND-FIND-GAPS-EXIT.
+           EXIT.
+           EJECT
+
+       P84725-READ-NEXT-AND-COMPARE.
+
+           READ VSAM-CUSTOMER NEXT RECORD.
+
+           IF WMF-CUSTOMR-STATUS = '00'
+               MOVE CU-CUSTOMER-NUM-KEY TO WGR-CURR-CUSTOMER-NUM
+               IF WGR-CURR-CUSTOMER-NUM > WGR-HIGH-CUSTOMER
+                   NEXT SENTENCE
+               ELSE
+                   ADD +1              TO WGR-VSAM-COUNT
+                   IF WGR-CURR-CUSTOMER-NUM >
+                      WGR-PREV-CUSTOMER-NUM + 1
+                       PERFORM  P84727-REPORT-MISSING-RANGE
+                           THRU P84727-REPORT-MISSING-RANGE-EXIT
+                   END-IF
+                   MOVE WGR-CURR-CUSTOMER-NUM TO WGR-PREV-CUSTOMER-NUM
+           ELSE
+               NEXT SENTENCE.
+
+       P84725-READ-NEXT-AND-COMPARE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *    REPORT EACH CUSTOMER NUMBER SKIPPED BETWEEN THE LAST KEY   *
+      *    SEEN AND THE CURRENT KEY. THE LISTING ITSELF IS CAPPED AT  *
+      *    100 LINES TO KEEP THE REPORT READABLE ON A BADLY           *
+      *    FRAGMENTED RANGE, BUT WGR-GAP-NUMBERS-MISSING STILL        *
+      *    ACCUMULATES THE TRUE TOTAL SO THE SUMMARY LINE IS ACCURATE *
+      *****************************************************************
+
+       P84727-REPORT-MISSING-RANGE.
+
+           ADD +1                      TO WGR-GAP-COUNT.
+           MOVE WGR-CURR-CUSTOMER-NUM  TO WGR-GAP-TARGET-NUM.
+
+           PERFORM  VARYING WGR-GAP-ITER-NUM
+                       FROM WGR-PREV-CUSTOMER-NUM + 1 BY 1
+                       UNTIL WGR-GAP-ITER-NUM >=
+                             WGR-GAP-TARGET-NUM
+
+               ADD +1                  TO WGR-GAP-NUMBERS-MISSING
+               IF GAP-LIST-NOT-FULL
+                   MOVE WGR-GAP-ITER-NUM TO WGR-GAP-NUM-OUT
+                   DISPLAY WGR-GAP-LINE
+                   IF WGR-GAP-NUMBERS-MISSING > 100
+                       SET GAP-LIST-FULL TO TRUE
+                       DISPLAY '... FURTHER GAPS SUPPRESSED, SEE '
+                           'TOTAL BELOW'
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       P84727-REPORT-MISSING-RANGE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P84730-COUNT-DB2-IN-RANGE                      *
+      *                                                               *
+      *    FUNCTION :  SINGLETON COUNT OF GENAPPDB.CUSTOMER ROWS      *
+      *                WHOSE CUSTOMERNUMBER FALLS WITHIN THE GENACNTL *
+      *                LOW/HIGH RANGE                                 *
+      *                                                               *
+      *    CALLED BY:  P84700-GENACNTL-GAP-RECONCILE                  *
+      *                                                               *
+      *****************************************************************
+
+       P84730-COUNT-DB2-IN-RANGE.
+
+           MOVE WGR-LOW-CUSTOMER       TO WGR-LOW-HOST.
+           MOVE WGR-HIGH-CUSTOMER      TO WGR-HIGH-HOST.
+
+           EXEC SQL
+             SELECT COUNT(*)
+             INTO   :WGR-DB2-COUNT
+             FROM   GENAPPDB.CUSTOMER
+             WHERE  CUSTOMERNUMBER BETWEEN :WGR-LOW-HOST
+                                        AND :WGR-HIGH-HOST
+           END-EXEC.
+
+           IF SQLCODE EQUAL 0
+               NEXT SENTENCE
+           ELSE
+               MOVE 'DB2'              TO WS-PDA-ERROR-TYPE
+               MOVE 'LGBAT001'         TO WPDE-PROGRAM-ID
+               MOVE  SQLCODE           TO WPDE-DB2-SQLCODE
+               MOVE 'SELECT COUNT'     TO WPDE-FUNCTION
+               MOVE 'P84730'           TO WPDE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+       P84730-COUNT-DB2-IN-RANGE-EXIT.
+           EXIT.
+           EJECT
+
+
+      *****************************************************************
+      *    PERFORM SCENARIO PROCESSING                                *
+      *****************************************************************
+
+       P85000-PROCESS-SCENARIOS.
+
+
+      *****************************************************************
+      *    PROCESS ACTIVATED SCENARIOS                                *
+      *****************************************************************
+
+           IF  WMF-ACTIVE-SCENARIOS-R (1)       = 'Y'
+               PERFORM  P85100-S0C7
+                   THRU P85100-S0C7-EXIT.
 
 
            IF  WMF-ACTIVE-SCENARIOS-R (2)       = 'Y'
@@ -1617,12 +3128,31 @@
              THRU  P88020-GENERAL-INIT-EXIT 1000 TIMES.
 
 
+      *****************************************************************
+      *    RESTART THE LOAD LOOP AFTER THE LAST CHECKPOINTED CUSTOMER *
+      *    NUMBER IF AN INCOMPLETE PRIOR RUN LEFT A CHECKPOINT BEHIND *
+      *****************************************************************
+
+           IF CHECKPOINT-EXISTS
+               COMPUTE WS-CUSTOMER-SUB = WCW-RESTART-SUB + 1
+           ELSE
+               MOVE +1                 TO WS-CUSTOMER-SUB.
+
            PERFORM P88100-INIT-CUSTINFO
              THRU  P88100-INIT-CUSTINFO-EXIT
-               VARYING WS-CUSTOMER-SUB FROM +1 BY +1
+               VARYING WS-CUSTOMER-SUB FROM WS-CUSTOMER-SUB BY +1
                    UNTIL WS-CUSTOMER-SUB > +1000.
 
 
+      *****************************************************************
+      *    LOAD LOOP COMPLETED NORMALLY - REMOVE THE CHECKPOINT       *
+      *****************************************************************
+
+           PERFORM  P88150-CLEAR-CHECKPOINT
+               THRU P88150-CLEAR-CHECKPOINT-EXIT.
+
+           COMPUTE WCT-CUSTOMERS-LOADED = WS-CUSTOMER-SUB - 1.
+
            PERFORM P88200-SEARCH-CUSTINFO
              THRU  P88200-SEARCH-CUSTINFO-EXIT  10000 TIMES.
 
@@ -1668,8 +3198,95 @@
                                   WCI-CUSTOMER-NO (WS-CUSTOMER-SUB)
                                WCI-LAST-PROCESS-DATE (WS-CUSTOMER-SUB).
 
+      *****************************************************************
+      *    WRITE A CHECKPOINT RECORD EVERY WCW-CHECKPOINT-INTERVAL    *
+      *    CUSTOMERS SO AN ABENDED RUN CAN RESTART FROM THIS POINT    *
+      *****************************************************************
+
+           DIVIDE WS-CUSTOMER-SUB BY WCW-CHECKPOINT-INTERVAL
+               GIVING WS-SUB2
+               REMAINDER WS-SUB1.
+
+           IF WS-SUB1 = +0
+               PERFORM  P88160-WRITE-CHECKPOINT
+                   THRU P88160-WRITE-CHECKPOINT-EXIT.
+
        P88100-INIT-CUSTINFO-EXIT.
            EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P88150-CLEAR-CHECKPOINT                        *
+      *                                                               *
+      *    FUNCTION :  REMOVE ANY CHECKPOINT RECORD LEFT BEHIND NOW   *
+      *                THAT THE LOAD LOOP HAS COMPLETED NORMALLY      *
+      *                                                               *
+      *    CALLED BY:  P88000-SRCH-COBOL-TBL                          *
+      *                                                               *
+      *****************************************************************
+
+       P88150-CLEAR-CHECKPOINT.
+
+           MOVE 'LGBAT001'             TO CP-CHECKPOINT-KEY.
+           DELETE CHECKPOINT-FILE RECORD.
+
+           IF WMF-CHKPT-STATUS = '00' OR '23'
+               NEXT SENTENCE
+           ELSE
+               MOVE 'GEN'              TO WS-PDA-ERROR-TYPE
+               MOVE 'LGBAT001'         TO WPGE-PROGRAM-ID
+               MOVE 'P88150'           TO WPGE-PARAGRAPH
+               MOVE 'VCHKPT'           TO WPM-VSAM-ERROR-FILE
+               MOVE WMF-CHKPT-STATUS   TO WPM-VSAM-ERROR-STATUS
+               MOVE 'DELETE'           TO WPM-VSAM-ERROR-COMMAND
+               MOVE WPM-VSAM-ERROR     TO WPGE-DESCRIPTION
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+       P88150-CLEAR-CHECKPOINT-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P88160-WRITE-CHECKPOINT                        *
+      *                                                               *
+      *    FUNCTION :  WRITE/REWRITE THE CHECKPOINT RECORD SHOWING    *
+      *                THE LAST CUSTOMER SUBSCRIPT SUCCESSFULLY       *
+      *                PROCESSED IN THE LOAD LOOP                     *
+      *                                                               *
+      *    CALLED BY:  P88100-INIT-CUSTINFO                           *
+      *                                                               *
+      *****************************************************************
+
+       P88160-WRITE-CHECKPOINT.
+
+           MOVE 'LGBAT001'             TO CP-CHECKPOINT-KEY.
+           MOVE WS-CUSTOMER-SUB        TO CP-LAST-CUSTOMER-SUB.
+           MOVE WS-CDT-DATE-R          TO CP-CHECKPOINT-DATE.
+           MOVE WS-CDT-TIME-R          TO CP-CHECKPOINT-TIME.
+
+           REWRITE CHECKPOINT-RECORD.
+
+           IF WMF-CHKPT-STATUS = '00'
+               NEXT SENTENCE
+           ELSE
+           IF WMF-CHKPT-STATUS = '23'
+               WRITE CHECKPOINT-RECORD
+           ELSE
+               MOVE 'GEN'              TO WS-PDA-ERROR-TYPE
+               MOVE 'LGBAT001'         TO WPGE-PROGRAM-ID
+               MOVE 'P88160'           TO WPGE-PARAGRAPH
+               MOVE 'VCHKPT'           TO WPM-VSAM-ERROR-FILE
+               MOVE WMF-CHKPT-STATUS   TO WPM-VSAM-ERROR-STATUS
+               MOVE 'REWRITE'          TO WPM-VSAM-ERROR-COMMAND
+               MOVE WPM-VSAM-ERROR     TO WPGE-DESCRIPTION
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+       P88160-WRITE-CHECKPOINT-EXIT.
+           EXIT.
 
 
        P88200-SEARCH-CUSTINFO.
@@ -1702,6 +3319,11 @@
 
            READ INPUT-ORDERS
              AT END
+               ADD +1               TO WEC-ORDERS-EXCEPTIONS
+               MOVE 'INPUT-ORDERS'  TO WEM-FILE-ID
+               MOVE 'RECORD NOT AVAILABLE / END OF FILE'
+                                    TO WEM-REASON
+               DISPLAY WEM-DETAIL
                GO TO P88500-READ-ORDERS-EXIT.
 
            ADD +1    TO WS-COUNT.
@@ -1724,6 +3346,11 @@
 
            READ INPUT-PARTS
              AT END
+               ADD +1               TO WEC-PARTS-EXCEPTIONS
+               MOVE 'INPUT-PARTS'   TO WEM-FILE-ID
+               MOVE 'RECORD NOT AVAILABLE / END OF FILE'
+                                    TO WEM-REASON
+               DISPLAY WEM-DETAIL
                GO TO P88700-READ-PARTS-EXIT.
 
            ADD +1    TO WS-COUNT.
@@ -1742,12 +3369,15 @@
 
            MOVE WMF-SCHEMA            TO SPGEN01-USERID.
            MOVE WMF-ACTIVE-SCENARIOS  TO SPGEN01-ACTIVE-SCENARIOS.
+           MOVE WMF-SQL-MODE          TO SPGEN01-SQL-MODE.
            MOVE ZEROES                TO SPGEN01-STATUS.
 
 
            EXEC SQL
                CALL GENAPP.SPGEN01   (:SPGEN01-USERID,
                                       :SPGEN01-ACTIVE-SCENARIOS,
+                                      :SPGEN01-SQL-MODE,
+                                      :SPGEN01-SCENARIO-DETAIL,
                                       :SPGEN01-STATUS)
            END-EXEC.
 
@@ -1774,6 +3404,15 @@
                    THRU P99500-PDA-ERROR-EXIT
            END-IF.
 
+           MOVE +7                    TO WPM-SSD-SCENARIO-NUM.
+           MOVE SPGEN01-SCEN-ELAPSED-TIME (7)
+                                       TO WPM-SSD-ELAPSED-TIME.
+           MOVE SPGEN01-SCEN-ROWS-PROCESSED (7)
+                                       TO WPM-SSD-ROWS.
+           MOVE SPGEN01-SCEN-SQLCODE (7)
+                                       TO WPM-SSD-SQLCODE.
+           DISPLAY WPM-SPGEN01-SCENARIO-DETAIL.
+
 
        P88900-STOREPROC-ABEND-EXIT.
            EXIT.
@@ -1789,12 +3428,15 @@
 
            MOVE WMF-SCHEMA            TO SPGEN01-USERID.
            MOVE WMF-ACTIVE-SCENARIOS  TO SPGEN01-ACTIVE-SCENARIOS.
+           MOVE WMF-SQL-MODE          TO SPGEN01-SQL-MODE.
            MOVE ZEROES                TO SPGEN01-STATUS.
 
 
            EXEC SQL
                CALL GENAPP.SPGEN01  (:SPGEN01-USERID,
                                      :SPGEN01-ACTIVE-SCENARIOS,
+                                     :SPGEN01-SQL-MODE,
+                                     :SPGEN01-SCENARIO-DETAIL,
                                      :SPGEN01-STATUS)
            END-EXEC.
 
@@ -1821,6 +3463,15 @@
                    THRU P99500-PDA-ERROR-EXIT
            END-IF.
 
+           MOVE +8                    TO WPM-SSD-SCENARIO-NUM.
+           MOVE SPGEN01-SCEN-ELAPSED-TIME (8)
+                                       TO WPM-SSD-ELAPSED-TIME.
+           MOVE SPGEN01-SCEN-ROWS-PROCESSED (8)
+                                       TO WPM-SSD-ROWS.
+           MOVE SPGEN01-SCEN-SQLCODE (8)
+                                       TO WPM-SSD-SQLCODE.
+           DISPLAY WPM-SPGEN01-SCENARIO-DETAIL.
+
 
        P89200-STOREPROC-INEFFSQL-EXIT.
            EXIT.
@@ -1943,6 +3594,7 @@
 
 
            IF SQLCODE EQUAL ZEROES
+               ADD +1             TO WCT-MOTOR-QUOTES-FETCHED
                PERFORM  P91500-ADD-TO-MQSERIES
                    THRU P91500-ADD-TO-MQSERIES-EXIT
            ELSE
@@ -2007,10 +3659,16 @@
                                        TO MQS-BUFFERLENGTH.
 
 
+           MOVE 'N'                    TO WS-MQS-PUT-SUCCESS-SW.
+
            PERFORM  P92400-MQS-PUT
                THRU P92400-MQS-PUT-EXIT 1000 TIMES.
 
-           MOVE MQMD-MSGID             TO MQS-MSGID.
+           IF MQS-PUT-NOT-SUCCESSFUL
+               PERFORM  P91600-WRITE-DEAD-LETTER
+                   THRU P91600-WRITE-DEAD-LETTER-EXIT
+           ELSE
+               MOVE MQMD-MSGID         TO MQS-MSGID.
 
 
            IF  (WMF-ACTIVE-SCENARIOS-R (14)      = 'Y')
@@ -2022,6 +3680,37 @@
            EXIT.
 
 
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P91600-WRITE-DEAD-LETTER                       *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO CAPTURE A MOTOR QUOTE THAT COULD    *
+      *                NOT BE PUT TO THE MQSERIES QUEUE SO THAT IT    *
+      *                CAN BE REPLAYED LATER INSTEAD OF BEING LOST    *
+      *                                                               *
+      *    CALLED BY:  P91500-ADD-TO-MQSERIES                         *
+      *                                                               *
+      *****************************************************************
+
+       P91600-WRITE-DEAD-LETTER.
+
+           MOVE WMF-MOTOR-POLICYNUM    TO DLR-POLICYNUMBER.
+           MOVE WMF-MOTOR-MAKE         TO DLR-MAKE.
+           MOVE WMF-MOTOR-MODEL        TO DLR-MODEL.
+           MOVE WMF-MOTOR-COLOUR       TO DLR-COLOUR.
+           MOVE WMF-MOTOR-CARYEAR      TO DLR-CARYEAR.
+           MOVE MQS-REASONCODE         TO DLR-REASON-CODE.
+           MOVE WS-CDT-DATE-R          TO DLR-DATE.
+           MOVE WS-CDT-TIME-R          TO DLR-TIME.
+
+           WRITE DEAD-LETTER-RECORD.
+
+           ADD +1                      TO WCT-MOTOR-DEAD-LETTERS.
+
+       P91600-WRITE-DEAD-LETTER-EXIT.
+           EXIT.
+
+
       *****************************************************************
       *                                                               *
       *    PARAGRAPH:  P91700-MQS-CONNECT                             *
@@ -2405,6 +4094,7 @@
 
            IF MQS-COMPCODE             =  MQCC-OK
                MOVE MQMD-MSGID         TO MQS-MSGID
+               MOVE 'Y'                TO WS-MQS-PUT-SUCCESS-SW
                GO TO P92400-MQS-PUT-EXIT.
 
 
