@@ -0,0 +1,668 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGBAT005.
+
+      *****************************************************************
+      *                 GENAPP DEMONSTRATION APPLICATION              *
+      *                       COMPUWARE CORPORATION                   *
+      *                                                               *
+      * PROGRAM :   LGBAT005                                          *
+      *                                                               *
+      * FUNCTION:   LGBAT005 IS A GENAPP DEMONSTRATION BATCH PROGRAM  *
+      *             THAT RUNS THE ANNUAL RENEWAL OF COMMERCIAL         *
+      *             POLICIES. GENAPPDB.POLICY IS SCANNED FOR ROWS      *
+      *             WHOSE POLICYTYPE IDENTIFIES A COMMERCIAL POLICY    *
+      *             AND WHOSE EXPIRYDATE FALLS ON OR BEFORE A          *
+      *             CONFIGURABLE RENEWAL WINDOW. EACH SUCH POLICY HAS  *
+      *             ITS EXPIRYDATE EXTENDED BY ONE YEAR AND ITS        *
+      *             LASTCHANGED TIMESTAMP REFRESHED, AND A REPORT      *
+      *             LINE IS DISPLAYED SHOWING THE OLD AND NEW          *
+      *             EXPIRY DATES.                                      *
+      *                                                               *
+      *             GENAPPDB.POLICY.POLICYTYPE IS NOT SET OR USED      *
+      *             ANYWHERE ELSE IN THIS APPLICATION, SO THIS         *
+      *             PROGRAM ADOPTS 'C' AS THE COMMERCIAL POLICY CODE   *
+      *             (SEE WCT-COMMERCIAL-TYPE BELOW), THE SAME WAY      *
+      *             LGBAT004 ADOPTED 'E' FOR ENDOWMENT POLICIES.       *
+      *             THE RICHER COMMERCIAL DETAILS (PROPERTY/CRIME/     *
+      *             FLOOD/WEATHER PERILS, LOCATIONS, UNDERWRITING      *
+      *             STATUS, ETC) LIVE ONLY IN THE CICS COMMAREA'S      *
+      *             CA-COMMERCIAL GROUP AND ARE NOT REACHABLE FROM A   *
+      *             BATCH PROGRAM, SO THIS RUN IS LIMITED TO THE       *
+      *             POLICY/CUSTOMER NUMBER AND EXPIRYDATE -- THE ONLY  *
+      *             COMMERCIAL POLICY ATTRIBUTES GENAPPDB.POLICY       *
+      *             ITSELF CARRIES.                                   *
+      *                                                               *
+      * FILES   :   POLICY                 (DB2)                     *
+      *             CUSTOMER               (DB2)                     *
+      *                                                               *
+      *****************************************************************
+      *             PROGRAM CHANGE LOG                                *
+      *             -------------------                               *
+      *                                                               *
+      * DATE        UPDATED BY            CHANGE DESCRIPTION          *
+      * ----------  --------------------  --------------------------  *
+      * 08/08/2026                        INITIAL DEVELOPMENT         *
+      *                                                               *
+      * MM/DD/YYYY  XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXXX *
+      *                                                               *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           EJECT
+       DATA DIVISION.
+       FILE SECTION.
+
+      *****************************************************************
+      *    FILE DECLARATIONS                                          *
+      *****************************************************************
+
+           EJECT
+
+
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      *    77 LEVEL DATA ITEMS HERE  (SUBSCRIPTS, INDEXES ETC.)       *
+      *****************************************************************
+       77  WS-SUB                      PIC S9(04)  COMP   VALUE +0.
+
+
+      *****************************************************************
+      *    SWITCHES                                                   *
+      *****************************************************************
+       01  WS-SWITCHES.
+
+           05  WS-ERROR-FOUND-SW         PIC X(01)           VALUE 'N'.
+               88  ERROR-FOUND                                VALUE 'Y'.
+               88  NO-ERROR-FOUND                             VALUE 'N'.
+
+           05  WS-PROCESS-COMPLETE-SW    PIC X(01)           VALUE 'N'.
+               88  PROCESS-COMPLETE                           VALUE 'Y'.
+               88  PROCESS-NOT-COMPLETE                       VALUE 'N'.
+
+           05  WS-CUSTOMER-FOUND-SW      PIC X(01)           VALUE 'N'.
+               88  CUSTOMER-FOUND                             VALUE 'Y'.
+               88  CUSTOMER-NOT-FOUND                         VALUE 'N'.
+
+           EJECT
+
+      *****************************************************************
+      *    RENEWAL RUN CONTROLS                                       *
+      *****************************************************************
+       01  WS-RENEWAL-CONTROLS.
+           05  WCT-COMMERCIAL-TYPE        PIC X(01)   VALUE 'C'.
+           05  WCT-RENEWAL-WINDOW-DAYS    PIC S9(04) COMP VALUE +30.
+           05  WCT-POLICIES-RENEWED       PIC S9(05) COMP VALUE +0.
+
+       01  WS-RENEWAL-CURSOR-FIELDS.
+           05  WMC-POLICYNUMBER            PIC S9(9) USAGE COMP.
+           05  WMC-CUSTOMERNUMBER          PIC S9(9) USAGE COMP.
+           05  WMC-OLD-EXPIRYDATE          PIC X(10).
+           05  WMC-NEW-EXPIRYDATE          PIC X(10).
+           05  WMC-POLICYNUMBER-OUT        PIC Z(8)9.
+           05  WMC-CUSTOMERNUMBER-OUT      PIC Z(8)9.
+
+           EJECT
+
+      *****************************************************************
+      *  THIS AREA CONTAINS THE DATA FROM THE FUNCTION CURRENT-DATE   *
+      *****************************************************************
+       01  WS-CURRENT-DATE-TIME.
+           03  WS-CDT-DATE.
+               05  WS-CDT-D-YEAR       PIC 9(4)  VALUE ZEROES.
+               05  WS-CDT-D-MONTH      PIC 99    VALUE ZEROES.
+               05  WS-CDT-D-DAY        PIC 99    VALUE ZEROES.
+           03  WS-CDT-TIME.
+               05  WS-CDT-T-HOURS      PIC 99    VALUE ZEROES.
+               05  WS-CDT-T-MINUTES    PIC 99    VALUE ZEROES.
+               05  WS-CDT-T-SECONDS    PIC 99    VALUE ZEROES.
+               05  WS-CDT-T-HUNDRETHS  PIC 99    VALUE ZEROES.
+           03  WS-CDT-GMT-INDICATOR    PIC X     VALUE SPACES.
+           03  WS-CDT-GMT-TIME-DIFFERENTIAL.
+               05  WS-CDT-GMT-HOURS    PIC 99    VALUE ZEROES.
+               05  WS-CDT-GMT-MINUTES  PIC 99    VALUE ZEROES.
+
+           EJECT
+
+      *****************************************************************
+      *    GENERAL ERROR PROCESSING WORK AREAS                        *
+      *****************************************************************
+      ******************************************************************
+      * PRODUCT DEMONSTRATION APPLICATION (PDA)                        *
+      *                                                                *
+      * ERROR WORK AREA DEFINITIONS FOR: DB2                          *
+      *                                                                *
+      ******************************************************************
+
+       01  WS-PDA-ERROR-GENERAL.
+
+           05  WS-PDA-ERROR-TYPE       PIC X(04)       VALUE SPACES.
+               88  PDA-GENERAL-ERROR                   VALUE 'GEN'.
+               88  PDA-DB2-ERROR                       VALUE 'DB2'.
+
+
+      ******************************************************************
+      *    PDA FORMATTED ERROR LINES                                   *
+      ******************************************************************
+
+       01  WS-PDA-ERROR-AREA.
+           05  WPEA-ERROR-01           PIC X(80)       VALUE ALL '*'.
+           05  WPEA-ERROR-02.
+               10 FILLER               PIC X(01)       VALUE '*'.
+               10 FILLER               PIC X(78)       VALUE SPACES.
+               10 FILLER               PIC X(01)       VALUE '*'.
+           05  WPEA-ERROR-03.
+               10 FILLER               PIC X(01)       VALUE '*'.
+               10 FILLER               PIC X(78)       VALUE
+               '   PRODUCT DEMONSTRATION APPLICATION (PDA) ERROR '.
+               10 FILLER               PIC X(01)       VALUE '*'.
+           05  WPEA-ERROR-04.
+               10 FILLER               PIC X(01)       VALUE '*'.
+               10 FILLER               PIC X(78)       VALUE SPACES.
+               10 FILLER               PIC X(01)       VALUE '*'.
+           05  WPEA-ERROR-05           PIC X(80)       VALUE ALL '*'.
+           05  WPEA-ERROR-06.
+               10 FILLER               PIC X(01)       VALUE '*'.
+               10 FILLER               PIC X(78)       VALUE SPACES.
+               10 FILLER               PIC X(01)       VALUE '*'.
+           05  WPEA-ERROR-07.
+               10 FILLER               PIC X(01)       VALUE '*'.
+               10 WPEA-ERROR-07-TEXT   PIC X(78)       VALUE SPACES.
+               10 FILLER               PIC X(01)       VALUE '*'.
+           05  WPEA-ERROR-08.
+               10 FILLER               PIC X(01)       VALUE '*'.
+               10 WPEA-ERROR-08-TEXT   PIC X(78)       VALUE SPACES.
+               10 FILLER               PIC X(01)       VALUE '*'.
+           05  WPEA-ERROR-09.
+               10 FILLER               PIC X(01)       VALUE '*'.
+               10 FILLER               PIC X(78)       VALUE SPACES.
+               10 FILLER               PIC X(01)       VALUE '*'.
+           05  WPEA-ERROR-10           PIC X(80)       VALUE ALL '*'.
+
+
+      ******************************************************************
+      *    PDA GENERAL ERROR LINES                                     *
+      ******************************************************************
+
+       01  WS-PDA-GEN-ERROR-01.
+           05  FILLER                  PIC X(01)       VALUE SPACES.
+           05  FILLER                  PIC X(07)       VALUE
+               'ERROR: '.
+           05  FILLER                  PIC X(10)       VALUE
+               'PROGRAM = '.
+           05  WPGE-PROGRAM-ID         PIC X(08)       VALUE SPACES.
+           05  FILLER                  PIC X(14)       VALUE
+               ', PARAGRAPH = '.
+           05  WPGE-PARAGRAPH          PIC X(06).
+           05  FILLER                  PIC X(32)       VALUE SPACES.
+
+       01  WS-PDA-GEN-ERROR-02.
+           05  FILLER                  PIC X(01)       VALUE SPACES.
+           05  WPGE-DESCRIPTION        PIC X(78)       VALUE SPACES.
+
+
+      *****************************************************************
+      *    PDA DB2 ERROR LINES                                        *
+      *****************************************************************
+
+       01  WS-PDA-DB2-ERROR-01.
+           05  FILLER                  PIC X(01)       VALUE SPACES.
+           05  FILLER                  PIC X(11)       VALUE
+               'DB2 ERROR: '.
+           05  FILLER                  PIC X(10)       VALUE
+               'PROGRAM = '.
+           05  WPDE-PROGRAM-ID         PIC X(08)       VALUE SPACES.
+           05  FILLER                  PIC X(12)       VALUE
+               ', SQLCODE = '.
+           05  WPDE-DB2-SQLCODE        PIC ZZZZZZ9-.
+           05  FILLER                  PIC X(28)       VALUE SPACES.
+
+
+       01  WS-PDA-DB2-ERROR-02.
+           05  FILLER                  PIC X(01)       VALUE SPACES.
+           05  FILLER                  PIC X(11)       VALUE
+               'FUNCTION = '.
+           05  WPDE-FUNCTION           PIC X(30)       VALUE SPACES.
+           05  FILLER                  PIC X(14)       VALUE
+               ', PARAGRAPH = '.
+           05  WPDE-PARAGRAPH          PIC X(06)       VALUE SPACES.
+           05  FILLER                  PIC X(16)       VALUE SPACES.
+
+           EJECT
+
+      *****************************************************************
+      *    MESSAGES   (ERROR AND INFORMATIONAL)                       *
+      *****************************************************************
+
+       01  WS-LGBAT005-MESSAGES.
+
+           05  WPM-BLANK               PIC X(01)       VALUE     ' '.
+           05  WPM-ALL-ASTERISK        PIC X(80)       VALUE ALL '*'.
+
+           05  WPM-BEGIN-PROGRAM.
+               10 FILLER               PIC X(78)   VALUE
+                  '***** BEGIN PROGRAM LGBAT005 *****'.
+
+           05  WPM-END-PROGRAM.
+               10 FILLER               PIC X(78)   VALUE
+                  '***** END PROGRAM LGBAT005 *****'.
+
+           05  WPM-REPORT-HEADING-1.
+               10 FILLER               PIC X(78)   VALUE
+                  'ANNUAL COMMERCIAL POLICY RENEWAL RUN'.
+
+           05  WPM-REPORT-HEADING-2.
+               10 FILLER               PIC X(13)   VALUE
+                  'WINDOW    =  '.
+               10 WPM-RH-WINDOW        PIC ZZZ9    VALUE ZEROES.
+               10 FILLER               PIC X(06)   VALUE
+                  ' DAYS'.
+
+           05  WPM-REPORT-COLUMN-HEADINGS.
+               10 FILLER               PIC X(16)   VALUE
+                  'POLICY NUMBER   '.
+               10 FILLER               PIC X(16)   VALUE
+                  'CUSTOMER NUMBER '.
+               10 FILLER               PIC X(16)   VALUE
+                  'CUSTOMER NAME   '.
+               10 FILLER               PIC X(12)   VALUE
+                  'OLD EXPIRY  '.
+               10 FILLER               PIC X(12)   VALUE
+                  'NEW EXPIRY  '.
+
+           05  WPM-REPORT-DETAIL-LINE.
+               10 WPM-RDL-POLICYNUM    PIC X(16)   VALUE SPACES.
+               10 WPM-RDL-CUSTNUM      PIC X(16)   VALUE SPACES.
+               10 WPM-RDL-CUSTNAME     PIC X(32)   VALUE SPACES.
+               10 WPM-RDL-OLD-EXPIRY   PIC X(12)   VALUE SPACES.
+               10 WPM-RDL-NEW-EXPIRY   PIC X(10)   VALUE SPACES.
+
+           05  WPM-REPORT-TOTAL.
+               10 FILLER               PIC X(30)   VALUE
+                  'TOTAL POLICIES RENEWED       = '.
+               10 WPM-RT-TOTAL         PIC ZZZZ9   VALUE ZEROES.
+
+           EJECT
+
+      *****************************************************************
+      *    SQL INCLUDES / CURSORS                                     *
+      *****************************************************************
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE DPOLICY
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE DCUSTOMR
+           END-EXEC.
+
+
+      *---------------------------------------------------------------*
+      * COMMERCIAL POLICIES WHOSE EXPIRYDATE FALLS ON OR BEFORE THE   *
+      * RENEWAL WINDOW, SOONEST EXPIRY FIRST                          *
+      *---------------------------------------------------------------*
+           EXEC SQL
+             DECLARE COMMERCIAL_RENEWAL_CURSOR CURSOR FOR
+               SELECT POLICYNUMBER,
+                      CUSTOMERNUMBER,
+                      EXPIRYDATE
+               FROM     GENAPPDB.POLICY
+               WHERE    POLICYTYPE = :WCT-COMMERCIAL-TYPE
+               AND      EXPIRYDATE <= (CURRENT DATE +
+                             :WCT-RENEWAL-WINDOW-DAYS DAYS)
+               ORDER BY EXPIRYDATE
+           END-EXEC.
+
+           EJECT
+
+       01  WS-END-OF-WS                PIC X(01)  VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00000-MAINLINE                                *
+      *                                                               *
+      *    FUNCTION :  MAINLINE CONTROL PARAGRAPH                     *
+      *                                                               *
+      *****************************************************************
+
+       P00000-MAINLINE.
+
+           DISPLAY WPM-BLANK.
+           DISPLAY WPM-ALL-ASTERISK.
+           DISPLAY WPM-BEGIN-PROGRAM.
+           DISPLAY WPM-ALL-ASTERISK.
+
+           PERFORM  P00050-INITIALIZE
+               THRU P00050-INITIALIZE-EXIT.
+
+           IF NO-ERROR-FOUND
+               PERFORM  P00500-MAIN-PROCESS
+                   THRU P00500-MAIN-PROCESS-EXIT.
+
+           PERFORM  P00550-END-OF-JOB
+               THRU P00550-END-OF-JOB-EXIT.
+
+           DISPLAY WPM-BLANK.
+           DISPLAY WPM-ALL-ASTERISK.
+           DISPLAY WPM-END-PROGRAM.
+           DISPLAY WPM-ALL-ASTERISK.
+
+           GOBACK.
+
+       P00000-MAINLINE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00050-INITIALIZE                              *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO INITIALIZE RELEVANT WORK FIELDS     *
+      *                AND VARIABLES, PERFORM ONE TIME TASKS          *
+      *                                                               *
+      *    CALLED BY:  P00000-MAINLINE                                *
+      *                                                               *
+      *****************************************************************
+
+       P00050-INITIALIZE.
+
+           MOVE 'N'                    TO WS-ERROR-FOUND-SW.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+
+           MOVE WCT-RENEWAL-WINDOW-DAYS
+                                       TO WPM-RH-WINDOW.
+           DISPLAY WPM-BLANK.
+           DISPLAY WPM-REPORT-HEADING-1.
+           DISPLAY WPM-REPORT-HEADING-2.
+           DISPLAY WPM-BLANK.
+           DISPLAY WPM-REPORT-COLUMN-HEADINGS.
+
+       P00050-INITIALIZE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00500-MAIN-PROCESS                            *
+      *                                                               *
+      *    FUNCTION :  OPEN THE RENEWAL CURSOR AND RENEW EVERY        *
+      *                MATCHING POLICY UNTIL THE CURSOR IS EXHAUSTED  *
+      *                                                               *
+      *    CALLED BY:  P00000-MAINLINE                                *
+      *                                                               *
+      *****************************************************************
+
+       P00500-MAIN-PROCESS.
+
+           EXEC SQL
+             OPEN COMMERCIAL_RENEWAL_CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+               MOVE 'DB2'              TO WS-PDA-ERROR-TYPE
+               MOVE 'LGBAT005'         TO WPDE-PROGRAM-ID
+               MOVE  SQLCODE           TO WPDE-DB2-SQLCODE
+               MOVE 'OPEN CURSOR'      TO WPDE-FUNCTION
+               MOVE 'P00500'           TO WPDE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT
+               GO TO P00500-MAIN-PROCESS-EXIT.
+
+           MOVE 'N'                    TO WS-PROCESS-COMPLETE-SW.
+
+           PERFORM  P85000-FETCH-AND-RENEW-POLICY
+               THRU P85000-FETCH-AND-RENEW-POLICY-EXIT
+                   UNTIL PROCESS-COMPLETE.
+
+           EXEC SQL
+             CLOSE COMMERCIAL_RENEWAL_CURSOR
+           END-EXEC.
+
+       P00500-MAIN-PROCESS-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00550-END-OF-JOB                              *
+      *                                                               *
+      *    FUNCTION :  ROUTINE TO PERFORM NORMAL END OF PROGRAM       *
+      *                OPERATIONS, DISPLAY THE REPORT TOTAL           *
+      *                                                               *
+      *    CALLED BY:  P00000-MAINLINE                                *
+      *                                                               *
+      *****************************************************************
+
+       P00550-END-OF-JOB.
+
+           MOVE WCT-POLICIES-RENEWED  TO WPM-RT-TOTAL.
+           DISPLAY WPM-BLANK.
+           DISPLAY WPM-REPORT-TOTAL.
+
+       P00550-END-OF-JOB-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P85000-FETCH-AND-RENEW-POLICY                  *
+      *                                                               *
+      *    FUNCTION :  FETCH ONE ROW FROM COMMERCIAL_RENEWAL_CURSOR,  *
+      *                EXTEND ITS EXPIRYDATE BY ONE YEAR, AND DISPLAY *
+      *                A REPORT LINE FOR IT, LOOKING UP THE OWNING    *
+      *                CUSTOMER'S NAME                                *
+      *                                                               *
+      *    CALLED BY:  P00500-MAIN-PROCESS                            *
+      *                                                               *
+      *****************************************************************
+
+       P85000-FETCH-AND-RENEW-POLICY.
+
+           EXEC SQL
+             FETCH COMMERCIAL_RENEWAL_CURSOR
+             INTO  :WMC-POLICYNUMBER,
+                   :WMC-CUSTOMERNUMBER,
+                   :WMC-OLD-EXPIRYDATE
+           END-EXEC.
+
+           IF SQLCODE EQUAL +100
+               MOVE 'Y'                TO WS-PROCESS-COMPLETE-SW
+               GO TO P85000-FETCH-AND-RENEW-POLICY-EXIT.
+
+           IF SQLCODE NOT EQUAL 0
+               MOVE 'DB2'              TO WS-PDA-ERROR-TYPE
+               MOVE 'LGBAT005'         TO WPDE-PROGRAM-ID
+               MOVE  SQLCODE           TO WPDE-DB2-SQLCODE
+               MOVE 'FETCH'            TO WPDE-FUNCTION
+               MOVE 'P85000'           TO WPDE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT
+               GO TO P85000-FETCH-AND-RENEW-POLICY-EXIT.
+
+           PERFORM  P85500-RENEW-POLICY
+               THRU P85500-RENEW-POLICY-EXIT.
+
+           ADD +1                      TO WCT-POLICIES-RENEWED.
+
+           PERFORM  P85050-LOOKUP-CUSTOMER-NAME
+               THRU P85050-LOOKUP-CUSTOMER-NAME-EXIT.
+
+           MOVE WMC-POLICYNUMBER       TO WMC-POLICYNUMBER-OUT.
+           MOVE WMC-CUSTOMERNUMBER     TO WMC-CUSTOMERNUMBER-OUT.
+
+           MOVE WMC-POLICYNUMBER-OUT   TO WPM-RDL-POLICYNUM.
+           MOVE WMC-CUSTOMERNUMBER-OUT TO WPM-RDL-CUSTNUM.
+           MOVE WMC-OLD-EXPIRYDATE     TO WPM-RDL-OLD-EXPIRY.
+           MOVE WMC-NEW-EXPIRYDATE     TO WPM-RDL-NEW-EXPIRY.
+
+           IF CUSTOMER-FOUND
+               STRING FIRSTNAME DELIMITED BY '  '
+                      ' '             DELIMITED BY SIZE
+                      LASTNAME        DELIMITED BY '  '
+                      INTO WPM-RDL-CUSTNAME
+           ELSE
+               MOVE '*** CUSTOMER NOT FOUND ***'
+                                       TO WPM-RDL-CUSTNAME.
+
+           DISPLAY WPM-REPORT-DETAIL-LINE.
+
+       P85000-FETCH-AND-RENEW-POLICY-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P85050-LOOKUP-CUSTOMER-NAME                    *
+      *                                                               *
+      *    FUNCTION :  SINGLETON SELECT OF THE CUSTOMER NAME FOR THE  *
+      *                CURRENT RENEWED POLICY'S CUSTOMERNUMBER        *
+      *                                                               *
+      *    CALLED BY:  P85000-FETCH-AND-RENEW-POLICY                  *
+      *                                                               *
+      *****************************************************************
+
+       P85050-LOOKUP-CUSTOMER-NAME.
+
+           MOVE 'N'                    TO WS-CUSTOMER-FOUND-SW.
+
+           EXEC SQL
+             SELECT FIRSTNAME,
+                    LASTNAME
+             INTO   :FIRSTNAME,
+                    :LASTNAME
+             FROM   GENAPPDB.CUSTOMER
+             WHERE  CUSTOMERNUMBER = :WMC-CUSTOMERNUMBER
+           END-EXEC.
+
+           IF SQLCODE EQUAL 0
+               MOVE 'Y'                TO WS-CUSTOMER-FOUND-SW
+           ELSE
+           IF SQLCODE EQUAL +100
+               MOVE 'N'                TO WS-CUSTOMER-FOUND-SW
+           ELSE
+               MOVE 'DB2'              TO WS-PDA-ERROR-TYPE
+               MOVE 'LGBAT005'         TO WPDE-PROGRAM-ID
+               MOVE  SQLCODE           TO WPDE-DB2-SQLCODE
+               MOVE 'SELECT'           TO WPDE-FUNCTION
+               MOVE 'P85050'           TO WPDE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+       P85050-LOOKUP-CUSTOMER-NAME-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P85500-RENEW-POLICY                            *
+      *                                                               *
+      *    FUNCTION :  EXTENDS THE CURRENT POLICY'S EXPIRYDATE BY     *
+      *                ONE YEAR AND REFRESHES ITS LASTCHANGED          *
+      *                TIMESTAMP, THEN RE-SELECTS THE NEW EXPIRYDATE  *
+      *                FOR THE REPORT LINE                            *
+      *                                                               *
+      *    CALLED BY:  P85000-FETCH-AND-RENEW-POLICY                  *
+      *                                                               *
+      *****************************************************************
+
+       P85500-RENEW-POLICY.
+
+           EXEC SQL
+             UPDATE GENAPPDB.POLICY
+             SET    EXPIRYDATE  = EXPIRYDATE + 1 YEAR,
+                    LASTCHANGED = CURRENT TIMESTAMP
+             WHERE  POLICYNUMBER = :WMC-POLICYNUMBER
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+               MOVE 'DB2'              TO WS-PDA-ERROR-TYPE
+               MOVE 'LGBAT005'         TO WPDE-PROGRAM-ID
+               MOVE  SQLCODE           TO WPDE-DB2-SQLCODE
+               MOVE 'UPDATE'           TO WPDE-FUNCTION
+               MOVE 'P85500'           TO WPDE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT
+               GO TO P85500-RENEW-POLICY-EXIT.
+
+           EXEC SQL
+             SELECT EXPIRYDATE
+             INTO   :WMC-NEW-EXPIRYDATE
+             FROM   GENAPPDB.POLICY
+             WHERE  POLICYNUMBER = :WMC-POLICYNUMBER
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+               MOVE 'DB2'              TO WS-PDA-ERROR-TYPE
+               MOVE 'LGBAT005'         TO WPDE-PROGRAM-ID
+               MOVE  SQLCODE           TO WPDE-DB2-SQLCODE
+               MOVE 'SELECT'           TO WPDE-FUNCTION
+               MOVE 'P85500'           TO WPDE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+       P85500-RENEW-POLICY-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P99500-PDA-ERROR                               *
+      *                                                               *
+      *    FUNCTION :  FORMAT AND DISPLAY A FATAL PDA ERROR, THEN     *
+      *                TERMINATE THE PROGRAM                          *
+      *                                                               *
+      *    CALLED BY:  VARIOUS                                       *
+      *                                                               *
+      *****************************************************************
+
+       P99500-PDA-ERROR.
+
+           MOVE 'Y'                    TO WS-ERROR-FOUND-SW.
+
+           DISPLAY ' '.
+           DISPLAY WPEA-ERROR-01.
+           DISPLAY WPEA-ERROR-02.
+           DISPLAY WPEA-ERROR-03.
+           DISPLAY WPEA-ERROR-04.
+           DISPLAY WPEA-ERROR-05.
+           DISPLAY WPEA-ERROR-06.
+
+           IF PDA-DB2-ERROR
+               MOVE WS-PDA-DB2-ERROR-01
+                                       TO WPEA-ERROR-07-TEXT
+               MOVE WS-PDA-DB2-ERROR-02
+                                       TO WPEA-ERROR-08-TEXT
+           ELSE
+               MOVE WS-PDA-GEN-ERROR-01
+                                       TO WPEA-ERROR-07-TEXT
+               MOVE WS-PDA-GEN-ERROR-02
+                                       TO WPEA-ERROR-08-TEXT.
+
+           DISPLAY WPEA-ERROR-07.
+           DISPLAY WPEA-ERROR-08.
+           DISPLAY WPEA-ERROR-09.
+           DISPLAY WPEA-ERROR-10.
+           DISPLAY ' '.
+
+           DISPLAY WPM-BLANK.
+           DISPLAY WPM-ALL-ASTERISK.
+           DISPLAY WPM-END-PROGRAM.
+           DISPLAY WPM-ALL-ASTERISK.
+
+           MOVE 99                     TO RETURN-CODE.
+           GOBACK.
+
+       P99500-PDA-ERROR-EXIT.
+           EXIT.
+           EJECT
