@@ -0,0 +1,674 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LGBAT006.
+
+      *****************************************************************
+      *                 GENAPP DEMONSTRATION APPLICATION              *
+      *                       COMPUWARE CORPORATION                   *
+      *                                                               *
+      * PROGRAM :   LGBAT006                                          *
+      *                                                               *
+      * FUNCTION:   LGBAT006 IS A GENAPP DEMONSTRATION BATCH PROGRAM  *
+      *             THAT PRODUCES A BROKER COMMISSION STATEMENT.      *
+      *             GIVEN A BROKERID (READ FROM BROKER-PARM-FILE, THE *
+      *             SAME FLAT SINGLE-RECORD PARM FILE STYLE LGBAT001  *
+      *             USES FOR INPUT-PARAMETERS), GENAPPDB.POLICY IS    *
+      *             SCANNED FOR EVERY POLICY WRITTEN UNDER THAT       *
+      *             BROKER AND ONE STATEMENT LINE IS DISPLAYED PER    *
+      *             POLICY WITH THE OWNING CUSTOMER'S NAME, PAYMENT   *
+      *             AND COMMISSION AMOUNT, FOLLOWED BY A TOTAL        *
+      *             COMMISSION LINE.                                  *
+      *                                                               *
+      *             GENAPPDB.POLICY.BROKERID/BROKERSREFERENCE/        *
+      *             PAYMENT/COMMISSION ARE CARRIED ON EVERY POLICY    *
+      *             ROW BUT WERE NOT READ BY ANY PROGRAM BEFORE THIS  *
+      *             ONE. THIS PROGRAM IS MODELED ON LGBAT004/LGBAT005 *
+      *             (DB2 CURSOR OVER GENAPPDB.POLICY, DISPLAY-BASED   *
+      *             REPORT OUTPUT, SINGLETON SELECT OF THE CUSTOMER   *
+      *             NAME) AND ON LGBAT001'S FLAT PARM-FILE STYLE FOR  *
+      *             SUPPLYING THE RUN'S BROKERID.                     *
+      *                                                               *
+      * FILES   :   BROKER-PARM-FILE      (SEQUENTIAL, INPUT)        *
+      *             POLICY                 (DB2)                     *
+      *             CUSTOMER               (DB2)                     *
+      *                                                               *
+      *****************************************************************
+      *             PROGRAM CHANGE LOG                                *
+      *             -------------------                               *
+      *                                                               *
+      * DATE        UPDATED BY            CHANGE DESCRIPTION          *
+      * ----------  --------------------  --------------------------  *
+      * 08/08/2026                        INITIAL DEVELOPMENT         *
+      *                                                               *
+      * MM/DD/YYYY  XXXXXXXXXXXXXXXXXXXX  XXXXXXXXXXXXXXXXXXXXXXXXXXX *
+      *                                                               *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT BROKER-PARM-FILE   ASSIGN TO BRKRPARM.
+
+           EJECT
+       DATA DIVISION.
+       FILE SECTION.
+
+      *****************************************************************
+      *    FILE DECLARATIONS                                          *
+      *****************************************************************
+
+       FD  BROKER-PARM-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 27920 CHARACTERS.
+
+       01  BROKER-PARM-RECORD.
+           05 WBP-BROKERID-IN        PIC 9(09).
+           05 FILLER                 PIC X(71).
+
+           EJECT
+
+
+       WORKING-STORAGE SECTION.
+
+      *****************************************************************
+      *    77 LEVEL DATA ITEMS HERE  (SUBSCRIPTS, INDEXES ETC.)       *
+      *****************************************************************
+       77  WS-SUB                      PIC S9(04)  COMP   VALUE +0.
+
+
+      *****************************************************************
+      *    SWITCHES                                                   *
+      *****************************************************************
+       01  WS-SWITCHES.
+
+           05  WS-ERROR-FOUND-SW         PIC X(01)           VALUE 'N'.
+               88  ERROR-FOUND                                VALUE 'Y'.
+               88  NO-ERROR-FOUND                             VALUE 'N'.
+
+           05  WS-PROCESS-COMPLETE-SW    PIC X(01)           VALUE 'N'.
+               88  PROCESS-COMPLETE                           VALUE 'Y'.
+               88  PROCESS-NOT-COMPLETE                       VALUE 'N'.
+
+           05  WS-CUSTOMER-FOUND-SW      PIC X(01)           VALUE 'N'.
+               88  CUSTOMER-FOUND                             VALUE 'Y'.
+               88  CUSTOMER-NOT-FOUND                         VALUE 'N'.
+
+           05  WS-END-OF-PARM-FILE-SW    PIC X(01)           VALUE 'N'.
+               88  END-OF-PARM-FILE                           VALUE 'Y'.
+               88  NOT-END-OF-PARM-FILE                       VALUE 'N'.
+
+           EJECT
+
+      *****************************************************************
+      *    BROKER STATEMENT CONTROLS                                  *
+      *****************************************************************
+       01  WS-STATEMENT-CONTROLS.
+           05  WCT-BROKERID               PIC S9(9) USAGE COMP
+                                                       VALUE +0.
+           05  WCT-POLICIES-REPORTED       PIC S9(05) COMP VALUE +0.
+           05  WCT-TOTAL-PAYMENT           PIC S9(11) COMP
+                                                       VALUE +0.
+           05  WCT-TOTAL-COMMISSION        PIC S9(09) COMP
+                                                       VALUE +0.
+
+       01  WS-STATEMENT-CURSOR-FIELDS.
+           05  WSC-POLICYNUMBER            PIC S9(9) USAGE COMP.
+           05  WSC-CUSTOMERNUMBER          PIC S9(9) USAGE COMP.
+           05  WSC-BROKERSREFERENCE        PIC X(10).
+           05  WSC-PAYMENT                 PIC S9(9) USAGE COMP.
+           05  WSC-COMMISSION              PIC S9(4) USAGE COMP.
+           05  WSC-POLICYNUMBER-OUT        PIC Z(8)9.
+           05  WSC-CUSTOMERNUMBER-OUT      PIC Z(8)9.
+           05  WSC-PAYMENT-OUT             PIC Z(8)9.
+           05  WSC-COMMISSION-OUT          PIC Z(4)9.
+
+           EJECT
+
+      *****************************************************************
+      *  THIS AREA CONTAINS THE DATA FROM THE FUNCTION CURRENT-DATE   *
+      *****************************************************************
+       01  WS-CURRENT-DATE-TIME.
+           03  WS-CDT-DATE.
+               05  WS-CDT-D-YEAR       PIC 9(4)  VALUE ZEROES.
+               05  WS-CDT-D-MONTH      PIC 99    VALUE ZEROES.
+               05  WS-CDT-D-DAY        PIC 99    VALUE ZEROES.
+           03  WS-CDT-TIME.
+               05  WS-CDT-T-HOURS      PIC 99    VALUE ZEROES.
+               05  WS-CDT-T-MINUTES    PIC 99    VALUE ZEROES.
+               05  WS-CDT-T-SECONDS    PIC 99    VALUE ZEROES.
+               05  WS-CDT-T-HUNDRETHS  PIC 99    VALUE ZEROES.
+           03  WS-CDT-GMT-INDICATOR    PIC X     VALUE SPACES.
+           03  WS-CDT-GMT-TIME-DIFFERENTIAL.
+               05  WS-CDT-GMT-HOURS    PIC 99    VALUE ZEROES.
+               05  WS-CDT-GMT-MINUTES  PIC 99    VALUE ZEROES.
+
+           EJECT
+
+      *****************************************************************
+      *    GENERAL ERROR PROCESSING WORK AREAS                        *
+      *****************************************************************
+      ******************************************************************
+      * PRODUCT DEMONSTRATION APPLICATION (PDA)                        *
+      *                                                                *
+      * ERROR WORK AREA DEFINITIONS FOR: DB2                          *
+      *                                                                *
+      ******************************************************************
+
+       01  WS-PDA-ERROR-GENERAL.
+
+           05  WS-PDA-ERROR-TYPE       PIC X(04)       VALUE SPACES.
+               88  PDA-GENERAL-ERROR                   VALUE 'GEN'.
+               88  PDA-DB2-ERROR                       VALUE 'DB2'.
+
+
+      ******************************************************************
+      *    PDA FORMATTED ERROR LINES                                   *
+      ******************************************************************
+
+       01  WS-PDA-ERROR-AREA.
+           05  WPEA-ERROR-01           PIC X(80)       VALUE ALL '*'.
+           05  WPEA-ERROR-02.
+               10 FILLER               PIC X(01)       VALUE '*'.
+               10 FILLER               PIC X(78)       VALUE SPACES.
+               10 FILLER               PIC X(01)       VALUE '*'.
+           05  WPEA-ERROR-03.
+               10 FILLER               PIC X(01)       VALUE '*'.
+               10 FILLER               PIC X(78)       VALUE
+               '   PRODUCT DEMONSTRATION APPLICATION (PDA) ERROR '.
+               10 FILLER               PIC X(01)       VALUE '*'.
+           05  WPEA-ERROR-04.
+               10 FILLER               PIC X(01)       VALUE '*'.
+               10 FILLER               PIC X(78)       VALUE SPACES.
+               10 FILLER               PIC X(01)       VALUE '*'.
+           05  WPEA-ERROR-05           PIC X(80)       VALUE ALL '*'.
+           05  WPEA-ERROR-06.
+               10 FILLER               PIC X(01)       VALUE '*'.
+               10 FILLER               PIC X(78)       VALUE SPACES.
+               10 FILLER               PIC X(01)       VALUE '*'.
+           05  WPEA-ERROR-07.
+               10 FILLER               PIC X(01)       VALUE '*'.
+               10 WPEA-ERROR-07-TEXT   PIC X(78)       VALUE SPACES.
+               10 FILLER               PIC X(01)       VALUE '*'.
+           05  WPEA-ERROR-08.
+               10 FILLER               PIC X(01)       VALUE '*'.
+               10 WPEA-ERROR-08-TEXT   PIC X(78)       VALUE SPACES.
+               10 FILLER               PIC X(01)       VALUE '*'.
+           05  WPEA-ERROR-09.
+               10 FILLER               PIC X(01)       VALUE '*'.
+               10 FILLER               PIC X(78)       VALUE SPACES.
+               10 FILLER               PIC X(01)       VALUE '*'.
+           05  WPEA-ERROR-10           PIC X(80)       VALUE ALL '*'.
+
+
+      ******************************************************************
+      *    PDA GENERAL ERROR LINES                                     *
+      ******************************************************************
+
+       01  WS-PDA-GEN-ERROR-01.
+           05  FILLER                  PIC X(01)       VALUE SPACES.
+           05  FILLER                  PIC X(07)       VALUE
+               'ERROR: '.
+           05  FILLER                  PIC X(10)       VALUE
+               'PROGRAM = '.
+           05  WPGE-PROGRAM-ID         PIC X(08)       VALUE SPACES.
+           05  FILLER                  PIC X(14)       VALUE
+               ', PARAGRAPH = '.
+           05  WPGE-PARAGRAPH          PIC X(06).
+           05  FILLER                  PIC X(32)       VALUE SPACES.
+
+       01  WS-PDA-GEN-ERROR-02.
+           05  FILLER                  PIC X(01)       VALUE SPACES.
+           05  WPGE-DESCRIPTION        PIC X(78)       VALUE SPACES.
+
+
+      *****************************************************************
+      *    PDA DB2 ERROR LINES                                        *
+      *****************************************************************
+
+       01  WS-PDA-DB2-ERROR-01.
+           05  FILLER                  PIC X(01)       VALUE SPACES.
+           05  FILLER                  PIC X(11)       VALUE
+               'DB2 ERROR: '.
+           05  FILLER                  PIC X(10)       VALUE
+               'PROGRAM = '.
+           05  WPDE-PROGRAM-ID         PIC X(08)       VALUE SPACES.
+           05  FILLER                  PIC X(12)       VALUE
+               ', SQLCODE = '.
+           05  WPDE-DB2-SQLCODE        PIC ZZZZZZ9-.
+           05  FILLER                  PIC X(28)       VALUE SPACES.
+
+
+       01  WS-PDA-DB2-ERROR-02.
+           05  FILLER                  PIC X(01)       VALUE SPACES.
+           05  FILLER                  PIC X(11)       VALUE
+               'FUNCTION = '.
+           05  WPDE-FUNCTION           PIC X(30)       VALUE SPACES.
+           05  FILLER                  PIC X(14)       VALUE
+               ', PARAGRAPH = '.
+           05  WPDE-PARAGRAPH          PIC X(06)       VALUE SPACES.
+           05  FILLER                  PIC X(16)       VALUE SPACES.
+
+           EJECT
+
+      *****************************************************************
+      *    MESSAGES   (ERROR AND INFORMATIONAL)                       *
+      *****************************************************************
+
+       01  WS-LGBAT006-MESSAGES.
+
+           05  WPM-BLANK               PIC X(01)       VALUE     ' '.
+           05  WPM-ALL-ASTERISK        PIC X(80)       VALUE ALL '*'.
+
+           05  WPM-BEGIN-PROGRAM.
+               10 FILLER               PIC X(78)   VALUE
+                  '***** BEGIN PROGRAM LGBAT006 *****'.
+
+           05  WPM-END-PROGRAM.
+               10 FILLER               PIC X(78)   VALUE
+                  '***** END PROGRAM LGBAT006 *****'.
+
+           05  WPM-PARM-FILE-EMPTY.
+               10 FILLER               PIC X(78)   VALUE
+                  'BROKER-PARM-FILE CONTAINS NO RECORDS'.
+
+           05  WPM-REPORT-HEADING-1.
+               10 FILLER               PIC X(78)   VALUE
+                  'BROKER COMMISSION STATEMENT'.
+
+           05  WPM-REPORT-HEADING-2.
+               10 FILLER               PIC X(11)   VALUE
+                  'BROKERID = '.
+               10 WPM-RH-BROKERID      PIC Z(8)9   VALUE ZEROES.
+
+           05  WPM-REPORT-COLUMN-HEADINGS.
+               10 FILLER               PIC X(16)   VALUE
+                  'POLICY NUMBER   '.
+               10 FILLER               PIC X(16)   VALUE
+                  'CUSTOMER NAME   '.
+               10 FILLER               PIC X(12)   VALUE
+                  'BROKERS REF '.
+               10 FILLER               PIC X(14)   VALUE
+                  'PAYMENT       '.
+               10 FILLER               PIC X(10)   VALUE
+                  'COMMISSION'.
+
+           05  WPM-REPORT-DETAIL-LINE.
+               10 WPM-RDL-POLICYNUM    PIC X(16)   VALUE SPACES.
+               10 WPM-RDL-CUSTNAME     PIC X(16)   VALUE SPACES.
+               10 WPM-RDL-BROKERSREF   PIC X(12)   VALUE SPACES.
+               10 WPM-RDL-PAYMENT      PIC X(14)   VALUE SPACES.
+               10 WPM-RDL-COMMISSION   PIC X(10)   VALUE SPACES.
+
+           05  WPM-REPORT-TOTAL-1.
+               10 FILLER               PIC X(30)   VALUE
+                  'TOTAL POLICIES REPORTED     = '.
+               10 WPM-RT-POLICIES      PIC ZZZZ9   VALUE ZEROES.
+
+           05  WPM-REPORT-TOTAL-2.
+               10 FILLER               PIC X(30)   VALUE
+                  'TOTAL PAYMENT               = '.
+               10 WPM-RT-PAYMENT       PIC Z(9)9   VALUE ZEROES.
+
+           05  WPM-REPORT-TOTAL-3.
+               10 FILLER               PIC X(30)   VALUE
+                  'TOTAL COMMISSION            = '.
+               10 WPM-RT-COMMISSION    PIC Z(7)9   VALUE ZEROES.
+
+           EJECT
+
+      *****************************************************************
+      *    SQL INCLUDES / CURSORS                                     *
+      *****************************************************************
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE DPOLICY
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE DCUSTOMR
+           END-EXEC.
+
+
+      *---------------------------------------------------------------*
+      * EVERY POLICY WRITTEN UNDER THE REQUESTED BROKERID, POLICY     *
+      * NUMBER ORDER                                                   *
+      *---------------------------------------------------------------*
+           EXEC SQL
+             DECLARE BROKER_STATEMENT_CURSOR CURSOR FOR
+               SELECT POLICYNUMBER,
+                      CUSTOMERNUMBER,
+                      BROKERSREFERENCE,
+                      PAYMENT,
+                      COMMISSION
+               FROM     GENAPPDB.POLICY
+               WHERE    BROKERID = :WCT-BROKERID
+               ORDER BY POLICYNUMBER
+           END-EXEC.
+
+           EJECT
+
+       01  WS-END-OF-WS                PIC X(01)  VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00000-MAINLINE                                *
+      *                                                               *
+      *    FUNCTION :  MAINLINE CONTROL PARAGRAPH                     *
+      *                                                               *
+      *****************************************************************
+
+       P00000-MAINLINE.
+
+           DISPLAY WPM-BLANK.
+           DISPLAY WPM-ALL-ASTERISK.
+           DISPLAY WPM-BEGIN-PROGRAM.
+           DISPLAY WPM-ALL-ASTERISK.
+
+           PERFORM  P00050-INITIALIZE
+               THRU P00050-INITIALIZE-EXIT.
+
+           IF NO-ERROR-FOUND
+               PERFORM  P00500-MAIN-PROCESS
+                   THRU P00500-MAIN-PROCESS-EXIT.
+
+           IF NO-ERROR-FOUND
+               PERFORM  P00550-END-OF-JOB
+                   THRU P00550-END-OF-JOB-EXIT.
+
+           DISPLAY WPM-BLANK.
+           DISPLAY WPM-ALL-ASTERISK.
+           DISPLAY WPM-END-PROGRAM.
+           DISPLAY WPM-ALL-ASTERISK.
+
+           GOBACK.
+
+       P00000-MAINLINE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00050-INITIALIZE                              *
+      *                                                               *
+      *    FUNCTION :  OPEN AND READ THE ONE-RECORD BROKER-PARM-FILE  *
+      *                TO OBTAIN THE REQUESTED BROKERID, AND          *
+      *                DISPLAY THE REPORT HEADINGS                   *
+      *                                                               *
+      *    CALLED BY:  P00000-MAINLINE                                *
+      *                                                               *
+      *****************************************************************
+
+       P00050-INITIALIZE.
+
+           MOVE 'N'                    TO WS-ERROR-FOUND-SW.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+
+           OPEN INPUT  BROKER-PARM-FILE.
+
+           READ BROKER-PARM-FILE
+               AT END
+                   MOVE 'Y'            TO WS-END-OF-PARM-FILE-SW.
+
+           CLOSE BROKER-PARM-FILE.
+
+           IF END-OF-PARM-FILE
+               MOVE 'GEN'              TO WS-PDA-ERROR-TYPE
+               MOVE 'LGBAT006'         TO WPGE-PROGRAM-ID
+               MOVE 'P00050'           TO WPGE-PARAGRAPH
+               MOVE WPM-PARM-FILE-EMPTY
+                                       TO WPGE-DESCRIPTION
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT
+               GO TO P00050-INITIALIZE-EXIT.
+
+           MOVE WBP-BROKERID-IN        TO WCT-BROKERID.
+           MOVE WCT-BROKERID           TO WPM-RH-BROKERID.
+
+           DISPLAY WPM-BLANK.
+           DISPLAY WPM-REPORT-HEADING-1.
+           DISPLAY WPM-REPORT-HEADING-2.
+           DISPLAY WPM-BLANK.
+           DISPLAY WPM-REPORT-COLUMN-HEADINGS.
+
+       P00050-INITIALIZE-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00500-MAIN-PROCESS                            *
+      *                                                               *
+      *    FUNCTION :  OPEN THE BROKER STATEMENT CURSOR AND REPORT    *
+      *                EVERY MATCHING POLICY UNTIL EXHAUSTED          *
+      *                                                               *
+      *    CALLED BY:  P00000-MAINLINE                                *
+      *                                                               *
+      *****************************************************************
+
+       P00500-MAIN-PROCESS.
+
+           EXEC SQL
+             OPEN BROKER_STATEMENT_CURSOR
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+               MOVE 'DB2'              TO WS-PDA-ERROR-TYPE
+               MOVE 'LGBAT006'         TO WPDE-PROGRAM-ID
+               MOVE  SQLCODE           TO WPDE-DB2-SQLCODE
+               MOVE 'OPEN CURSOR'      TO WPDE-FUNCTION
+               MOVE 'P00500'           TO WPDE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT
+               GO TO P00500-MAIN-PROCESS-EXIT.
+
+           MOVE 'N'                    TO WS-PROCESS-COMPLETE-SW.
+
+           PERFORM  P85000-FETCH-BROKER-POLICY
+               THRU P85000-FETCH-BROKER-POLICY-EXIT
+                   UNTIL PROCESS-COMPLETE
+                      OR ERROR-FOUND.
+
+           EXEC SQL
+             CLOSE BROKER_STATEMENT_CURSOR
+           END-EXEC.
+
+       P00500-MAIN-PROCESS-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P00550-END-OF-JOB                              *
+      *                                                               *
+      *    FUNCTION :  DISPLAY THE STATEMENT TOTALS                   *
+      *                                                               *
+      *    CALLED BY:  P00000-MAINLINE                                *
+      *                                                               *
+      *****************************************************************
+
+       P00550-END-OF-JOB.
+
+           MOVE WCT-POLICIES-REPORTED  TO WPM-RT-POLICIES.
+           MOVE WCT-TOTAL-PAYMENT      TO WPM-RT-PAYMENT.
+           MOVE WCT-TOTAL-COMMISSION   TO WPM-RT-COMMISSION.
+
+           DISPLAY WPM-BLANK.
+           DISPLAY WPM-REPORT-TOTAL-1.
+           DISPLAY WPM-REPORT-TOTAL-2.
+           DISPLAY WPM-REPORT-TOTAL-3.
+
+       P00550-END-OF-JOB-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P85000-FETCH-BROKER-POLICY                     *
+      *                                                               *
+      *    FUNCTION :  FETCH ONE ROW FROM BROKER_STATEMENT_CURSOR     *
+      *                AND DISPLAY A STATEMENT LINE FOR IT, LOOKING   *
+      *                UP THE OWNING CUSTOMER'S NAME                  *
+      *                                                               *
+      *    CALLED BY:  P00500-MAIN-PROCESS                            *
+      *                                                               *
+      *****************************************************************
+
+       P85000-FETCH-BROKER-POLICY.
+
+           EXEC SQL
+             FETCH BROKER_STATEMENT_CURSOR
+             INTO  :WSC-POLICYNUMBER,
+                   :WSC-CUSTOMERNUMBER,
+                   :WSC-BROKERSREFERENCE,
+                   :WSC-PAYMENT,
+                   :WSC-COMMISSION
+           END-EXEC.
+
+           IF SQLCODE EQUAL +100
+               MOVE 'Y'                TO WS-PROCESS-COMPLETE-SW
+               GO TO P85000-FETCH-BROKER-POLICY-EXIT.
+
+           IF SQLCODE NOT EQUAL 0
+               MOVE 'DB2'              TO WS-PDA-ERROR-TYPE
+               MOVE 'LGBAT006'         TO WPDE-PROGRAM-ID
+               MOVE  SQLCODE           TO WPDE-DB2-SQLCODE
+               MOVE 'FETCH'            TO WPDE-FUNCTION
+               MOVE 'P85000'           TO WPDE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT
+               GO TO P85000-FETCH-BROKER-POLICY-EXIT.
+
+           ADD +1                      TO WCT-POLICIES-REPORTED.
+           ADD WSC-PAYMENT             TO WCT-TOTAL-PAYMENT.
+           ADD WSC-COMMISSION          TO WCT-TOTAL-COMMISSION.
+
+           PERFORM  P85050-LOOKUP-CUSTOMER-NAME
+               THRU P85050-LOOKUP-CUSTOMER-NAME-EXIT.
+
+           MOVE WSC-POLICYNUMBER       TO WSC-POLICYNUMBER-OUT.
+           MOVE WSC-PAYMENT            TO WSC-PAYMENT-OUT.
+           MOVE WSC-COMMISSION         TO WSC-COMMISSION-OUT.
+
+           MOVE WSC-POLICYNUMBER-OUT   TO WPM-RDL-POLICYNUM.
+           MOVE WSC-BROKERSREFERENCE   TO WPM-RDL-BROKERSREF.
+           MOVE WSC-PAYMENT-OUT        TO WPM-RDL-PAYMENT.
+           MOVE WSC-COMMISSION-OUT     TO WPM-RDL-COMMISSION.
+
+           IF CUSTOMER-FOUND
+               STRING FIRSTNAME DELIMITED BY '  '
+                      ' '             DELIMITED BY SIZE
+                      LASTNAME        DELIMITED BY '  '
+                      INTO WPM-RDL-CUSTNAME
+           ELSE
+               MOVE '*** NOT FOUND ***'
+                                       TO WPM-RDL-CUSTNAME.
+
+           DISPLAY WPM-REPORT-DETAIL-LINE.
+
+       P85000-FETCH-BROKER-POLICY-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P85050-LOOKUP-CUSTOMER-NAME                    *
+      *                                                               *
+      *    FUNCTION :  SINGLETON SELECT OF THE CUSTOMER NAME FOR THE  *
+      *                CURRENT POLICY'S CUSTOMERNUMBER                *
+      *                                                               *
+      *    CALLED BY:  P85000-FETCH-BROKER-POLICY                     *
+      *                                                               *
+      *****************************************************************
+
+       P85050-LOOKUP-CUSTOMER-NAME.
+
+           MOVE 'N'                    TO WS-CUSTOMER-FOUND-SW.
+
+           EXEC SQL
+             SELECT FIRSTNAME,
+                    LASTNAME
+             INTO   :FIRSTNAME,
+                    :LASTNAME
+             FROM   GENAPPDB.CUSTOMER
+             WHERE  CUSTOMERNUMBER = :WSC-CUSTOMERNUMBER
+           END-EXEC.
+
+           IF SQLCODE EQUAL 0
+               MOVE 'Y'                TO WS-CUSTOMER-FOUND-SW
+           ELSE
+           IF SQLCODE EQUAL +100
+               MOVE 'N'                TO WS-CUSTOMER-FOUND-SW
+           ELSE
+               MOVE 'DB2'              TO WS-PDA-ERROR-TYPE
+               MOVE 'LGBAT006'         TO WPDE-PROGRAM-ID
+               MOVE  SQLCODE           TO WPDE-DB2-SQLCODE
+               MOVE 'SELECT'           TO WPDE-FUNCTION
+               MOVE 'P85050'           TO WPDE-PARAGRAPH
+               PERFORM  P99500-PDA-ERROR
+                   THRU P99500-PDA-ERROR-EXIT.
+
+       P85050-LOOKUP-CUSTOMER-NAME-EXIT.
+           EXIT.
+           EJECT
+
+      *****************************************************************
+      *                                                               *
+      *    PARAGRAPH:  P99500-PDA-ERROR                               *
+      *                                                               *
+      *    FUNCTION :  FORMAT AND DISPLAY A FATAL PDA ERROR, THEN     *
+      *                TERMINATE THE PROGRAM                          *
+      *                                                               *
+      *    CALLED BY:  VARIOUS                                       *
+      *                                                               *
+      *****************************************************************
+
+       P99500-PDA-ERROR.
+
+           MOVE 'Y'                    TO WS-ERROR-FOUND-SW.
+
+           DISPLAY ' '.
+           DISPLAY WPEA-ERROR-01.
+           DISPLAY WPEA-ERROR-02.
+           DISPLAY WPEA-ERROR-03.
+           DISPLAY WPEA-ERROR-04.
+           DISPLAY WPEA-ERROR-05.
+           DISPLAY WPEA-ERROR-06.
+
+           IF PDA-DB2-ERROR
+               MOVE WS-PDA-DB2-ERROR-01
+                                       TO WPEA-ERROR-07-TEXT
+               MOVE WS-PDA-DB2-ERROR-02
+                                       TO WPEA-ERROR-08-TEXT
+           ELSE
+               MOVE WS-PDA-GEN-ERROR-01
+                                       TO WPEA-ERROR-07-TEXT
+               MOVE WS-PDA-GEN-ERROR-02
+                                       TO WPEA-ERROR-08-TEXT.
+
+           DISPLAY WPEA-ERROR-07.
+           DISPLAY WPEA-ERROR-08.
+           DISPLAY WPEA-ERROR-09.
+           DISPLAY WPEA-ERROR-10.
+           DISPLAY ' '.
+
+           DISPLAY WPM-BLANK.
+           DISPLAY WPM-ALL-ASTERISK.
+           DISPLAY WPM-END-PROGRAM.
+           DISPLAY WPM-ALL-ASTERISK.
+
+           MOVE 99                     TO RETURN-CODE.
+           GOBACK.
+
+       P99500-PDA-ERROR-EXIT.
+           EXIT.
+           EJECT
