@@ -109,6 +109,19 @@
        01 DB2-CUSTOMERNUMBER-BIGINT       PIC S9(18) COMP.
        01 DB2-CUSTOMERNUMBER-BEG-BIGINT   PIC S9(18) COMP.
        01 DB2-CUSTOMERNUMBER-END-BIGINT   PIC S9(18) COMP.
+       01 DB2-JUMP-CUSTOMERNUMBER-BIGINT  PIC S9(18) COMP.
+       01 DB2-SEARCH-LASTNAME             PIC X(20).
+       01 DB2-SEARCH-POSTCODE             PIC X(8).
+       01 DB2-PAGE-CUSTOMERNUMBER-BIGINT  PIC S9(18) COMP.
+       01 DB2-PAGE-LASTNAME               PIC X(20).
+       01 DB2-PAGE-FIRSTNAME              PIC X(10).
+
+      * Subscript for multi-row scroll paging
+       01 WS-PAGE-SUB                     PIC S9(4)  COMP VALUE +0.
+
+      * Fallback indicator for cursor-based customer retrieval
+       01 WS-CURSOR-ERROR-IND             PIC X(01)  VALUE 'N'.
+           88  CURSOR-ERROR-OCCURRED                 VALUE 'Y'.
 
 
       *----------------------------------------------------------------*
@@ -149,6 +162,29 @@
              ORDER BY  LASTNAME, HOUSENAME, EMAILADDRESS
            END-EXEC.
 
+      *----------------------------------------------------------------*
+      * Cursors used for configurable page size customer scroll        *
+      *----------------------------------------------------------------*
+           EXEC SQL
+             DECLARE Page_Fwd_Cursor Insensitive Scroll Cursor For
+             SELECT    CUSTOMERNUMBER,
+                       LASTNAME,
+                       FIRSTNAME
+             FROM      CUSTOMER
+             WHERE     CUSTOMERNUMBER > :DB2-CUSTOMERNUMBER-INT-1
+             ORDER BY  CUSTOMERNUMBER ASC
+           END-EXEC.
+
+           EXEC SQL
+             DECLARE Page_Back_Cursor Insensitive Scroll Cursor For
+             SELECT    CUSTOMERNUMBER,
+                       LASTNAME,
+                       FIRSTNAME
+             FROM      CUSTOMER
+             WHERE     CUSTOMERNUMBER < :DB2-CUSTOMERNUMBER-INT-1
+             ORDER BY  CUSTOMERNUMBER DESC
+           END-EXEC.
+
 
       ******************************************************************
       *    L I N K A G E     S E C T I O N
@@ -242,6 +278,7 @@
            IF CA-CUSTOMER-PFKEY = '07'
               MOVE 'Y'  TO FROM-SCROLLING
               PERFORM SCROLL-BACKWARD-PROCESS
+                 THRU SCROLL-BACKWARD-PROCESS-EXIT
               MOVE SPACES TO CA-CUSTOMER-PFKEY
               MOVE 'N'  TO FROM-SCROLLING
            END-IF
@@ -250,11 +287,32 @@
            IF CA-CUSTOMER-PFKEY = '08'
               MOVE 'Y'  TO FROM-SCROLLING
               PERFORM SCROLL-FORWARD-PROCESS
+                 THRU SCROLL-FORWARD-PROCESS-EXIT
               MOVE SPACES TO CA-CUSTOMER-PFKEY
               MOVE 'N'  TO FROM-SCROLLING
            END-IF
 
 
+      *----------------------------------------------------------------*
+      * Check for JUMP TO CUSTOMER NUMBER (PF06)                       *
+      *----------------------------------------------------------------*
+      *
+           IF CA-CUSTOMER-PFKEY = '06'
+              PERFORM GET-CUSTOMER-JUMP-PROCESS
+              MOVE SPACES TO CA-CUSTOMER-PFKEY
+           END-IF
+
+
+      *----------------------------------------------------------------*
+      * Check for SEARCH BY LASTNAME/POSTCODE (PF05)                   *
+      *----------------------------------------------------------------*
+      *
+           IF CA-CUSTOMER-PFKEY = '05'
+              PERFORM GET-CUSTOMER-SEARCH-PROCESS
+              MOVE SPACES TO CA-CUSTOMER-PFKEY
+           END-IF
+
+
       *----------------------------------------------------------------*
       * Obtain details from DB2                                        *
       *----------------------------------------------------------------*
@@ -359,6 +417,13 @@
       *****MOVE 'Y' TO FROM-SCROLLING.
            MOVE CA-CUSTOMER-NUM TO DB2-CUSTOMERNUMBER-INT-1.
 
+           IF (CA-CUSTOMER-PAGE-SIZE IS NUMERIC) AND
+              (CA-CUSTOMER-PAGE-SIZE > 0)
+               PERFORM SCROLL-BACKWARD-PAGE-PROCESS
+                   THRU SCROLL-BACKWARD-PAGE-PROCESS-EXIT
+               GO TO SCROLL-BACKWARD-PROCESS-EXIT
+           END-IF.
+
 
            IF CA-CUSTOMER-NUM   =  ZEROES
                EXEC SQL
@@ -396,6 +461,85 @@
                EXEC CICS RETURN END-EXEC
            END-Evaluate.
 
+       SCROLL-BACKWARD-PROCESS-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+      * Multi-row (page) variant of SCROLL BACKWARD, PF7               *
+      * Triggered when the caller has supplied a page size greater     *
+      * than zero in CA-CUSTOMER-PAGE-SIZE.                            *
+      *----------------------------------------------------------------*
+      *
+       SCROLL-BACKWARD-PAGE-PROCESS.
+
+           MOVE ZEROES TO CA-CUSTOMER-PAGE-COUNT.
+           MOVE +0     TO WS-PAGE-SUB.
+
+           EXEC SQL
+               OPEN Page_Back_Cursor
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           PERFORM SCROLL-BACKWARD-PAGE-FETCH
+               UNTIL SQLCODE NOT = 0
+                  OR WS-PAGE-SUB NOT LESS THAN CA-CUSTOMER-PAGE-SIZE
+                  OR WS-PAGE-SUB NOT LESS THAN 10.
+
+           EXEC SQL
+               CLOSE Page_Back_Cursor
+           END-EXEC.
+
+           MOVE WS-PAGE-SUB TO CA-CUSTOMER-PAGE-COUNT.
+
+           IF WS-PAGE-SUB > 0
+               MOVE '00' TO CA-RETURN-CODE
+               MOVE CA-PR-CUSTOMER-NUM (WS-PAGE-SUB)
+                                    TO CA-CUSTOMER-NUM
+               MOVE CA-PR-CUSTOMER-NUM (WS-PAGE-SUB)
+                                    TO DB2-CUSTOMERNUMBER-INT
+           ELSE
+               MOVE '00'   TO CA-RETURN-CODE
+               MOVE ZEROES TO CA-CUSTOMER-NUM
+           END-IF.
+
+       SCROLL-BACKWARD-PAGE-PROCESS-EXIT.
+           EXIT.
+
+
+       SCROLL-BACKWARD-PAGE-FETCH.
+
+           EXEC SQL
+               FETCH Page_Back_Cursor
+               INTO  :DB2-PAGE-CUSTOMERNUMBER-BIGINT,
+                     :DB2-PAGE-LASTNAME,
+                     :DB2-PAGE-FIRSTNAME
+           END-EXEC.
+
+           Evaluate SQLCODE
+             When 0
+               ADD +1 TO WS-PAGE-SUB
+               MOVE DB2-PAGE-CUSTOMERNUMBER-BIGINT
+                                 TO CA-PR-CUSTOMER-NUM (WS-PAGE-SUB)
+               MOVE DB2-PAGE-LASTNAME
+                                 TO CA-PR-LAST-NAME    (WS-PAGE-SUB)
+               MOVE DB2-PAGE-FIRSTNAME
+                                 TO CA-PR-FIRST-NAME   (WS-PAGE-SUB)
+             When 100
+               Continue
+             When -913
+               Continue
+             When Other
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-Evaluate.
+
            EXIT.
 
 
@@ -409,6 +553,13 @@
       **** MOVE 'Y' TO FROM-SCROLLING.
            MOVE CA-CUSTOMER-NUM TO DB2-CUSTOMERNUMBER-INT-1.
 
+           IF (CA-CUSTOMER-PAGE-SIZE IS NUMERIC) AND
+              (CA-CUSTOMER-PAGE-SIZE > 0)
+               PERFORM SCROLL-FORWARD-PAGE-PROCESS
+                   THRU SCROLL-FORWARD-PAGE-PROCESS-EXIT
+               GO TO SCROLL-FORWARD-PROCESS-EXIT
+           END-IF.
+
 
            EXEC SQL
                SELECT CUSTOMERNUMBER
@@ -437,6 +588,163 @@
                EXEC CICS RETURN END-EXEC
            END-Evaluate.
 
+       SCROLL-FORWARD-PROCESS-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+      * Multi-row (page) variant of SCROLL FORWARD, PF8                *
+      * Triggered when the caller has supplied a page size greater     *
+      * than zero in CA-CUSTOMER-PAGE-SIZE.                            *
+      *----------------------------------------------------------------*
+      *
+       SCROLL-FORWARD-PAGE-PROCESS.
+
+           MOVE ZEROES TO CA-CUSTOMER-PAGE-COUNT.
+           MOVE +0     TO WS-PAGE-SUB.
+
+           EXEC SQL
+               OPEN Page_Fwd_Cursor
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL 0
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-IF.
+
+           PERFORM SCROLL-FORWARD-PAGE-FETCH
+               UNTIL SQLCODE NOT = 0
+                  OR WS-PAGE-SUB NOT LESS THAN CA-CUSTOMER-PAGE-SIZE
+                  OR WS-PAGE-SUB NOT LESS THAN 10.
+
+           EXEC SQL
+               CLOSE Page_Fwd_Cursor
+           END-EXEC.
+
+           MOVE WS-PAGE-SUB TO CA-CUSTOMER-PAGE-COUNT.
+
+           IF WS-PAGE-SUB > 0
+               MOVE '00' TO CA-RETURN-CODE
+               MOVE CA-PR-CUSTOMER-NUM (WS-PAGE-SUB)
+                                    TO CA-CUSTOMER-NUM
+               MOVE CA-PR-CUSTOMER-NUM (WS-PAGE-SUB)
+                                    TO DB2-CUSTOMERNUMBER-INT
+           ELSE
+               MOVE '00'   TO CA-RETURN-CODE
+               MOVE ZEROES TO CA-CUSTOMER-NUM
+           END-IF.
+
+       SCROLL-FORWARD-PAGE-PROCESS-EXIT.
+           EXIT.
+
+
+       SCROLL-FORWARD-PAGE-FETCH.
+
+           EXEC SQL
+               FETCH Page_Fwd_Cursor
+               INTO  :DB2-PAGE-CUSTOMERNUMBER-BIGINT,
+                     :DB2-PAGE-LASTNAME,
+                     :DB2-PAGE-FIRSTNAME
+           END-EXEC.
+
+           Evaluate SQLCODE
+             When 0
+               ADD +1 TO WS-PAGE-SUB
+               MOVE DB2-PAGE-CUSTOMERNUMBER-BIGINT
+                                 TO CA-PR-CUSTOMER-NUM (WS-PAGE-SUB)
+               MOVE DB2-PAGE-LASTNAME
+                                 TO CA-PR-LAST-NAME    (WS-PAGE-SUB)
+               MOVE DB2-PAGE-FIRSTNAME
+                                 TO CA-PR-FIRST-NAME   (WS-PAGE-SUB)
+             When 100
+               Continue
+             When -913
+               Continue
+             When Other
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-Evaluate.
+
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+      * JUMP TO CUSTOMER NUMBER (PF06)                                 *
+      *   Lands on the nearest existing customer number at or after    *
+      *   the requested CA-CUSTOMER-JUMP-NUM, instead of requiring     *
+      *   the operator to page through the whole table.                *
+      *----------------------------------------------------------------*
+      *
+       GET-CUSTOMER-JUMP-PROCESS.
+
+           MOVE CA-CUSTOMER-JUMP-NUM TO DB2-JUMP-CUSTOMERNUMBER-BIGINT.
+
+           EXEC SQL
+               SELECT MIN(CUSTOMERNUMBER)
+               INTO  :DB2-CUSTOMERNUMBER-BIGINT
+               FROM  CUSTOMER
+               WHERE CUSTOMERNUMBER >= :DB2-JUMP-CUSTOMERNUMBER-BIGINT
+               GROUP BY CUSTOMERNUMBER
+               ORDER BY CUSTOMERNUMBER ASC FETCH FIRST 1 ROWS ONLY
+           END-EXEC.
+
+           Evaluate SQLCODE
+             When 0
+               MOVE '00' TO CA-RETURN-CODE
+               MOVE DB2-CUSTOMERNUMBER-BIGINT TO CA-CUSTOMER-NUM
+               MOVE DB2-CUSTOMERNUMBER-BIGINT TO DB2-CUSTOMERNUMBER-INT
+             When 100
+               MOVE '01'   TO CA-RETURN-CODE
+               MOVE ZEROES TO CA-CUSTOMER-NUM
+             When -913
+               MOVE '01' TO CA-RETURN-CODE
+             When Other
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-Evaluate.
+
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+      * SECONDARY SEARCH KEY (PF05)                                    *
+      *   Looks a customer up by LASTNAME plus POSTCODE when the       *
+      *   caller does not have the customer number to hand.            *
+      *----------------------------------------------------------------*
+      *
+       GET-CUSTOMER-SEARCH-PROCESS.
+
+           MOVE CA-CUSTOMER-SEARCH-LASTNAME TO DB2-SEARCH-LASTNAME.
+           MOVE CA-CUSTOMER-SEARCH-POSTCODE TO DB2-SEARCH-POSTCODE.
+
+           EXEC SQL
+               SELECT CUSTOMERNUMBER
+               INTO  :DB2-CUSTOMERNUMBER-BIGINT
+               FROM  CUSTOMER
+               WHERE LASTNAME = :DB2-SEARCH-LASTNAME AND
+                     POSTCODE = :DB2-SEARCH-POSTCODE
+               FETCH FIRST 1 ROWS ONLY
+           END-EXEC.
+
+           Evaluate SQLCODE
+             When 0
+               MOVE '00' TO CA-RETURN-CODE
+               MOVE DB2-CUSTOMERNUMBER-BIGINT TO CA-CUSTOMER-NUM
+               MOVE DB2-CUSTOMERNUMBER-BIGINT TO DB2-CUSTOMERNUMBER-INT
+             When 100
+               MOVE '01'   TO CA-RETURN-CODE
+               MOVE ZEROES TO CA-CUSTOMER-NUM
+             When -913
+               MOVE '01' TO CA-RETURN-CODE
+             When Other
+               MOVE '90' TO CA-RETURN-CODE
+               PERFORM WRITE-ERROR-MESSAGE
+               EXEC CICS RETURN END-EXEC
+           END-Evaluate.
+
            EXIT.
 
 
@@ -507,30 +815,38 @@
        GET-CUSTOMER-INFO-1.
 
            MOVE ' SELECT Customer-1 ' TO EM-SQLREQ.
+           MOVE 'N' TO WS-CURSOR-ERROR-IND.
 
            EXEC SQL
              OPEN Cust_Cursor
            END-EXEC.
 
            IF SQLCODE NOT EQUAL 0
-             MOVE '89' TO CA-RETURN-CODE
-             PERFORM WRITE-ERROR-MESSAGE
-             PERFORM END-PROGRAM
-           END-IF.
-
+             MOVE 'Y' TO WS-CURSOR-ERROR-IND
+           ELSE
 
-           Perform GET-CUSTOMER-INFO-1-FETCH
-                     Until SQLCODE NOT = 0.
+             Perform GET-CUSTOMER-INFO-1-FETCH
+                       Until SQLCODE NOT = 0
+                          OR CURSOR-ERROR-OCCURRED
 
+             EXEC SQL
+               Close Cust_Cursor
+             END-EXEC
 
-           EXEC SQL
-             Close Cust_Cursor
-           END-EXEC
+             IF SQLCODE NOT EQUAL 0
+               MOVE 'Y' TO WS-CURSOR-ERROR-IND
+             END-IF
+           END-IF.
 
-           IF SQLCODE NOT EQUAL 0
-             MOVE '01' TO CA-RETURN-CODE
+      *----------------------------------------------------------------*
+      * FALLBACK: a bad cursor open/fetch/close does not abend the     *
+      * task - retry the request through the direct lookup so a        *
+      * single customer's bad cursor state does not block the inquiry. *
+      *----------------------------------------------------------------*
+           IF CURSOR-ERROR-OCCURRED
+             MOVE '89' TO CA-RETURN-CODE
              PERFORM WRITE-ERROR-MESSAGE
-             PERFORM END-PROGRAM
+             PERFORM GET-CUSTOMER-INFO
            END-IF.
 
            EXIT.
@@ -627,9 +943,7 @@
 
 
              When Other
-               MOVE '90' TO CA-RETURN-CODE
-               PERFORM WRITE-ERROR-MESSAGE
-               EXEC CICS RETURN END-EXEC
+               MOVE 'Y' TO WS-CURSOR-ERROR-IND
            END-Evaluate.
 
            EXIT.
