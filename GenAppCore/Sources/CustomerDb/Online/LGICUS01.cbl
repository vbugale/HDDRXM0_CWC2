@@ -84,6 +84,23 @@
        01  MQ-Read-Record              PIC X(80).
        77  MQ-Control                  Pic X(8) Value 'GENAWMQC'.
 
+      * Control queue holding a site-configurable override for the
+      * routing queue name read into MQ-Control above
+       77  MQCONTROL-CTL-QUEUE         Pic X(8) Value 'GENAMQCT'.
+
+      * Audit record for every customer inquiry
+       01  AUDIT-MSG.
+           03 AM-DATE                  PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X     VALUE SPACES.
+           03 AM-TIME                  PIC X(6)  VALUE SPACES.
+           03 FILLER                   PIC X(9)  VALUE ' LGICUS01'.
+           03 FILLER                   PIC X(7)  VALUE ' TERM='.
+           03 AM-TERMID                PIC X(4)  VALUE SPACES.
+           03 FILLER                   PIC X(7)  VALUE ' USER='.
+           03 AM-USERID                PIC X(8)  VALUE SPACES.
+           03 FILLER                   PIC X(6)  VALUE ' CNUM='.
+           03 AM-CUSNUM                PIC X(10) VALUE SPACES.
+
            COPY LGPOLICY.
 
 
@@ -92,6 +109,17 @@
       *----------------------------------------------------------------*
        01  WS-FOUND                     PIC X(01)  VALUE 'N'.
 
+      * Named bound for the OCCURS below - keep this in
+      * sync with the OCCURS clause; used to guard against indexing
+      * past the table instead of truncating silently.
+       77  WS-CUSTOMER-INFO-MAX        PIC S9(4) VALUE +1000 COMP.
+      * One past WS-CUSTOMER-INFO-MAX, so the PERFORM VARYING in
+      * MAINLINE actually drives a subscript beyond the table at
+      * least once, making the overflow check below reachable.
+       77  WS-CUSTOMER-LOOP-MAX        PIC S9(4) VALUE +0    COMP.
+       77  WS-CUSTOMER-OVERFLOW-IND    PIC X(01) VALUE 'N'.
+           88 WS-CUSTOMER-OVERFLOW             VALUE 'Y'.
+
        01  WS-CUSTOMER-INFO-GROUP.
              03  WS-CUSTOMER-INFO       OCCURS 1000 TIMES
                                         INDEXED BY INDEX-1.
@@ -155,9 +183,16 @@
       * END SEARCH                                         *
       ******************************************************
 
+           COMPUTE WS-CUSTOMER-LOOP-MAX = WS-CUSTOMER-INFO-MAX + 1.
+
            PERFORM INITIALIZE-CUSTOMER-INFO
                VARYING WS-CUSTOMER-SUB FROM +1 BY +1
-                   UNTIL WS-CUSTOMER-SUB > +1000.
+                   UNTIL WS-CUSTOMER-SUB > WS-CUSTOMER-LOOP-MAX
+
+           IF WS-CUSTOMER-OVERFLOW
+                  MOVE ' CUSTOMER-INFO OVERFLOW' TO EM-VARIABLE
+                  PERFORM WRITE-ERROR-MESSAGE
+           END-IF.
 
 
            PERFORM SEARCH-CUSTOMER-INFO  150 TIMES.
@@ -184,6 +219,9 @@
       *----------------------------------------------------------------*
        GET-CUSTOMER-INFO.
 
+           PERFORM GET-MQ-CONTROL-QUEUENAME.
+           PERFORM WRITE-AUDIT-RECORD.
+
            Move 0 To MQ-Hit
            Exec CICS ReadQ TS Queue(MQ-Control)
                      Into(MQ-Read-Record)
@@ -218,10 +256,56 @@
 
            EXIT.
 
+      *----------------------------------------------------------------*
+      * Allow a region/environment to override the MQ-Control routing  *
+      * queue name at runtime via a TS queue, instead of sharing the   *
+      * single hardcoded 'GENAWMQC' name across all environments.      *
+      * If the control queue was never written, MQ-Control keeps its   *
+      * compiled-in WORKING-STORAGE default.                           *
+      *----------------------------------------------------------------*
+       GET-MQ-CONTROL-QUEUENAME.
+
+           Exec CICS ReadQ TS Queue(MQCONTROL-CTL-QUEUE)
+                     Into(MQ-Control)
+                     Length(LENGTH OF MQ-Control)
+                     Resp(WS-RESP)
+                     Item(1)
+           End-Exec.
+
+           EXIT.
+
+      *----------------------------------------------------------------*
+      * Write an audit record (terminal, userid, customer number,      *
+      * date/time) for every customer inquiry processed.               *
+      *----------------------------------------------------------------*
+       WRITE-AUDIT-RECORD.
+
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-ABSTIME)
+                     MMDDYYYY(WS-DATE)
+                     TIME(WS-TIME)
+           END-EXEC
+           MOVE WS-DATE     TO AM-DATE
+           MOVE WS-TIME     TO AM-TIME
+           MOVE EIBTRMID    TO AM-TERMID
+           MOVE EIBUSERID   TO AM-USERID
+           MOVE CA-CUSTOMER-NUM TO AM-CUSNUM
+
+           EXEC CICS LINK PROGRAM('LGSTSQ')
+                     COMMAREA(AUDIT-MSG)
+                     LENGTH(LENGTH OF AUDIT-MSG)
+           END-EXEC.
+
+           EXIT.
+
 
       *****PWB
        INITIALIZE-CUSTOMER-INFO.
 
+           IF WS-CUSTOMER-SUB > WS-CUSTOMER-INFO-MAX
+                  SET WS-CUSTOMER-OVERFLOW TO TRUE
+           ELSE
            IF WS-CUSTOMER-SUB  = 100  OR
               WS-CUSTOMER-SUB  = 200  OR
               WS-CUSTOMER-SUB  = 300  OR
